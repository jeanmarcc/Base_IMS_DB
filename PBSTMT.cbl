@@ -0,0 +1,326 @@
+      *-------------------------*                                       00000100
+       IDENTIFICATION DIVISION.                                         00000200
+      *-------------------------*                                       00000300
+       PROGRAM-ID. PBSTMT.                                              00000400
+       AUTHOR. JEAN MARC C.                                             00000500
+      *----------------------------------------------------------*      00000600
+      * Auteur: Jean Marc C.                                            00000700
+      *                                                                 00000800
+      * But: extraire, pour un patient donne, le segment PATIENT        00000900
+      *      ainsi que tous les segments TREATMNT et BILLING qui        00001000
+      *      lui sont rattaches, sous forme d'un fichier a plat         00001100
+      *      destine a l'interface AR du systeme de facturation         00001200
+      *                                                                 00001300
+      * Fichier entree: carte de controle contenant le PATIENID         00001400
+      *      du patient a extraire                                      00001500
+      * Fichier sortie: extrait AR (un enregistrement PATIENT,          00001600
+      *      suivi d'un enregistrement par TREATMNT et par              00001700
+      *      BILLING)                                                   00001800
+      *----------------------------------------------------------*      00001900
+      *--------------------*                                            00002000
+       ENVIRONMENT DIVISION.                                            00002100
+      *--------------------*                                            00002200
+       CONFIGURATION SECTION.                                           00002300
+       OBJECT-COMPUTER.                                                 00002400
+       SOURCE-COMPUTER.                                                 00002500
+            IBM-SYSTEM WITH DEBUGGING MODE.                             00002600
+       INPUT-OUTPUT SECTION.                                            00002700
+       FILE-CONTROL.                                                    00002800
+           SELECT CTLCARD ASSIGN TO CTLCARD                             00002900
+           ORGANIZATION IS SEQUENTIAL                                   00003000
+           FILE STATUS IS WS-CTL-FS.                                    00003100
+           SELECT ARXTR-OUT ASSIGN TO AREXTR                            00003200
+           ORGANIZATION IS LINE SEQUENTIAL                              00003300
+           FILE STATUS IS WS-ARX-FS.                                    00003400
+      *----------------*                                                00003500
+       DATA DIVISION.                                                   00003600
+      *----------------*                                                00003700
+       FILE SECTION.                                                    00003800
+                                                                        00003900
+       FD  CTLCARD RECORDING MODE F.                                    00004000
+       01  CTL-CARD-REC.                                                00004100
+           05 CTL-PATIENTID       PIC X(03).                            00004200
+           05 FILLER              PIC X(77).                            00004300
+                                                                        00004400
+       FD  ARXTR-OUT RECORDING MODE F.                                  00004500
+       01  AR-OUT-REC.                                                  00004600
+           05 AR-REC-TYPE          PIC X(01).                           00004700
+           05 FILLER               PIC X(01) VALUE SPACE.               00004800
+           05 AR-PATIENTID         PIC X(03).                           00004900
+           05 FILLER               PIC X(01) VALUE SPACE.               00005000
+           05 AR-DETAIL            PIC X(74).                           00005100
+           05 AR-DETAIL-TREATMNT REDEFINES AR-DETAIL.                   00005200
+              10 AR-TRTNAME        PIC X(20).                           00005300
+              10 FILLER            PIC X(01) VALUE SPACE.               00005400
+              10 AR-DOCTOR         PIC X(20).                           00005500
+              10 FILLER            PIC X(33).                           00005600
+           05 AR-DETAIL-BILLING REDEFINES AR-DETAIL.                    00005700
+              10 AR-INVOICENO      PIC X(08).                           00005800
+              10 FILLER            PIC X(01) VALUE SPACE.               00005900
+              10 AR-AMOUNT         PIC 9(07)V99.                        00006000
+              10 FILLER            PIC X(01) VALUE SPACE.               00006100
+              10 AR-BILLDATE       PIC X(06).                           00006200
+              10 FILLER            PIC X(49).                           00006300
+                                                                        00006400
+      *-----------------------*                                         00006500
+       WORKING-STORAGE SECTION.                                         00006600
+      *-----------------------*                                         00006700
+       01 WS-FILE-STATUS.                                               00006800
+          05 WS-CTL-FS                PIC X(2).                         00006900
+          05 WS-ARX-FS                PIC X(2).                         00007000
+                                                                        00007100
+       01 WS-PATIENTID-PARM           PIC X(03).                        00007200
+                                                                        00007300
+       01 WS-COUNTERS.                                                  00007400
+           05 WS-TREATMNT-CNT         PIC 9(05) COMP.                   00007500
+           05 WS-BILLING-CNT          PIC 9(05) COMP.                   00007600
+                                                                        00007700
+       01 QUAL-SSA-PATIENT.                                             00007800
+           05  SEGNAME     PIC X(08) VALUE 'PATIENT'.                   00007900
+           05  FILLER      PIC X(01) VALUE '('.                         00008000
+           05  FIELD       PIC X(08) VALUE 'PATIENID'.                  00008100
+           05  OPER        PIC X(02) VALUE 'EQ'.                        00008200
+           05  FIELD-VAL   PIC X(03) VALUE SPACE.                       00008300
+           05  FILLER      PIC X(01) VALUE ')'.                         00008400
+                                                                        00008500
+       01 UNQUAL-SSA-TREATMNT.                                          00008600
+           05 SEGMENT-NAME PIC X(8) VALUE 'TREATMNT'.                   00008700
+           05 FILLER PIC X VALUE SPACE.                                 00008800
+                                                                        00008900
+       01 UNQUAL-SSA-BILLING.                                           00009000
+           05 SEGMENT-NAME PIC X(8) VALUE 'BILLING'.                    00009100
+           05 FILLER PIC X VALUE SPACE.                                 00009200
+                                                                        00009300
+       01 DLI-FUNCTIONS.                                                00009400
+        05 DLI-GU   PIC X(4) VALUE 'GU '.                               00009500
+        05 DLI-GHU  PIC X(4) VALUE 'GHU '.                              00009600
+        05 DLI-GN   PIC X(4) VALUE 'GN '.                               00009700
+        05 DLI-GHN  PIC X(4) VALUE 'GHN '.                              00009800
+        05 DLI-GNP  PIC X(4) VALUE 'GNP '.                              00009900
+        05 DLI-GHNP PIC X(4) VALUE 'GHNP'.                              00010000
+        05 DLI-ISRT PIC X(4) VALUE 'ISRT'.                              00010100
+        05 DLI-DLET PIC X(4) VALUE 'DLET'.                              00010200
+        05 DLI-REPL PIC X(4) VALUE 'REPL'.                              00010300
+        05 DLI-CHKP PIC X(4) VALUE 'CHKP'.                              00010400
+        05 DLI-XRST PIC X(4) VALUE 'XRST'.                              00010500
+        05 DLI-PCB  PIC X(4) VALUE 'PCB '.                              00010600
+                                                                        00010700
+       01 SEG-IO-AREA     PIC X(60).                                    00010800
+                                                                        00010900
+       01 WS-TREATMNT-SEG REDEFINES SEG-IO-AREA.                        00011000
+          05 WS-TRDATE    PIC X(06).                                    00011050
+          05 WS-TRTNAME   PIC X(20).                                    00011100
+          05 WS-DOCTOR    PIC X(20).                                    00011200
+          05 FILLER       PIC X(14).                                    00011300
+                                                                        00011400
+       01 WS-BILLING-SEG REDEFINES SEG-IO-AREA.                         00011500
+          05 WS-INVOICENO PIC X(08).                                    00011600
+          05 WS-AMOUNT    PIC 9(07)V99.                                 00011700
+          05 WS-BILLDATE  PIC X(06).                                    00011800
+          05 FILLER       PIC X(37).                                    00011900
+                                                                        00012000
+       01 WS-DLI-FUNCTION  PIC X(4).                                    00012100
+                                                                        00012200
+      *-----------------------*                                         00012300
+       LINKAGE SECTION.                                                 00012400
+      *-----------------------*                                         00012500
+                                                                        00012600
+      * psb to get and insert                                           00012700
+       01 PCB-MASK-GI.                                                  00012800
+           03 DBD-NAME        PIC X(8).                                 00012900
+           03 SEG-LEVEL       PIC XX.                                   00013000
+           03 STATUS-CODE     PIC XX.                                   00013100
+           03 PROC-OPT        PIC X(4).                                 00013200
+           03 FILLER          PIC X(4).                                 00013300
+           03 SEG-NAME        PIC X(8).                                 00013400
+           03 KEY-FDBK        PIC S9(5) COMP.                           00013500
+           03 NUM-SENSEG      PIC S9(5) COMP.                           00013600
+           03 KEY-FDBK-AREA.                                            00013700
+              05 PATIENT-KEY    PIC X(3).                               00013800
+              05 MEDICAL-KEY    PIC X(6).                               00013900
+              05 DRUG-KEY       PIC X(8).                               00014000
+              05 BILLING-KEY    PIC X(8).                               00014100
+                                                                        00014200
+      *----------------------*                                          00014300
+       PROCEDURE DIVISION.                                              00014400
+      *----------------------*                                          00014500
+                                                                        00014600
+           INITIALIZE PCB-MASK-GI.                                      00014700
+           ENTRY 'DLITCBL' USING PCB-MASK-GI.                           00014800
+                                                                        00014900
+           DISPLAY '*------------------------*'.                        00015000
+           DISPLAY ' *** BEGIN PROG PBSTMT ***'.                        00015100
+           DISPLAY '*------------------------*'.                        00015200
+                                                                        00015300
+           PERFORM 1000-INIT                                            00015400
+              THRU 1000-INIT-END.                                       00015500
+                                                                        00015600
+           MOVE WS-PATIENTID-PARM TO FIELD-VAL OF QUAL-SSA-PATIENT.     00015700
+           MOVE DLI-GU  TO WS-DLI-FUNCTION.                             00015800
+           PERFORM 4100-GET-PATIENT                                     00015900
+              THRU 4100-GET-PATIENT-END.                                00016000
+                                                                        00016100
+           IF STATUS-CODE = '  '                                        00016200
+              MOVE DLI-GN TO WS-DLI-FUNCTION                            00016300
+              PERFORM 4200-EXTRACT-TREATMNT                             00016400
+                 THRU 4200-EXTRACT-TREATMNT-END                         00016500
+                 UNTIL STATUS-CODE NOT = SPACE                          00016600
+                                                                        00016700
+              MOVE DLI-GU TO WS-DLI-FUNCTION                            00016800
+              PERFORM 4100-GET-PATIENT                                  00016900
+                 THRU 4100-GET-PATIENT-END                              00017000
+                                                                        00017100
+              MOVE DLI-GN TO WS-DLI-FUNCTION                            00017200
+              PERFORM 4300-EXTRACT-BILLING                              00017300
+                 THRU 4300-EXTRACT-BILLING-END                          00017400
+                 UNTIL STATUS-CODE NOT = SPACE                          00017500
+           END-IF.                                                      00017600
+                                                                        00017700
+           DISPLAY 'TREATMNTS EXTRACTED: ' WS-TREATMNT-CNT.             00017800
+           DISPLAY 'BILLINGS EXTRACTED : ' WS-BILLING-CNT.              00017900
+           CLOSE ARXTR-OUT.                                             00018000
+           GOBACK.                                                      00018100
+                                                                        00018200
+      *-----------------------*                                         00018300
+       1000-INIT.                                                       00018400
+      *-----------------------*                                         00018500
+           MOVE SPACE TO WS-FILE-STATUS.                                00018600
+           MOVE ZERO  TO WS-COUNTERS.                                   00018700
+                                                                        00018800
+           OPEN INPUT CTLCARD.                                          00018900
+           IF WS-CTL-FS NOT = '00'                                      00019000
+              DISPLAY 'ERROR OPEN FILE CTLCARD: ' WS-CTL-FS             00019100
+              PERFORM 9999-ABEND                                        00019200
+                 THRU 9999-ABEND-END                                    00019300
+           END-IF.                                                      00019400
+                                                                        00019500
+           READ CTLCARD                                                 00019600
+              AT END                                                    00019700
+                 DISPLAY 'CTLCARD EMPTY - PATIENTID IS REQUIRED'        00019800
+                 PERFORM 9999-ABEND                                     00019900
+                    THRU 9999-ABEND-END                                 00020000
+           END-READ.                                                    00020100
+                                                                        00020200
+           MOVE CTL-PATIENTID TO WS-PATIENTID-PARM.                     00020300
+           CLOSE CTLCARD.                                               00020400
+                                                                        00020500
+           IF WS-PATIENTID-PARM = SPACE                                 00020600
+              DISPLAY 'CTLCARD PATIENTID BLANK - REQUIRED'              00020700
+              PERFORM 9999-ABEND                                        00020800
+                 THRU 9999-ABEND-END                                    00020900
+           END-IF.                                                      00021000
+                                                                        00021100
+           OPEN OUTPUT ARXTR-OUT.                                       00021200
+           MOVE 'P'                TO AR-REC-TYPE.                      00021300
+           MOVE WS-PATIENTID-PARM  TO AR-PATIENTID.                     00021400
+           MOVE SPACE              TO AR-DETAIL.                        00021500
+           WRITE AR-OUT-REC.                                            00021600
+      *-----------------------*                                         00021700
+       1000-INIT-END.                                                   00021800
+      *-----------------------*                                         00021900
+           EXIT.                                                        00022000
+                                                                        00022100
+      *----------------------*                                          00022200
+       4100-GET-PATIENT.                                                00022300
+      *----------------------*                                          00022400
+                                                                        00022500
+           INITIALIZE SEG-IO-AREA,                                      00022600
+                                                                        00022700
+           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                        00022800
+                                PCB-MASK-GI,                            00022900
+                                SEG-IO-AREA,                            00023000
+                                QUAL-SSA-PATIENT.                       00023100
+                                                                        00023200
+           IF STATUS-CODE = '  '                                        00023300
+                DISPLAY 'SUCCESSFUL GET: '  SEG-IO-AREA                 00023400
+           ELSE                                                         00023500
+                DISPLAY 'ERROR IN FETCH :' STATUS-CODE                  00023600
+                DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                  00023700
+                DISPLAY 'DBD-NAME       :'     DBD-NAME                 00023800
+                DISPLAY 'SEG-LEVEL      :'    SEG-LEVEL                 00023900
+                DISPLAY 'STATUS-CODE    :'   STATUS-CODE                00024000
+                DISPLAY 'PROC-OPT       :'    PROC-OPT                  00024100
+                DISPLAY 'SEG-NAME       :'    SEG-NAME                  00024200
+                DISPLAY 'KEY-FDBK       :'    KEY-FDBK                  00024300
+                DISPLAY 'NUM-SENSEG     :'   NUM-SENSEG                 00024400
+                DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                00024500
+           END-IF.                                                      00024600
+                                                                        00024700
+      *----------------------*                                          00024800
+       4100-GET-PATIENT-END.                                            00024900
+      *----------------------*                                          00025000
+           EXIT.                                                        00025100
+                                                                        00025200
+      *----------------------*                                          00025300
+       4200-EXTRACT-TREATMNT.                                           00025400
+      *----------------------*                                          00025500
+                                                                        00025600
+           INITIALIZE SEG-IO-AREA,                                      00025700
+                                                                        00025800
+           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                        00025900
+                                PCB-MASK-GI,                            00026000
+                                SEG-IO-AREA,                            00026100
+                                QUAL-SSA-PATIENT,                       00026200
+                                UNQUAL-SSA-TREATMNT.                    00026300
+                                                                        00026400
+           IF STATUS-CODE = '  '                                        00026500
+                MOVE 'T'               TO AR-REC-TYPE                   00026600
+                MOVE WS-PATIENTID-PARM TO AR-PATIENTID                  00026700
+                MOVE WS-TRTNAME        TO AR-TRTNAME                    00026800
+                MOVE WS-DOCTOR         TO AR-DOCTOR                     00026900
+                WRITE AR-OUT-REC                                        00027000
+                ADD 1 TO WS-TREATMNT-CNT                                00027100
+           ELSE                                                         00027200
+                DISPLAY 'END OF TREATMNT   :' STATUS-CODE               00027300
+                DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                  00027400
+                DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                00027500
+           END-IF.                                                      00027600
+                                                                        00027700
+      *----------------------*                                          00027800
+       4200-EXTRACT-TREATMNT-END.                                       00027900
+      *----------------------*                                          00028000
+           EXIT.                                                        00028100
+                                                                        00028200
+      *----------------------*                                          00028300
+       4300-EXTRACT-BILLING.                                            00028400
+      *----------------------*                                          00028500
+                                                                        00028600
+           INITIALIZE SEG-IO-AREA,                                      00028700
+                                                                        00028800
+           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                        00028900
+                                PCB-MASK-GI,                            00029000
+                                SEG-IO-AREA,                            00029100
+                                QUAL-SSA-PATIENT,                       00029200
+                                UNQUAL-SSA-BILLING.                     00029300
+                                                                        00029400
+           IF STATUS-CODE = '  '                                        00029500
+                MOVE 'B'               TO AR-REC-TYPE                   00029600
+                MOVE WS-PATIENTID-PARM TO AR-PATIENTID                  00029700
+                MOVE WS-INVOICENO      TO AR-INVOICENO                  00029800
+                MOVE WS-AMOUNT         TO AR-AMOUNT                     00029900
+                MOVE WS-BILLDATE       TO AR-BILLDATE                   00030000
+                WRITE AR-OUT-REC                                        00030100
+                ADD 1 TO WS-BILLING-CNT                                 00030200
+           ELSE                                                         00030300
+                DISPLAY 'END OF BILLING    :' STATUS-CODE               00030400
+                DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                  00030500
+                DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                00030600
+           END-IF.                                                      00030700
+                                                                        00030800
+      *----------------------*                                          00030900
+       4300-EXTRACT-BILLING-END.                                        00031000
+      *----------------------*                                          00031100
+           EXIT.                                                        00031200
+                                                                        00031300
+      *-------------------*                                             00031400
+       9999-ABEND.                                                      00031500
+      *-------------------*                                             00031600
+      D    DISPLAY "WE ARE IN ABEND".                                   00031700
+      *    WE FORCE AN ABEND                                            00031800
+      *>      MOVE +40                TO WS-USER-ABEND-CODE             00031900
+      *>      CALL 'ILBOABN0'      USING WS-USER-ABEND-CODE             00032000
+           GOBACK.                                                      00032100
+      *-------------------*                                             00032200
+       9999-ABEND-END.                                                  00032300
+      *-------------------*                                             00032400
+           EXIT.                                                        00032500
