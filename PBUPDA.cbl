@@ -0,0 +1,399 @@
+      *------------------------*                                        00000100
+       IDENTIFICATION DIVISION.                                         00000200
+      *------------------------*                                        00000300
+       PROGRAM-ID. PBUPDA.                                              00000400
+       AUTHOR. JEAN MARC C.                                             00000500
+      *----------------------------------------------------------*      00000600
+      * Auteur: Jean Marc C.                                            00000700
+      *                                                                 00000800
+      * But: mettre a jour segement BILLING dans IMS DB                 00000900
+      *      pour un patient defini dans le fichier en entree           00001000
+      *                                                                 00001100
+      * Fichier entree: contient les donnees du segment patient         00001200
+      *      a mettre a jour et les donnees du segment BILLING          00001300
+      *----------------------------------------------------------*      00001400
+      *--------------------*                                            00001500
+       ENVIRONMENT DIVISION.                                            00001600
+      *--------------------*                                            00001700
+       CONFIGURATION SECTION.                                           00001800
+       OBJECT-COMPUTER.                                                 00001900
+       SOURCE-COMPUTER.                                                 00002000
+            IBM-SYSTEM WITH DEBUGGING MODE.                             00002100
+       INPUT-OUTPUT SECTION.                                            00002200
+       FILE-CONTROL.                                                    00002300
+           SELECT FI01-IN ASSIGN TO FI01IN                              00002400
+           ORGANIZATION IS  SEQUENTIAL                                  00002500
+           FILE STATUS IS WS-FI01-FS.                                   00002600
+      *-------------*                                                   00002700
+       DATA DIVISION.                                                   00002800
+      *-------------*                                                   00002900
+       FILE SECTION.                                                    00003000
+                                                                        00003100
+       FD  FI01-IN RECORDING MODE F.                                    00003200
+       01  FI01-IN-DATA                 PIC X(80).                      00003300
+                                                                        00003400
+      *-----------------------*                                         00003500
+       WORKING-STORAGE SECTION.                                         00003600
+      *-----------------------*                                         00003700
+       01 WS-COUNTERS.                                                  00003800
+           05 WS-NO-READ-FI01              PIC 9(8).                    00003900
+                                                                        00004000
+       01 WS-FILE-STATUS.                                               00004100
+          05 WS-FI01-FS                PIC X(2).                        00004200
+                                                                        00004300
+       01 WS-FI01-END-OF-FILE           PIC X(5) VALUE 'FALSE'.         00004400
+          88 WS-FI01-EOF                VALUE 'TRUE'.                   00004500
+          88 WS-FI01-NOT-EOF            VALUE 'FALSE'.                  00004600
+                                                                        00004700
+      * THIS FILE contains records to update in IMS                     00004800
+       01 WS-REC-FI01.                                                  00004900
+          05 FI01-SEGMENT-TYPE         PIC X(08).                       00005000
+          05 FILLER                    PIC X(01).                       00005100
+          05 FI01-DATA                 PIC X(72).                       00005200
+          05 FI01-DATA-PATIENT  REDEFINES FI01-DATA.                    00005300
+             10 FI01-DATA-PATIENID     PIC X(03).                       00005400
+             10 FILLER                 PIC X(69).                       00005500
+          05 FI01-DATA-BILLING  REDEFINES FI01-DATA.                    00005600
+             10 FI01-DATA-INVOICENO    PIC X(08).                       00005700
+             10 FI01-DATA-AMOUNT       PIC 9(07)V99.                    00005800
+             10 FI01-DATA-BILLDATE     PIC X(06).                       00005900
+             10 FILLER                 PIC X(49).                       00006000
+                                                                        00006100
+       01 WS-SAVE-PATIENID             PIC X(03).                       00006200
+                                                                        00006300
+       01 QUAL-SSA-PATIENT.                                             00006400
+           05  SEGNAME     PIC X(08) VALUE 'PATIENT'.                   00006500
+           05  FILLER      PIC X(01) VALUE '('.                         00006600
+           05  FIELD       PIC X(08) VALUE 'PATIENID'.                  00006700
+           05  OPER        PIC X(02) VALUE 'EQ'.                        00006800
+           05  FIELD-VAL   PIC X(03) VALUE SPACE.                       00006900
+           05  FILLER      PIC X(01) VALUE ')'.                         00007000
+                                                                        00007100
+       01 QUAL-SSA-BILLING.                                             00007200
+           05  SEGNAME     PIC X(08) VALUE 'BILLING'.                   00007300
+           05  FILLER      PIC X(01) VALUE '('.                         00007400
+           05  FIELD-NAME  PIC X(08) VALUE 'INVOICEN'.                  00007500
+           05  OPER        PIC X(02) VALUE 'EQ'.                        00007600
+           05  FIELD-VAL   PIC X(08) VALUE SPACE.                       00007700
+           05  FILLER      PIC X(01) VALUE ')'.                         00007800
+                                                                        00007900
+       01 UNQUAL-SSA-PATIENT.                                           00008000
+           05 SEGMENT-NAME PIC X(8) VALUE 'PATIENT'.                    00008100
+           05 FILLER  PIC X VALUE SPACE.                                00008200
+                                                                        00008300
+       01 UNQUAL-SSA-TREATMNT.                                          00008400
+           05 SEGMENT-NAME PIC X(8) VALUE 'TREATMNT'.                   00008500
+           05 FILLER PIC X VALUE SPACE.                                 00008600
+                                                                        00008700
+       01 UNQUAL-SSA-BILLING.                                           00008800
+           05 SEGMENT-NAME PIC X(8) VALUE 'BILLING'.                    00008900
+           05 FILLER PIC X VALUE SPACE.                                 00009000
+                                                                        00009100
+       01 DLI-FUNCTIONS.                                                00009200
+        05 DLI-GU   PIC X(4) VALUE 'GU '.                               00009300
+        05 DLI-GHU  PIC X(4) VALUE 'GHU '.                              00009400
+        05 DLI-GN   PIC X(4) VALUE 'GN '.                               00009500
+        05 DLI-GHN  PIC X(4) VALUE 'GHN '.                              00009600
+        05 DLI-GNP  PIC X(4) VALUE 'GNP '.                              00009700
+        05 DLI-GHNP PIC X(4) VALUE 'GHNP'.                              00009800
+        05 DLI-ISRT PIC X(4) VALUE 'ISRT'.                              00009900
+        05 DLI-DLET PIC X(4) VALUE 'DLET'.                              00010000
+        05 DLI-REPL PIC X(4) VALUE 'REPL'.                              00010100
+        05 DLI-CHKP PIC X(4) VALUE 'CHKP'.                              00010200
+        05 DLI-XRST PIC X(4) VALUE 'XRST'.                              00010300
+        05 DLI-PCB  PIC X(4) VALUE 'PCB '.                              00010400
+                                                                        00010500
+       01 SEG-IO-AREA     PIC X(60).                                    00010600
+       01 WS-DLI-FUNCTION PIC X(4).                                     00010700
+                                                                        00010800
+       01 WS-BILLING-SEG.                                               00010900
+          05 WS-INVOICENO  PIC X(08).                                   00011000
+          05 WS-AMOUNT     PIC 9(07)V99.                                00011100
+          05 WS-BILLDATE   PIC X(06).                                   00011200
+                                                                        00011300
+      *-----------------------*                                         00011400
+       LINKAGE SECTION.                                                 00011500
+      *-----------------------*                                         00011600
+                                                                        00011700
+      * psb to get and insert                                           00011800
+        01 PCB-MASK-GI.                                                 00011900
+           03 DBD-NAME        PIC X(8).                                 00012000
+           03 SEG-LEVEL       PIC XX.                                   00012100
+           03 STATUS-CODE     PIC XX.                                   00012200
+           03 PROC-OPT        PIC X(4).                                 00012300
+           03 FILLER          PIC X(4).                                 00012400
+           03 SEG-NAME        PIC X(8).                                 00012500
+           03 KEY-FDBK        PIC S9(5) COMP.                           00012600
+           03 NUM-SENSEG      PIC S9(5) COMP.                           00012700
+           03 KEY-FDBK-AREA.                                            00012800
+              05 PATIENT-KEY    PIC X(3).                               00012900
+              05 MEDICAL-KEY    PIC X(6).                               00013000
+              05 DRUG-KEY       PIC X(8).                               00013100
+              05 BILLING-KEY    PIC X(8).                               00013200
+                                                                        00013300
+      *-----------------------*                                         00013400
+       PROCEDURE DIVISION.                                              00013500
+      *-----------------------*                                         00013600
+                                                                        00013700
+           INITIALIZE PCB-MASK-GI.                                      00013800
+           ENTRY 'DLITCBL' USING PCB-MASK-GI.                           00013900
+                                                                        00014000
+           DISPLAY '*------------------------*'.                        00014100
+           DISPLAY ' *** BEGIN PROG BY JMC ***'.                        00014200
+           DISPLAY '*------------------------*'.                        00014300
+                                                                        00014400
+           PERFORM 1000-INIT                                            00014500
+              THRU 1000-INIT-END.                                       00014600
+                                                                        00014700
+           DISPLAY '1_GET PATIENT'.                                     00014800
+           MOVE DLI-GHU  TO WS-DLI-FUNCTION.                            00014900
+           MOVE WS-SAVE-PATIENID TO FIELD-VAL OF QUAL-SSA-PATIENT.      00015000
+           PERFORM 4200-GET-A-PATIENT                                   00015100
+              THRU 4200-GET-A-PATIENT-END.                              00015200
+                                                                        00015300
+           DISPLAY '2_GET ALL BILLING FOR THIS PATIENT'.                00015400
+           MOVE DLI-GHN  TO WS-DLI-FUNCTION.                            00015500
+           PERFORM 4300-GET-BILLING                                     00015600
+              THRU 4300-GET-BILLING-END                                 00015700
+              UNTIL STATUS-CODE NOT = SPACE.                            00015800
+                                                                        00015900
+      *    then read file again to get first billing record             00016000
+           PERFORM 8100-READ-FI01                                       00016100
+              THRU 8100-READ-FI01-END.                                  00016200
+                                                                        00016300
+      *    update segment until end of input file                       00016400
+           DISPLAY '3_UPDATE BILLING'.                                  00016500
+           PERFORM 5000-UPDATE-BILLING                                  00016600
+              THRU 5000-UPDATE-BILLING-END                              00016700
+               UNTIL WS-FI01-EOF.                                       00016800
+                                                                        00016900
+      *    we have to reposition on the patient                         00017000
+           DISPLAY '4_GET PATIENT'.                                     00017100
+           MOVE DLI-GU  TO WS-DLI-FUNCTION.                             00017200
+           MOVE WS-SAVE-PATIENID TO FIELD-VAL OF QUAL-SSA-PATIENT.      00017300
+           PERFORM 4200-GET-A-PATIENT                                   00017400
+              THRU 4200-GET-A-PATIENT-END.                              00017500
+                                                                        00017600
+           DISPLAY '5_GET ALL BILLING'.                                 00017700
+           MOVE DLI-GN  TO WS-DLI-FUNCTION.                             00017800
+           PERFORM 4300-GET-BILLING                                     00017900
+              THRU 4300-GET-BILLING-END                                 00018000
+              UNTIL STATUS-CODE NOT = SPACE.                            00018100
+                                                                        00018200
+           GOBACK.                                                      00018300
+                                                                        00018400
+      *-------------*                                                   00018500
+       1000-INIT.                                                       00018600
+      *-------------*                                                   00018700
+           DISPLAY "***** INIT PROCESS *****".                          00018800
+                                                                        00018900
+           MOVE SPACE TO WS-FILE-STATUS.                                00019000
+           MOVE ZEROES TO WS-COUNTERS.                                  00019100
+                                                                        00019200
+           OPEN INPUT  FI01-IN.                                         00019300
+                                                                        00019400
+           IF WS-FI01-FS NOT = "00"                                     00019500
+      D      DISPLAY "ERROR OPEN FILE FI01-IN: " WS-FI01-FS             00019600
+             PERFORM 9999-ABEND                                         00019700
+                THRU 9999-ABEND-END                                     00019800
+           ELSE                                                         00019900
+      D      DISPLAY "OPEN FI01-IN IS OK"                               00020000
+           END-IF.                                                      00020100
+                                                                        00020200
+      *    first read of the input file                                 00020300
+           PERFORM 8100-READ-FI01                                       00020400
+              THRU 8100-READ-FI01-END.                                  00020500
+                                                                        00020600
+           MOVE FI01-DATA-PATIENID TO WS-SAVE-PATIENID.                 00020700
+      D    DISPLAY 'Patient ID to update: ' WS-SAVE-PATIENID.           00020800
+                                                                        00020900
+      *-----------------*                                               00021000
+       1000-INIT-END.                                                   00021100
+      *-----------------*                                               00021200
+           EXIT.                                                        00021300
+                                                                        00021400
+      *---------------------*                                           00021500
+       4200-GET-A-PATIENT.                                              00021600
+      *---------------------*                                           00021700
+                                                                        00021800
+           INITIALIZE SEG-IO-AREA,                                      00021900
+                                                                        00022000
+           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                        00022100
+                                PCB-MASK-GI,                            00022200
+                                SEG-IO-AREA,                            00022300
+                                QUAL-SSA-PATIENT.                       00022400
+                                                                        00022500
+           IF STATUS-CODE = '  '                                        00022600
+                DISPLAY 'SUCCESSFUL GET: '  SEG-IO-AREA                 00022700
+           ELSE                                                         00022800
+                DISPLAY 'ERROR IN FETCH :' STATUS-CODE                  00022900
+                DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                  00023000
+                DISPLAY 'DBD-NAME       :'     DBD-NAME                 00023100
+                DISPLAY 'SEG-LEVEL      :'    SEG-LEVEL                 00023200
+                DISPLAY 'STATUS-CODE    :'   STATUS-CODE                00023300
+                DISPLAY 'PROC-OPT       :'    PROC-OPT                  00023400
+                DISPLAY 'SEG-NAME       :'    SEG-NAME                  00023500
+                DISPLAY 'KEY-FDBK       :'    KEY-FDBK                  00023600
+                DISPLAY 'NUM-SENSEG     :'   NUM-SENSEG                 00023700
+                DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                00023800
+           END-IF.                                                      00023900
+                                                                        00024000
+      *----------------------*                                          00024100
+       4200-GET-A-PATIENT-END.                                          00024200
+      *----------------------*                                          00024300
+           EXIT.                                                        00024400
+                                                                        00024500
+      *--------------------*                                            00024600
+       4300-GET-BILLING.                                                00024700
+      *--------------------*                                            00024800
+                                                                        00024900
+           INITIALIZE SEG-IO-AREA,                                      00025000
+                                                                        00025100
+           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                        00025200
+                                PCB-MASK-GI,                            00025300
+                                SEG-IO-AREA,                            00025400
+                                QUAL-SSA-PATIENT,                       00025500
+                                UNQUAL-SSA-BILLING.                     00025600
+                                                                        00025700
+           IF STATUS-CODE = '  '                                        00025800
+                DISPLAY 'SUCCESSFUL GET: '  SEG-IO-AREA                 00025900
+           ELSE                                                         00026000
+                DISPLAY 'ERROR IN FETCH :' STATUS-CODE                  00026100
+                DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                  00026200
+                DISPLAY 'DBD-NAME       :'     DBD-NAME                 00026300
+                DISPLAY 'SEG-LEVEL      :'    SEG-LEVEL                 00026400
+                DISPLAY 'STATUS-CODE    :'   STATUS-CODE                00026500
+                DISPLAY 'PROC-OPT       :'    PROC-OPT                  00026600
+                DISPLAY 'SEG-NAME       :'    SEG-NAME                  00026700
+                DISPLAY 'KEY-FDBK       :'    KEY-FDBK                  00026800
+                DISPLAY 'NUM-SENSEG     :'   NUM-SENSEG                 00026900
+                DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                00027000
+           END-IF.                                                      00027100
+                                                                        00027200
+      *----------------------*                                          00027300
+       4300-GET-BILLING-END.                                            00027400
+      *----------------------*                                          00027500
+           EXIT.                                                        00027600
+                                                                        00027700
+      *----------------------*                                          00027800
+       5000-UPDATE-BILLING.                                             00027900
+      *----------------------*                                          00028000
+                                                                        00028100
+           EVALUATE FI01-SEGMENT-TYPE                                   00028200
+             WHEN "BILLING"                                             00028300
+      D        DISPLAY "WE ARE ON A BILLING SEGMENT"                    00028400
+      D        DISPLAY "WS-REC-FI01: " WS-REC-FI01                      00028500
+      D        DISPLAY "FI01-DATA-INVOICENO: " FI01-DATA-INVOICENO      00028600
+               PERFORM 5010-UPDATE-BILLING-SEG                          00028620
+                  THRU 5010-UPDATE-BILLING-SEG-END                      00028640
+             WHEN OTHER                                                 00028700
+      D        DISPLAY "UNKNOWN SEGMENT: " FI01-SEGMENT-TYPE            00028800
+           END-EVALUATE.                                                00028900
+                                                                        00029000
+           PERFORM 8100-READ-FI01                                       00034200
+              THRU 8100-READ-FI01-END.                                  00034300
+                                                                        00034400
+      *----------------------*                                          00034500
+       5000-UPDATE-BILLING-END.                                         00034600
+      *----------------------*                                          00034650
+           EXIT.                                                        00034680
+                                                                        00034690
+      *----------------------*                                          00034695
+       5010-UPDATE-BILLING-SEG.                                         00034698
+      *----------------------*                                          00034699
+           MOVE FI01-DATA-INVOICENO TO FIELD-VAL OF QUAL-SSA-BILLING.   00029100
+                                                                        00029200
+           CALL 'CBLTDLI' USING DLI-GHU,                                00029300
+                                PCB-MASK-GI,                            00029400
+                                SEG-IO-AREA,                            00029500
+                                QUAL-SSA-PATIENT,                       00029600
+                                QUAL-SSA-BILLING.                       00029700
+                                                                        00029800
+           IF STATUS-CODE = '  '                                        00029900
+              DISPLAY 'GHU BILLING is ok'                               00030000
+              DISPLAY 'SEG-IO : ' SEG-IO-AREA                           00030100
+           ELSE                                                         00030200
+              DISPLAY 'ERROR GHU UPDATE:' STATUS-CODE                   00030300
+              DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                    00030400
+              DISPLAY 'DBD-NAME       :'       DBD-NAME                 00030500
+              DISPLAY 'SEG-LEVEL      :'      SEG-LEVEL                 00030600
+              DISPLAY 'STATUS-CODE    :'     STATUS-CODE                00030700
+              DISPLAY 'PROC-OPT       :'      PROC-OPT                  00030800
+              DISPLAY 'SEG-NAME       :'      SEG-NAME                  00030900
+              DISPLAY 'KEY-FDBK       :'      KEY-FDBK                  00031000
+              DISPLAY 'NUM-SENSEG     :'     NUM-SENSEG                 00031100
+              DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                  00031200
+           END-IF.                                                      00031300
+                                                                        00031400
+           IF STATUS-CODE = '  '                                        00031500
+              INITIALIZE WS-BILLING-SEG                                 00031600
+              MOVE FI01-DATA-INVOICENO TO WS-INVOICENO                  00031700
+              MOVE FI01-DATA-AMOUNT    TO WS-AMOUNT                     00031800
+              MOVE FI01-DATA-BILLDATE  TO WS-BILLDATE                   00031900
+                                                                        00032000
+              CALL 'CBLTDLI' USING DLI-REPL,                            00032100
+                                   PCB-MASK-GI,                         00032200
+                                   WS-BILLING-SEG                       00032300
+                                                                        00032400
+              IF STATUS-CODE = '  '                                     00032500
+                 DISPLAY 'UPDATE IS OK'                                 00032600
+                 DISPLAY 'SEG-IO : ' SEG-IO-AREA                        00032700
+              ELSE                                                      00032800
+                 DISPLAY 'ERROR UPDATE   :' STATUS-CODE                 00032900
+                 DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                 00033000
+                 DISPLAY 'DBD-NAME       :'       DBD-NAME              00033100
+                 DISPLAY 'SEG-LEVEL      :'      SEG-LEVEL              00033200
+                 DISPLAY 'STATUS-CODE    :'     STATUS-CODE             00033300
+                 DISPLAY 'PROC-OPT       :'      PROC-OPT               00033400
+                 DISPLAY 'SEG-NAME       :'      SEG-NAME               00033500
+                 DISPLAY 'KEY-FDBK       :'      KEY-FDBK               00033600
+                 DISPLAY 'NUM-SENSEG     :'     NUM-SENSEG              00033700
+                 DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA               00033800
+              END-IF                                                    00033900
+           END-IF.                                                      00034000
+      *----------------------*                                          00034091
+       5010-UPDATE-BILLING-SEG-END.                                     00034092
+      *----------------------*                                          00034093
+           EXIT.                                                        00034094
+                                                                        00034900
+      *---------------*                                                 00035000
+       8100-READ-FI01.                                                  00035100
+      *---------------*                                                 00035200
+                                                                        00035300
+           INITIALIZE WS-REC-FI01.                                      00035400
+                                                                        00035500
+           READ FI01-IN INTO WS-REC-FI01                                00035600
+           END-READ.                                                    00035700
+                                                                        00035800
+           EVALUATE TRUE                                                00035900
+                                                                        00036000
+             WHEN WS-FI01-FS = '00'                                     00036100
+               ADD 1 TO WS-NO-READ-FI01                                 00036200
+      D        DISPLAY "READ FILE OK: " WS-REC-FI01                     00036300
+               CONTINUE                                                 00036400
+             WHEN WS-FI01-FS = '10'                                     00036500
+               SET WS-FI01-EOF TO TRUE                                  00036600
+      D        DISPLAY "WS-FI01-END-OF-FILE " WS-FI01-END-OF-FILE       00036700
+             WHEN OTHER                                                 00036800
+      D        DISPLAY "ERROR READ FILE FI01 !!!: " WS-FI01-FS          00036900
+               PERFORM 9999-ABEND                                       00037000
+                  THRU 9999-ABEND-END                                   00037100
+                                                                        00037200
+           END-EVALUATE.                                                00037300
+                                                                        00037400
+      *-------------------*                                             00037500
+       8100-READ-FI01-END.                                              00037600
+      *-------------------*                                             00037700
+           EXIT.                                                        00037800
+      *-------------------                                              00037900
+       9999-ABEND.                                                      00038000
+      *-------------------                                              00038100
+      D    DISPLAY "WE ARE IN ABEND".                                   00038200
+      *    WE FORCE AN ABEND                                            00038300
+      *>      MOVE +40                TO WS-USER-ABEND-CODE             00038400
+      *>      CALL 'ILBOABN0'      USING WS-USER-ABEND-CODE             00038500
+           GOBACK.                                                      00038600
+      *-------------------                                              00038700
+       9999-ABEND-END.                                                  00038800
+      *-------------------                                              00038900
+           EXIT.                                                        00039000
