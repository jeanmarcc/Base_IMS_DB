@@ -0,0 +1,412 @@
+      *-------------------------*                                       00000100
+       IDENTIFICATION DIVISION.                                         00000200
+      *-------------------------*                                       00000300
+       PROGRAM-ID. PBCREA.                                              00000400
+       AUTHOR. JEAN MARC C.                                             00000500
+      *----------------------------------------------------------*      00000600
+      * Auteur: Jean Marc C.                                            00000700
+      *                                                                 00000800
+      * But: Creer un nouveau segment BILLING dans IMS DB               00000900
+      *      pour un patient defini dans le fichier en entree           00001000
+      *                                                                 00001100
+      * Fichier entree: contient le patient a mettre a jour             00001200
+      *      et les donnees a creer pour le segment BILLING             00001300
+      *----------------------------------------------------------*      00001400
+      *--------------------*                                            00001500
+       ENVIRONMENT DIVISION.                                            00001600
+      *--------------------*                                            00001700
+       CONFIGURATION SECTION.                                           00001800
+       OBJECT-COMPUTER.                                                 00001900
+       SOURCE-COMPUTER.                                                 00002000
+            IBM-SYSTEM WITH DEBUGGING MODE.                             00002100
+       INPUT-OUTPUT SECTION.                                            00002200
+       FILE-CONTROL.                                                    00002300
+           SELECT FI01-IN ASSIGN TO FI01IN                              00002400
+           ORGANIZATION IS  SEQUENTIAL                                  00002500
+           FILE STATUS IS WS-FI01-FS.                                   00002600
+           SELECT INVCTL ASSIGN TO INVCTL                               00002700
+           ORGANIZATION IS SEQUENTIAL                                   00002800
+           FILE STATUS IS WS-INVCTL-FS.                                 00002900
+      *----------------*                                                00003000
+       DATA DIVISION.                                                   00003100
+      *----------------*                                                00003200
+       FILE SECTION.                                                    00003300
+                                                                        00003400
+       FD  FI01-IN RECORDING MODE F.                                    00003500
+       01  FI01-IN-DATA                 PIC X(80).                      00003600
+                                                                        00003700
+      *    invoice number sequence control file: last invoice           00003800
+      *    number assigned by any BILLING create run, carried           00003900
+      *    forward to the next run                                      00004000
+       FD  INVCTL RECORDING MODE F.                                     00004100
+       01  INVCTL-REC.                                                  00004200
+           05 INVCTL-LAST-INVOICENO     PIC 9(08).                      00004300
+           05 FILLER                    PIC X(72).                      00004400
+                                                                        00004500
+      *-----------------------*                                         00004600
+       WORKING-STORAGE SECTION.                                         00004700
+      *-----------------------*                                         00004800
+       01 WS-COUNTERS.                                                  00004900
+           05 WS-NO-READ-FI01              PIC 9(8).                    00005000
+                                                                        00005100
+       01 WS-FILE-STATUS.                                               00005200
+          05 WS-FI01-FS                PIC X(2).                        00005300
+          05 WS-INVCTL-FS              PIC X(2).                        00005400
+                                                                        00005500
+       01 WS-FI01-END-OF-FILE           PIC X(5) VALUE 'FALSE'.         00005600
+          88 WS-FI01-EOF                VALUE 'TRUE'.                   00005700
+          88 WS-FI01-NOT-EOF            VALUE 'FALSE'.                  00005800
+                                                                        00005900
+      * ce fichier contient les records a creer dans IMS DB             00006000
+      * -> segment patient et donnees du segment billing                00006100
+       01 WS-REC-FI01.                                                  00006200
+          05 FI01-SEGMENT-TYPE         PIC X(08).                       00006300
+          05 FILLER                    PIC X(01).                       00006400
+          05 FI01-DATA                 PIC X(72).                       00006500
+          05 FI01-DATA-PATIENT  REDEFINES FI01-DATA.                    00006600
+             10 FI01-DATA-PATIENID     PIC X(03).                       00006700
+             10 FILLER                 PIC X(69).                       00006800
+          05 FI01-DATA-BILLING  REDEFINES FI01-DATA.                    00006900
+             10 FI01-DATA-INVOICENO    PIC X(08).                       00007000
+             10 FI01-DATA-AMOUNT       PIC 9(07)V99.                    00007100
+             10 FI01-DATA-BILLDATE     PIC X(06).                       00007200
+             10 FILLER                 PIC X(49).                       00007300
+                                                                        00007400
+       01 WS-SAVE-PATIENID             PIC X(03).                       00007500
+                                                                        00007600
+      * next invoice number to assign, loaded from INVCTL at            00007700
+      * start of run and written back at end of run                     00007800
+       01 WS-NEXT-INVOICENO             PIC 9(08) VALUE ZERO.           00007900
+                                                                        00008000
+       01 QUAL-SSA-PATIENT.                                             00008100
+           05  SEGNAME     PIC X(08) VALUE 'PATIENT'.                   00008200
+           05  FILLER      PIC X(01) VALUE '('.                         00008300
+           05  FIELD       PIC X(08) VALUE 'PATIENID'.                  00008400
+           05  OPER        PIC X(02) VALUE 'EQ'.                        00008500
+           05  FIELD-VAL   PIC X(03) VALUE SPACE.                       00008600
+           05  FILLER      PIC X(01) VALUE ')'.                         00008700
+                                                                        00008800
+       01 QUAL-SSA-BILLING.                                             00008900
+           05  SEGNAME     PIC X(8) VALUE 'BILLING'.                    00009000
+           05  FILLER      PIC X(1) VALUE '('.                          00009100
+           05  FIELD-NAME  PIC X(8) VALUE 'INVOICEN'.                   00009200
+           05  OPER        PIC X(2) VALUE 'EQ'.                         00009300
+           05  FIELD-VAL   PIC X(8) VALUE SPACE.                        00009400
+           05  FILLER      PIC X(1) VALUE ')'.                          00009500
+                                                                        00009600
+       01 UNQUAL-SSA-PATIENT.                                           00009700
+           05 SEGMENT-NAME PIC X(8) VALUE 'PATIENT'.                    00009800
+           05 FILLER  PIC X VALUE SPACE.                                00009900
+                                                                        00010000
+       01 UNQUAL-SSA-BILLING.                                           00010100
+           05 SEGMENT-NAME PIC X(8) VALUE 'BILLING'.                    00010200
+           05 FILLER PIC X VALUE SPACE.                                 00010300
+                                                                        00010400
+       01 DLI-FUNCTIONS.                                                00010500
+        05 DLI-GU   PIC X(4) VALUE 'GU '.                               00010600
+        05 DLI-GHU  PIC X(4) VALUE 'GHU '.                              00010700
+        05 DLI-GN   PIC X(4) VALUE 'GN '.                               00010800
+        05 DLI-GHN  PIC X(4) VALUE 'GHN '.                              00010900
+        05 DLI-GNP  PIC X(4) VALUE 'GNP '.                              00011000
+        05 DLI-GHNP PIC X(4) VALUE 'GHNP'.                              00011100
+        05 DLI-ISRT PIC X(4) VALUE 'ISRT'.                              00011200
+        05 DLI-DLET PIC X(4) VALUE 'DLET'.                              00011300
+        05 DLI-REPL PIC X(4) VALUE 'REPL'.                              00011400
+        05 DLI-CHKP PIC X(4) VALUE 'CHKP'.                              00011500
+        05 DLI-XRST PIC X(4) VALUE 'XRST'.                              00011600
+        05 DLI-PCB  PIC X(4) VALUE 'PCB '.                              00011700
+                                                                        00011800
+       01 SEG-IO-AREA     PIC X(60).                                    00011900
+       01 WS-DLI-FUNCTION PIC X(4).                                     00012000
+                                                                        00012100
+       01 WS-BILLING-SEG.                                               00012200
+          05 WS-INVOICENO  PIC X(08).                                   00012300
+          05 WS-AMOUNT     PIC 9(07)V99.                                00012400
+          05 WS-BILLDATE   PIC X(06).                                   00012500
+                                                                        00012600
+      *-----------------------*                                         00012700
+       LINKAGE SECTION.                                                 00012800
+      *-----------------------*                                         00012900
+                                                                        00013000
+      * psb to get and insert                                           00013100
+        01 PCB-MASK-GI.                                                 00013200
+           03 DBD-NAME        PIC X(8).                                 00013300
+           03 SEG-LEVEL       PIC XX.                                   00013400
+           03 STATUS-CODE     PIC XX.                                   00013500
+           03 PROC-OPT        PIC X(4).                                 00013600
+           03 FILLER          PIC X(4).                                 00013700
+           03 SEG-NAME        PIC X(8).                                 00013800
+           03 KEY-FDBK        PIC S9(5) COMP.                           00013900
+           03 NUM-SENSEG      PIC S9(5) COMP.                           00014000
+           03 KEY-FDBK-AREA.                                            00014100
+              05 PATIENT-KEY    PIC X(3).                               00014200
+              05 MEDICAL-KEY    PIC X(6).                               00014300
+              05 DRUG-KEY       PIC X(8).                               00014400
+              05 BILLING-KEY    PIC X(8).                               00014500
+                                                                        00014600
+      *-----------------------*                                         00014700
+       PROCEDURE DIVISION.                                              00014800
+      *-----------------------*                                         00014900
+                                                                        00015000
+           INITIALIZE PCB-MASK-GI.                                      00015100
+           ENTRY 'DLITCBL' USING PCB-MASK-GI.                           00015200
+                                                                        00015300
+           DISPLAY "***** DEBUT PROCEDURE DIVISION *****".              00015400
+                                                                        00015500
+           PERFORM 1000-INIT                                            00015600
+              THRU 1000-INIT-END.                                       00015700
+                                                                        00015800
+           DISPLAY '1_GET PATIENT'.                                     00015900
+           MOVE DLI-GHU  TO WS-DLI-FUNCTION.                            00016000
+           MOVE WS-SAVE-PATIENID TO FIELD-VAL OF QUAL-SSA-PATIENT.      00016100
+           PERFORM 4200-GET-A-PATIENT                                   00016200
+              THRU 4200-GET-A-PATIENT-END.                              00016300
+                                                                        00016400
+      *    then read file again to get first billing record             00016500
+           PERFORM 8100-READ-FI01                                       00016600
+              THRU 8100-READ-FI01-END.                                  00016700
+                                                                        00016800
+      *    create segment until end of input file                       00016900
+           DISPLAY '2_____CREATE BILLING'.                              00017000
+           PERFORM 5000-CREATE-BILLING                                  00017100
+              THRU 5000-CREATE-BILLING-END                              00017200
+              UNTIL WS-FI01-EOF.                                        00017300
+                                                                        00017400
+      *    we have to reposition on the patient                         00017500
+           DISPLAY '3_____GET PATIENT'.                                 00017600
+           MOVE DLI-GU  TO WS-DLI-FUNCTION.                             00017700
+           MOVE WS-SAVE-PATIENID TO FIELD-VAL OF QUAL-SSA-PATIENT.      00017800
+           PERFORM 4200-GET-A-PATIENT                                   00017900
+              THRU 4200-GET-A-PATIENT-END.                              00018000
+                                                                        00018100
+           DISPLAY '4_____GET ALL BILLING'.                             00018200
+           MOVE DLI-GN  TO WS-DLI-FUNCTION.                             00018300
+           PERFORM 4300-GET-BILLING                                     00018400
+              THRU 4300-GET-BILLING-END                                 00018500
+              UNTIL STATUS-CODE NOT = SPACE.                            00018600
+                                                                        00018700
+           DISPLAY "***** FIN PROCEDURE DIVISION *****".                00018800
+                                                                        00018900
+      *    save the next invoice number for the following run           00019000
+           OPEN OUTPUT INVCTL.                                          00019100
+           MOVE WS-NEXT-INVOICENO TO INVCTL-LAST-INVOICENO.             00019200
+           WRITE INVCTL-REC.                                            00019300
+           CLOSE INVCTL.                                                00019400
+                                                                        00019500
+                                                                        00019600
+           GOBACK.                                                      00019700
+                                                                        00019800
+      *------------*                                                    00019900
+       1000-INIT.                                                       00020000
+      *------------*                                                    00020100
+           DISPLAY "***** INIT PROCESS *****".                          00020200
+                                                                        00020300
+           MOVE SPACE TO WS-FILE-STATUS.                                00020400
+           MOVE ZEROES TO WS-COUNTERS.                                  00020500
+                                                                        00020600
+           OPEN INPUT  FI01-IN.                                         00020700
+                                                                        00020800
+           IF WS-FI01-FS NOT = "00"                                     00020900
+      D      DISPLAY "ERROR OPEN FILE FI01-IN: " WS-FI01-FS             00021000
+             PERFORM 9999-ABEND                                         00021100
+                THRU 9999-ABEND-END                                     00021200
+           ELSE                                                         00021300
+      D      DISPLAY "OPEN FI01-IN IS OK"                               00021400
+           END-IF.                                                      00021500
+                                                                        00021600
+      *    first read of the input file                                 00021700
+           PERFORM 8100-READ-FI01                                       00021800
+              THRU 8100-READ-FI01-END.                                  00021900
+                                                                        00022000
+           MOVE FI01-DATA-PATIENID TO WS-SAVE-PATIENID.                 00022100
+      D    DISPLAY 'Patient ID to update: ' WS-SAVE-PATIENID.           00022200
+                                                                        00022300
+                                                                        00022400
+      *    load the next invoice number to assign from INVCTL           00022500
+           OPEN INPUT INVCTL.                                           00022600
+           IF WS-INVCTL-FS = '00'                                       00022700
+              READ INVCTL                                               00022800
+                 AT END                                                 00022900
+                    DISPLAY 'INVCTL EMPTY - STARTING INVOICE SEQ AT 1'  00023000
+                 NOT AT END                                             00023100
+                    MOVE INVCTL-LAST-INVOICENO TO WS-NEXT-INVOICENO     00023200
+              END-READ                                                  00023300
+              CLOSE INVCTL                                              00023400
+           ELSE                                                         00023500
+              DISPLAY 'INVCTL NOT AVAILABLE - STARTING INVOICE SEQ AT 1'00023600
+           END-IF.                                                      00023700
+                                                                        00023800
+           DISPLAY "***** FIN INIT PROCESS *****".                      00023900
+                                                                        00024000
+      *----------------*                                                00024100
+       1000-INIT-END.                                                   00024200
+      *----------------*                                                00024300
+           EXIT.                                                        00024400
+                                                                        00024500
+      *---------------------*                                           00024600
+       4200-GET-A-PATIENT.                                              00024700
+      *---------------------*                                           00024800
+                                                                        00024900
+           INITIALIZE SEG-IO-AREA,                                      00025000
+                                                                        00025100
+           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                        00025200
+                                PCB-MASK-GI,                            00025300
+                                SEG-IO-AREA,                            00025400
+                                QUAL-SSA-PATIENT.                       00025500
+                                                                        00025600
+           IF STATUS-CODE = '  '                                        00025700
+                DISPLAY 'SUCCESSFUL GET: '  SEG-IO-AREA                 00025800
+           ELSE                                                         00025900
+                DISPLAY 'ERROR IN FETCH :' STATUS-CODE                  00026000
+                DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                  00026100
+                DISPLAY 'DBD-NAME       :'     DBD-NAME                 00026200
+                DISPLAY 'SEG-LEVEL      :'    SEG-LEVEL                 00026300
+                DISPLAY 'STATUS-CODE    :'   STATUS-CODE                00026400
+                DISPLAY 'PROC-OPT       :'    PROC-OPT                  00026500
+                DISPLAY 'SEG-NAME       :'    SEG-NAME                  00026600
+                DISPLAY 'KEY-FDBK       :'    KEY-FDBK                  00026700
+                DISPLAY 'NUM-SENSEG     :'   NUM-SENSEG                 00026800
+                DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                00026900
+           END-IF.                                                      00027000
+                                                                        00027100
+      *----------------------*                                          00027200
+       4200-GET-A-PATIENT-END.                                          00027300
+      *----------------------*                                          00027400
+           EXIT.                                                        00027500
+                                                                        00027600
+      *----------------------*                                          00027700
+       4300-GET-BILLING.                                                00027800
+      *----------------------*                                          00027900
+                                                                        00028000
+           INITIALIZE SEG-IO-AREA,                                      00028100
+                                                                        00028200
+           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                        00028300
+                                PCB-MASK-GI,                            00028400
+                                SEG-IO-AREA,                            00028500
+                                QUAL-SSA-PATIENT,                       00028600
+                                UNQUAL-SSA-BILLING.                     00028700
+                                                                        00028800
+           IF STATUS-CODE = '  '                                        00028900
+                DISPLAY 'SUCCESSFUL GET: '  SEG-IO-AREA                 00029000
+           ELSE                                                         00029100
+                DISPLAY 'ERROR IN FETCH :' STATUS-CODE                  00029200
+                DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                  00029300
+                DISPLAY 'DBD-NAME       :'     DBD-NAME                 00029400
+                DISPLAY 'SEG-LEVEL      :'    SEG-LEVEL                 00029500
+                DISPLAY 'STATUS-CODE    :'   STATUS-CODE                00029600
+                DISPLAY 'PROC-OPT       :'    PROC-OPT                  00029700
+                DISPLAY 'SEG-NAME       :'    SEG-NAME                  00029800
+                DISPLAY 'KEY-FDBK       :'    KEY-FDBK                  00029900
+                DISPLAY 'NUM-SENSEG     :'   NUM-SENSEG                 00030000
+                DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                00030100
+           END-IF.                                                      00030200
+                                                                        00030300
+      *----------------------*                                          00030400
+       4300-GET-BILLING-END.                                            00030500
+      *----------------------*                                          00030600
+           EXIT.                                                        00030700
+                                                                        00030800
+      *-----------------------*                                         00030900
+       5000-CREATE-BILLING.                                             00031000
+      *-----------------------*                                         00031100
+                                                                        00031200
+           EVALUATE FI01-SEGMENT-TYPE                                   00031300
+             WHEN 'BILLING'                                             00031400
+      D        DISPLAY "WE ARE ON A BILLING SEGMENT"                    00031500
+      D        DISPLAY "WS-REC-FI01      : " WS-REC-FI01                00031600
+      D        DISPLAY "FI01-DATA-INVOICENO: " FI01-DATA-INVOICENO      00031700
+               PERFORM 5010-CREATE-BILLING-SEG                          00031720
+                  THRU 5010-CREATE-BILLING-SEG-END                      00031740
+             WHEN OTHER                                                 00031800
+      D        DISPLAY "UNKNOWN SEGMENT: " FI01-SEGMENT-TYPE            00031900
+           END-EVALUATE.                                                00032000
+                                                                        00032100
+           IF NOT WS-FI01-EOF                                           00035300
+              PERFORM 8100-READ-FI01                                    00035400
+                 THRU 8100-READ-FI01-END                                00035500
+           END-IF.                                                      00035600
+                                                                        00035700
+      *-----------------------*                                         00035800
+       5000-CREATE-BILLING-END.                                         00035900
+      *-----------------------*                                         00035920
+           EXIT.                                                        00035940
+                                                                        00035960
+      *-----------------------*                                         00035980
+       5010-CREATE-BILLING-SEG.                                         00035990
+      *-----------------------*                                         00035995
+           INITIALIZE WS-BILLING-SEG.                                   00032200
+      *    invoice number is assigned from the sequence, not            00032300
+      *    taken from the input file                                    00032400
+           ADD 1 TO WS-NEXT-INVOICENO.                                  00032500
+           MOVE WS-NEXT-INVOICENO   TO WS-INVOICENO.                    00032600
+           MOVE FI01-DATA-AMOUNT    TO WS-AMOUNT.                       00032700
+           MOVE FI01-DATA-BILLDATE  TO WS-BILLDATE.                     00032800
+           MOVE WS-BILLING-SEG      TO SEG-IO-AREA.                     00032900
+                                                                        00033000
+           CALL 'CBLTDLI' USING DLI-ISRT,                               00033100
+                                PCB-MASK-GI,                            00033200
+                                SEG-IO-AREA,                            00033300
+                                QUAL-SSA-PATIENT,                       00033400
+                                UNQUAL-SSA-BILLING.                     00033500
+                                                                        00033600
+           IF STATUS-CODE = '  '                                        00033700
+              DISPLAY 'CREATE IS OK'                                    00033800
+              DISPLAY 'SEG-IO : ' SEG-IO-AREA                           00033900
+           ELSE                                                         00034000
+              DISPLAY 'ERROR IN FETCH :' STATUS-CODE                    00034100
+              DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                    00034200
+              DISPLAY 'DBD-NAME       :'       DBD-NAME                 00034300
+              DISPLAY 'SEG-LEVEL      :'      SEG-LEVEL                 00034400
+              DISPLAY 'STATUS-CODE    :'     STATUS-CODE                00034500
+              DISPLAY 'PROC-OPT       :'      PROC-OPT                  00034600
+              DISPLAY 'SEG-NAME       :'      SEG-NAME                  00034700
+              DISPLAY 'KEY-FDBK       :'      KEY-FDBK                  00034800
+              DISPLAY 'NUM-SENSEG     :'     NUM-SENSEG                 00034900
+              DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                  00035000
+           END-IF.                                                      00035100
+      *-----------------------*                                         00035970
+       5010-CREATE-BILLING-SEG-END.                                     00035980A
+      *-----------------------*                                         00035990A
+           EXIT.                                                        00035995A
+                                                                        00036200
+      *---------------*                                                 00036300
+       8100-READ-FI01.                                                  00036400
+      *---------------*                                                 00036500
+                                                                        00036600
+           INITIALIZE WS-REC-FI01.                                      00036700
+                                                                        00036800
+           READ FI01-IN INTO WS-REC-FI01                                00036900
+           END-READ.                                                    00037000
+                                                                        00037100
+           EVALUATE TRUE                                                00037200
+                                                                        00037300
+             WHEN WS-FI01-FS = '00'                                     00037400
+               ADD 1 TO WS-NO-READ-FI01                                 00037500
+      D        DISPLAY "READ FILE OK: " WS-REC-FI01                     00037600
+               CONTINUE                                                 00037700
+             WHEN WS-FI01-FS = '10'                                     00037800
+               SET WS-FI01-EOF TO TRUE                                  00037900
+      D        DISPLAY "WS-FI01-END-OF-FILE " WS-FI01-END-OF-FILE       00038000
+             WHEN OTHER                                                 00038100
+      D        DISPLAY "ERROR READ FILE FI01 !!!: " WS-FI01-FS          00038200
+               PERFORM 9999-ABEND                                       00038300
+                  THRU 9999-ABEND-END                                   00038400
+                                                                        00038500
+           END-EVALUATE.                                                00038600
+                                                                        00038700
+      *-------------------*                                             00038800
+       8100-READ-FI01-END.                                              00038900
+      *-------------------*                                             00039000
+           EXIT.                                                        00039100
+      *-------------------*                                             00039200
+       9999-ABEND.                                                      00039300
+      *-------------------*                                             00039400
+      D    DISPLAY "WE ARE IN ABEND".                                   00039500
+      *    WE FORCE AN ABEND                                            00039600
+      *>      MOVE +40                TO WS-USER-ABEND-CODE             00039700
+      *>      CALL 'ILBOABN0'      USING WS-USER-ABEND-CODE             00039800
+           GOBACK.                                                      00039900
+      *-------------------*                                             00040000
+       9999-ABEND-END.                                                  00040100
+      *-------------------*                                             00040200
+           EXIT.                                                        00040300
