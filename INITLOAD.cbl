@@ -1,95 +1,294 @@
-       ID DIVISION.                                                     00011800
-       PROGRAM-ID. INSRT.                                               00011900
-       AUTHOR. JEAN MARC C.
-      *----------------------------------------------------------*      00012002
-      * Auteur: Jean Marc C.                                            00012103
-      *                                                                 00012203
-      * But: Charger en masse la base ims db a partir d'un fichier      00012303
-      *      en entree (Initial Loading)                                00012403
-      *                                                                 00012503
-      * Fichier Entree: contient tous les segments a inserer            00012603
-      *      dans la base IMS DB                                        00012703
-      *----------------------------------------------------------*      00012803
-       ENVIRONMENT DIVISION.                                            00012903
-       INPUT-OUTPUT SECTION.                                            00013003
-       FILE-CONTROL.                                                    00013103
-           SELECT INFILE ASSIGN TO INDD.                                00013203
-       DATA DIVISION.                                                   00013303
-       FILE SECTION.                                                    00013403
-       FD INFILE.                                                       00013503
-       01 INSRT-REC.                                                    00013603
-          05 SSA         PIC X(09).                                     00013703
-          05 SEG-IO-AREA PIC X(61).                                     00013803
-       WORKING-STORAGE SECTION.                                         00013903
-        01 WS-EOF           PIC X VALUE 'N'.                            00014003
-           88 EOF  VALUE 'Y'.                                           00014103
-        01 SW-EOF           PIC X.                                      00014203
-           88 FILE-END      VALUE 'Y'.                                  00014303
-           88 FILE-OPEN     VALUE 'N'.                                  00014403
-       01 DLI-FUNCN  PIC X(4) VALUE 'ISRT'.                             00014503
-       LINKAGE SECTION.                                                 00014603
-        01 PCB-MASK.                                                    00014703
-           03 DBD-NAME        PIC X(8).                                 00014803
-           03 SEG-LEVEL       PIC XX.                                   00014903
-           03 STATUS-CODE     PIC XX.                                   00015003
-           03 PROC-OPT        PIC X(4).                                 00015103
-           03 FILLER          PIC X(4).                                 00015203
-           03 SEG-NAME        PIC X(8).                                 00015303
-           03 KEY-FDBK        PIC S9(5) COMP.                           00015403
-           03 NUM-SENSEG      PIC S9(5) COMP.                           00015503
-           03 KEY-FDBK-AREA.                                            00015603
-              05 PATIENID-KEY PIC X(3).                                 00015703
-              05 MEDICID-KEY  PIC X(6).                                 00015803
-              05 DRUGID-KEY   PIC X(8).                                 00015903
-       PROCEDURE DIVISION.                                              00016003
-                 INITIALIZE PCB-MASK                                    00016103
-             ENTRY 'DLITCBL' USING PCB-MASK.                            00016203
-                     DISPLAY 'ERROR IN INSERT :' STATUS-CODE            00016303
-                     DISPLAY 'DBD-NAME :'     DBD-NAME                  00016403
-                     DISPLAY 'SEG-LEVEL:'     SEG-LEVEL                 00016503
-                     DISPLAY 'STATUS-CODE:'   STATUS-CODE               00016603
-                     DISPLAY 'PROC-OPT :'     PROC-OPT                  00016703
-                     DISPLAY 'SEG-NAME :'     SEG-NAME                  00016803
-                     DISPLAY 'KEY-FDBK :'     KEY-FDBK                  00016903
-                     DISPLAY 'NUM-SENSEG:'    NUM-SENSEG                00017003
-                     DISPLAY 'KEY-FDBK-AREA:' KEY-FDBK-AREA             00017103
-             DISPLAY '*****PROGRAM START*******'.                       00017203
-             OPEN INPUT INFILE.                                         00017303
-             DISPLAY 'OPEN'.                                            00017403
-             PERFORM 1000-READ-FILE UNTIL WS-EOF = 'Y'                  00017503
-             GOBACK.                                                    00017603
-       1000-READ-FILE.                                                  00017703
-               DISPLAY 'READ'.                                          00017803
-               READ INFILE AT END MOVE 'Y' TO WS-EOF                    00017903
-               NOT AT END                                               00018003
-               IF WS-EOF = 'N'                                          00018103
-                  CALL 'CBLTDLI' USING ,                                00018203
-                                      DLI-FUNCN,                        00018303
-                                      PCB-MASK,                         00018403
-                                      SEG-IO-AREA,                      00018503
-                                      SSA                               00018603
-                 DISPLAY 'DLIFN :' DLI-FUNCN                            00018703
-                 DISPLAY 'SSA   :' SSA                                  00018803
-                 DISPLAY 'PCB-MASK :' PCB-MASK                          00018903
-                  IF STATUS-CODE = '  '                                 00019003
-                     DISPLAY 'SUCCESSFUL INSRT-REC:' SEG-IO-AREA        00019103
-                  ELSE                                                  00019203
-                     DISPLAY 'SEG-IO-AREA     :' SEG-IO-AREA            00019303
-                     DISPLAY 'ERROR IN INSERT1:' STATUS-CODE            00019403
-                     DISPLAY 'DBD-NAME1:'     DBD-NAME                  00019503
-                     DISPLAY 'SEG-LEVEL1:'    SEG-LEVEL                 00019603
-                     DISPLAY 'STATUS-CODE:'   STATUS-CODE               00019703
-                     DISPLAY 'PROC-OPT1 :'    PROC-OPT                  00019803
-                     DISPLAY 'SEG-NAME1 :'    SEG-NAME                  00019903
-                     DISPLAY 'KEY-FDBK1 :'    KEY-FDBK                  00020003
-                     DISPLAY 'NUM-SENSEG1:'   NUM-SENSEG                00020103
-                     DISPLAY 'KEY-FDBK-AREA1:' KEY-FDBK-AREA            00020203
-                  END-IF                                                00020303
-               ELSE                                                     00020403
-                  MOVE 'Y'  TO WS-EOF                                   00020503
-                  PERFORM 3000-CLOSE-PARA                               00020603
-               END-IF.                                                  00020703
-       3000-CLOSE-PARA.                                                 00020803
-               CLOSE INFILE.                                            00020903
-               GOBACK.                                                  00021003
-
+       ID DIVISION.                                                     00000100
+       PROGRAM-ID. INSRT.                                               00000200
+       AUTHOR. JEAN MARC C.                                             00000300
+      *----------------------------------------------------------*      00000400
+      * Auteur: Jean Marc C.                                            00000500
+      *                                                                 00000600
+      * But: Charger en masse la base ims db a partir d'un fichier      00000700
+      *      en entree (Initial Loading)                                00000800
+      *                                                                 00000900
+      * Fichier Entree: contient tous les segments a inserer            00001000
+      *      dans la base IMS DB                                        00001100
+      *                                                                 00001200
+      *                                                                 00001300
+      * Reprise: le programme emet un CHKP toutes les                   00001400
+      *      WS-CHKP-INTERVAL enregistrements lus et peut               00001500
+      *      redemarrer a partir du dernier point de controle           00001600
+      *      via XRST                                                   00001700
+      * Fichier REJOUT: recoit les enregistrements dont le type de      00001800
+      *      segment n'est pas reconnu ou dont les donnees sont         00001900
+      *      incompletes - ils ne sont jamais presentes a IMS           00002000
+      *----------------------------------------------------------*      00002100
+       ENVIRONMENT DIVISION.                                            00002200
+       INPUT-OUTPUT SECTION.                                            00002300
+       FILE-CONTROL.                                                    00002400
+           SELECT INFILE  ASSIGN TO INDD                                00002500
+           FILE STATUS IS WS-INFILE-FS.                                 00002520
+           SELECT REJFILE ASSIGN TO REJOUT                              00002600
+           FILE STATUS IS WS-REJFILE-FS.                                00002620
+       DATA DIVISION.                                                   00002700
+       FILE SECTION.                                                    00002800
+       FD INFILE.                                                       00002900
+       01 INSRT-REC.                                                    00003000
+          05 SSA         PIC X(09).                                     00003100
+          05 SEG-IO-AREA PIC X(61).                                     00003200
+       FD REJFILE.                                                      00003300
+       01 REJ-REC.                                                      00003400
+          05 REJ-SSA         PIC X(09).                                 00003500
+          05 REJ-SEG-IO-AREA PIC X(61).                                 00003600
+          05 REJ-REASON      PIC X(20).                                 00003700
+       WORKING-STORAGE SECTION.                                         00003800
+        01 WS-EOF           PIC X VALUE 'N'.                            00003900
+           88 EOF  VALUE 'Y'.                                           00004000
+        01 SW-EOF           PIC X.                                      00004100
+           88 FILE-END      VALUE 'Y'.                                  00004200
+           88 FILE-OPEN     VALUE 'N'.                                  00004300
+       01 WS-INFILE-FS      PIC X(2).                                   00004350
+       01 WS-REJFILE-FS     PIC X(2).                                   00004360
+       01 DLI-FUNCN  PIC X(4) VALUE 'ISRT'.                             00004400
+       01 DLI-CHKP   PIC X(4) VALUE 'CHKP'.                             00004500
+       01 DLI-XRST   PIC X(4) VALUE 'XRST'.                             00004600
+                                                                        00004700
+      * vue de la SSA du fichier d'entree pour en extraire le           00004800
+      * nom du segment (PATIENT/TREATMNT/BILLING/autre)                 00004900
+       01 WS-SSA-WORK       PIC X(09).                                  00005000
+       01 WS-SSA-NAME REDEFINES WS-SSA-WORK.                            00005100
+          05 WS-SSA-SEGNAME PIC X(08).                                  00005200
+          05 FILLER         PIC X(01).                                  00005300
+                                                                        00005400
+       01 WS-REJECT-SW      PIC X VALUE 'N'.                            00005500
+          88 WS-IS-REJECT   VALUE 'Y'.                                  00005600
+                                                                        00005700
+      * statistiques de fin de chargement, par type de segment          00005800
+       01 WS-LOAD-STATS.                                                00005900
+          05 WS-PAT-READ        PIC 9(7) COMP VALUE 0.                  00006000
+          05 WS-PAT-INSERTED    PIC 9(7) COMP VALUE 0.                  00006100
+          05 WS-PAT-ERRORED     PIC 9(7) COMP VALUE 0.                  00006200
+          05 WS-TRT-READ        PIC 9(7) COMP VALUE 0.                  00006300
+          05 WS-TRT-INSERTED    PIC 9(7) COMP VALUE 0.                  00006400
+          05 WS-TRT-ERRORED     PIC 9(7) COMP VALUE 0.                  00006500
+          05 WS-BIL-READ        PIC 9(7) COMP VALUE 0.                  00006600
+          05 WS-BIL-INSERTED    PIC 9(7) COMP VALUE 0.                  00006700
+          05 WS-BIL-ERRORED     PIC 9(7) COMP VALUE 0.                  00006800
+          05 WS-UNK-READ        PIC 9(7) COMP VALUE 0.                  00006900
+          05 WS-UNK-ERRORED     PIC 9(7) COMP VALUE 0.                  00007000
+                                                                        00007100
+      * checkpoint / restart (reprise sur point de controle)            00007200
+       01 WS-CHKP-INTERVAL      PIC 9(5) VALUE 01000.                   00007300
+       01 WS-CHKP-COUNTER       PIC 9(5) VALUE 0.                       00007400
+       01 WS-TOTAL-READ         PIC 9(8) VALUE 0.                       00007500
+       01 WS-CHKP-ID            PIC X(8) VALUE SPACE.                   00007600
+       01 WS-RESTART-DATA.                                              00007700
+          05 WS-RESTART-COUNT   PIC 9(8) VALUE 0.                       00007800
+       01 WS-SKIP-COUNT         PIC 9(8) VALUE 0.                       00007900
+       01 WS-RESTART-SW         PIC X VALUE 'N'.                        00008000
+          88 WS-IS-RESTART      VALUE 'Y'.                              00008100
+                                                                        00008200
+       LINKAGE SECTION.                                                 00008300
+        01 PCB-MASK.                                                    00008400
+           03 DBD-NAME        PIC X(8).                                 00008500
+           03 SEG-LEVEL       PIC XX.                                   00008600
+           03 STATUS-CODE     PIC XX.                                   00008700
+           03 PROC-OPT        PIC X(4).                                 00008800
+           03 FILLER          PIC X(4).                                 00008900
+           03 SEG-NAME        PIC X(8).                                 00009000
+           03 KEY-FDBK        PIC S9(5) COMP.                           00009100
+           03 NUM-SENSEG      PIC S9(5) COMP.                           00009200
+           03 KEY-FDBK-AREA.                                            00009300
+              05 PATIENID-KEY PIC X(3).                                 00009400
+              05 MEDICID-KEY  PIC X(6).                                 00009500
+              05 DRUGID-KEY   PIC X(8).                                 00009600
+       PROCEDURE DIVISION.                                              00009700
+                 INITIALIZE PCB-MASK                                    00009800
+             ENTRY 'DLITCBL' USING PCB-MASK.                            00009900
+                     DISPLAY 'ERROR IN INSERT :' STATUS-CODE            00010000
+                     DISPLAY 'DBD-NAME :'     DBD-NAME                  00010100
+                     DISPLAY 'SEG-LEVEL:'     SEG-LEVEL                 00010200
+                     DISPLAY 'STATUS-CODE:'   STATUS-CODE               00010300
+                     DISPLAY 'PROC-OPT :'     PROC-OPT                  00010400
+                     DISPLAY 'SEG-NAME :'     SEG-NAME                  00010500
+                     DISPLAY 'KEY-FDBK :'     KEY-FDBK                  00010600
+                     DISPLAY 'NUM-SENSEG:'    NUM-SENSEG                00010700
+                     DISPLAY 'KEY-FDBK-AREA:' KEY-FDBK-AREA             00010800
+             DISPLAY '*****PROGRAM START*******'.                       00010900
+             PERFORM 0500-RESTART-CHECK                                 00011000
+                THRU 0500-RESTART-CHECK-END.                            00011100
+             OPEN INPUT INFILE.                                         00011200
+             IF WS-INFILE-FS NOT = '00'                                 00011210
+                DISPLAY 'ERROR OPEN FILE INFILE: ' WS-INFILE-FS         00011220
+                GOBACK                                                  00011230
+             END-IF.                                                    00011240
+             IF WS-IS-RESTART                                           00011300
+                OPEN EXTEND REJFILE                                     00011400
+             ELSE                                                       00011800
+                OPEN OUTPUT REJFILE                                     00011900
+             END-IF.                                                    00012000
+             IF WS-REJFILE-FS NOT = '00'                                00012010
+                DISPLAY 'ERROR OPEN FILE REJFILE: ' WS-REJFILE-FS       00012020
+                GOBACK                                                  00012030
+             END-IF.                                                    00012040
+             IF WS-IS-RESTART                                           00012050
+                PERFORM 0600-SKIP-RECORDS                               00011500
+                   THRU 0600-SKIP-RECORDS-END                           00011600
+                   UNTIL WS-SKIP-COUNT = 0                              00011700
+             END-IF.                                                    00012060
+             DISPLAY 'OPEN'.                                            00012100
+             PERFORM 1000-READ-FILE UNTIL WS-EOF = 'Y'                  00012200
+             GOBACK.                                                    00012300
+       0500-RESTART-CHECK.                                              00012400
+               CALL 'CBLTDLI' USING DLI-XRST,                           00012500
+                                    WS-CHKP-ID,                         00012600
+                                    WS-RESTART-DATA.                    00012700
+               IF STATUS-CODE = '  '                                    00012800
+                  MOVE 'Y' TO WS-RESTART-SW                             00012900
+                  MOVE WS-RESTART-COUNT TO WS-SKIP-COUNT                00013000
+                  DISPLAY 'RESTARTING AFTER RECORDS: ' WS-SKIP-COUNT    00013100
+               ELSE                                                     00013200
+                  MOVE 'N' TO WS-RESTART-SW                             00013300
+                  DISPLAY 'COLD START - NO RESTART'                     00013400
+               END-IF.                                                  00013500
+       0500-RESTART-CHECK-END.                                          00013600
+               EXIT.                                                    00013700
+       0600-SKIP-RECORDS.                                               00013800
+               READ INFILE AT END MOVE 'Y' TO WS-EOF                    00013900
+               NOT AT END                                               00014000
+                  ADD 1 TO WS-TOTAL-READ                                00014100
+                  SUBTRACT 1 FROM WS-SKIP-COUNT                         00014200
+               END-READ.                                                00014300
+       0600-SKIP-RECORDS-END.                                           00014400
+               EXIT.                                                    00014500
+       1000-READ-FILE.                                                  00014600
+               DISPLAY 'READ'.                                          00014700
+               READ INFILE AT END MOVE 'Y' TO WS-EOF                    00014800
+               NOT AT END                                               00014900
+               IF WS-EOF = 'N'                                          00015000
+                  ADD 1 TO WS-TOTAL-READ                                00015100
+                  MOVE SSA         TO WS-SSA-WORK                       00015700
+                  MOVE 'N'         TO WS-REJECT-SW                      00015800
+                  PERFORM 2000-VALIDATE-REC                             00015900
+                     THRU 2000-VALIDATE-REC-END                         00016000
+                  IF WS-IS-REJECT                                       00016100
+                     PERFORM 2500-WRITE-REJECT                          00016200
+                        THRU 2500-WRITE-REJECT-END                      00016300
+                     PERFORM 2600-COUNT-ERRORED                         00016400
+                        THRU 2600-COUNT-ERRORED-END                     00016500
+                  ELSE                                                  00016600
+                     CALL 'CBLTDLI' USING ,                             00016700
+                                         DLI-FUNCN,                     00016800
+                                         PCB-MASK,                      00016900
+                                         SEG-IO-AREA,                   00017000
+                                         SSA                            00017100
+                    DISPLAY 'DLIFN :' DLI-FUNCN                         00017200
+                    DISPLAY 'SSA   :' SSA                               00017300
+                    DISPLAY 'PCB-MASK :' PCB-MASK                       00017400
+                     IF STATUS-CODE = '  '                              00017500
+                        DISPLAY 'SUCCESSFUL INSRT-REC:' SEG-IO-AREA     00017600
+                        PERFORM 2700-COUNT-INSERTED                     00017700
+                           THRU 2700-COUNT-INSERTED-END                 00017800
+                     ELSE                                               00017900
+                        DISPLAY 'SEG-IO-AREA     :' SEG-IO-AREA         00018000
+                        DISPLAY 'ERROR IN INSERT1:' STATUS-CODE         00018100
+                        DISPLAY 'DBD-NAME1:'     DBD-NAME               00018200
+                        DISPLAY 'SEG-LEVEL1:'    SEG-LEVEL              00018300
+                        DISPLAY 'STATUS-CODE:'   STATUS-CODE            00018400
+                        DISPLAY 'PROC-OPT1 :'    PROC-OPT               00018500
+                        DISPLAY 'SEG-NAME1 :'    SEG-NAME               00018600
+                        DISPLAY 'KEY-FDBK1 :'    KEY-FDBK               00018700
+                        DISPLAY 'NUM-SENSEG1:'   NUM-SENSEG             00018800
+                        DISPLAY 'KEY-FDBK-AREA1:' KEY-FDBK-AREA         00018900
+                        MOVE 'IMS REJECTED ISRT' TO REJ-REASON          00019000
+                        PERFORM 2500-WRITE-REJECT                       00019100
+                           THRU 2500-WRITE-REJECT-END                   00019200
+                        PERFORM 2600-COUNT-ERRORED                      00019300
+                           THRU 2600-COUNT-ERRORED-END                  00019400
+                     END-IF                                             00019500
+                  END-IF                                                00019600
+                  ADD 1 TO WS-CHKP-COUNTER                              00019610
+                  IF WS-CHKP-COUNTER >= WS-CHKP-INTERVAL                00019620
+                     PERFORM 2800-TAKE-CHECKPOINT                       00019630
+                        THRU 2800-TAKE-CHECKPOINT-END                   00019640
+                  END-IF                                                00019650
+               ELSE                                                     00019700
+                  MOVE 'Y'  TO WS-EOF                                   00019800
+                  PERFORM 3000-CLOSE-PARA                               00019900
+               END-IF.                                                  00020000
+       2000-VALIDATE-REC.                                               00020100
+               EVALUATE WS-SSA-SEGNAME                                  00020200
+                 WHEN 'PATIENT'                                         00020300
+                    ADD 1 TO WS-PAT-READ                                00020400
+                 WHEN 'TREATMNT'                                        00020500
+                    ADD 1 TO WS-TRT-READ                                00020600
+                 WHEN 'BILLING'                                         00020700
+                    ADD 1 TO WS-BIL-READ                                00020800
+                 WHEN OTHER                                             00020900
+                    ADD 1 TO WS-UNK-READ                                00021000
+                    MOVE 'Y' TO WS-REJECT-SW                            00021100
+                    MOVE 'UNKNOWN SEGMENT TYPE' TO REJ-REASON           00021200
+               END-EVALUATE.                                            00021300
+               IF NOT WS-IS-REJECT                                      00021400
+                  IF SEG-IO-AREA = SPACE                                00021500
+                     MOVE 'Y' TO WS-REJECT-SW                           00021600
+                     MOVE 'EMPTY SEGMENT DATA' TO REJ-REASON            00021700
+                  END-IF                                                00021800
+               END-IF.                                                  00021900
+       2000-VALIDATE-REC-END.                                           00022000
+               EXIT.                                                    00022100
+       2500-WRITE-REJECT.                                               00022200
+               DISPLAY 'REJECTED RECORD - ' REJ-REASON                  00022300
+               MOVE SSA         TO REJ-SSA                              00022400
+               MOVE SEG-IO-AREA TO REJ-SEG-IO-AREA                      00022500
+               WRITE REJ-REC                                            00022600
+       2500-WRITE-REJECT-END.                                           00022700
+               EXIT.                                                    00022800
+       2600-COUNT-ERRORED.                                              00022900
+               EVALUATE WS-SSA-SEGNAME                                  00023000
+                 WHEN 'PATIENT'                                         00023100
+                    ADD 1 TO WS-PAT-ERRORED                             00023200
+                 WHEN 'TREATMNT'                                        00023300
+                    ADD 1 TO WS-TRT-ERRORED                             00023400
+                 WHEN 'BILLING'                                         00023500
+                    ADD 1 TO WS-BIL-ERRORED                             00023600
+                 WHEN OTHER                                             00023700
+                    ADD 1 TO WS-UNK-ERRORED                             00023800
+               END-EVALUATE.                                            00023900
+       2600-COUNT-ERRORED-END.                                          00024000
+               EXIT.                                                    00024100
+       2700-COUNT-INSERTED.                                             00024200
+               EVALUATE WS-SSA-SEGNAME                                  00024300
+                 WHEN 'PATIENT'                                         00024400
+                    ADD 1 TO WS-PAT-INSERTED                            00024500
+                 WHEN 'TREATMNT'                                        00024600
+                    ADD 1 TO WS-TRT-INSERTED                            00024700
+                 WHEN 'BILLING'                                         00024800
+                    ADD 1 TO WS-BIL-INSERTED                            00024900
+               END-EVALUATE.                                            00025000
+       2700-COUNT-INSERTED-END.                                         00025100
+               EXIT.                                                    00025200
+       2800-TAKE-CHECKPOINT.                                            00025300
+               MOVE WS-TOTAL-READ TO WS-RESTART-COUNT                   00025400
+               MOVE WS-TOTAL-READ TO WS-CHKP-ID                         00025500
+               CALL 'CBLTDLI' USING DLI-CHKP,                           00025600
+                                    WS-CHKP-ID,                         00025700
+                                    WS-RESTART-DATA                     00025800
+               DISPLAY 'CHECKPOINT TAKEN AT RECORD: ' WS-TOTAL-READ     00025900
+               MOVE 0 TO WS-CHKP-COUNTER                                00026000
+       2800-TAKE-CHECKPOINT-END.                                        00026100
+               EXIT.                                                    00026200
+       2900-DISPLAY-STATS.                                              00026300
+               DISPLAY '*****LOAD STATISTICS*******'.                   00026400
+               DISPLAY 'PATIENT  READ:' WS-PAT-READ                     00026500
+                  ' INS:' WS-PAT-INSERTED ' ERR:' WS-PAT-ERRORED.       00026600
+               DISPLAY 'TREATMNT READ:' WS-TRT-READ                     00026700
+                  ' INS:' WS-TRT-INSERTED ' ERR:' WS-TRT-ERRORED.       00026800
+               DISPLAY 'BILLING  READ:' WS-BIL-READ                     00026900
+                  ' INS:' WS-BIL-INSERTED ' ERR:' WS-BIL-ERRORED.       00027000
+               DISPLAY 'UNKNOWN  READ:' WS-UNK-READ                     00027100
+                  ' ERR:' WS-UNK-ERRORED.                               00027200
+       2900-DISPLAY-STATS-END.                                          00027300
+               EXIT.                                                    00027400
+       3000-CLOSE-PARA.                                                 00027500
+               PERFORM 2900-DISPLAY-STATS                               00027600
+                  THRU 2900-DISPLAY-STATS-END.                          00027700
+               CLOSE INFILE.                                            00027800
+               CLOSE REJFILE.                                           00027900
+               GOBACK.                                                  00028000
