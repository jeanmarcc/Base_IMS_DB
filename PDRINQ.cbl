@@ -0,0 +1,346 @@
+      *-------------------------*                                       00000100
+       IDENTIFICATION DIVISION.                                         00000200
+      *-------------------------*                                       00000300
+       PROGRAM-ID. PDRINQ.                                              00000400
+       AUTHOR. JEAN MARC C.                                             00000500
+      *----------------------------------------------------------*      00000600
+      * Auteur: Jean Marc C.                                            00000700
+      *                                                                 00000800
+      * But: Rechercher dans IMS DB tous les patients traites par       00000900
+      *      un medecin donne. Le nom du medecin est fourni en          00001000
+      *      entree via une carte de controle (CTLCARD), puisque        00001100
+      *      la base ne contient aucun index sur DOCTOR - il faut       00001200
+      *      balayer chaque PATIENT et ses segments TREATMNT.           00001300
+      *                                                                 00001400
+      * Fichier entree: CTLCARD, une carte contenant le nom du          00001500
+      *      medecin recherche (DOCTOR, 20 caracteres)                  00001600
+      * Fichier sortie: RPTOUT, la liste des patients trouves           00001700
+      *----------------------------------------------------------*      00001800
+      *--------------------*                                            00001900
+       ENVIRONMENT DIVISION.                                            00002000
+      *--------------------*                                            00002100
+       CONFIGURATION SECTION.                                           00002200
+       OBJECT-COMPUTER.                                                 00002300
+       SOURCE-COMPUTER.                                                 00002400
+            IBM-SYSTEM WITH DEBUGGING MODE.                             00002500
+       INPUT-OUTPUT SECTION.                                            00002600
+       FILE-CONTROL.                                                    00002700
+           SELECT CTLCARD ASSIGN TO CTLCARD                             00002800
+           ORGANIZATION IS SEQUENTIAL                                   00002900
+           FILE STATUS IS WS-CTL-FS.                                    00003000
+                                                                        00003100
+           SELECT RPT01-OUT ASSIGN TO RPTOUT                            00003200
+           ORGANIZATION IS LINE SEQUENTIAL                              00003300
+           FILE STATUS IS WS-RPT01-FS.                                  00003400
+      *----------------*                                                00003500
+       DATA DIVISION.                                                   00003600
+      *----------------*                                                00003700
+       FILE SECTION.                                                    00003800
+                                                                        00003900
+       FD  CTLCARD RECORDING MODE F.                                    00004000
+       01  CTL-CARD-REC.                                                00004100
+           05 CTL-DOCTOR                PIC X(20).                      00004200
+           05 FILLER                    PIC X(60).                      00004300
+                                                                        00004400
+       FD  RPT01-OUT RECORDING MODE F.                                  00004500
+       01  RPT01-OUT-REC                PIC X(80).                      00004600
+                                                                        00004700
+      *-----------------------*                                         00004800
+       WORKING-STORAGE SECTION.                                         00004900
+      *-----------------------*                                         00005000
+       01 WS-FILE-STATUS.                                               00005100
+          05 WS-CTL-FS                 PIC X(2).                        00005200
+          05 WS-RPT01-FS               PIC X(2).                        00005300
+                                                                        00005400
+       01 WS-DOCTOR-PARM                PIC X(20).                      00005500
+                                                                        00005600
+       01 WS-RPT-COUNTERS.                                              00005700
+           05 WS-RPT-MATCH-CNT          PIC 9(05) COMP.                 00005800
+           05 WS-RPT-LINE-CNT           PIC 9(03) COMP.                 00005900
+           05 WS-RPT-PAGE-CNT           PIC 9(03) COMP.                 00006000
+                                                                        00006100
+       01 WS-RPT-LINES-PER-PAGE         PIC 9(03) VALUE 50.             00006200
+                                                                        00006300
+       01 RPT-HEADER-1.                                                 00006400
+           05 FILLER           PIC X(28) VALUE                          00006500
+                'PATIENTS TREATED BY DOCTOR: '.                         00006600
+           05 RPT-H1-DOCTOR    PIC X(20).                               00006700
+           05 FILLER           PIC X(05) VALUE 'PAGE '.                 00006800
+           05 RPT-H1-PAGE      PIC ZZZ9.                                00006900
+           05 FILLER           PIC X(23) VALUE SPACE.                   00007000
+                                                                        00007100
+       01 RPT-HEADER-2.                                                 00007200
+           05 FILLER           PIC X(10) VALUE 'PATIENTID'.             00007300
+           05 FILLER           PIC X(20) VALUE 'TREATMNT'.              00007400
+           05 FILLER           PIC X(50) VALUE SPACE.                   00007500
+                                                                        00007600
+       01 RPT-DETAIL-LINE.                                              00007700
+           05 RPT-D-PATIENTID  PIC X(10).                               00007800
+           05 RPT-D-TRTNAME    PIC X(20).                               00007900
+           05 FILLER           PIC X(50) VALUE SPACE.                   00008000
+                                                                        00008100
+       01 RPT-TOTAL-LINE.                                               00008200
+           05 FILLER           PIC X(28) VALUE                          00008300
+                'TOTAL PATIENTS MATCHED:'.                              00008400
+           05 RPT-T-MATCHED    PIC ZZZZ9.                               00008500
+           05 FILLER           PIC X(47) VALUE SPACE.                   00008600
+                                                                        00008700
+       01 QUAL-SSA-PATIENT.                                             00008800
+           05  SEGNAME     PIC X(08) VALUE 'PATIENT'.                   00008900
+           05  FILLER      PIC X(01) VALUE '('.                         00009000
+           05  FIELD       PIC X(08) VALUE 'PATIENID'.                  00009100
+           05  OPER        PIC X(02) VALUE 'EQ'.                        00009200
+           05  FIELD-VAL   PIC X(03) VALUE SPACE.                       00009300
+           05  FILLER      PIC X(01) VALUE ')'.                         00009400
+                                                                        00009500
+       01 UNQUAL-SSA-PATIENT.                                           00009600
+           05 SEGMENT-NAME PIC X(8) VALUE 'PATIENT'.                    00009700
+           05 FILLER  PIC X VALUE SPACE.                                00009800
+                                                                        00009900
+       01 UNQUAL-SSA-TREATMNT.                                          00010000
+           05 SEGMENT-NAME PIC X(8) VALUE 'TREATMNT'.                   00010100
+           05 FILLER PIC X VALUE SPACE.                                 00010200
+                                                                        00010300
+       01 DLI-FUNCTIONS.                                                00010400
+        05 DLI-GU   PIC X(4) VALUE 'GU '.                               00010500
+        05 DLI-GHU  PIC X(4) VALUE 'GHU '.                              00010600
+        05 DLI-GN   PIC X(4) VALUE 'GN '.                               00010700
+        05 DLI-GHN  PIC X(4) VALUE 'GHN '.                              00010800
+        05 DLI-GNP  PIC X(4) VALUE 'GNP '.                              00010900
+        05 DLI-GHNP PIC X(4) VALUE 'GHNP'.                              00011000
+        05 DLI-ISRT PIC X(4) VALUE 'ISRT'.                              00011100
+        05 DLI-DLET PIC X(4) VALUE 'DLET'.                              00011200
+        05 DLI-REPL PIC X(4) VALUE 'REPL'.                              00011300
+        05 DLI-CHKP PIC X(4) VALUE 'CHKP'.                              00011400
+        05 DLI-XRST PIC X(4) VALUE 'XRST'.                              00011500
+        05 DLI-PCB  PIC X(4) VALUE 'PCB '.                              00011600
+                                                                        00011700
+       01 SEG-IO-AREA     PIC X(60).                                    00011800
+                                                                        00011900
+       01 WS-PATIENT-SEG REDEFINES SEG-IO-AREA.                         00012000
+           05 WS-PATIENT-ID        PIC X(03).                           00012100
+           05 FILLER                PIC X(57).                          00012200
+                                                                        00012300
+       01 WS-TREATMNT-SEG REDEFINES SEG-IO-AREA.                        00012400
+          05 WS-TRDATE    PIC X(06).                                    00012450
+          05 WS-TRTNAME   PIC X(20).                                    00012500
+          05 WS-DOCTOR    PIC X(20).                                    00012600
+          05 FILLER       PIC X(14).                                    00012700
+                                                                        00012800
+       01 WS-DLI-FUNCTION PIC X(4).                                     00012900
+                                                                        00013000
+      *-----------------------*                                         00013100
+       LINKAGE SECTION.                                                 00013200
+      *-----------------------*                                         00013300
+                                                                        00013400
+      * psb to get and insert                                           00013500
+        01 PCB-MASK-GI.                                                 00013600
+           03 DBD-NAME        PIC X(8).                                 00013700
+           03 SEG-LEVEL       PIC XX.                                   00013800
+           03 STATUS-CODE     PIC XX.                                   00013900
+           03 PROC-OPT        PIC X(4).                                 00014000
+           03 FILLER          PIC X(4).                                 00014100
+           03 SEG-NAME        PIC X(8).                                 00014200
+           03 KEY-FDBK        PIC S9(5) COMP.                           00014300
+           03 NUM-SENSEG      PIC S9(5) COMP.                           00014400
+           03 KEY-FDBK-AREA.                                            00014500
+              05 PATIENT-KEY    PIC X(3).                               00014600
+              05 MEDICAL-KEY    PIC X(6).                               00014700
+              05 DRUG-KEY       PIC X(8).                               00014800
+              05 BILLING-KEY    PIC X(8).                               00014900
+                                                                        00015000
+      *-----------------------*                                         00015100
+       PROCEDURE DIVISION.                                              00015200
+      *-----------------------*                                         00015300
+                                                                        00015400
+           INITIALIZE PCB-MASK-GI.                                      00015500
+           ENTRY 'DLITCBL' USING PCB-MASK-GI.                           00015600
+                                                                        00015700
+           DISPLAY "***** DEBUT PROCEDURE DIVISION *****".              00015800
+                                                                        00015900
+           PERFORM 1000-INIT                                            00016000
+              THRU 1000-INIT-END.                                       00016100
+                                                                        00016200
+           DISPLAY '1_____SCAN ALL PATIENTS FOR DOCTOR: '               00016300
+              WS-DOCTOR-PARM.                                           00016400
+           MOVE DLI-GN TO WS-DLI-FUNCTION.                              00016500
+           PERFORM 4000-SCAN-PATIENT                                    00016600
+              THRU 4000-SCAN-PATIENT-END                                00016700
+              UNTIL STATUS-CODE NOT = SPACE.                            00016800
+                                                                        00016900
+           PERFORM 4900-WRITE-TOTALS                                    00017000
+              THRU 4900-WRITE-TOTALS-END.                               00017100
+           CLOSE RPT01-OUT.                                             00017200
+                                                                        00017300
+           DISPLAY "***** FIN PROCEDURE DIVISION *****".                00017400
+           DISPLAY 'PATIENTS MATCHED: ' WS-RPT-MATCH-CNT.               00017500
+                                                                        00017600
+           GOBACK.                                                      00017700
+                                                                        00017800
+      *------------*                                                    00017900
+       1000-INIT.                                                       00018000
+      *------------*                                                    00018100
+           DISPLAY "***** INIT PROCESS *****".                          00018200
+                                                                        00018300
+           MOVE SPACE TO WS-FILE-STATUS.                                00018400
+           MOVE ZERO  TO WS-RPT-COUNTERS.                               00018500
+                                                                        00018600
+           OPEN INPUT CTLCARD.                                          00018700
+                                                                        00018800
+           IF WS-CTL-FS NOT = "00"                                      00018900
+      D      DISPLAY "ERROR OPEN FILE CTLCARD: " WS-CTL-FS              00019000
+             PERFORM 9999-ABEND                                         00019100
+                THRU 9999-ABEND-END                                     00019200
+           END-IF.                                                      00019300
+                                                                        00019400
+           READ CTLCARD INTO CTL-CARD-REC                               00019500
+              AT END                                                    00019600
+      D         DISPLAY "CTLCARD IS EMPTY - NO DOCTOR SUPPLIED"         00019700
+                PERFORM 9999-ABEND                                      00019800
+                   THRU 9999-ABEND-END                                  00019900
+           END-READ.                                                    00020000
+                                                                        00020100
+           MOVE CTL-DOCTOR TO WS-DOCTOR-PARM.                           00020200
+           CLOSE CTLCARD.                                               00020300
+                                                                        00020400
+           OPEN OUTPUT RPT01-OUT.                                       00020500
+           PERFORM 4110-WRITE-HEADERS                                   00020600
+              THRU 4110-WRITE-HEADERS-END.                              00020700
+                                                                        00020800
+           DISPLAY "***** FIN INIT PROCESS *****".                      00020900
+                                                                        00021000
+      *----------------*                                                00021100
+       1000-INIT-END.                                                   00021200
+      *----------------*                                                00021300
+           EXIT.                                                        00021400
+                                                                        00021500
+      *----------------------*                                          00021600
+       4000-SCAN-PATIENT.                                               00021700
+      *----------------------*                                          00021800
+                                                                        00021900
+           INITIALIZE SEG-IO-AREA.                                      00022000
+                                                                        00022100
+           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                        00022200
+                                PCB-MASK-GI,                            00022300
+                                SEG-IO-AREA,                            00022400
+                                UNQUAL-SSA-PATIENT.                     00022500
+                                                                        00022600
+           IF STATUS-CODE = '  '                                        00022700
+                MOVE WS-PATIENT-ID TO FIELD-VAL OF QUAL-SSA-PATIENT     00022800
+                PERFORM 4100-SCAN-TREATMNT-FOR-PATIENT                  00022900
+                   THRU 4100-SCAN-TREATMNT-FOR-PATIENT-END              00023000
+                   UNTIL STATUS-CODE NOT = SPACE                        00023100
+                                                                        00023200
+                MOVE DLI-GU TO WS-DLI-FUNCTION                          00023300
+                CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                   00023400
+                                     PCB-MASK-GI,                       00023500
+                                     SEG-IO-AREA,                       00023600
+                                     QUAL-SSA-PATIENT                   00023700
+                                                                        00023800
+                MOVE DLI-GN TO WS-DLI-FUNCTION                          00023900
+           ELSE                                                         00024000
+      D         DISPLAY 'END OF PATIENT SCAN :' STATUS-CODE             00024100
+                DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                  00024200
+                DISPLAY 'DBD-NAME       :'     DBD-NAME                 00024300
+                DISPLAY 'SEG-LEVEL      :'    SEG-LEVEL                 00024400
+                DISPLAY 'STATUS-CODE    :'   STATUS-CODE                00024500
+                DISPLAY 'PROC-OPT       :'    PROC-OPT                  00024600
+                DISPLAY 'SEG-NAME       :'    SEG-NAME                  00024700
+                DISPLAY 'KEY-FDBK       :'    KEY-FDBK                  00024800
+                DISPLAY 'NUM-SENSEG     :'   NUM-SENSEG                 00024900
+                DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                00025000
+           END-IF.                                                      00025100
+                                                                        00025200
+      *----------------------*                                          00025300
+       4000-SCAN-PATIENT-END.                                           00025400
+      *----------------------*                                          00025500
+           EXIT.                                                        00025600
+                                                                        00025700
+      *-----------------------------------*                             00025800
+       4100-SCAN-TREATMNT-FOR-PATIENT.                                  00025900
+      *-----------------------------------*                             00026000
+                                                                        00026100
+           INITIALIZE SEG-IO-AREA.                                      00026200
+                                                                        00026300
+           CALL 'CBLTDLI' USING DLI-GN,                                 00026400
+                                PCB-MASK-GI,                            00026500
+                                SEG-IO-AREA,                            00026600
+                                QUAL-SSA-PATIENT,                       00026700
+                                UNQUAL-SSA-TREATMNT.                    00026800
+                                                                        00026900
+           IF STATUS-CODE = SPACE                                       00027000
+              IF WS-DOCTOR = WS-DOCTOR-PARM                             00027100
+                 PERFORM 4120-WRITE-DETAIL                              00027200
+                    THRU 4120-WRITE-DETAIL-END                          00027300
+              END-IF                                                    00027400
+           END-IF.                                                      00027500
+                                                                        00027600
+      *-----------------------------------*                             00027700
+       4100-SCAN-TREATMNT-FOR-PATIENT-END.                              00027800
+      *-----------------------------------*                             00027900
+           EXIT.                                                        00028000
+                                                                        00028100
+      *-------------------------*                                       00028200
+       4110-WRITE-HEADERS.                                              00028300
+      *-------------------------*                                       00028400
+           ADD 1 TO WS-RPT-PAGE-CNT.                                    00028500
+           MOVE WS-RPT-PAGE-CNT TO RPT-H1-PAGE.                         00028600
+           MOVE WS-DOCTOR-PARM  TO RPT-H1-DOCTOR.                       00028700
+           MOVE ZERO TO WS-RPT-LINE-CNT.                                00028800
+           IF WS-RPT-PAGE-CNT = 1                                       00028900
+              WRITE RPT01-OUT-REC FROM RPT-HEADER-1                     00029000
+           ELSE                                                         00029100
+              WRITE RPT01-OUT-REC FROM RPT-HEADER-1                     00029200
+                 AFTER ADVANCING PAGE                                   00029300
+           END-IF.                                                      00029400
+           WRITE RPT01-OUT-REC FROM RPT-HEADER-2                        00029500
+              AFTER ADVANCING 2 LINES.                                  00029600
+           ADD 2 TO WS-RPT-LINE-CNT.                                    00029700
+      *-------------------------*                                       00029800
+       4110-WRITE-HEADERS-END.                                          00029900
+      *-------------------------*                                       00030000
+           EXIT.                                                        00030100
+                                                                        00030200
+      *-------------------------*                                       00030300
+       4120-WRITE-DETAIL.                                               00030400
+      *-------------------------*                                       00030500
+           IF WS-RPT-LINE-CNT >= WS-RPT-LINES-PER-PAGE                  00030600
+              PERFORM 4110-WRITE-HEADERS                                00030700
+                 THRU 4110-WRITE-HEADERS-END                            00030800
+           END-IF.                                                      00030900
+           MOVE SPACE          TO RPT-DETAIL-LINE.                      00031000
+           MOVE WS-PATIENT-ID  TO RPT-D-PATIENTID.                      00031100
+           MOVE WS-TRTNAME     TO RPT-D-TRTNAME.                        00031200
+           WRITE RPT01-OUT-REC FROM RPT-DETAIL-LINE                     00031300
+              AFTER ADVANCING 1 LINE.                                   00031400
+           ADD 1 TO WS-RPT-LINE-CNT.                                    00031500
+           ADD 1 TO WS-RPT-MATCH-CNT.                                   00031600
+      *-------------------------*                                       00031700
+       4120-WRITE-DETAIL-END.                                           00031800
+      *-------------------------*                                       00031900
+           EXIT.                                                        00032000
+                                                                        00032100
+      *-------------------------*                                       00032200
+       4900-WRITE-TOTALS.                                               00032300
+      *-------------------------*                                       00032400
+           MOVE SPACE              TO RPT-TOTAL-LINE.                   00032500
+           MOVE WS-RPT-MATCH-CNT   TO RPT-T-MATCHED.                    00032600
+           WRITE RPT01-OUT-REC FROM RPT-TOTAL-LINE                      00032700
+              AFTER ADVANCING 2 LINES.                                  00032800
+      *-------------------------*                                       00032900
+       4900-WRITE-TOTALS-END.                                           00033000
+      *-------------------------*                                       00033100
+           EXIT.                                                        00033200
+                                                                        00033300
+      *-------------------*                                             00033400
+       9999-ABEND.                                                      00033500
+      *-------------------*                                             00033600
+      D    DISPLAY "WE ARE IN ABEND".                                   00033700
+      *    WE FORCE AN ABEND                                            00033800
+      *>      MOVE +40                TO WS-USER-ABEND-CODE             00033900
+      *>      CALL 'ILBOABN0'      USING WS-USER-ABEND-CODE             00034000
+           GOBACK.                                                      00034100
+      *-------------------*                                             00034200
+       9999-ABEND-END.                                                  00034300
+      *-------------------*                                             00034400
+           EXIT.                                                        00034500
