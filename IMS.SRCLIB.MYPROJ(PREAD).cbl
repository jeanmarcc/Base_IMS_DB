@@ -10,12 +10,78 @@
       *----------------------*                                          00012655
        ENVIRONMENT DIVISION.                                            00012700
       *----------------------*                                          00012855
+       INPUT-OUTPUT SECTION.                                            00012870
+       FILE-CONTROL.                                                    00012880
+           SELECT RPT01-OUT ASSIGN TO RPTOUT                            00012890
+           ORGANIZATION IS LINE SEQUENTIAL                              00012892
+           FILE STATUS IS WS-RPT01-FS.                                  00012894
+           SELECT PARMIN ASSIGN TO PARMIN                               00012895
+           ORGANIZATION IS SEQUENTIAL                                   00012896
+           FILE STATUS IS WS-PARMIN-FS.                                 00012897
       *----------------------*                                          00012956
        DATA DIVISION.                                                   00013056
       *----------------------*                                          00013156
+       FILE SECTION.                                                    00013160
+                                                                        00013170
+       FD  RPT01-OUT RECORDING MODE F.                                  00013180
+       01  RPT01-OUT-REC                  PIC X(80).                    00013190
       *----------------------*                                          00013346
+                                                                        00013191
+       FD  PARMIN RECORDING MODE F.                                     00013192
+       01  PARMIN-REC.                                                  00013193
+           05 PARMIN-PATIENID     PIC X(03).                            00013194
+           05 PARMIN-DATEFROM     PIC X(06).                            00013196
+           05 PARMIN-DATETO       PIC X(06).                            00013197
+           05 FILLER              PIC X(65).                            00013198
        WORKING-STORAGE SECTION.                                         00013400
       *----------------------*                                          00013546
+       01 WS-RPT01-FS                     PIC X(02).                    00013560
+       01 WS-PARMIN-FS                  PIC X(02).                      00013561
+       01 WS-PARM-PATIENID               PIC X(03)                      00013562
+                                         VALUE '003'.                   00013563
+       01 WS-PARM-DATEFROM             PIC X(06)                        00013564
+                                         VALUE LOW-VALUE.               00013565
+       01 WS-PARM-DATETO               PIC X(06)                        00013566
+                                         VALUE HIGH-VALUE.              00013567
+       01 WS-RANGE-DONE                 PIC X(01) VALUE 'N'.            00013568
+                                                                        00013580
+      * report counters and print lines for the patient census          00013600
+       01 WS-RPT-COUNTERS.                                              00013620
+           05 WS-RPT-PATIENT-CNT          PIC 9(05) COMP.               00013640
+           05 WS-RPT-TREATMNT-CNT         PIC 9(05) COMP.               00013660
+           05 WS-RPT-BILLING-CNT          PIC 9(05) COMP.               00013680
+           05 WS-RPT-LINE-CNT             PIC 9(03) COMP.               00013700
+           05 WS-RPT-PAGE-CNT             PIC 9(03) COMP.               00013720
+                                                                        00013740
+       01 WS-RPT-LINES-PER-PAGE           PIC 9(03) VALUE 50.           00013760
+                                                                        00013780
+       01 RPT-HEADER-1.                                                 00013800
+           05 FILLER           PIC X(22) VALUE                          00013820
+                'PATIENT CENSUS REPORT'.                                00013840
+           05 FILLER           PIC X(06) VALUE SPACE.                   00013860
+           05 FILLER           PIC X(05) VALUE 'PAGE '.                 00013880
+           05 RPT-H1-PAGE      PIC ZZZ9.                                00013900
+           05 FILLER           PIC X(45) VALUE SPACE.                   00013920
+                                                                        00013940
+       01 RPT-HEADER-2.                                                 00013960
+           05 FILLER           PIC X(10) VALUE 'PATIENTID'.             00013980
+           05 FILLER           PIC X(12) VALUE 'TREATMNTS'.             00014000
+           05 FILLER           PIC X(12) VALUE 'BILLINGS'.              00014020
+           05 FILLER           PIC X(46) VALUE SPACE.                   00014040
+                                                                        00014060
+       01 RPT-DETAIL-LINE.                                              00014080
+           05 RPT-D-PATIENTID  PIC X(10).                               00014100
+           05 RPT-D-TREATMNT   PIC ZZZZ9.                               00014120
+           05 FILLER           PIC X(07) VALUE SPACE.                   00014140
+           05 RPT-D-BILLING    PIC ZZZZ9.                               00014160
+           05 FILLER           PIC X(46) VALUE SPACE.                   00014180
+                                                                        00014200
+       01 RPT-TOTAL-LINE.                                               00014220
+           05 FILLER           PIC X(20) VALUE                          00014240
+                'TOTAL PATIENTS READ:'.                                 00014260
+           05 RPT-T-PATIENTS   PIC ZZZZ9.                               00014280
+           05 FILLER           PIC X(49) VALUE SPACE.                   00014300
+                                                                        00014320
        01 QUAL-SSA-PATIENT.                                             00013641
            05  SEGNAME     PIC X(08) VALUE 'PATIENT'.                   00013739
            05  FILLER      PIC X(01) VALUE '('.                         00014000
@@ -43,12 +109,42 @@
        01 UNQUAL-SSA-BILLING.                                           00022047
            05 SEGMENT-NAME PIC X(8) VALUE 'BILLING'.                    00022147
            05 FILLER PIC X VALUE SPACE.                                 00022247
+                                                                        00022249
+       01 QUAL-SSA-MEDICAL.                                             00022251
+           05  SEGNAME     PIC X(8) VALUE 'MEDICAL'.                    00022253
+           05  FILLER      PIC X(1) VALUE '('.                          00022255
+           05  FIELD-NAME  PIC X(8) VALUE 'MEDICALI'.                   00022257
+           05  OPER        PIC X(2) VALUE 'EQ'.                         00022259
+           05  FIELD-VAL   PIC X(6) VALUE SPACE.                        00022261
+           05  FILLER      PIC X(1) VALUE ')'.                          00022263
+                                                                        00022265
+       01 UNQUAL-SSA-MEDICAL.                                           00022267
+           05 SEGMENT-NAME PIC X(8) VALUE 'MEDICAL'.                    00022269
+           05 FILLER PIC X VALUE SPACE.                                 00022271
+                                                                        00022273
+       01 UNQUAL-SSA-DRUG.                                              00022275
+           05 SEGMENT-NAME PIC X(8) VALUE 'DRUG'.                       00022277
+           05 FILLER PIC X VALUE SPACE.                                 00022279
                                                                         00022447
        01 SEG-IO-AREA     PIC X(60).                                    00022547
                                                                         00022647
+       01 WS-PATIENT-SEG REDEFINES SEG-IO-AREA.                         00022680
+           05 WS-PATIENT-ID        PIC X(03).                           00022700
+           05 FILLER                PIC X(57).                          00022720
+                                                                        00022740
        01 WS-TREATMNT-SEG.                                              00022747
           05 WS-TRDATE  PIC X(06).                                      00022847
           05 WS-TRTTYPE PIC X(20).                                      00022947
+                                                                        00022949
+       01 WS-MEDICAL-SEG.                                               00022951
+          05 WS-MEDICALID  PIC X(06).                                   00022953
+          05 WS-MEDDESC    PIC X(40).                                   00022955
+          05 WS-MEDDATE    PIC X(06).                                   00022957
+                                                                        00022959
+       01 WS-DRUG-SEG.                                                  00022961
+          05 WS-DRUGID     PIC X(08).                                   00022963
+          05 WS-DRUGNAME   PIC X(20).                                   00022965
+          05 WS-DOSAGE     PIC X(10).                                   00022967
                                                                         00023047
        01 DLI-FUNCTIONS.                                                00023147
         05 DLI-GU PIC X(4) VALUE 'GU '.                                 00023247
@@ -65,6 +161,21 @@
         05 DLI-PCB PIC X(4) VALUE 'PCB '.                               00024347
                                                                         00024447
        01 WS-DLI-FUNCTION  PIC X(4).                                    00024547
+                                                                        00024548
+      *    tallies of DL/I calls returning each status code,            00024549
+      *    used to print a plain-English summary at end of job          00024550
+       01 WS-STATUS-TALLY.                                              00024551
+           05 WS-TALLY-GA          PIC 9(05) COMP VALUE 0.              00024552
+           05 WS-TALLY-GB          PIC 9(05) COMP VALUE 0.              00024553
+           05 WS-TALLY-GE          PIC 9(05) COMP VALUE 0.              00024554
+           05 WS-TALLY-GK          PIC 9(05) COMP VALUE 0.              00024555
+           05 WS-TALLY-GP          PIC 9(05) COMP VALUE 0.              00024556
+           05 WS-TALLY-II          PIC 9(05) COMP VALUE 0.              00024557
+           05 WS-TALLY-AD          PIC 9(05) COMP VALUE 0.              00024558
+           05 WS-TALLY-DA          PIC 9(05) COMP VALUE 0.              00024559
+           05 WS-TALLY-V7          PIC 9(05) COMP VALUE 0.              00024560
+           05 WS-TALLY-OTHER       PIC 9(05) COMP VALUE 0.              00024561
+           05 WS-TALLY-OTHER-CODE  PIC X(02) VALUE SPACE.               00024562
                                                                         00024647
       *----------------------*                                          00024747
        LINKAGE SECTION.                                                 00024847
@@ -106,15 +217,44 @@
            DISPLAY '1-KEY-FDBK-AREA :' KEY-FDBK-AREA.                   00028547
            DISPLAY '*------------------------*'.                        00028647
                                                                         00028747
+           OPEN INPUT PARMIN.                                           00028760
+           IF WS-PARMIN-FS = '00'                                       00028770
+              READ PARMIN                                               00028780
+                 AT END                                                 00028790
+                    DISPLAY 'PARMIN EMPTY - USING DEFAULT PATIENTID'    00028800
+                 NOT AT END                                             00028810
+                    MOVE PARMIN-PATIENID TO WS-PARM-PATIENID            00028820
+                    IF PARMIN-DATEFROM NOT = SPACE                      00028821
+                       MOVE PARMIN-DATEFROM TO WS-PARM-DATEFROM         00028822
+                    END-IF                                              00028823
+                    IF PARMIN-DATETO NOT = SPACE                        00028824
+                       MOVE PARMIN-DATETO TO WS-PARM-DATETO             00028825
+                    END-IF                                              00028826
+              END-READ                                                  00028830
+              CLOSE PARMIN                                              00028832
+           ELSE                                                         00028834
+              DISPLAY 'PARMIN NOT AVAILABLE - USING DEFAULT PATIENTID'  00028836
+           END-IF.                                                      00028838
+                                                                        00028840
            DISPLAY '1_GET ALL THE PATIENTS OF DB___'.                   00028850
+                                                                                
+           OPEN OUTPUT RPT01-OUT.                                       00028870
+           MOVE ZERO TO WS-RPT-COUNTERS.                                00028880
+           PERFORM 4110-WRITE-HEADERS                                   00028890
+              THRU 4110-WRITE-HEADERS-END.                              00028900
+                                                                                
            MOVE DLI-GN  TO WS-DLI-FUNCTION.                             00028947
            PERFORM 4100-GET-PATIENT                                     00029047
               THRU 4100-GET-PATIENT-END                                 00029147
               UNTIL STATUS-CODE NOT = SPACE.                            00029247
+                                                                                
+           PERFORM 4190-WRITE-TOTALS                                    00029260
+              THRU 4190-WRITE-TOTALS-END.                               00029270
+           CLOSE RPT01-OUT.                                             00029280
                                                                         00029347
            DISPLAY '2_GET A SINGLE PATIENT__________'.                  00029450
            MOVE DLI-GU  TO WS-DLI-FUNCTION.                             00029547
-           MOVE '003'   TO FIELD-VAL OF QUAL-SSA-PATIENT.               00029647
+           MOVE WS-PARM-PATIENID TO FIELD-VAL OF QUAL-SSA-PATIENT.      00029647
            PERFORM 4200-GET-A-PATIENT                                   00029747
               THRU 4200-GET-A-PATIENT-END.                              00029847
                                                                         00030918
@@ -131,6 +271,34 @@
               THRU 4400-GET-TREATMNT-END                                00032150
               UNTIL STATUS-CODE NOT = SPACE.                            00032250
                                                                         00032349
+           DISPLAY '5_____GET ALL MEDICAL NOTES FOR A PATIENT'.         00032351
+           MOVE DLI-GHU  TO WS-DLI-FUNCTION.                            00032353
+           MOVE WS-PARM-PATIENID TO FIELD-VAL OF QUAL-SSA-PATIENT.      00032355
+           PERFORM 4200-GET-A-PATIENT                                   00032357
+              THRU 4200-GET-A-PATIENT-END.                              00032359
+           MOVE DLI-GN  TO WS-DLI-FUNCTION.                             00032361
+           PERFORM 4500-GET-MEDICAL                                     00032363
+              THRU 4500-GET-MEDICAL-END                                 00032365
+              UNTIL STATUS-CODE NOT = SPACE.                            00032367
+                                                                        00032449
+           DISPLAY '6_____GET TREATMNT HISTORY FOR DATE RANGE'.         00032370
+           MOVE WS-PARM-PATIENID TO FIELD-VAL OF QUAL-SSA-PATIENT.      00032371
+           MOVE DLI-GU  TO WS-DLI-FUNCTION.                             00032372
+           PERFORM 4200-GET-A-PATIENT                                   00032373
+              THRU 4200-GET-A-PATIENT-END.                              00032374
+           MOVE WS-PARM-DATEFROM TO FIELD-VAL OF QUAL-SSA-TREATMNT.     00032375
+           MOVE 'GE' TO OPER OF QUAL-SSA-TREATMNT.                      00032376
+           MOVE 'N' TO WS-RANGE-DONE.                                   00032377
+           MOVE DLI-GN  TO WS-DLI-FUNCTION.                             00032378
+           PERFORM 4700-GET-TREATMNT-RANGE                              00032379
+              THRU 4700-GET-TREATMNT-RANGE-END                          00032380
+              UNTIL STATUS-CODE NOT = SPACE                             00032381
+                 OR WS-RANGE-DONE = 'Y'.                                00032382
+           MOVE 'EQ' TO OPER OF QUAL-SSA-TREATMNT.                      00032383
+                                                                        00032384
+           PERFORM 9800-DISPLAY-STATUS-SUMMARY                          00032440
+              THRU 9800-DISPLAY-STATUS-SUMMARY-END.                     00032441
+                                                                        00032442
            GOBACK.                                                      00032449
                                                                         00032549
       *----------------------*                                          00032649
@@ -146,8 +314,19 @@
                                                                         00034018
            IF STATUS-CODE = '  '                                        00034218
                 DISPLAY 'SUCCESSFUL GET: '  SEG-IO-AREA                 00034346
+                MOVE WS-PATIENT-ID TO FIELD-VAL OF QUAL-SSA-PATIENT     00034350
+                PERFORM 4150-COUNT-TREATMNT                             00034360
+                   THRU 4150-COUNT-TREATMNT-END                         00034370
+                PERFORM 4160-COUNT-BILLING                              00034380
+                   THRU 4160-COUNT-BILLING-END                          00034390
+                PERFORM 4120-WRITE-DETAIL                               00034400
+                   THRU 4120-WRITE-DETAIL-END                           00034410
+                ADD 1 TO WS-RPT-PATIENT-CNT                             00034420
+                MOVE DLI-GN TO WS-DLI-FUNCTION                          00034430
            ELSE                                                         00035018
                 DISPLAY 'ERROR IN FETCH :' STATUS-CODE                  00035118
+                PERFORM 9700-TALLY-STATUS-CODE                          00900646
+                   THRU 9700-TALLY-STATUS-CODE-END                      00900647
                 DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                  00035218
                 DISPLAY 'DBD-NAME       :'     DBD-NAME                 00035318
                 DISPLAY 'SEG-LEVEL      :'    SEG-LEVEL                 00035418
@@ -164,6 +343,139 @@
       *----------------------*                                          00036546
            EXIT.                                                        00036618
                                                                         00036746
+      *-------------------------*                                       00036750
+       4110-WRITE-HEADERS.                                              00036760
+      *-------------------------*                                       00036770
+           ADD 1 TO WS-RPT-PAGE-CNT.                                    00036780
+           MOVE WS-RPT-PAGE-CNT TO RPT-H1-PAGE.                         00036790
+           MOVE ZERO TO WS-RPT-LINE-CNT.                                00036800
+           IF WS-RPT-PAGE-CNT = 1                                       00036810
+              WRITE RPT01-OUT-REC FROM RPT-HEADER-1                     00036820
+           ELSE                                                         00036830
+              WRITE RPT01-OUT-REC FROM RPT-HEADER-1                     00036840
+                 AFTER ADVANCING PAGE                                   00036850
+           END-IF.                                                      00036860
+           WRITE RPT01-OUT-REC FROM RPT-HEADER-2                        00036870
+              AFTER ADVANCING 2 LINES.                                  00036880
+           ADD 2 TO WS-RPT-LINE-CNT.                                    00036890
+      *-------------------------*                                       00036900
+       4110-WRITE-HEADERS-END.                                          00036910
+      *-------------------------*                                       00036920
+           EXIT.                                                        00036930
+                                                                        00036940
+      *-------------------------*                                       00036950
+       4120-WRITE-DETAIL.                                               00036960
+      *-------------------------*                                       00036970
+           IF WS-RPT-LINE-CNT >= WS-RPT-LINES-PER-PAGE                  00036980
+              PERFORM 4110-WRITE-HEADERS                                00036990
+                 THRU 4110-WRITE-HEADERS-END                            00037000
+           END-IF.                                                      00037010
+           MOVE SPACE            TO RPT-DETAIL-LINE.                    00037020
+           MOVE WS-PATIENT-ID    TO RPT-D-PATIENTID.                    00037030
+           MOVE WS-RPT-TREATMNT-CNT TO RPT-D-TREATMNT.                  00037040
+           MOVE WS-RPT-BILLING-CNT  TO RPT-D-BILLING.                   00037050
+           WRITE RPT01-OUT-REC FROM RPT-DETAIL-LINE                     00037060
+              AFTER ADVANCING 1 LINE.                                   00037070
+           ADD 1 TO WS-RPT-LINE-CNT.                                    00037080
+      *-------------------------*                                       00037090
+       4120-WRITE-DETAIL-END.                                           00037100
+      *-------------------------*                                       00037110
+           EXIT.                                                        00037120
+                                                                        00037130
+      *-------------------------*                                       00037140
+       4150-COUNT-TREATMNT.                                             00037150
+      *-------------------------*                                       00037160
+           MOVE ZERO TO WS-RPT-TREATMNT-CNT.                            00037170
+           MOVE DLI-GN TO WS-DLI-FUNCTION.                              00037180
+           PERFORM 4151-COUNT-TREATMNT-GN                               00037185
+              THRU 4151-COUNT-TREATMNT-GN-END                           00037187
+              UNTIL STATUS-CODE NOT = SPACE.                            00037189
+           PERFORM 4155-REPOSITION-PATIENT                              00037340
+              THRU 4155-REPOSITION-PATIENT-END.                         00037341
+      *-------------------------*                                       00037350
+       4150-COUNT-TREATMNT-END.                                         00037360
+      *-------------------------*                                       00037370
+           EXIT.                                                        00037380
+                                                                        00037390
+      *-------------------------*                                       00037391
+       4151-COUNT-TREATMNT-GN.                                          00037392
+      *-------------------------*                                       00037393
+           INITIALIZE SEG-IO-AREA.                                      00037394
+           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                        00037395
+                                PCB-MASK-GI,                            00037396
+                                SEG-IO-AREA,                            00037397
+                                QUAL-SSA-PATIENT,                       00037398
+                                UNQUAL-SSA-TREATMNT.                    00037399
+           IF STATUS-CODE = SPACE                                       00037400
+              ADD 1 TO WS-RPT-TREATMNT-CNT                              00037401
+              MOVE DLI-GN TO WS-DLI-FUNCTION                            00037402
+           END-IF.                                                      00037403
+      *-------------------------*                                       00037404
+       4151-COUNT-TREATMNT-GN-END.                                      00037405
+      *-------------------------*                                       00037406
+           EXIT.                                                        00037407
+                                                                        00037408
+      *-------------------------*                                       00037400
+      *-------------------------*                                       00037393
+       4155-REPOSITION-PATIENT.                                         00037394
+      *-------------------------*                                       00037395
+      *    a nested GN loop above ran to exhaustion, leaving            00037396
+      *    STATUS-CODE non-space; re-establish position on the          00037397
+      *    current patient so the next qualified GN starts fresh        00037398
+           INITIALIZE SEG-IO-AREA.                                      00037399
+           CALL 'CBLTDLI' USING DLI-GU,                                 00037400
+                                PCB-MASK-GI,                            00037401
+                                SEG-IO-AREA,                            00037402
+                                QUAL-SSA-PATIENT.                       00037403
+      *-------------------------*                                       00037404
+       4155-REPOSITION-PATIENT-END.                                     00037405
+      *-------------------------*                                       00037406
+           EXIT.                                                        00037407
+                                                                        00037408
+       4160-COUNT-BILLING.                                              00037410
+      *-------------------------*                                       00037420
+           MOVE ZERO TO WS-RPT-BILLING-CNT.                             00037430
+           MOVE DLI-GN TO WS-DLI-FUNCTION.                              00037440
+           PERFORM 4161-COUNT-BILLING-GN                                00037445
+              THRU 4161-COUNT-BILLING-GN-END                            00037447
+              UNTIL STATUS-CODE NOT = SPACE.                            00037449
+           PERFORM 4155-REPOSITION-PATIENT                              00037600
+              THRU 4155-REPOSITION-PATIENT-END.                         00037601
+      *-------------------------*                                       00037610
+       4160-COUNT-BILLING-END.                                          00037620
+      *-------------------------*                                       00037630
+           EXIT.                                                        00037640
+                                                                        00037650
+      *-------------------------*                                       00037651
+       4161-COUNT-BILLING-GN.                                           00037652
+      *-------------------------*                                       00037653
+           INITIALIZE SEG-IO-AREA.                                      00037654
+           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                        00037655
+                                PCB-MASK-GI,                            00037656
+                                SEG-IO-AREA,                            00037657
+                                QUAL-SSA-PATIENT,                       00037658
+                                UNQUAL-SSA-BILLING.                     00037659
+           IF STATUS-CODE = SPACE                                       00037660
+              ADD 1 TO WS-RPT-BILLING-CNT                               00037661
+              MOVE DLI-GN TO WS-DLI-FUNCTION                            00037662
+           END-IF.                                                      00037663
+      *-------------------------*                                       00037664
+       4161-COUNT-BILLING-GN-END.                                       00037665
+      *-------------------------*                                       00037666
+           EXIT.                                                        00037667
+                                                                        00037668
+      *-------------------------*                                       00037660
+       4190-WRITE-TOTALS.                                               00037670
+      *-------------------------*                                       00037680
+           MOVE SPACE             TO RPT-TOTAL-LINE.                    00037690
+           MOVE WS-RPT-PATIENT-CNT TO RPT-T-PATIENTS.                   00037700
+           WRITE RPT01-OUT-REC FROM RPT-TOTAL-LINE                      00037710
+              AFTER ADVANCING 2 LINES.                                  00037720
+      *-------------------------*                                       00037730
+       4190-WRITE-TOTALS-END.                                           00037740
+      *-------------------------*                                       00037750
+           EXIT.                                                        00037760
+                                                                        00036746
       *----------------------*                                          00036846
        4200-GET-A-PATIENT.                                              00036946
       *----------------------*                                          00037046
@@ -179,6 +491,8 @@
                 DISPLAY 'SUCCESSFUL GET: '  SEG-IO-AREA                 00080046
            ELSE                                                         00090046
                 DISPLAY 'ERROR IN FETCH :' STATUS-CODE                  00100046
+                PERFORM 9700-TALLY-STATUS-CODE                          00900938
+                   THRU 9700-TALLY-STATUS-CODE-END                      00900939
                 DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                  00110046
                 DISPLAY 'DBD-NAME       :'     DBD-NAME                 00120046
                 DISPLAY 'SEG-LEVEL      :'    SEG-LEVEL                 00130046
@@ -210,6 +524,8 @@
                 DISPLAY 'SUCCESSFUL GET: '  SEG-IO-AREA                 00360047
            ELSE                                                         00370047
                 DISPLAY 'ERROR IN FETCH :' STATUS-CODE                  00380047
+                PERFORM 9700-TALLY-STATUS-CODE                          00901000
+                   THRU 9700-TALLY-STATUS-CODE-END                      00901001
                 DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                  00390047
                 DISPLAY 'DBD-NAME       :'     DBD-NAME                 00400047
                 DISPLAY 'SEG-LEVEL      :'    SEG-LEVEL                 00410047
@@ -242,6 +558,8 @@
                 DISPLAY 'SUCCESSFUL GET: '  SEG-IO-AREA                 00539550
            ELSE                                                         00539650
                 DISPLAY 'ERROR IN FETCH :' STATUS-CODE                  00539750
+                PERFORM 9700-TALLY-STATUS-CODE                          00901064
+                   THRU 9700-TALLY-STATUS-CODE-END                      00901065
                 DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                  00539850
                 DISPLAY 'DBD-NAME       :'     DBD-NAME                 00539950
                 DISPLAY 'SEG-LEVEL      :'    SEG-LEVEL                 00540050
@@ -257,6 +575,185 @@
        4400-GET-TREATMNT-END.                                           00549150
       *----------------------*                                          00549250
            EXIT.                                                        00549350
+                                                                        00549360
+      *----------------------*                                          00549370
+       4500-GET-MEDICAL.                                                00549380
+      *----------------------*                                          00549390
+                                                                        00549400
+           INITIALIZE SEG-IO-AREA,                                      00549410
+                                                                        00549420
+           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                        00549430
+                                PCB-MASK-GI,                             00549440
+                                SEG-IO-AREA,                             00549450
+                                QUAL-SSA-PATIENT,                        00549460
+                                UNQUAL-SSA-MEDICAL.                      00549470
+                                                                        00549480
+           IF STATUS-CODE = '  '                                        00549490
+                DISPLAY 'SUCCESSFUL GET: '  SEG-IO-AREA                 00549500
+                MOVE SEG-IO-AREA TO WS-MEDICAL-SEG                      00549510
+                MOVE WS-MEDICALID TO FIELD-VAL OF QUAL-SSA-MEDICAL      00549520
+                PERFORM 4600-GET-DRUG                                   00549530
+                   THRU 4600-GET-DRUG-END                               00549540
+                   UNTIL STATUS-CODE NOT = SPACE                        00549550
+                MOVE DLI-GN TO WS-DLI-FUNCTION                          00549560
+           ELSE                                                         00549570
+                DISPLAY 'ERROR IN FETCH :' STATUS-CODE                  00549580
+                PERFORM 9700-TALLY-STATUS-CODE                          00901140
+                   THRU 9700-TALLY-STATUS-CODE-END                      00901141
+                DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                  00549590
+                DISPLAY 'DBD-NAME       :'     DBD-NAME                 00549600
+                DISPLAY 'SEG-LEVEL      :'    SEG-LEVEL                 00549610
+                DISPLAY 'STATUS-CODE    :'   STATUS-CODE                00549620
+                DISPLAY 'PROC-OPT       :'    PROC-OPT                  00549630
+                DISPLAY 'SEG-NAME       :'    SEG-NAME                  00549640
+                DISPLAY 'KEY-FDBK       :'    KEY-FDBK                  00549650
+                DISPLAY 'NUM-SENSEG     :'   NUM-SENSEG                 00549660
+                DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                00549670
+           END-IF.                                                      00549680
+                                                                        00549690
+      *----------------------*                                          00549700
+       4500-GET-MEDICAL-END.                                            00549710
+      *----------------------*                                          00549720
+           EXIT.                                                        00549730
+                                                                        00549740
+      *----------------------*                                          00549750
+       4600-GET-DRUG.                                                   00549760
+      *----------------------*                                          00549770
+                                                                        00549780
+           INITIALIZE SEG-IO-AREA,                                      00549790
+                                                                        00549800
+           CALL 'CBLTDLI' USING DLI-GN,                                 00549810
+                                PCB-MASK-GI,                             00549820
+                                SEG-IO-AREA,                             00549830
+                                QUAL-SSA-PATIENT,                        00549840
+                                QUAL-SSA-MEDICAL,                        00549850
+                                UNQUAL-SSA-DRUG.                         00549860
+                                                                        00549870
+           IF STATUS-CODE = '  '                                        00549880
+                DISPLAY 'SUCCESSFUL GET DRUG: '  SEG-IO-AREA            00549890
+           ELSE                                                         00549900
+                DISPLAY 'ERROR IN FETCH :' STATUS-CODE                  00549910
+                PERFORM 9700-TALLY-STATUS-CODE                          00901206
+                   THRU 9700-TALLY-STATUS-CODE-END                      00901207
+                DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                  00549920
+                DISPLAY 'DBD-NAME       :'     DBD-NAME                 00549930
+                DISPLAY 'SEG-LEVEL      :'    SEG-LEVEL                 00549940
+                DISPLAY 'STATUS-CODE    :'   STATUS-CODE                00549950
+                DISPLAY 'PROC-OPT       :'    PROC-OPT                  00549960
+                DISPLAY 'SEG-NAME       :'    SEG-NAME                  00549970
+                DISPLAY 'KEY-FDBK       :'    KEY-FDBK                  00549980
+                DISPLAY 'NUM-SENSEG     :'   NUM-SENSEG                 00549990
+                DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                00550000
+           END-IF.                                                      00550010
+                                                                        00550020
+      *----------------------*                                          00550030
+       4600-GET-DRUG-END.                                               00550040
+      *----------------------*                                          00550050
+           EXIT.                                                        00550060
+                                                                        00550070
+      *----------------------*                                          00550080
+       4700-GET-TREATMNT-RANGE.                                         00550090
+      *----------------------*                                          00550100
+                                                                        00550110
+           INITIALIZE SEG-IO-AREA,                                      00550120
+                                                                        00550130
+           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                        00550140
+                                PCB-MASK-GI,                            00550150
+                                SEG-IO-AREA,                            00550160
+                                QUAL-SSA-PATIENT,                       00550170
+                                QUAL-SSA-TREATMNT.                      00550180
+                                                                        00550190
+           IF STATUS-CODE = '  '                                        00550200
+                MOVE SEG-IO-AREA TO WS-TREATMNT-SEG                     00550210
+                IF WS-TRDATE > WS-PARM-DATETO                           00550220
+                     MOVE 'Y' TO WS-RANGE-DONE                          00550230
+                ELSE                                                    00550240
+                     DISPLAY 'TREATMNT IN RANGE: '  SEG-IO-AREA         00550250
+                     MOVE DLI-GN TO WS-DLI-FUNCTION                     00550260
+                END-IF                                                  00550270
+           ELSE                                                         00550280
+                DISPLAY 'ERROR IN FETCH :' STATUS-CODE                  00550290
+                PERFORM 9700-TALLY-STATUS-CODE                          00901282
+                   THRU 9700-TALLY-STATUS-CODE-END                      00901283
+                DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                  00550300
+                DISPLAY 'DBD-NAME       :'     DBD-NAME                 00550310
+                DISPLAY 'SEG-LEVEL      :'    SEG-LEVEL                 00550320
+                DISPLAY 'STATUS-CODE    :'   STATUS-CODE                00550330
+                DISPLAY 'PROC-OPT       :'    PROC-OPT                  00550340
+                DISPLAY 'SEG-NAME       :'    SEG-NAME                  00550350
+                DISPLAY 'KEY-FDBK       :'    KEY-FDBK                  00550360
+                DISPLAY 'NUM-SENSEG     :'   NUM-SENSEG                 00550370
+                DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                00550380
+           END-IF.                                                      00550390
+                                                                        00550400
+      *----------------------*                                          00550410
+       4700-GET-TREATMNT-RANGE-END.                                     00550420
+      *----------------------*                                          00550430
+           EXIT.                                                        00550440
+                                                                        00550441
+      *-------------------------*                                       00550442
+       9700-TALLY-STATUS-CODE.                                          00550443
+      *-------------------------*                                       00550444
+           EVALUATE STATUS-CODE                                         00550445
+              WHEN 'GA'                                                 00550446
+                 ADD 1 TO WS-TALLY-GA                                   00550447
+              WHEN 'GB'                                                 00550448
+                 ADD 1 TO WS-TALLY-GB                                   00550449
+              WHEN 'GE'                                                 00550450
+                 ADD 1 TO WS-TALLY-GE                                   00550451
+              WHEN 'GK'                                                 00550452
+                 ADD 1 TO WS-TALLY-GK                                   00550453
+              WHEN 'GP'                                                 00550454
+                 ADD 1 TO WS-TALLY-GP                                   00550455
+              WHEN 'II'                                                 00550456
+                 ADD 1 TO WS-TALLY-II                                   00550457
+              WHEN 'AD'                                                 00550458
+                 ADD 1 TO WS-TALLY-AD                                   00550459
+              WHEN 'DA'                                                 00550460
+                 ADD 1 TO WS-TALLY-DA                                   00550461
+              WHEN 'V7'                                                 00550462
+                 ADD 1 TO WS-TALLY-V7                                   00550463
+              WHEN OTHER                                                00550464
+                 ADD 1 TO WS-TALLY-OTHER                                00550465
+                 MOVE STATUS-CODE TO WS-TALLY-OTHER-CODE                00550466
+           END-EVALUATE.                                                00550467
+      *-------------------------*                                       00550468
+       9700-TALLY-STATUS-CODE-END.                                      00550469
+      *-------------------------*                                       00550470
+           EXIT.                                                        00550471
+                                                                        00550472
+      *-------------------------*                                       00550473
+       9800-DISPLAY-STATUS-SUMMARY.                                     00550474
+      *-------------------------*                                       00550475
+           DISPLAY '***** DL/I STATUS CODE SUMMARY *****'.              00550476
+           DISPLAY 'GA - SEGMENT ALREADY EXISTS         : '             00550477
+              WS-TALLY-GA.                                              00550478
+           DISPLAY 'GB - END OF DATABASE/NO MORE SEGS   : '             00550479
+              WS-TALLY-GB.                                              00550480
+           DISPLAY 'GE - SEGMENT NOT FOUND              : '             00550481
+              WS-TALLY-GE.                                              00550482
+           DISPLAY 'GK - SEGMENT TYPE INVALID FOR CALL  : '             00550483
+              WS-TALLY-GK.                                              00550484
+           DISPLAY 'GP - PARENT SEGMENT NOT ESTABLISHED : '             00550485
+              WS-TALLY-GP.                                              00550486
+           DISPLAY 'II - INVALID SSA OR CALL FORMAT     : '             00550487
+              WS-TALLY-II.                                              00550488
+           DISPLAY 'AD - DUPLICATE KEY - INSERT REJECTED: '             00550489
+              WS-TALLY-AD.                                              00550490
+           DISPLAY 'DA - PCB NOT SCHEDULED/UNAVAILABLE  : '             00550491
+              WS-TALLY-DA.                                              00550492
+           DISPLAY 'V7 - CHECKPOINT REQUEST REJECTED    : '             00550493
+              WS-TALLY-V7.                                              00550494
+           IF WS-TALLY-OTHER > 0                                        00550495
+              DISPLAY 'OTHER - SEE STATUS CODE BELOW       : '          00550496
+                 WS-TALLY-OTHER                                         00550497
+              DISPLAY '  LAST UNLISTED STATUS CODE SEEN: '              00550498
+                 WS-TALLY-OTHER-CODE                                    00550499
+           END-IF.                                                      00550500
+      *-------------------------*                                       00550501
+       9800-DISPLAY-STATUS-SUMMARY-END.                                 00550502
+      *-------------------------*                                       00550503
+           EXIT.                                                        00550504
                                                                         00549450
                                                                         00550047
-
\ No newline at end of file
+                                                                               
