@@ -24,6 +24,12 @@
            SELECT FI01-IN ASSIGN TO FI01IN                              00018038
            ORGANIZATION IS  SEQUENTIAL                                  00019038
            FILE STATUS IS WS-FI01-FS.                                   00020038
+           SELECT DEPOUT ASSIGN TO DEPOUT                               00020138
+           ORGANIZATION IS  SEQUENTIAL                                  00020238
+           FILE STATUS IS WS-DEP-FS.                                    00020338
+           SELECT REJOUT ASSIGN TO REJOUT                               00020039
+           ORGANIZATION IS  SEQUENTIAL                                  00020040
+           FILE STATUS IS WS-REJ-FS.                                    00020041
       *-------------------*                                             00030042
        DATA DIVISION.                                                   00040038
       *-------------------*                                             00050042
@@ -31,15 +37,50 @@
                                                                         00070038
        FD  FI01-IN RECORDING MODE F.                                    00080038
        01  FI01-IN-DATA                 PIC X(80).                      00090038
+                                                                        00095038
+       FD  DEPOUT RECORDING MODE F.                                     00096038
+       01  DEP-OUT-REC.                                                 00097038
+           05 DEP-PATIENID      PIC X(03).                              00097138
+           05 FILLER            PIC X(01) VALUE SPACE.                  00097238
+           05 DEP-TRTNAME       PIC X(20).                              00097338
+           05 DEP-DOCTOR        PIC X(20).                              00097438
+           05 FILLER            PIC X(01) VALUE SPACE.                  00097538
+           05 DEP-REASON        PIC X(40) VALUE                         00097638
+              'TREATMENT HAS A DEPENDENT BILLING RECORD'.               00097738
+                                                                        00097739
+       FD  REJOUT RECORDING MODE F.                                     00097740
+       01  REJ-OUT-REC.                                                 00097741
+           05 REJ-PATIENID     PIC X(03).                               00097742
+           05 FILLER           PIC X(01) VALUE SPACE.                   00097743
+           05 REJ-TRTNAME      PIC X(20).                               00097744
+           05 REJ-DOCTOR       PIC X(20).                               00097745
+           05 FILLER           PIC X(01) VALUE SPACE.                   00097746
+           05 REJ-STATUS-CODE  PIC X(02).                               00097747
+           05 FILLER           PIC X(01) VALUE SPACE.                   00097748
+           05 REJ-REASON       PIC X(30) VALUE                          00097749
+              'DLET FAILED - SEE STATUS CODE'.                          00097750
                                                                         00100038
       *-----------------------*                                         00110038
        WORKING-STORAGE SECTION.                                         00120038
       *-----------------------*                                         00130038
        01 WS-COUNTERS.                                                  00140038
            05 WS-NO-READ-FI01              PIC 9(8).                    00150038
+           05 WS-NO-BLOCKED               PIC 9(8).                     00150138
+           05 WS-NO-REJECTS               PIC 9(8).                     00150139
+                                                                        00015020
+       01 WS-CHKP-INTERVAL             PIC 9(5) VALUE 01000.            00015021
+       01 WS-CHKP-COUNTER              PIC 9(5) VALUE 0.                00015022
+       01 WS-CHKP-ID                   PIC X(8) VALUE SPACE.            00015023
+       01 WS-RESTART-DATA.                                              00015024
+           05 WS-RESTART-COUNT         PIC 9(8) VALUE 0.                00015025
+       01 WS-SKIP-COUNT                PIC 9(8) VALUE 0.                00015026
+       01 WS-RESTART-SW                PIC X VALUE 'N'.                 00015027
+          88 WS-IS-RESTART             VALUE 'Y'.                       00015028
                                                                         00160038
        01 WS-FILE-STATUS.                                               00170038
           05 WS-FI01-FS                PIC X(2).                        00180038
+          05 WS-DEP-FS                PIC X(2).                         00180138
+          05 WS-REJ-FS                PIC X(2).                         00180139
                                                                         00190038
        01 WS-FI01-END-OF-FILE           PIC X(5) VALUE 'FALSE'.         00200038
           88 WS-FI01-EOF                VALUE 'TRUE'.                   00210038
@@ -56,7 +97,13 @@
           05 FI01-DATA-TREATMNT REDEFINES FI01-DATA.                    00320038
              10 FI01-DATA-TRTNAME      PIC X(20).                       00330038
              10 FI01-DATA-DOCTOR       PIC X(20).                       00340038
-             10 FILLER                 PIC X(32).                       00350038
+            10 FI01-DATA-TRDATE      PIC X(06).                         00000341
+            10 FILLER                 PIC X(26).                        00000351
+       05 FI01-DATA-BILLING  REDEFINES FI01-DATA.                       00990001
+           10 FI01-DATA-INVOICENO   PIC X(08).                          00990002
+           10 FI01-DATA-AMOUNT      PIC 9(07)V99.                       00990003
+           10 FI01-DATA-BILLDATE    PIC X(06).                          00990004
+           10 FILLER                PIC X(49).                          00990005
                                                                         00360038
        01 WS-SAVE-PATIENID             PIC X(03).                       00370038
                                                                         00380038
@@ -74,8 +121,20 @@
            05  FIELD-NAME  PIC X(08) VALUE 'TRTNAME'.                   00500039
            05  OPER        PIC X(02) VALUE 'EQ'.                        00510039
            05  FIELD-VAL   PIC X(20) VALUE SPACE.                       00520039
-           05  FILLER      PIC X(01) VALUE ')'.                         00530039
+           05  FILLER      PIC X(01) VALUE '*'.                         00530039A
+           05  FIELD-NAME-DT PIC X(08) VALUE 'TRDATE'.                  00000532
+           05  OPER-DT     PIC X(02) VALUE 'EQ'.                        00000533
+           05  FIELD-VAL-DT PIC X(06) VALUE SPACE.                      00000534
+           05  FILLER      PIC X(01) VALUE ')'.                         00000535
                                                                         00540038
+       01 QUAL-SSA-TRT-NAME.                                            00000536
+           05  SEGNAME     PIC X(08) VALUE 'TREATMNT'.                  00000537
+           05  FILLER      PIC X(01) VALUE '('.                         00000538
+           05  FIELD-NAME  PIC X(08) VALUE 'TRTNAME'.                   00000539
+           05  OPER        PIC X(02) VALUE 'EQ'.                        00000540
+           05  FIELD-VAL   PIC X(20) VALUE SPACE.                       00000541
+           05  FILLER      PIC X(01) VALUE ')'.                         00000542
+                                                                        00000543
        01 UNQUAL-SSA-PATIENT.                                           00550038
            05 SEGMENT-NAME PIC X(8) VALUE 'PATIENT'.                    00560038
            05 FILLER  PIC X VALUE SPACE.                                00570038
@@ -87,6 +146,14 @@
        01 UNQUAL-SSA-BILLING.                                           00630038
            05 SEGMENT-NAME PIC X(8) VALUE 'BILLING'.                    00640038
            05 FILLER PIC X VALUE SPACE.                                 00650038
+       01 QUAL-SSA-BILLING.                                             00990201
+           05  SEGNAME     PIC X(08) VALUE 'BILLING'.                   00990202
+           05  FILLER      PIC X(01) VALUE '('.                         00990203
+           05  FIELD-NAME  PIC X(08) VALUE 'INVOICEN'.                  00990204
+           05  OPER        PIC X(02) VALUE 'EQ'.                        00990205
+           05  FIELD-VAL   PIC X(08) VALUE SPACE.                       00990206
+           05  FILLER      PIC X(01) VALUE ')'.                         00990207
+                                                                        00990208
                                                                         00660038
        01 DLI-FUNCTIONS.                                                00670038
         05 DLI-GU   PIC X(4) VALUE 'GU '.                               00680038
@@ -110,6 +177,22 @@
           05 WS-DOCTOR    PIC X(20).                                    00860038
                                                                         00861041
        01 WS-NO-OCCURS    PIC 9(6) VALUE ZERO.                          00862041
+       01 WS-TRT-DUP-COUNT   PIC 9(6) VALUE ZERO.                       00000863
+                                                                        00863010
+      *    tallies of DL/I calls returning each status code,            00863020
+      *    used to print a plain-English summary at end of job          00863030
+       01 WS-STATUS-TALLY.                                              00863040
+          05 WS-TALLY-GA          PIC 9(05) COMP VALUE 0.               00863050
+          05 WS-TALLY-GB          PIC 9(05) COMP VALUE 0.               00863060
+          05 WS-TALLY-GE          PIC 9(05) COMP VALUE 0.               00863070
+          05 WS-TALLY-GK          PIC 9(05) COMP VALUE 0.               00863080
+          05 WS-TALLY-GP          PIC 9(05) COMP VALUE 0.               00863090
+          05 WS-TALLY-II          PIC 9(05) COMP VALUE 0.               00863100
+          05 WS-TALLY-AD          PIC 9(05) COMP VALUE 0.               00863110
+          05 WS-TALLY-DA          PIC 9(05) COMP VALUE 0.               00863120
+          05 WS-TALLY-V7          PIC 9(05) COMP VALUE 0.               00863130
+          05 WS-TALLY-OTHER       PIC 9(05) COMP VALUE 0.               00863140
+          05 WS-TALLY-OTHER-CODE  PIC X(02) VALUE SPACE.                00863150
                                                                         00870038
       *-----------------------*                                         00880038
        LINKAGE SECTION.                                                 00890038
@@ -170,9 +253,8 @@
               UNTIL STATUS-CODE NOT = SPACE.                            01430038
            DISPLAY '__WS-NO-OCCURS: ' WS-NO-OCCURS.                     01431041
                                                                         01440038
-      *    then read file again to get first treatmnt                   01450038
-           PERFORM 8100-READ-FI01                                       01460038
-              THRU 8100-READ-FI01-END.                                  01470038
+      *    record #1 is still in the buffer from 1000-INIT's read       01450038
+      *    process it as the first iteration below                      01455038
                                                                         01480038
       *    delete segment until end of input file                       01490038
            DISPLAY '3_____DELETE TREATMNT'.                             01500038
@@ -195,8 +277,54 @@
               UNTIL STATUS-CODE NOT = SPACE.                            01660038
            DISPLAY '__WS-NO-OCCURS: ' WS-NO-OCCURS.                     01661041
                                                                         01670038
+           DISPLAY 'DELETES BLOCKED - DEP BILLING: ' WS-NO-BLOCKED.     01671041
+           CLOSE DEPOUT.                                                01672041
+           DISPLAY 'REJECTED - DL/I FAILURE: ' WS-NO-REJECTS.           00167205
+           CLOSE REJOUT.                                                00167206
+           IF WS-NO-REJECTS > 0                                         00167207
+              MOVE 8 TO RETURN-CODE                                     00167208
+           END-IF.                                                      00167209
+                                                                        01673041
+           PERFORM 9800-DISPLAY-STATUS-SUMMARY                          00016793
+              THRU 9800-DISPLAY-STATUS-SUMMARY-END.                     00016794
+                                                                        00016795
            GOBACK.                                                      01680038
                                                                         01690038
+      *-----------------------*                                         00017001
+       0500-RESTART-CHECK.                                              00017002
+      *-----------------------*                                         00017003
+           MOVE 'PDELE'   TO WS-CHKP-ID.                                00017004
+                                                                        00017005
+           CALL 'CBLTDLI' USING DLI-XRST,                               00017006
+                                WS-CHKP-ID,                             00017007
+                                WS-RESTART-DATA.                        00017008
+                                                                        00017009
+           IF STATUS-CODE = '  '                                        00017010
+              MOVE 'Y' TO WS-RESTART-SW                                 00017011
+              MOVE WS-RESTART-COUNT TO WS-SKIP-COUNT                    00017012
+      D       DISPLAY 'RESTARTING - RECORDS TO SKIP: ' WS-SKIP-COUNT    00017013
+           ELSE                                                         00017014
+              MOVE 'N' TO WS-RESTART-SW                                 00017015
+           END-IF.                                                      00017016
+      *-----------------------*                                         00017017
+       0500-RESTART-CHECK-END.                                          00017018
+      *-----------------------*                                         00017019
+           EXIT.                                                        00017020
+                                                                        00017021
+      *-----------------------*                                         00017022
+       0600-SKIP-RECORDS.                                               00017023
+      *-----------------------*                                         00017024
+           PERFORM 8100-READ-FI01                                       00017025
+              THRU 8100-READ-FI01-END.                                  00017026
+                                                                        00017027
+           IF WS-SKIP-COUNT > 0                                         00017028
+              SUBTRACT 1 FROM WS-SKIP-COUNT                             00017029
+           END-IF.                                                      00017030
+      *-----------------------*                                         00017031
+       0600-SKIP-RECORDS-END.                                           00017032
+      *-----------------------*                                         00017033
+           EXIT.                                                        00017034
+                                                                        00017035
       *-----------------------*                                         01700038
        1000-INIT.                                                       01710038
       *-----------------------*                                         01720038
@@ -206,6 +334,8 @@
            MOVE ZEROES TO WS-COUNTERS.                                  01760038
                                                                         01770038
            OPEN INPUT  FI01-IN.                                         01780038
+           OPEN OUTPUT DEPOUT.                                          01780138
+           OPEN OUTPUT REJOUT.                                          00178015
                                                                         01790038
            IF WS-FI01-FS NOT = "00"                                     01800038
       D      DISPLAY "ERROR OPEN FILE FI01-IN: " WS-FI01-FS             01810038
@@ -215,6 +345,17 @@
       D      DISPLAY "OPEN FI01-IN IS OK"                               01850038
            END-IF.                                                      01860038
                                                                         01870038
+      *    check for restart                                            00018810
+           PERFORM 0500-RESTART-CHECK                                   00018820
+              THRU 0500-RESTART-CHECK-END.                              00018830
+                                                                        00018840
+           IF WS-IS-RESTART                                             00018850
+              PERFORM 0600-SKIP-RECORDS                                 00018860
+                 THRU 0600-SKIP-RECORDS-END                             00018870
+                 UNTIL WS-SKIP-COUNT = 0                                00018880
+                    OR WS-FI01-EOF                                      00018890
+           END-IF.                                                      00018895
+                                                                        00018898
       *    first read of the input file                                 01880038
            PERFORM 8100-READ-FI01                                       01890038
               THRU 8100-READ-FI01-END.                                  01900038
@@ -242,6 +383,8 @@
                 DISPLAY 'SUCCESSFUL GET: '  SEG-IO-AREA                 02120038
            ELSE                                                         02130038
                 DISPLAY 'ERROR IN FETCH :' STATUS-CODE                  02140038
+              PERFORM 9700-TALLY-STATUS-CODE                            00900766
+                 THRU 9700-TALLY-STATUS-CODE-END                        00900767
                 DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                  02150038
                 DISPLAY 'DBD-NAME       :'     DBD-NAME                 02160038
                 DISPLAY 'SEG-LEVEL      :'    SEG-LEVEL                 02170038
@@ -275,6 +418,8 @@
                 ADD 1 to WS-NO-OCCURS                                   02441041
            ELSE                                                         02450038
                 DISPLAY 'ERROR IN FETCH :' STATUS-CODE                  02460038
+              PERFORM 9700-TALLY-STATUS-CODE                            00900832
+                 THRU 9700-TALLY-STATUS-CODE-END                        00900833
                 DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                  02470038
                 DISPLAY 'DBD-NAME       :'     DBD-NAME                 02480038
                 DISPLAY 'SEG-LEVEL      :'    SEG-LEVEL                 02490038
@@ -291,76 +436,430 @@
       *----------------------*                                          02600038
            EXIT.                                                        02610038
                                                                         02620038
-      *-----------------------*                                         02630038
-       5000-DELETE-TREATMNT.                                            02640038
-      *-----------------------*                                         02650038
-                                                                        02660038
-           EVALUATE FI01-SEGMENT-TYPE                                   02670038
-             WHEN 'TREATMNT'                                            02680038
-      D        DISPLAY "WE ARE ON A TREATMNT SEGMENT"                   02690038
-      D        DISPLAY "WS-REC-FI01      : " WS-REC-FI01                02700038
-      D        DISPLAY "FI01-DATA-TRTNAME: " FI01-DATA-TRTNAME          02710038
-      D        DISPLAY "FI01-DATA-DOCTOR : " FI01-DATA-DOCTOR           02720038
-             WHEN OTHER                                                 02730038
-      D        DISPLAY "UNKNOWN SEGMENT: " FI01-SEGMENT-TYPE            02740038
-           END-EVALUATE.                                                02750038
-                                                                        02760038
-           INITIALIZE WS-TREATMNT-SEG.                                  02770038
-           MOVE FI01-DATA-TRTNAME    TO WS-TRTNAME.                     02780038
-           MOVE FI01-DATA-DOCTOR     TO WS-DOCTOR.                      02790038
-           MOVE WS-TREATMNT-SEG      TO SEG-IO-AREA.                    02800038
-           MOVE FI01-DATA-TRTNAME    TO FIELD-VAL OF QUAL-SSA-TREATMNT. 02801039
-                                                                        02810038
-           CALL 'CBLTDLI' USING DLI-GHU,                                02820039
-                                PCB-MASK-GI,                            02830038
-                                SEG-IO-AREA,                            02840038
-                                QUAL-SSA-PATIENT,                       02850038
-                                QUAL-SSA-TREATMNT.                      02860039
-                                                                        02870038
-           IF STATUS-CODE = '  '                                        02880038
-              DISPLAY 'GHU FOR DELETE IS OK: ' SEG-IO-AREA              02890039
-           ELSE                                                         02910038
-              DISPLAY 'ERROR IN FETCH :' STATUS-CODE                    02920038
-              DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                    02930038
-              DISPLAY 'DBD-NAME       :'       DBD-NAME                 02940038
-              DISPLAY 'SEG-LEVEL      :'      SEG-LEVEL                 02950038
-              DISPLAY 'STATUS-CODE    :'     STATUS-CODE                02960038
-              DISPLAY 'PROC-OPT       :'      PROC-OPT                  02970038
-              DISPLAY 'SEG-NAME       :'      SEG-NAME                  02980038
-              DISPLAY 'KEY-FDBK       :'      KEY-FDBK                  02990038
-              DISPLAY 'NUM-SENSEG     :'     NUM-SENSEG                 03000038
-              DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                  03010038
-           END-IF.                                                      03020038
-                                                                        03030038
-           CALL 'CBLTDLI' USING DLI-DLET,                               03031039
-                                PCB-MASK-GI,                            03032039
-                                SEG-IO-AREA.                            03033039
-                                                                        03034039
-           IF STATUS-CODE = '  '                                        03035039
-              DISPLAY 'DELETE IS OK: ' SEG-IO-AREA                      03036039
-           ELSE                                                         03038039
-              DISPLAY 'ERROR IN DELETE:' STATUS-CODE                    03039039
-              DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                    03039139
-              DISPLAY 'DBD-NAME       :'       DBD-NAME                 03039239
-              DISPLAY 'SEG-LEVEL      :'      SEG-LEVEL                 03039339
-              DISPLAY 'STATUS-CODE    :'     STATUS-CODE                03039439
-              DISPLAY 'PROC-OPT       :'      PROC-OPT                  03039539
-              DISPLAY 'SEG-NAME       :'      SEG-NAME                  03039639
-              DISPLAY 'KEY-FDBK       :'      KEY-FDBK                  03039739
-              DISPLAY 'NUM-SENSEG     :'     NUM-SENSEG                 03039839
-              DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                  03039939
-           END-IF.                                                      03040039
-                                                                        03040139
-           IF NOT WS-FI01-EOF                                           03041038
-              PERFORM 8100-READ-FI01                                    03050038
-                 THRU 8100-READ-FI01-END                                03060038
-           END-IF.                                                      03070038
-                                                                        03080038
-      *-----------------------*                                         03090038
-       5000-DELETE-TREATMNT-END.                                        03100038
-      *-----------------------*                                         03110038
-           EXIT.                                                        03120038
-                                                                        03450038
+      *-----------------------*                                         00026201
+       2800-TAKE-CHECKPOINT.                                            00026202
+      *-----------------------*                                         00026203
+           MOVE WS-NO-READ-FI01 TO WS-RESTART-COUNT.                    00026204
+                                                                        00026205
+           CALL 'CBLTDLI' USING DLI-CHKP,                               00026206
+                                WS-CHKP-ID,                             00026207
+                                WS-RESTART-DATA.                        00026208
+                                                                        00026209
+      D    DISPLAY 'CHECKPOINT TAKEN AT RECORD: ' WS-RESTART-COUNT.     00026210
+           MOVE 0 TO WS-CHKP-COUNTER.                                   00026211
+      *-----------------------*                                         00026212
+       2800-TAKE-CHECKPOINT-END.                                        00026213
+      *-----------------------*                                         00026214
+           EXIT.                                                        00026215
+                                                                        00026216
+      *-----------------------*                                         00900001
+       5000-DELETE-TREATMNT.                                            00900002
+      *-----------------------*                                         00900003
+           EVALUATE FI01-SEGMENT-TYPE                                   00900010
+             WHEN 'TREATMNT'                                            00900011
+      D        DISPLAY "WE ARE ON A TREATMNT SEGMENT"                   00900012
+      D        DISPLAY "WS-REC-FI01      : " WS-REC-FI01                00900013
+      D        DISPLAY "FI01-DATA-TRTNAME: " FI01-DATA-TRTNAME          00900014
+      D        DISPLAY "FI01-DATA-DOCTOR : " FI01-DATA-DOCTOR           00900015
+               PERFORM 5040-DELETE-TREATMNT-SEG                         00900016
+                  THRU 5040-DELETE-TREATMNT-SEG-END                     00900017
+             WHEN 'BILLING'                                             00900018
+      D        DISPLAY "WE ARE ON A BILLING SEGMENT"                    00900019
+      D        DISPLAY "FI01-DATA-INVOICENO: " FI01-DATA-INVOICENO      00900020
+               PERFORM 5050-DELETE-BILLING-SEG                          00900021
+                  THRU 5050-DELETE-BILLING-SEG-END                      00900022
+             WHEN 'PATIENT'                                             00900023
+      D        DISPLAY "WE ARE ON A PATIENT SEGMENT"                    00900024
+      D        DISPLAY "FI01-DATA-PATIENID: " FI01-DATA-PATIENID        00900025
+               PERFORM 5060-DELETE-PATIENT-SEG                          00900026
+                  THRU 5060-DELETE-PATIENT-SEG-END                      00900027
+             WHEN OTHER                                                 00900028
+      D        DISPLAY "UNKNOWN SEGMENT: " FI01-SEGMENT-TYPE            00900029
+           END-EVALUATE.                                                00900030
+                                                                        00900031
+           ADD 1 TO WS-CHKP-COUNTER.                                    00900031A
+           IF WS-CHKP-COUNTER >= WS-CHKP-INTERVAL                       00900031B
+              PERFORM 2800-TAKE-CHECKPOINT                              00900031C
+                 THRU 2800-TAKE-CHECKPOINT-END                          00900031D
+           END-IF.                                                      00900031E
+                                                                        00900031F
+           IF NOT WS-FI01-EOF                                           00900032
+              PERFORM 8100-READ-FI01                                    00900033
+                 THRU 8100-READ-FI01-END                                00900034
+           END-IF.                                                      00900035
+                                                                        00900036
+      *-----------------------*                                         00900037
+       5000-DELETE-TREATMNT-END.                                        00900038
+      *-----------------------*                                         00900039
+           EXIT.                                                        00900040
+                                                                        00900041
+      *-----------------------*                                         00900042
+       5040-DELETE-TREATMNT-SEG.                                        00900043
+      *-----------------------*                                         00900044
+           PERFORM 5011-CHECK-DUP-TRTNAME                               00900044
+              THRU 5011-CHECK-DUP-TRTNAME-END.                          00900045
+           INITIALIZE WS-TREATMNT-SEG.                                  00900045
+           MOVE FI01-DATA-TRTNAME    TO WS-TRTNAME.                     00900046
+           MOVE FI01-DATA-DOCTOR     TO WS-DOCTOR.                      00900047
+           MOVE WS-TREATMNT-SEG      TO SEG-IO-AREA.                    00900048
+           MOVE FI01-DATA-TRTNAME    TO FIELD-VAL OF QUAL-SSA-TREATMNT. 00900049
+           MOVE FI01-DATA-TRDATE     TO FIELD-VAL-DT OF                 00900049
+                                     QUAL-SSA-TREATMNT.                 00900049
+                                                                        00900050
+           CALL 'CBLTDLI' USING DLI-GHU,                                00900051
+                                PCB-MASK-GI,                            00900052
+                                SEG-IO-AREA,                            00900053
+                                QUAL-SSA-PATIENT,                       00900054
+                                QUAL-SSA-TREATMNT.                      00900055
+                                                                        00900056
+           IF STATUS-CODE = '  '                                        00900057
+              DISPLAY 'GHU FOR DELETE IS OK: ' SEG-IO-AREA              00900058
+      *       do not delete a treatment while it still has billing      00900059
+      *       tied to this patient                                      00900060
+              CALL 'CBLTDLI' USING DLI-GHU,                             00900061
+                                   PCB-MASK-GI,                         00900062
+                                   SEG-IO-AREA,                         00900063
+                                   QUAL-SSA-PATIENT,                    00900064
+                                   UNQUAL-SSA-BILLING                   00900065
+              IF STATUS-CODE = '  '                                     00900066
+                 PERFORM 5010-BLOCK-DEPENDENT-DELETE                    00900067
+                    THRU 5010-BLOCK-DEPENDENT-DELETE-END                00900068
+              ELSE                                                      00900069
+                 MOVE FI01-DATA-TRTNAME TO FIELD-VAL OF                 00900070
+                                           QUAL-SSA-TREATMNT            00900071
+                  MOVE FI01-DATA-TRDATE TO FIELD-VAL-DT OF              00900071
+                                           QUAL-SSA-TREATMNT            00900071
+                 CALL 'CBLTDLI' USING DLI-GHU,                          00900072
+                                      PCB-MASK-GI,                      00900073
+                                      SEG-IO-AREA,                      00900074
+                                      QUAL-SSA-PATIENT,                 00900075
+                                      QUAL-SSA-TREATMNT                 00900076
+                 IF STATUS-CODE = '  '                                  00900076A
+                    PERFORM 5020-DELETE-SEGMENT                         00900077
+                       THRU 5020-DELETE-SEGMENT-END                     00900078
+                 ELSE                                                   00900078A
+                    PERFORM 5030-WRITE-REJECT                           00900078B
+                       THRU 5030-WRITE-REJECT-END                       00900078C
+                 END-IF                                                 00900078D
+              END-IF                                                    00900079
+           ELSE                                                         00900080
+              DISPLAY 'ERROR IN FETCH :' STATUS-CODE                    00900081
+            PERFORM 9700-TALLY-STATUS-CODE                              00901070
+               THRU 9700-TALLY-STATUS-CODE-END                          00901071
+              DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                    00900082
+              DISPLAY 'DBD-NAME       :'       DBD-NAME                 00900083
+              DISPLAY 'SEG-LEVEL      :'      SEG-LEVEL                 00900084
+              DISPLAY 'STATUS-CODE    :'     STATUS-CODE                00900085
+              DISPLAY 'PROC-OPT       :'      PROC-OPT                  00900086
+              DISPLAY 'SEG-NAME       :'      SEG-NAME                  00900087
+              DISPLAY 'KEY-FDBK       :'      KEY-FDBK                  00900088
+              DISPLAY 'NUM-SENSEG     :'     NUM-SENSEG                 00900089
+              DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                  00900090
+           END-IF.                                                      00900091
+      *-----------------------*                                         00900092
+       5040-DELETE-TREATMNT-SEG-END.                                    00900093
+      *-----------------------*                                         00900094
+           EXIT.                                                        00900095
+                                                                        00900096
+      *-----------------------*                                         00900097
+       5011-CHECK-DUP-TRTNAME.                                          00900098
+      *-----------------------*                                         00900099
+           MOVE FI01-DATA-TRTNAME TO FIELD-VAL OF                       00900100
+                                     QUAL-SSA-TRT-NAME.                 00900101
+           MOVE ZERO TO WS-TRT-DUP-COUNT.                               00900102
+           MOVE DLI-GN TO WS-DLI-FUNCTION.                              00900103
+           PERFORM 5012-COUNT-TRTNAME-OCC                               00900104
+              THRU 5012-COUNT-TRTNAME-OCC-END                           00900105
+              UNTIL STATUS-CODE NOT = SPACE.                            00900106
+           IF WS-TRT-DUP-COUNT > 1                                      00900107
+              DISPLAY 'WARNING - MULTIPLE TREATMENTS NAMED: '           00900108
+                      FI01-DATA-TRTNAME                                 00900109
+              DISPLAY 'WARNING - USING TRTNAME+TRDATE TO SELECT'        00900110
+           END-IF.                                                      00900111
+      *-----------------------*                                         00900112
+       5011-CHECK-DUP-TRTNAME-END.                                      00900113
+      *-----------------------*                                         00900114
+           EXIT.                                                        00900115
+                                                                        00900116
+      *-----------------------*                                         00900117
+       5012-COUNT-TRTNAME-OCC.                                          00900118
+      *-----------------------*                                         00900119
+           INITIALIZE SEG-IO-AREA.                                      00900120
+                                                                        00900121
+           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                        00900122
+                                PCB-MASK-GI,                            00900123
+                                SEG-IO-AREA,                            00900124
+                                QUAL-SSA-PATIENT,                       00900125
+                                QUAL-SSA-TRT-NAME.                      00900126
+                                                                        00900127
+           IF STATUS-CODE = '  '                                        00900128
+              ADD 1 TO WS-TRT-DUP-COUNT                                 00900129
+              MOVE DLI-GN TO WS-DLI-FUNCTION                            00900130
+           END-IF.                                                      00900131
+      *-----------------------*                                         00900132
+       5012-COUNT-TRTNAME-OCC-END.                                      00900133
+      *-----------------------*                                         00900134
+           EXIT.                                                        00900135
+                                                                        00900096
+      *-----------------------*                                         00900097
+       5010-BLOCK-DEPENDENT-DELETE.                                     00900098
+      *-----------------------*                                         00900099
+           DISPLAY 'DELETE BLOCKED - DEPENDENT BILLING: '               00900100
+                   FI01-DATA-TRTNAME.                                   00900101
+           MOVE WS-SAVE-PATIENID  TO DEP-PATIENID.                      00900102
+           MOVE FI01-DATA-TRTNAME TO DEP-TRTNAME.                       00900103
+           MOVE FI01-DATA-DOCTOR  TO DEP-DOCTOR.                        00900104
+           WRITE DEP-OUT-REC.                                           00900105
+           ADD 1 TO WS-NO-BLOCKED.                                      00900106
+      *-----------------------*                                         00900107
+       5010-BLOCK-DEPENDENT-DELETE-END.                                 00900108
+      *-----------------------*                                         00900109
+           EXIT.                                                        00900110
+                                                                        00900111
+      *-----------------------*                                         00900112
+       5020-DELETE-SEGMENT.                                             00900113
+      *-----------------------*                                         00900114
+           CALL 'CBLTDLI' USING DLI-DLET,                               00900115
+                                PCB-MASK-GI,                            00900116
+                                SEG-IO-AREA.                            00900117
+                                                                        00900118
+           IF STATUS-CODE = '  '                                        00900119
+              DISPLAY 'DELETE IS OK: ' SEG-IO-AREA                      00900120
+           ELSE                                                         00900121
+              DISPLAY 'ERROR IN DELETE:' STATUS-CODE                    00900122
+            PERFORM 9700-TALLY-STATUS-CODE                              00901232
+               THRU 9700-TALLY-STATUS-CODE-END                          00901233
+              DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                    00900123
+              DISPLAY 'DBD-NAME       :'       DBD-NAME                 00900124
+              DISPLAY 'SEG-LEVEL      :'      SEG-LEVEL                 00900125
+              DISPLAY 'STATUS-CODE    :'     STATUS-CODE                00900126
+              DISPLAY 'PROC-OPT       :'      PROC-OPT                  00900127
+              DISPLAY 'SEG-NAME       :'      SEG-NAME                  00900128
+              DISPLAY 'KEY-FDBK       :'      KEY-FDBK                  00900129
+              DISPLAY 'NUM-SENSEG     :'     NUM-SENSEG                 00900130
+              DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                  00900131
+           END-IF.                                                      00900132
+           IF STATUS-CODE NOT = '  '                                    00900133
+              PERFORM 5030-WRITE-REJECT                                 00900134
+                 THRU 5030-WRITE-REJECT-END                             00900135
+           END-IF.                                                      00900136
+      *-----------------------*                                         00900137
+       5020-DELETE-SEGMENT-END.                                         00900138
+      *-----------------------*                                         00900139
+           EXIT.                                                        00900140
+                                                                        00900141
+      *-----------------------*                                         00900142
+       5030-WRITE-REJECT.                                               00900143
+      *-----------------------*                                         00900144
+           DISPLAY 'DL/I CALL FAILED - REJECTING: '                     00900145
+              FI01-DATA-TRTNAME.                                        00900146
+           MOVE WS-SAVE-PATIENID  TO REJ-PATIENID.                      00900147
+           MOVE FI01-DATA-TRTNAME TO REJ-TRTNAME.                       00900148
+           MOVE FI01-DATA-DOCTOR  TO REJ-DOCTOR.                        00900149
+           MOVE STATUS-CODE       TO REJ-STATUS-CODE.                   00900150
+           WRITE REJ-OUT-REC.                                           00900151
+           ADD 1 TO WS-NO-REJECTS.                                      00900152
+      *-----------------------*                                         00900153
+       5030-WRITE-REJECT-END.                                           00900154
+      *-----------------------*                                         00900155
+           EXIT.                                                        00900156
+                                                                        00900157
+      *-----------------------*                                         00900158
+       5050-DELETE-BILLING-SEG.                                         00900159
+      *-----------------------*                                         00900160
+           MOVE FI01-DATA-INVOICENO TO FIELD-VAL OF QUAL-SSA-BILLING.   00900161
+                                                                        00900162
+           CALL 'CBLTDLI' USING DLI-GHU,                                00900163
+                                PCB-MASK-GI,                            00900164
+                                SEG-IO-AREA,                            00900165
+                                QUAL-SSA-PATIENT,                       00900166
+                                QUAL-SSA-BILLING.                       00900167
+                                                                        00900168
+           IF STATUS-CODE = '  '                                        00900169
+              DISPLAY 'GHU FOR DELETE IS OK: ' SEG-IO-AREA              00900170
+           ELSE                                                         00900171
+              DISPLAY 'ERROR IN FETCH :' STATUS-CODE                    00900172
+            PERFORM 9700-TALLY-STATUS-CODE                              00901332
+               THRU 9700-TALLY-STATUS-CODE-END                          00901333
+              DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                    00900173
+              DISPLAY 'DBD-NAME       :'       DBD-NAME                 00900174
+              DISPLAY 'SEG-LEVEL      :'      SEG-LEVEL                 00900175
+              DISPLAY 'STATUS-CODE    :'     STATUS-CODE                00900176
+              DISPLAY 'PROC-OPT       :'      PROC-OPT                  00900177
+              DISPLAY 'SEG-NAME       :'      SEG-NAME                  00900178
+              DISPLAY 'KEY-FDBK       :'      KEY-FDBK                  00900179
+              DISPLAY 'NUM-SENSEG     :'     NUM-SENSEG                 00900180
+              DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                  00900181
+           END-IF.                                                      00900182
+                                                                        00900183
+           IF STATUS-CODE = '  '                                        00900184
+              CALL 'CBLTDLI' USING DLI-DLET,                            00900185
+                                   PCB-MASK-GI,                         00900186
+                                   SEG-IO-AREA                          00900187
+                                                                        00900188
+              IF STATUS-CODE = '  '                                     00900189
+                 DISPLAY 'DELETE IS OK: ' SEG-IO-AREA                   00900190
+              ELSE                                                      00900191
+                 DISPLAY 'ERROR IN DELETE:' STATUS-CODE                 00900192
+               PERFORM 9700-TALLY-STATUS-CODE                           00901372
+                  THRU 9700-TALLY-STATUS-CODE-END                       00901373
+                 DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                 00900193
+                 DISPLAY 'DBD-NAME       :'       DBD-NAME              00900194
+                 DISPLAY 'SEG-LEVEL      :'      SEG-LEVEL              00900195
+                 DISPLAY 'STATUS-CODE    :'     STATUS-CODE             00900196
+                 DISPLAY 'PROC-OPT       :'      PROC-OPT               00900197
+                 DISPLAY 'SEG-NAME       :'      SEG-NAME               00900198
+                 DISPLAY 'KEY-FDBK       :'      KEY-FDBK               00900199
+                 DISPLAY 'NUM-SENSEG     :'     NUM-SENSEG              00900200
+                 DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA               00900201
+              END-IF                                                    00900202
+           END-IF.                                                      00900203
+           IF STATUS-CODE NOT = '  '                                    00900204
+              PERFORM 5051-WRITE-BILLING-REJECT                         00900205
+                 THRU 5051-WRITE-BILLING-REJECT-END                     00900206
+           END-IF.                                                      00900207
+      *-----------------------*                                         00900208
+       5050-DELETE-BILLING-SEG-END.                                     00900209
+      *-----------------------*                                         00900210
+           EXIT.                                                        00900211
+                                                                        00900212
+      *-----------------------*                                         00900213
+       5051-WRITE-BILLING-REJECT.                                       00900214
+      *-----------------------*                                         00900215
+           DISPLAY 'DL/I CALL FAILED - REJECTING: '                     00900216
+              FI01-DATA-INVOICENO.                                      00900217
+           MOVE WS-SAVE-PATIENID   TO REJ-PATIENID.                     00900218
+           MOVE SPACE              TO REJ-TRTNAME.                      00900219
+           MOVE SPACE              TO REJ-DOCTOR.                       00900220
+           MOVE STATUS-CODE        TO REJ-STATUS-CODE.                  00900221
+           WRITE REJ-OUT-REC.                                           00900222
+           ADD 1 TO WS-NO-REJECTS.                                      00900223
+      *-----------------------*                                         00900224
+       5051-WRITE-BILLING-REJECT-END.                                   00900225
+      *-----------------------*                                         00900226
+           EXIT.                                                        00900227
+                                                                        00900228
+      *-----------------------*                                         00900229
+       5060-DELETE-PATIENT-SEG.                                         00900230
+      *-----------------------*                                         00900231
+      *    a patient may not be deleted while treatment or billing      00900232
+      *    segments still hang off it                                   00900233
+           MOVE FI01-DATA-PATIENID TO FIELD-VAL OF QUAL-SSA-PATIENT.    00900234
+                                                                        00900235
+           CALL 'CBLTDLI' USING DLI-GHU,                                00900236
+                                PCB-MASK-GI,                            00900237
+                                SEG-IO-AREA,                            00900238
+                                QUAL-SSA-PATIENT,                       00900239
+                                UNQUAL-SSA-TREATMNT.                    00900240
+                                                                        00900241
+           IF STATUS-CODE = '  '                                        00900242
+              PERFORM 5061-BLOCK-PATIENT-DELETE                         00900243
+                 THRU 5061-BLOCK-PATIENT-DELETE-END                     00900244
+           ELSE                                                         00900245
+              MOVE FI01-DATA-PATIENID TO FIELD-VAL OF QUAL-SSA-PATIENT  00900246
+              CALL 'CBLTDLI' USING DLI-GHU,                             00900247
+                                   PCB-MASK-GI,                         00900248
+                                   SEG-IO-AREA,                         00900249
+                                   QUAL-SSA-PATIENT,                    00900250
+                                   UNQUAL-SSA-BILLING                   00900251
+              IF STATUS-CODE = '  '                                     00900252
+                 PERFORM 5061-BLOCK-PATIENT-DELETE                      00900253
+                    THRU 5061-BLOCK-PATIENT-DELETE-END                  00900254
+              ELSE                                                      00900255
+                 PERFORM 5063-DELETE-PATIENT-ROOT                       00900256
+                    THRU 5063-DELETE-PATIENT-ROOT-END                   00900257
+              END-IF                                                    00900258
+           END-IF.                                                      00900259
+      *-----------------------*                                         00900260
+       5060-DELETE-PATIENT-SEG-END.                                     00900261
+      *-----------------------*                                         00900262
+           EXIT.                                                        00900263
+                                                                        00900264
+      *-----------------------*                                         00900265
+       5061-BLOCK-PATIENT-DELETE.                                       00900266
+      *-----------------------*                                         00900267
+           DISPLAY 'DELETE BLOCKED - DEPENDENT SEGMENTS: '              00900268
+                   FI01-DATA-PATIENID.                                  00900269
+           MOVE FI01-DATA-PATIENID TO DEP-PATIENID.                     00900270
+           MOVE SPACE              TO DEP-TRTNAME.                      00900271
+           MOVE SPACE              TO DEP-DOCTOR.                       00900272
+           WRITE DEP-OUT-REC.                                           00900273
+           ADD 1 TO WS-NO-BLOCKED.                                      00900274
+      *-----------------------*                                         00900275
+       5061-BLOCK-PATIENT-DELETE-END.                                   00900276
+      *-----------------------*                                         00900277
+           EXIT.                                                        00900278
+                                                                        00900279
+      *-----------------------*                                         00900280
+       5063-DELETE-PATIENT-ROOT.                                        00900281
+      *-----------------------*                                         00900282
+           MOVE FI01-DATA-PATIENID TO FIELD-VAL OF QUAL-SSA-PATIENT.    00900283
+                                                                        00900284
+           CALL 'CBLTDLI' USING DLI-GHU,                                00900285
+                                PCB-MASK-GI,                            00900286
+                                SEG-IO-AREA,                            00900287
+                                QUAL-SSA-PATIENT.                       00900288
+                                                                        00900289
+           IF STATUS-CODE = '  '                                        00900290
+              CALL 'CBLTDLI' USING DLI-DLET,                            00900291
+                                   PCB-MASK-GI,                         00900292
+                                   SEG-IO-AREA                          00900293
+                                                                        00900294
+              IF STATUS-CODE = '  '                                     00900295
+                 DISPLAY 'DELETE IS OK: ' SEG-IO-AREA                   00900296
+              ELSE                                                      00900297
+                 DISPLAY 'ERROR IN DELETE:' STATUS-CODE                 00900298
+               PERFORM 9700-TALLY-STATUS-CODE                           00901584
+                  THRU 9700-TALLY-STATUS-CODE-END                       00901585
+                 DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                 00900299
+                 DISPLAY 'DBD-NAME       :'       DBD-NAME              00900300
+                 DISPLAY 'SEG-LEVEL      :'      SEG-LEVEL              00900301
+                 DISPLAY 'STATUS-CODE    :'     STATUS-CODE             00900302
+                 DISPLAY 'PROC-OPT       :'      PROC-OPT               00900303
+                 DISPLAY 'SEG-NAME       :'      SEG-NAME               00900304
+                 DISPLAY 'KEY-FDBK       :'      KEY-FDBK               00900305
+                 DISPLAY 'NUM-SENSEG     :'     NUM-SENSEG              00900306
+                 DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA               00900307
+              END-IF                                                    00900308
+           ELSE                                                         00900309
+              DISPLAY 'ERROR IN FETCH :' STATUS-CODE                    00900310
+            PERFORM 9700-TALLY-STATUS-CODE                              00901608
+               THRU 9700-TALLY-STATUS-CODE-END                          00901609
+              DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                    00900311
+              DISPLAY 'DBD-NAME       :'       DBD-NAME                 00900312
+              DISPLAY 'SEG-LEVEL      :'      SEG-LEVEL                 00900313
+              DISPLAY 'STATUS-CODE    :'     STATUS-CODE                00900314
+              DISPLAY 'PROC-OPT       :'      PROC-OPT                  00900315
+              DISPLAY 'SEG-NAME       :'      SEG-NAME                  00900316
+              DISPLAY 'KEY-FDBK       :'      KEY-FDBK                  00900317
+              DISPLAY 'NUM-SENSEG     :'     NUM-SENSEG                 00900318
+              DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                  00900319
+           END-IF.                                                      00900320
+           IF STATUS-CODE NOT = '  '                                    00900321
+              PERFORM 5062-WRITE-PATIENT-REJECT                         00900322
+                 THRU 5062-WRITE-PATIENT-REJECT-END                     00900323
+           END-IF.                                                      00900324
+      *-----------------------*                                         00900325
+       5063-DELETE-PATIENT-ROOT-END.                                    00900326
+      *-----------------------*                                         00900327
+           EXIT.                                                        00900328
+                                                                        00900329
+      *-----------------------*                                         00900330
+       5062-WRITE-PATIENT-REJECT.                                       00900331
+      *-----------------------*                                         00900332
+           DISPLAY 'DL/I CALL FAILED - REJECTING: '                     00900333
+              FI01-DATA-PATIENID.                                       00900334
+           MOVE FI01-DATA-PATIENID TO REJ-PATIENID.                     00900335
+           MOVE SPACE              TO REJ-TRTNAME.                      00900336
+           MOVE SPACE              TO REJ-DOCTOR.                       00900337
+           MOVE STATUS-CODE        TO REJ-STATUS-CODE.                  00900338
+           WRITE REJ-OUT-REC.                                           00900339
+           ADD 1 TO WS-NO-REJECTS.                                      00900340
+      *-----------------------*                                         00900341
+       5062-WRITE-PATIENT-REJECT-END.                                   00900342
+      *-----------------------*                                         00900343
+           EXIT.                                                        00900344
+                                                                        00900345
       *---------------*                                                 03460038
        8100-READ-FI01.                                                  03470038
       *---------------*                                                 03480038
@@ -402,5 +901,68 @@
        9999-ABEND-END.                                                  03840038
       *-------------------*                                             03850042
            EXIT.                                                        03860038
+      *-------------------------*                                       00651100
+       9700-TALLY-STATUS-CODE.                                          00651101
+      *-------------------------*                                       00651102
+           EVALUATE STATUS-CODE                                         00651103
+              WHEN 'GA'                                                 00651104
+                 ADD 1 TO WS-TALLY-GA                                   00651105
+              WHEN 'GB'                                                 00651106
+                 ADD 1 TO WS-TALLY-GB                                   00651107
+              WHEN 'GE'                                                 00651108
+                 ADD 1 TO WS-TALLY-GE                                   00651109
+              WHEN 'GK'                                                 00651110
+                 ADD 1 TO WS-TALLY-GK                                   00651111
+              WHEN 'GP'                                                 00651112
+                 ADD 1 TO WS-TALLY-GP                                   00651113
+              WHEN 'II'                                                 00651114
+                 ADD 1 TO WS-TALLY-II                                   00651115
+              WHEN 'AD'                                                 00651116
+                 ADD 1 TO WS-TALLY-AD                                   00651117
+              WHEN 'DA'                                                 00651118
+                 ADD 1 TO WS-TALLY-DA                                   00651119
+              WHEN 'V7'                                                 00651120
+                 ADD 1 TO WS-TALLY-V7                                   00651121
+              WHEN OTHER                                                00651122
+                 ADD 1 TO WS-TALLY-OTHER                                00651123
+                 MOVE STATUS-CODE TO WS-TALLY-OTHER-CODE                00651124
+           END-EVALUATE.                                                00651125
+      *-------------------------*                                       00651126
+       9700-TALLY-STATUS-CODE-END.                                      00651127
+      *-------------------------*                                       00651128
+           EXIT.                                                        00651129
+                                                                        00651130
+      *-------------------------*                                       00651131
+       9800-DISPLAY-STATUS-SUMMARY.                                     00651132
+      *-------------------------*                                       00651133
+           DISPLAY '***** DL/I STATUS CODE SUMMARY *****'.              00651134
+           DISPLAY 'GA - SEGMENT ALREADY EXISTS         : '             00651135
+              WS-TALLY-GA.                                              00651136
+           DISPLAY 'GB - END OF DATABASE/NO MORE SEGS   : '             00651137
+              WS-TALLY-GB.                                              00651138
+           DISPLAY 'GE - SEGMENT NOT FOUND              : '             00651139
+              WS-TALLY-GE.                                              00651140
+           DISPLAY 'GK - SEGMENT TYPE INVALID FOR CALL  : '             00651141
+              WS-TALLY-GK.                                              00651142
+           DISPLAY 'GP - PARENT SEGMENT NOT ESTABLISHED : '             00651143
+              WS-TALLY-GP.                                              00651144
+           DISPLAY 'II - INVALID SSA OR CALL FORMAT     : '             00651145
+              WS-TALLY-II.                                              00651146
+           DISPLAY 'AD - DUPLICATE KEY - INSERT REJECTED: '             00651147
+              WS-TALLY-AD.                                              00651148
+           DISPLAY 'DA - PCB NOT SCHEDULED/UNAVAILABLE  : '             00651149
+              WS-TALLY-DA.                                              00651150
+           DISPLAY 'V7 - CHECKPOINT REQUEST REJECTED    : '             00651151
+              WS-TALLY-V7.                                              00651152
+           IF WS-TALLY-OTHER > 0                                        00651153
+              DISPLAY 'OTHER - SEE STATUS CODE BELOW       : '          00651154
+                 WS-TALLY-OTHER                                         00651155
+              DISPLAY '  LAST UNLISTED STATUS CODE SEEN: '              00651156
+                 WS-TALLY-OTHER-CODE                                    00651157
+           END-IF.                                                      00651158
+      *-------------------------*                                       00651159
+       9800-DISPLAY-STATUS-SUMMARY-END.                                 00651160
+      *-------------------------*                                       00651161
+           EXIT.                                                        00651162
                                                                         03870038
 
