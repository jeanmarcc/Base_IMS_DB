@@ -0,0 +1,321 @@
+      *-------------------------*                                       00000100
+       IDENTIFICATION DIVISION.                                         00000200
+      *-------------------------*                                       00000300
+       PROGRAM-ID. DBUNLD.                                              00000400
+       AUTHOR. JEAN MARC C.                                             00000500
+      *----------------------------------------------------------*      00000600
+      * Auteur: Jean Marc C.                                            00000700
+      *                                                                 00000800
+      * But: Decharger la base IMS DB au complet (PATIENT et ses        00000900
+      *      enfants TREATMNT/BILLING) vers un fichier sequentiel       00001000
+      *      dans le meme format que celui attendu par INSRT, pour      00001100
+      *      servir de sauvegarde ou pour repeupler un environnement    00001200
+      *      (backup/restore).                                          00001300
+      *                                                                 00001400
+      * Fichier sortie: UNLDOUT, un enregistrement par segment          00001500
+      *      dans le format SSA(09)+SEG-IO-AREA(61) - le meme           00001600
+      *      format que le fichier d'entree de INSRT                    00001700
+      *----------------------------------------------------------*      00001800
+      *--------------------*                                            00001900
+       ENVIRONMENT DIVISION.                                            00002000
+      *--------------------*                                            00002100
+       CONFIGURATION SECTION.                                           00002200
+       OBJECT-COMPUTER.                                                 00002300
+       SOURCE-COMPUTER.                                                 00002400
+            IBM-SYSTEM WITH DEBUGGING MODE.                             00002500
+       INPUT-OUTPUT SECTION.                                            00002600
+       FILE-CONTROL.                                                    00002700
+           SELECT UNL-OUT ASSIGN TO UNLDOUT                             00002800
+           ORGANIZATION IS SEQUENTIAL                                   00002900
+           FILE STATUS IS WS-UNL-FS.                                    00003000
+      *----------------*                                                00003100
+       DATA DIVISION.                                                   00003200
+      *----------------*                                                00003300
+       FILE SECTION.                                                    00003400
+                                                                        00003500
+       FD  UNL-OUT RECORDING MODE F.                                    00003600
+       01  UNL-OUT-REC.                                                 00003700
+           05 UNL-SSA           PIC X(09).                              00003800
+           05 UNL-SEG-IO-AREA   PIC X(61).                              00003900
+                                                                        00004000
+      *-----------------------*                                         00004100
+       WORKING-STORAGE SECTION.                                         00004200
+      *-----------------------*                                         00004300
+       01 WS-FILE-STATUS.                                               00004400
+          05 WS-UNL-FS                 PIC X(2).                        00004500
+                                                                        00004600
+       01 WS-UNLOAD-STATS.                                              00004700
+          05 WS-PAT-UNLOADED    PIC 9(7) COMP VALUE 0.                  00004800
+          05 WS-TRT-UNLOADED    PIC 9(7) COMP VALUE 0.                  00004900
+          05 WS-BIL-UNLOADED    PIC 9(7) COMP VALUE 0.                  00005000
+                                                                        00005100
+       01 QUAL-SSA-PATIENT.                                             00005200
+           05  SEGNAME     PIC X(08) VALUE 'PATIENT'.                   00005300
+           05  FILLER      PIC X(01) VALUE '('.                         00005400
+           05  FIELD       PIC X(08) VALUE 'PATIENID'.                  00005500
+           05  OPER        PIC X(02) VALUE 'EQ'.                        00005600
+           05  FIELD-VAL   PIC X(03) VALUE SPACE.                       00005700
+           05  FILLER      PIC X(01) VALUE ')'.                         00005800
+                                                                        00005900
+       01 UNQUAL-SSA-PATIENT.                                           00006000
+           05 SEGMENT-NAME PIC X(8) VALUE 'PATIENT'.                    00006100
+           05 FILLER  PIC X VALUE SPACE.                                00006200
+                                                                        00006300
+       01 UNQUAL-SSA-TREATMNT.                                          00006400
+           05 SEGMENT-NAME PIC X(8) VALUE 'TREATMNT'.                   00006500
+           05 FILLER PIC X VALUE SPACE.                                 00006600
+                                                                        00006700
+       01 UNQUAL-SSA-BILLING.                                           00006800
+           05 SEGMENT-NAME PIC X(8) VALUE 'BILLING'.                    00006900
+           05 FILLER PIC X VALUE SPACE.                                 00007000
+                                                                        00007100
+       01 DLI-FUNCTIONS.                                                00007200
+        05 DLI-GU   PIC X(4) VALUE 'GU '.                               00007300
+        05 DLI-GHU  PIC X(4) VALUE 'GHU '.                              00007400
+        05 DLI-GN   PIC X(4) VALUE 'GN '.                               00007500
+        05 DLI-GHN  PIC X(4) VALUE 'GHN '.                              00007600
+        05 DLI-GNP  PIC X(4) VALUE 'GNP '.                              00007700
+        05 DLI-GHNP PIC X(4) VALUE 'GHNP'.                              00007800
+        05 DLI-ISRT PIC X(4) VALUE 'ISRT'.                              00007900
+        05 DLI-DLET PIC X(4) VALUE 'DLET'.                              00008000
+        05 DLI-REPL PIC X(4) VALUE 'REPL'.                              00008100
+        05 DLI-CHKP PIC X(4) VALUE 'CHKP'.                              00008200
+        05 DLI-XRST PIC X(4) VALUE 'XRST'.                              00008300
+        05 DLI-PCB  PIC X(4) VALUE 'PCB '.                              00008400
+                                                                        00008500
+       01 SEG-IO-AREA     PIC X(60).                                    00008600
+                                                                        00008700
+       01 WS-PATIENT-SEG REDEFINES SEG-IO-AREA.                         00008800
+           05 WS-PATIENT-ID        PIC X(03).                           00008900
+           05 FILLER                PIC X(57).                          00009000
+                                                                        00009100
+       01 WS-DLI-FUNCTION PIC X(4).                                     00009200
+                                                                        00009300
+      *-----------------------*                                         00009400
+       LINKAGE SECTION.                                                 00009500
+      *-----------------------*                                         00009600
+                                                                        00009700
+      * psb to get and insert                                           00009800
+        01 PCB-MASK-GI.                                                 00009900
+           03 DBD-NAME        PIC X(8).                                 00010000
+           03 SEG-LEVEL       PIC XX.                                   00010100
+           03 STATUS-CODE     PIC XX.                                   00010200
+           03 PROC-OPT        PIC X(4).                                 00010300
+           03 FILLER          PIC X(4).                                 00010400
+           03 SEG-NAME        PIC X(8).                                 00010500
+           03 KEY-FDBK        PIC S9(5) COMP.                           00010600
+           03 NUM-SENSEG      PIC S9(5) COMP.                           00010700
+           03 KEY-FDBK-AREA.                                            00010800
+              05 PATIENT-KEY    PIC X(3).                               00010900
+              05 MEDICAL-KEY    PIC X(6).                               00011000
+              05 DRUG-KEY       PIC X(8).                               00011100
+              05 BILLING-KEY    PIC X(8).                               00011200
+                                                                        00011300
+      *-----------------------*                                         00011400
+       PROCEDURE DIVISION.                                              00011500
+      *-----------------------*                                         00011600
+                                                                        00011700
+           INITIALIZE PCB-MASK-GI.                                      00011800
+           ENTRY 'DLITCBL' USING PCB-MASK-GI.                           00011900
+                                                                        00012000
+           DISPLAY "***** DEBUT PROCEDURE DIVISION *****".              00012100
+                                                                        00012200
+           PERFORM 1000-INIT                                            00012300
+              THRU 1000-INIT-END.                                       00012400
+                                                                        00012500
+           MOVE DLI-GN TO WS-DLI-FUNCTION.                              00012600
+           PERFORM 4000-SCAN-PATIENT                                    00012700
+              THRU 4000-SCAN-PATIENT-END                                00012800
+              UNTIL STATUS-CODE NOT = SPACE.                            00012900
+                                                                        00013000
+           DISPLAY "***** FIN PROCEDURE DIVISION *****".                00013100
+           PERFORM 9000-DISPLAY-STATS                                   00013200
+              THRU 9000-DISPLAY-STATS-END.                              00013300
+           CLOSE UNL-OUT.                                               00013400
+                                                                        00013500
+           GOBACK.                                                      00013600
+                                                                        00013700
+      *------------*                                                    00013800
+       1000-INIT.                                                       00013900
+      *------------*                                                    00014000
+           DISPLAY "***** INIT PROCESS *****".                          00014100
+                                                                        00014200
+           MOVE SPACE TO WS-FILE-STATUS.                                00014300
+           MOVE ZERO  TO WS-UNLOAD-STATS.                               00014400
+                                                                        00014500
+           OPEN OUTPUT UNL-OUT.                                         00014600
+           IF WS-UNL-FS NOT = '00'                                      00014700
+      D       DISPLAY "ERROR OPEN FILE UNLDOUT: " WS-UNL-FS             00014800
+              PERFORM 9999-ABEND                                        00014900
+                 THRU 9999-ABEND-END                                    00015000
+           END-IF.                                                      00015100
+                                                                        00015200
+           DISPLAY "***** FIN INIT PROCESS *****".                      00015300
+                                                                        00015400
+      *----------------*                                                00015500
+       1000-INIT-END.                                                   00015600
+      *----------------*                                                00015700
+           EXIT.                                                        00015800
+                                                                        00015900
+      *----------------------*                                          00016000
+       4000-SCAN-PATIENT.                                               00016100
+      *----------------------*                                          00016200
+                                                                        00016300
+           INITIALIZE SEG-IO-AREA.                                      00016400
+                                                                        00016500
+           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                        00016600
+                                PCB-MASK-GI,                            00016700
+                                SEG-IO-AREA,                            00016800
+                                UNQUAL-SSA-PATIENT.                     00016900
+                                                                        00017000
+           IF STATUS-CODE = '  '                                        00017100
+                ADD 1 TO WS-PAT-UNLOADED                                00017200
+                PERFORM 4050-WRITE-PATIENT                              00017300
+                   THRU 4050-WRITE-PATIENT-END                          00017400
+                                                                        00017500
+                MOVE WS-PATIENT-ID TO FIELD-VAL OF QUAL-SSA-PATIENT     00017600
+                                                                        00017700
+                MOVE DLI-GN TO WS-DLI-FUNCTION                          00017800
+                PERFORM 4100-SCAN-TREATMNT                              00017900
+                   THRU 4100-SCAN-TREATMNT-END                          00018000
+                   UNTIL STATUS-CODE NOT = SPACE                        00018100
+                                                                        00018200
+                MOVE DLI-GU TO WS-DLI-FUNCTION                          00018300
+                CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                   00018400
+                                     PCB-MASK-GI,                       00018500
+                                     SEG-IO-AREA,                       00018600
+                                     QUAL-SSA-PATIENT                   00018700
+                                                                        00018800
+                MOVE DLI-GN TO WS-DLI-FUNCTION                          00018900
+                PERFORM 4200-SCAN-BILLING                               00019000
+                   THRU 4200-SCAN-BILLING-END                           00019100
+                   UNTIL STATUS-CODE NOT = SPACE                        00019200
+                                                                        00019300
+                MOVE DLI-GU TO WS-DLI-FUNCTION                          00019400
+                CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                   00019500
+                                     PCB-MASK-GI,                       00019600
+                                     SEG-IO-AREA,                       00019700
+                                     QUAL-SSA-PATIENT                   00019800
+                                                                        00019900
+                MOVE DLI-GN TO WS-DLI-FUNCTION                          00020000
+           ELSE                                                         00020100
+      D         DISPLAY 'END OF PATIENT SCAN :' STATUS-CODE             00020200
+                DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                  00020300
+                DISPLAY 'DBD-NAME       :'     DBD-NAME                 00020400
+                DISPLAY 'SEG-LEVEL      :'    SEG-LEVEL                 00020500
+                DISPLAY 'STATUS-CODE    :'   STATUS-CODE                00020600
+                DISPLAY 'PROC-OPT       :'    PROC-OPT                  00020700
+                DISPLAY 'SEG-NAME       :'    SEG-NAME                  00020800
+                DISPLAY 'KEY-FDBK       :'    KEY-FDBK                  00020900
+                DISPLAY 'NUM-SENSEG     :'   NUM-SENSEG                 00021000
+                DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                00021100
+           END-IF.                                                      00021200
+                                                                        00021300
+      *----------------------*                                          00021400
+       4000-SCAN-PATIENT-END.                                           00021500
+      *----------------------*                                          00021600
+           EXIT.                                                        00021700
+                                                                        00021800
+      *-------------------------*                                       00021900
+       4050-WRITE-PATIENT.                                              00022000
+      *-------------------------*                                       00022100
+           MOVE UNQUAL-SSA-PATIENT TO UNL-SSA.                          00022200
+           MOVE SEG-IO-AREA        TO UNL-SEG-IO-AREA.                  00022300
+           WRITE UNL-OUT-REC.                                           00022400
+      *-------------------------*                                       00022500
+       4050-WRITE-PATIENT-END.                                          00022600
+      *-------------------------*                                       00022700
+           EXIT.                                                        00022800
+                                                                        00022900
+      *-----------------------------------*                             00023000
+       4100-SCAN-TREATMNT.                                              00023100
+      *-----------------------------------*                             00023200
+                                                                        00023300
+           INITIALIZE SEG-IO-AREA.                                      00023400
+                                                                        00023500
+           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                        00023600
+                                PCB-MASK-GI,                            00023700
+                                SEG-IO-AREA,                            00023800
+                                QUAL-SSA-PATIENT,                       00023900
+                                UNQUAL-SSA-TREATMNT.                    00024000
+                                                                        00024100
+           IF STATUS-CODE = '  '                                        00024200
+              ADD 1 TO WS-TRT-UNLOADED                                  00024300
+              PERFORM 4150-WRITE-TREATMNT                               00024400
+                 THRU 4150-WRITE-TREATMNT-END                           00024500
+           END-IF.                                                      00024600
+                                                                        00024700
+      *-----------------------------------*                             00024800
+       4100-SCAN-TREATMNT-END.                                          00024900
+      *-----------------------------------*                             00025000
+           EXIT.                                                        00025100
+                                                                        00025200
+      *-------------------------*                                       00025300
+       4150-WRITE-TREATMNT.                                             00025400
+      *-------------------------*                                       00025500
+           MOVE UNQUAL-SSA-TREATMNT TO UNL-SSA.                         00025600
+           MOVE SEG-IO-AREA         TO UNL-SEG-IO-AREA.                 00025700
+           WRITE UNL-OUT-REC.                                           00025800
+      *-------------------------*                                       00025900
+       4150-WRITE-TREATMNT-END.                                         00026000
+      *-------------------------*                                       00026100
+           EXIT.                                                        00026200
+                                                                        00026300
+      *-----------------------------------*                             00026400
+       4200-SCAN-BILLING.                                               00026500
+      *-----------------------------------*                             00026600
+                                                                        00026700
+           INITIALIZE SEG-IO-AREA.                                      00026800
+                                                                        00026900
+           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                        00027000
+                                PCB-MASK-GI,                            00027100
+                                SEG-IO-AREA,                            00027200
+                                QUAL-SSA-PATIENT,                       00027300
+                                UNQUAL-SSA-BILLING.                     00027400
+                                                                        00027500
+           IF STATUS-CODE = '  '                                        00027600
+              ADD 1 TO WS-BIL-UNLOADED                                  00027700
+              PERFORM 4250-WRITE-BILLING                                00027800
+                 THRU 4250-WRITE-BILLING-END                            00027900
+           END-IF.                                                      00028000
+                                                                        00028100
+      *-----------------------------------*                             00028200
+       4200-SCAN-BILLING-END.                                           00028300
+      *-----------------------------------*                             00028400
+           EXIT.                                                        00028500
+                                                                        00028600
+      *-------------------------*                                       00028700
+       4250-WRITE-BILLING.                                              00028800
+      *-------------------------*                                       00028900
+           MOVE UNQUAL-SSA-BILLING TO UNL-SSA.                          00029000
+           MOVE SEG-IO-AREA        TO UNL-SEG-IO-AREA.                  00029100
+           WRITE UNL-OUT-REC.                                           00029200
+      *-------------------------*                                       00029300
+       4250-WRITE-BILLING-END.                                          00029400
+      *-------------------------*                                       00029500
+           EXIT.                                                        00029600
+                                                                        00029700
+      *-------------------------*                                       00029800
+       9000-DISPLAY-STATS.                                              00029900
+      *-------------------------*                                       00030000
+           DISPLAY '*****UNLOAD STATISTICS*******'.                     00030100
+           DISPLAY 'PATIENT  UNLOADED:' WS-PAT-UNLOADED.                00030200
+           DISPLAY 'TREATMNT UNLOADED:' WS-TRT-UNLOADED.                00030300
+           DISPLAY 'BILLING  UNLOADED:' WS-BIL-UNLOADED.                00030400
+      *-------------------------*                                       00030500
+       9000-DISPLAY-STATS-END.                                          00030600
+      *-------------------------*                                       00030700
+           EXIT.                                                        00030800
+                                                                        00030900
+      *-------------------*                                             00031000
+       9999-ABEND.                                                      00031100
+      *-------------------*                                             00031200
+      D    DISPLAY "WE ARE IN ABEND".                                   00031300
+      *    WE FORCE AN ABEND                                            00031400
+      *>      MOVE +40                TO WS-USER-ABEND-CODE             00031500
+      *>      CALL 'ILBOABN0'      USING WS-USER-ABEND-CODE             00031600
+           GOBACK.                                                      00031700
+      *-------------------*                                             00031800
+       9999-ABEND-END.                                                  00031900
+      *-------------------*                                             00032000
+           EXIT.                                                        00032100
