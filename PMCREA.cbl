@@ -0,0 +1,454 @@
+      *-------------------------*                                       00000100
+       IDENTIFICATION DIVISION.                                         00000200
+      *-------------------------*                                       00000300
+       PROGRAM-ID. PMCREA.                                              00000400
+       AUTHOR. JEAN MARC C.                                             00000500
+      *----------------------------------------------------------*      00000600
+      * Auteur: Jean Marc C.                                            00000700
+      *                                                                 00000800
+      * But: Creer les segments MEDICAL et DRUG dans IMS DB             00000900
+      *      pour un patient defini dans le fichier en entree.          00001000
+      *      MEDICAL est enfant de PATIENT, DRUG est enfant de          00001100
+      *      MEDICAL (une prescription est rattachee a une note         00001200
+      *      medicale).                                                 00001300
+      *                                                                 00001400
+      * Fichier entree: contient le patient a mettre a jour             00001500
+      *      et les donnees a creer pour les segments MEDICAL/DRUG      00001600
+      *----------------------------------------------------------*      00001700
+      *--------------------*                                            00001800
+       ENVIRONMENT DIVISION.                                            00001900
+      *--------------------*                                            00002000
+       CONFIGURATION SECTION.                                           00002100
+       OBJECT-COMPUTER.                                                 00002200
+       SOURCE-COMPUTER.                                                 00002300
+            IBM-SYSTEM WITH DEBUGGING MODE.                             00002400
+       INPUT-OUTPUT SECTION.                                            00002500
+       FILE-CONTROL.                                                    00002600
+           SELECT FI01-IN ASSIGN TO FI01IN                              00002700
+           ORGANIZATION IS  SEQUENTIAL                                  00002800
+           FILE STATUS IS WS-FI01-FS.                                   00002900
+      *----------------*                                                00003000
+       DATA DIVISION.                                                   00003100
+      *----------------*                                                00003200
+       FILE SECTION.                                                    00003300
+                                                                        00003400
+       FD  FI01-IN RECORDING MODE F.                                    00003500
+       01  FI01-IN-DATA                 PIC X(80).                      00003600
+                                                                        00003700
+      *-----------------------*                                         00003800
+       WORKING-STORAGE SECTION.                                         00003900
+      *-----------------------*                                         00004000
+       01 WS-COUNTERS.                                                  00004100
+           05 WS-NO-READ-FI01              PIC 9(8).                    00004200
+                                                                        00004300
+       01 WS-FILE-STATUS.                                               00004400
+          05 WS-FI01-FS                PIC X(2).                        00004500
+                                                                        00004600
+       01 WS-FI01-END-OF-FILE           PIC X(5) VALUE 'FALSE'.         00004700
+          88 WS-FI01-EOF                VALUE 'TRUE'.                   00004800
+          88 WS-FI01-NOT-EOF            VALUE 'FALSE'.                  00004900
+                                                                        00005000
+      * ce fichier contient les records a creer dans IMS DB             00005100
+      * -> segment patient et donnees des segments MEDICAL/DRUG         00005200
+       01 WS-REC-FI01.                                                  00005300
+          05 FI01-SEGMENT-TYPE         PIC X(08).                       00005400
+          05 FILLER                    PIC X(01).                       00005500
+          05 FI01-DATA                 PIC X(72).                       00005600
+          05 FI01-DATA-PATIENT  REDEFINES FI01-DATA.                    00005700
+             10 FI01-DATA-PATIENID     PIC X(03).                       00005800
+             10 FILLER                 PIC X(69).                       00005900
+          05 FI01-DATA-MEDICAL  REDEFINES FI01-DATA.                    00006000
+             10 FI01-DATA-MEDICALID    PIC X(06).                       00006100
+             10 FI01-DATA-MEDDESC      PIC X(40).                       00006200
+             10 FI01-DATA-MEDDATE      PIC X(06).                       00006300
+             10 FILLER                 PIC X(20).                       00006400
+          05 FI01-DATA-DRUG     REDEFINES FI01-DATA.                    00006500
+             10 FI01-DATA-PAR-MEDICALID PIC X(06).                      00006600
+             10 FI01-DATA-DRUGID       PIC X(08).                       00006700
+             10 FI01-DATA-DRUGNAME     PIC X(20).                       00006800
+             10 FI01-DATA-DOSAGE       PIC X(10).                       00006900
+             10 FILLER                 PIC X(28).                       00007000
+                                                                        00007100
+       01 WS-SAVE-PATIENID             PIC X(03).                       00007200
+                                                                        00007300
+       01 QUAL-SSA-PATIENT.                                             00007400
+           05  SEGNAME     PIC X(08) VALUE 'PATIENT'.                   00007500
+           05  FILLER      PIC X(01) VALUE '('.                         00007600
+           05  FIELD       PIC X(08) VALUE 'PATIENID'.                  00007700
+           05  OPER        PIC X(02) VALUE 'EQ'.                        00007800
+           05  FIELD-VAL   PIC X(03) VALUE SPACE.                       00007900
+           05  FILLER      PIC X(01) VALUE ')'.                         00008000
+                                                                        00008100
+       01 QUAL-SSA-MEDICAL.                                             00008200
+           05  SEGNAME     PIC X(8) VALUE 'MEDICAL'.                    00008300
+           05  FILLER      PIC X(1) VALUE '('.                          00008400
+           05  FIELD-NAME  PIC X(8) VALUE 'MEDICALI'.                   00008500
+           05  OPER        PIC X(2) VALUE 'EQ'.                         00008600
+           05  FIELD-VAL   PIC X(6) VALUE SPACE.                        00008700
+           05  FILLER      PIC X(1) VALUE ')'.                          00008800
+                                                                        00008900
+       01 UNQUAL-SSA-PATIENT.                                           00009000
+           05 SEGMENT-NAME PIC X(8) VALUE 'PATIENT'.                    00009100
+           05 FILLER  PIC X VALUE SPACE.                                00009200
+                                                                        00009300
+       01 UNQUAL-SSA-MEDICAL.                                           00009400
+           05 SEGMENT-NAME PIC X(8) VALUE 'MEDICAL'.                    00009500
+           05 FILLER PIC X VALUE SPACE.                                 00009600
+                                                                        00009700
+       01 UNQUAL-SSA-DRUG.                                              00009800
+           05 SEGMENT-NAME PIC X(8) VALUE 'DRUG'.                       00009900
+           05 FILLER PIC X VALUE SPACE.                                 00010000
+                                                                        00010100
+       01 DLI-FUNCTIONS.                                                00010200
+        05 DLI-GU   PIC X(4) VALUE 'GU '.                               00010300
+        05 DLI-GHU  PIC X(4) VALUE 'GHU '.                              00010400
+        05 DLI-GN   PIC X(4) VALUE 'GN '.                               00010500
+        05 DLI-GHN  PIC X(4) VALUE 'GHN '.                              00010600
+        05 DLI-GNP  PIC X(4) VALUE 'GNP '.                              00010700
+        05 DLI-GHNP PIC X(4) VALUE 'GHNP'.                              00010800
+        05 DLI-ISRT PIC X(4) VALUE 'ISRT'.                              00010900
+        05 DLI-DLET PIC X(4) VALUE 'DLET'.                              00011000
+        05 DLI-REPL PIC X(4) VALUE 'REPL'.                              00011100
+        05 DLI-CHKP PIC X(4) VALUE 'CHKP'.                              00011200
+        05 DLI-XRST PIC X(4) VALUE 'XRST'.                              00011300
+        05 DLI-PCB  PIC X(4) VALUE 'PCB '.                              00011400
+                                                                        00011500
+       01 SEG-IO-AREA     PIC X(60).                                    00011600
+       01 WS-DLI-FUNCTION PIC X(4).                                     00011700
+                                                                        00011800
+       01 WS-MEDICAL-SEG.                                               00011900
+          05 WS-MEDICALID  PIC X(06).                                   00012000
+          05 WS-MEDDESC    PIC X(40).                                   00012100
+          05 WS-MEDDATE    PIC X(06).                                   00012200
+                                                                        00012300
+       01 WS-DRUG-SEG.                                                  00012400
+          05 WS-DRUGID     PIC X(08).                                   00012500
+          05 WS-DRUGNAME   PIC X(20).                                   00012600
+          05 WS-DOSAGE     PIC X(10).                                   00012700
+                                                                        00012800
+      *-----------------------*                                         00012900
+       LINKAGE SECTION.                                                 00013000
+      *-----------------------*                                         00013100
+                                                                        00013200
+      * psb to get and insert                                           00013300
+        01 PCB-MASK-GI.                                                 00013400
+           03 DBD-NAME        PIC X(8).                                 00013500
+           03 SEG-LEVEL       PIC XX.                                   00013600
+           03 STATUS-CODE     PIC XX.                                   00013700
+           03 PROC-OPT        PIC X(4).                                 00013800
+           03 FILLER          PIC X(4).                                 00013900
+           03 SEG-NAME        PIC X(8).                                 00014000
+           03 KEY-FDBK        PIC S9(5) COMP.                           00014100
+           03 NUM-SENSEG      PIC S9(5) COMP.                           00014200
+           03 KEY-FDBK-AREA.                                            00014300
+              05 PATIENT-KEY    PIC X(3).                               00014400
+              05 MEDICAL-KEY    PIC X(6).                               00014500
+              05 DRUG-KEY       PIC X(8).                               00014600
+              05 BILLING-KEY    PIC X(8).                               00014700
+                                                                        00014800
+      *-----------------------*                                         00014900
+       PROCEDURE DIVISION.                                              00015000
+      *-----------------------*                                         00015100
+                                                                        00015200
+           INITIALIZE PCB-MASK-GI.                                      00015300
+           ENTRY 'DLITCBL' USING PCB-MASK-GI.                           00015400
+                                                                        00015500
+           DISPLAY "***** DEBUT PROCEDURE DIVISION *****".              00015600
+                                                                        00015700
+           PERFORM 1000-INIT                                            00015800
+              THRU 1000-INIT-END.                                       00015900
+                                                                        00016000
+           DISPLAY '1_GET PATIENT'.                                     00016100
+           MOVE DLI-GHU  TO WS-DLI-FUNCTION.                            00016200
+           MOVE WS-SAVE-PATIENID TO FIELD-VAL OF QUAL-SSA-PATIENT.      00016300
+           PERFORM 4200-GET-A-PATIENT                                   00016400
+              THRU 4200-GET-A-PATIENT-END.                              00016500
+                                                                        00016600
+      *    create MEDICAL/DRUG segments until end of input file         00016700
+           DISPLAY '2_____CREATE MEDICAL/DRUG'.                         00016800
+           PERFORM 5000-CREATE-MED-DRUG                                 00016900
+              THRU 5000-CREATE-MED-DRUG-END                             00017000
+              UNTIL WS-FI01-EOF.                                        00017100
+                                                                        00017200
+      *    we have to reposition on the patient                         00017300
+           DISPLAY '3_____GET PATIENT'.                                 00017400
+           MOVE DLI-GU  TO WS-DLI-FUNCTION.                             00017500
+           MOVE WS-SAVE-PATIENID TO FIELD-VAL OF QUAL-SSA-PATIENT.      00017600
+           PERFORM 4200-GET-A-PATIENT                                   00017700
+              THRU 4200-GET-A-PATIENT-END.                              00017800
+                                                                        00017900
+           DISPLAY '4_____GET ALL MEDICAL'.                             00018000
+           MOVE DLI-GN  TO WS-DLI-FUNCTION.                             00018100
+           PERFORM 4300-GET-MEDICAL                                     00018200
+              THRU 4300-GET-MEDICAL-END                                 00018300
+              UNTIL STATUS-CODE NOT = SPACE.                            00018400
+                                                                        00018500
+           DISPLAY "***** FIN PROCEDURE DIVISION *****".                00018600
+                                                                        00018700
+           GOBACK.                                                      00018800
+                                                                        00018900
+      *------------*                                                    00019000
+       1000-INIT.                                                       00019100
+      *------------*                                                    00019200
+           DISPLAY "***** INIT PROCESS *****".                          00019300
+                                                                        00019400
+           MOVE SPACE TO WS-FILE-STATUS.                                00019500
+           MOVE ZEROES TO WS-COUNTERS.                                  00019600
+                                                                        00019700
+           OPEN INPUT  FI01-IN.                                         00019800
+                                                                        00019900
+           IF WS-FI01-FS NOT = "00"                                     00020000
+      D      DISPLAY "ERROR OPEN FILE FI01-IN: " WS-FI01-FS             00020100
+             PERFORM 9999-ABEND                                         00020200
+                THRU 9999-ABEND-END                                     00020300
+           ELSE                                                         00020400
+      D      DISPLAY "OPEN FI01-IN IS OK"                               00020500
+           END-IF.                                                      00020600
+                                                                        00020700
+      *    first read of the input file                                 00020800
+           PERFORM 8100-READ-FI01                                       00020900
+              THRU 8100-READ-FI01-END.                                  00021000
+                                                                        00021100
+           MOVE FI01-DATA-PATIENID TO WS-SAVE-PATIENID.                 00021200
+      D    DISPLAY 'Patient ID to update: ' WS-SAVE-PATIENID.           00021300
+                                                                        00021400
+           DISPLAY "***** FIN INIT PROCESS *****".                      00021500
+                                                                        00021600
+      *----------------*                                                00021700
+       1000-INIT-END.                                                   00021800
+      *----------------*                                                00021900
+           EXIT.                                                        00022000
+                                                                        00022100
+      *---------------------*                                           00022200
+       4200-GET-A-PATIENT.                                              00022300
+      *---------------------*                                           00022400
+                                                                        00022500
+           INITIALIZE SEG-IO-AREA,                                      00022600
+                                                                        00022700
+           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                        00022800
+                                PCB-MASK-GI,                            00022900
+                                SEG-IO-AREA,                            00023000
+                                QUAL-SSA-PATIENT.                       00023100
+                                                                        00023200
+           IF STATUS-CODE = '  '                                        00023300
+                DISPLAY 'SUCCESSFUL GET: '  SEG-IO-AREA                 00023400
+           ELSE                                                         00023500
+                DISPLAY 'ERROR IN FETCH :' STATUS-CODE                  00023600
+                DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                  00023700
+                DISPLAY 'DBD-NAME       :'     DBD-NAME                 00023800
+                DISPLAY 'SEG-LEVEL      :'    SEG-LEVEL                 00023900
+                DISPLAY 'STATUS-CODE    :'   STATUS-CODE                00024000
+                DISPLAY 'PROC-OPT       :'    PROC-OPT                  00024100
+                DISPLAY 'SEG-NAME       :'    SEG-NAME                  00024200
+                DISPLAY 'KEY-FDBK       :'    KEY-FDBK                  00024300
+                DISPLAY 'NUM-SENSEG     :'   NUM-SENSEG                 00024400
+                DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                00024500
+           END-IF.                                                      00024600
+                                                                        00024700
+      *----------------------*                                          00024800
+       4200-GET-A-PATIENT-END.                                          00024900
+      *----------------------*                                          00025000
+           EXIT.                                                        00025100
+                                                                        00025200
+      *----------------------*                                          00025300
+       4300-GET-MEDICAL.                                                00025400
+      *----------------------*                                          00025500
+                                                                        00025600
+           INITIALIZE SEG-IO-AREA,                                      00025700
+                                                                        00025800
+           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                        00025900
+                                PCB-MASK-GI,                            00026000
+                                SEG-IO-AREA,                            00026100
+                                QUAL-SSA-PATIENT,                       00026200
+                                UNQUAL-SSA-MEDICAL.                     00026300
+                                                                        00026400
+           IF STATUS-CODE = '  '                                        00026500
+                DISPLAY 'SUCCESSFUL GET: '  SEG-IO-AREA                 00026600
+           ELSE                                                         00026700
+                DISPLAY 'ERROR IN FETCH :' STATUS-CODE                  00026800
+                DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                  00026900
+                DISPLAY 'DBD-NAME       :'     DBD-NAME                 00027000
+                DISPLAY 'SEG-LEVEL      :'    SEG-LEVEL                 00027100
+                DISPLAY 'STATUS-CODE    :'   STATUS-CODE                00027200
+                DISPLAY 'PROC-OPT       :'    PROC-OPT                  00027300
+                DISPLAY 'SEG-NAME       :'    SEG-NAME                  00027400
+                DISPLAY 'KEY-FDBK       :'    KEY-FDBK                  00027500
+                DISPLAY 'NUM-SENSEG     :'   NUM-SENSEG                 00027600
+                DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                00027700
+           END-IF.                                                      00027800
+                                                                        00027900
+      *----------------------*                                          00028000
+       4300-GET-MEDICAL-END.                                            00028100
+      *----------------------*                                          00028200
+           EXIT.                                                        00028300
+                                                                        00028400
+      *-----------------------*                                         00028500
+       5000-CREATE-MED-DRUG.                                            00028600
+      *-----------------------*                                         00028700
+                                                                        00028800
+           EVALUATE FI01-SEGMENT-TYPE                                   00028900
+             WHEN 'MEDICAL'                                             00029000
+      D        DISPLAY "WE ARE ON A MEDICAL SEGMENT"                    00029100
+               PERFORM 5100-CREATE-MEDICAL                              00029200
+                  THRU 5100-CREATE-MEDICAL-END                          00029300
+             WHEN 'DRUG'                                                00029400
+      D        DISPLAY "WE ARE ON A DRUG SEGMENT"                       00029500
+               PERFORM 5200-CREATE-DRUG                                 00029600
+                  THRU 5200-CREATE-DRUG-END                             00029700
+             WHEN OTHER                                                 00029800
+      D        DISPLAY "UNKNOWN SEGMENT: " FI01-SEGMENT-TYPE            00029900
+           END-EVALUATE.                                                00030000
+                                                                        00030100
+           IF NOT WS-FI01-EOF                                           00030200
+              PERFORM 8100-READ-FI01                                    00030300
+                 THRU 8100-READ-FI01-END                                00030400
+           END-IF.                                                      00030500
+                                                                        00030600
+      *-----------------------*                                         00030700
+       5000-CREATE-MED-DRUG-END.                                        00030800
+      *-----------------------*                                         00030900
+           EXIT.                                                        00031000
+                                                                        00031100
+      *-----------------------*                                         00031200
+       5100-CREATE-MEDICAL.                                             00031300
+      *-----------------------*                                         00031400
+                                                                        00031500
+           INITIALIZE WS-MEDICAL-SEG.                                   00031600
+           MOVE FI01-DATA-MEDICALID TO WS-MEDICALID.                    00031700
+           MOVE FI01-DATA-MEDDESC   TO WS-MEDDESC.                      00031800
+           MOVE FI01-DATA-MEDDATE   TO WS-MEDDATE.                      00031900
+           MOVE WS-MEDICAL-SEG      TO SEG-IO-AREA.                     00032000
+                                                                        00032100
+           CALL 'CBLTDLI' USING DLI-ISRT,                               00032200
+                                PCB-MASK-GI,                            00032300
+                                SEG-IO-AREA,                            00032400
+                                QUAL-SSA-PATIENT,                       00032500
+                                UNQUAL-SSA-MEDICAL.                     00032600
+                                                                        00032700
+           IF STATUS-CODE = '  '                                        00032800
+              DISPLAY 'CREATE MEDICAL IS OK'                            00032900
+              DISPLAY 'SEG-IO : ' SEG-IO-AREA                           00033000
+           ELSE                                                         00033100
+              DISPLAY 'ERROR IN INSERT:' STATUS-CODE                    00033200
+              DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                    00033300
+              DISPLAY 'DBD-NAME       :'       DBD-NAME                 00033400
+              DISPLAY 'SEG-LEVEL      :'      SEG-LEVEL                 00033500
+              DISPLAY 'STATUS-CODE    :'     STATUS-CODE                00033600
+              DISPLAY 'PROC-OPT       :'      PROC-OPT                  00033700
+              DISPLAY 'SEG-NAME       :'      SEG-NAME                  00033800
+              DISPLAY 'KEY-FDBK       :'      KEY-FDBK                  00033900
+              DISPLAY 'NUM-SENSEG     :'     NUM-SENSEG                 00034000
+              DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                  00034100
+           END-IF.                                                      00034200
+                                                                        00034300
+      *-----------------------*                                         00034400
+       5100-CREATE-MEDICAL-END.                                         00034500
+      *-----------------------*                                         00034600
+           EXIT.                                                        00034700
+                                                                        00034800
+      *-----------------------*                                         00034900
+       5200-CREATE-DRUG.                                                00035000
+      *-----------------------*                                         00035100
+                                                                        00035200
+      *    position on the parent MEDICAL note before adding the drug   00035300
+           MOVE FI01-DATA-PAR-MEDICALID TO FIELD-VAL OF                 00035400
+                                            QUAL-SSA-MEDICAL.           00035500
+                                                                        00035600
+           CALL 'CBLTDLI' USING DLI-GHU,                                00035700
+                                PCB-MASK-GI,                            00035800
+                                SEG-IO-AREA,                            00035900
+                                QUAL-SSA-PATIENT,                       00036000
+                                QUAL-SSA-MEDICAL.                       00036100
+                                                                        00036200
+           IF STATUS-CODE = '  '                                        00036300
+              DISPLAY 'GHU MEDICAL IS OK: ' SEG-IO-AREA                 00036400
+           ELSE                                                         00036500
+              DISPLAY 'ERROR IN FETCH :' STATUS-CODE                    00036600
+              DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                    00036700
+              DISPLAY 'DBD-NAME       :'       DBD-NAME                 00036800
+              DISPLAY 'SEG-LEVEL      :'      SEG-LEVEL                 00036900
+              DISPLAY 'STATUS-CODE    :'     STATUS-CODE                00037000
+              DISPLAY 'PROC-OPT       :'      PROC-OPT                  00037100
+              DISPLAY 'SEG-NAME       :'      SEG-NAME                  00037200
+              DISPLAY 'KEY-FDBK       :'      KEY-FDBK                  00037300
+              DISPLAY 'NUM-SENSEG     :'     NUM-SENSEG                 00037400
+              DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                  00037500
+           END-IF.                                                      00037600
+                                                                        00037700
+           IF STATUS-CODE = '  '                                        00037750
+              INITIALIZE WS-DRUG-SEG                                    00037800
+              MOVE FI01-DATA-DRUGID   TO WS-DRUGID                      00037900
+              MOVE FI01-DATA-DRUGNAME TO WS-DRUGNAME                    00038000
+              MOVE FI01-DATA-DOSAGE   TO WS-DOSAGE                      00038100
+              MOVE WS-DRUG-SEG        TO SEG-IO-AREA                    00038200
+                                                                        00038300
+              CALL 'CBLTDLI' USING DLI-ISRT,                            00038400
+                                   PCB-MASK-GI,                         00038500
+                                   SEG-IO-AREA,                         00038600
+                                   QUAL-SSA-PATIENT,                    00038700
+                                   QUAL-SSA-MEDICAL,                    00038800
+                                   UNQUAL-SSA-DRUG                      00038900
+                                                                        00039000
+              IF STATUS-CODE = '  '                                     00039100
+                 DISPLAY 'CREATE DRUG IS OK'                            00039200
+                 DISPLAY 'SEG-IO : ' SEG-IO-AREA                        00039300
+              ELSE                                                      00039400
+                 DISPLAY 'ERROR IN INSERT:' STATUS-CODE                 00039500
+                 DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                 00039600
+                 DISPLAY 'DBD-NAME       :'       DBD-NAME              00039700
+                 DISPLAY 'SEG-LEVEL      :'      SEG-LEVEL              00039800
+                 DISPLAY 'STATUS-CODE    :'     STATUS-CODE             00039900
+                 DISPLAY 'PROC-OPT       :'      PROC-OPT               00040000
+                 DISPLAY 'SEG-NAME       :'      SEG-NAME               00040100
+                 DISPLAY 'KEY-FDBK       :'      KEY-FDBK               00040200
+                 DISPLAY 'NUM-SENSEG     :'     NUM-SENSEG              00040300
+                 DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA               00040400
+              END-IF                                                    00040450
+           END-IF.                                                      00040500
+                                                                        00040600
+      *-----------------------*                                         00040700
+       5200-CREATE-DRUG-END.                                            00040800
+      *-----------------------*                                         00040900
+           EXIT.                                                        00041000
+                                                                        00041100
+      *---------------*                                                 00041200
+       8100-READ-FI01.                                                  00041300
+      *---------------*                                                 00041400
+                                                                        00041500
+           INITIALIZE WS-REC-FI01.                                      00041600
+                                                                        00041700
+           READ FI01-IN INTO WS-REC-FI01                                00041800
+           END-READ.                                                    00041900
+                                                                        00042000
+           EVALUATE TRUE                                                00042100
+                                                                        00042200
+             WHEN WS-FI01-FS = '00'                                     00042300
+               ADD 1 TO WS-NO-READ-FI01                                 00042400
+      D        DISPLAY "READ FILE OK: " WS-REC-FI01                     00042500
+               CONTINUE                                                 00042600
+             WHEN WS-FI01-FS = '10'                                     00042700
+               SET WS-FI01-EOF TO TRUE                                  00042800
+      D        DISPLAY "WS-FI01-END-OF-FILE " WS-FI01-END-OF-FILE       00042900
+             WHEN OTHER                                                 00043000
+      D        DISPLAY "ERROR READ FILE FI01 !!!: " WS-FI01-FS          00043100
+               PERFORM 9999-ABEND                                       00043200
+                  THRU 9999-ABEND-END                                   00043300
+                                                                        00043400
+           END-EVALUATE.                                                00043500
+                                                                        00043600
+      *-------------------*                                             00043700
+       8100-READ-FI01-END.                                              00043800
+      *-------------------*                                             00043900
+           EXIT.                                                        00044000
+      *-------------------*                                             00044100
+       9999-ABEND.                                                      00044200
+      *-------------------*                                             00044300
+      D    DISPLAY "WE ARE IN ABEND".                                   00044400
+      *    WE FORCE AN ABEND                                            00044500
+      *>      MOVE +40                TO WS-USER-ABEND-CODE             00044600
+      *>      CALL 'ILBOABN0'      USING WS-USER-ABEND-CODE             00044700
+           GOBACK.                                                      00044800
+      *-------------------*                                             00044900
+       9999-ABEND-END.                                                  00045000
+      *-------------------*                                             00045100
+           EXIT.                                                        00045200
