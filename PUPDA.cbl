@@ -1,398 +1,835 @@
-      *------------------------*                                        00013039
-       IDENTIFICATION DIVISION.                                         00014036
-      *------------------------*                                        00015039
-       PROGRAM-ID. PUPDA.                                               00016036
-       AUTHOR. JEAN MARC C.
-      *----------------------------------------------------------*      00017140
-      * Auteur: Jean Marc C.                                            00017242
-      *                                                                 00017342
-      * But: mettre a jour segement TREATMNT dans IMS DB                00017440
-      *      pour un patient defini dans le fichier en entree           00017540
-      *                                                                 00017640
-      * Fichier entree: contient les donnees du segment patient         00017740
-      *      a mettre a jour et les donnees du segment TREATMNT         00017840
-      *----------------------------------------------------------*      00017940
-      *--------------------*                                            00018036
-       ENVIRONMENT DIVISION.                                            00019036
-      *--------------------*                                            00020036
-       CONFIGURATION SECTION.                                           00030036
-       OBJECT-COMPUTER.                                                 00040036
-       SOURCE-COMPUTER.                                                 00050036
-            IBM-SYSTEM WITH DEBUGGING MODE.                             00060036
-       INPUT-OUTPUT SECTION.                                            00070036
-       FILE-CONTROL.                                                    00080036
-           SELECT FI01-IN ASSIGN TO FI01IN                              00090036
-           ORGANIZATION IS  SEQUENTIAL                                  00100036
-           FILE STATUS IS WS-FI01-FS.                                   00110036
-      *-------------*                                                   00120039
-       DATA DIVISION.                                                   00130036
-      *-------------*                                                   00140039
-       FILE SECTION.                                                    00150036
-                                                                        00160036
-       FD  FI01-IN RECORDING MODE F.                                    00170036
-       01  FI01-IN-DATA                 PIC X(80).                      00180036
-                                                                        00190036
-      *-----------------------*                                         00200036
-       WORKING-STORAGE SECTION.                                         00210036
-      *-----------------------*                                         00220036
-       01 WS-COUNTERS.                                                  00230036
-           05 WS-NO-READ-FI01              PIC 9(8).                    00240036
-                                                                        00250036
-       01 WS-FILE-STATUS.                                               00260036
-          05 WS-FI01-FS                PIC X(2).                        00270036
-                                                                        00280036
-       01 WS-FI01-END-OF-FILE           PIC X(5) VALUE 'FALSE'.         00290036
-          88 WS-FI01-EOF                VALUE 'TRUE'.                   00300036
-          88 WS-FI01-NOT-EOF            VALUE 'FALSE'.                  00310036
-                                                                        00320036
-      * THIS FILE contains records to delete in IMS                     00330036
-       01 WS-REC-FI01.                                                  00340036
-          05 FI01-SEGMENT-TYPE         PIC X(08).                       00350036
-          05 FILLER                    PIC X(01).                       00360036
-          05 FI01-DATA                 PIC X(72).                       00370036
-          05 FI01-DATA-PATIENT  REDEFINES FI01-DATA.                    00380036
-             10 FI01-DATA-PATIENID     PIC X(03).                       00390036
-             10 FILLER                 PIC X(69).                       00400036
-          05 FI01-DATA-TREATMNT REDEFINES FI01-DATA.                    00410036
-             10 FI01-DATA-TRTNAME      PIC X(20).                       00420036
-             10 FI01-DATA-DOCTOR       PIC X(20).                       00430036
-             10 FILLER                 PIC X(32).                       00440036
-                                                                        00450036
-       01 WS-SAVE-PATIENID             PIC X(03).                       00460036
-                                                                        00470036
-       01 QUAL-SSA-PATIENT.                                             00480036
-           05  SEGNAME     PIC X(08) VALUE 'PATIENT'.                   00490036
-           05  FILLER      PIC X(01) VALUE '('.                         00500036
-           05  FIELD       PIC X(08) VALUE 'PATIENID'.                  00510036
-           05  OPER        PIC X(02) VALUE 'EQ'.                        00520036
-           05  FIELD-VAL   PIC X(03) VALUE SPACE.                       00530036
-           05  FILLER      PIC X(01) VALUE ')'.                         00540036
-                                                                        00550036
-       01 QUAL-SSA-TREATMNT.                                            00560036
-           05  SEGNAME     PIC X(08) VALUE 'TREATMNT'.                  00570036
-           05  FILLER      PIC X(01) VALUE '('.                         00580036
-           05  FIELD-NAME  PIC X(08) VALUE 'TRTNAME'.                   00590036
-           05  OPER        PIC X(02) VALUE 'EQ'.                        00600036
-           05  FIELD-VAL   PIC X(20) VALUE SPACE.                       00610036
-           05  FILLER      PIC X(01) VALUE ')'.                         00620036
-                                                                        00630036
-       01 UNQUAL-SSA-PATIENT.                                           00640036
-           05 SEGMENT-NAME PIC X(8) VALUE 'PATIENT'.                    00650036
-           05 FILLER  PIC X VALUE SPACE.                                00660036
-                                                                        00670036
-       01 UNQUAL-SSA-TREATMNT.                                          00680036
-           05 SEGMENT-NAME PIC X(8) VALUE 'TREATMNT'.                   00690036
-           05 FILLER PIC X VALUE SPACE.                                 00700036
-                                                                        00710036
-       01 UNQUAL-SSA-BILLING.                                           00720036
-           05 SEGMENT-NAME PIC X(8) VALUE 'BILLING'.                    00730036
-           05 FILLER PIC X VALUE SPACE.                                 00740036
-                                                                        00750036
-       01 DLI-FUNCTIONS.                                                00760036
-        05 DLI-GU   PIC X(4) VALUE 'GU '.                               00770036
-        05 DLI-GHU  PIC X(4) VALUE 'GHU '.                              00780036
-        05 DLI-GN   PIC X(4) VALUE 'GN '.                               00790036
-        05 DLI-GHN  PIC X(4) VALUE 'GHN '.                              00800036
-        05 DLI-GNP  PIC X(4) VALUE 'GNP '.                              00810036
-        05 DLI-GHNP PIC X(4) VALUE 'GHNP'.                              00820036
-        05 DLI-ISRT PIC X(4) VALUE 'ISRT'.                              00830036
-        05 DLI-DLET PIC X(4) VALUE 'DLET'.                              00840036
-        05 DLI-REPL PIC X(4) VALUE 'REPL'.                              00850036
-        05 DLI-CHKP PIC X(4) VALUE 'CHKP'.                              00860036
-        05 DLI-XRST PIC X(4) VALUE 'XRST'.                              00870036
-        05 DLI-PCB  PIC X(4) VALUE 'PCB '.                              00880036
-                                                                        00890036
-       01 SEG-IO-AREA     PIC X(60).                                    00900036
-       01 WS-DLI-FUNCTION PIC X(4).                                     00910036
-                                                                        00920036
-       01 WS-TREATMNT-SEG.                                              00930036
-          05 WS-TRTNAME   PIC X(20).                                    00940036
-          05 WS-DOCTOR    PIC X(20).                                    00950036
-                                                                        00960036
-      *-----------------------*                                         00970036
-       LINKAGE SECTION.                                                 00980036
-      *-----------------------*                                         00990036
-                                                                        01000036
-      * psb to get and insert                                           01010036
-        01 PCB-MASK-GI.                                                 01020036
-           03 DBD-NAME        PIC X(8).                                 01030036
-           03 SEG-LEVEL       PIC XX.                                   01040036
-           03 STATUS-CODE     PIC XX.                                   01050036
-           03 PROC-OPT        PIC X(4).                                 01060036
-           03 FILLER          PIC X(4).                                 01070036
-           03 SEG-NAME        PIC X(8).                                 01080036
-           03 KEY-FDBK        PIC S9(5) COMP.                           01090036
-           03 NUM-SENSEG      PIC S9(5) COMP.                           01100036
-           03 KEY-FDBK-AREA.                                            01110036
-              05 PATIENT-KEY    PIC X(3).                               01120036
-              05 MEDICAL-KEY    PIC X(6).                               01130036
-              05 DRUG-KEY       PIC X(8).                               01140036
-              05 BILLING-KEY    PIC X(8).                               01150036
-                                                                        01170036
-      *-----------------------*                                         01180036
-       PROCEDURE DIVISION.                                              01190036
-      *-----------------------*                                         01200036
-                                                                        01210036
-           INITIALIZE PCB-MASK-GI.                                      01220036
-           ENTRY 'DLITCBL' USING PCB-MASK-GI.                           01230036
-                                                                        01240036
-           DISPLAY '*------------------------*'.                        01250036
-           DISPLAY ' *** BEGIN PROG BY JMC ***'.                        01260036
-           DISPLAY '*------------------------*'.                        01270036
-                                                                        01280036
-           PERFORM 1000-INIT                                            01290036
-              THRU 1000-INIT-END.                                       01300036
-                                                                        01310036
-           DISPLAY '1-DBD-NAME      :'    DBD-NAME.                     01320036
-           DISPLAY '1-SEG-LEVEL     :'    SEG-LEVEL.                    01330036
-           DISPLAY '1-STATUS-CODE   :'    STATUS-CODE.                  01340036
-           DISPLAY '1-PROC-OPT      :'    PROC-OPT.                     01350036
-           DISPLAY '1-SEG-NAME      :'    SEG-NAME.                     01360036
-           DISPLAY '1-KEY-FDBK      :'    KEY-FDBK.                     01370036
-           DISPLAY '1-NUM-SENSEG    :'    NUM-SENSEG.                   01380036
-           DISPLAY '1-KEY-FDBK-AREA :' KEY-FDBK-AREA.                   01390036
-           DISPLAY '*------------------------*'.                        01400036
-                                                                        01410036
-           DISPLAY '1_GET PATIENT'.                                     01420036
-           MOVE DLI-GHU  TO WS-DLI-FUNCTION.                            01430036
-           MOVE WS-SAVE-PATIENID TO FIELD-VAL OF QUAL-SSA-PATIENT.      01440036
-           PERFORM 4200-GET-A-PATIENT                                   01450036
-              THRU 4200-GET-A-PATIENT-END.                              01460036
-                                                                        01470036
-           DISPLAY '2_GET ALL TREATMNT FOR THIS PATIENT'.               01480038
-           MOVE DLI-GHN  TO WS-DLI-FUNCTION.                            01490036
-           PERFORM 4300-GET-TREATMNT                                    01500036
-              THRU 4300-GET-TREATMNT-END                                01510036
-              UNTIL STATUS-CODE NOT = SPACE.                            01520036
-                                                                        01530036
-      *    then read file again to get first treatmnt                   01540036
-           PERFORM 8100-READ-FI01                                       01550036
-              THRU 8100-READ-FI01-END.                                  01560036
-                                                                        01570036
-      *    update segment until end of input file                       01580036
-           DISPLAY '3_UPDATE TREATMNT'.                                 01590038
-           PERFORM 5000-UPDATE-TREATMNT                                 01600038
-              THRU 5000-UPDATE-TREATMNT-END                             01610038
-               UNTIL WS-FI01-EOF.                                       01620036
-                                                                        01630036
-      *    we have to reposition on the patient                         01640036
-           DISPLAY '4_GET PATIENT'.                                     01650038
-           MOVE DLI-GU  TO WS-DLI-FUNCTION.                             01660036
-           MOVE WS-SAVE-PATIENID TO FIELD-VAL OF QUAL-SSA-PATIENT.      01670036
-           PERFORM 4200-GET-A-PATIENT                                   01680036
-              THRU 4200-GET-A-PATIENT-END.                              01690036
-                                                                        01700036
-           DISPLAY '5_GET ALL TREATMNT'.                                01710038
-           MOVE DLI-GN  TO WS-DLI-FUNCTION.                             01720036
-           PERFORM 4300-GET-TREATMNT                                    01730036
-              THRU 4300-GET-TREATMNT-END                                01740036
-              UNTIL STATUS-CODE NOT = SPACE.                            01750036
-                                                                        01760036
-           GOBACK.                                                      01770036
-                                                                        01780036
-      *-------------*                                                   01790039
-       1000-INIT.                                                       01800036
-      *-------------*                                                   01810039
-           DISPLAY "***** INIT PROCESS *****".                          01820036
-                                                                        01830036
-           MOVE SPACE TO WS-FILE-STATUS.                                01840036
-           MOVE ZEROES TO WS-COUNTERS.                                  01850036
-                                                                        01860036
-           OPEN INPUT  FI01-IN.                                         01870036
-                                                                        01880036
-           IF WS-FI01-FS NOT = "00"                                     01890036
-      D      DISPLAY "ERROR OPEN FILE FI01-IN: " WS-FI01-FS             01900036
-             PERFORM 9999-ABEND                                         01910036
-                THRU 9999-ABEND-END                                     01920036
-           ELSE                                                         01930036
-      D      DISPLAY "OPEN FI01-IN IS OK"                               01940036
-           END-IF.                                                      01950036
-                                                                        01960036
-      *    first read of the input file                                 01970036
-           PERFORM 8100-READ-FI01                                       01980036
-              THRU 8100-READ-FI01-END.                                  01990036
-                                                                        02000036
-           MOVE FI01-DATA-PATIENID TO WS-SAVE-PATIENID.                 02010036
-      D    DISPLAY 'Patient ID to update: ' WS-SAVE-PATIENID.           02020036
-                                                                        02030036
-      *-----------------*                                               02040039
-       1000-INIT-END.                                                   02050036
-      *-----------------*                                               02060039
-           EXIT.                                                        02070036
-                                                                        02080036
-      *---------------------*                                           02090039
-       4200-GET-A-PATIENT.                                              02100036
-      *---------------------*                                           02110039
-                                                                        02120036
-           INITIALIZE SEG-IO-AREA,                                      02130036
-                                                                        02140036
-           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                        02150036
-                                PCB-MASK-GI,                            02160036
-                                SEG-IO-AREA,                            02170036
-                                QUAL-SSA-PATIENT.                       02180036
-                                                                        02190036
-           IF STATUS-CODE = '  '                                        02200036
-                DISPLAY 'SUCCESSFUL GET: '  SEG-IO-AREA                 02210036
-           ELSE                                                         02220036
-                DISPLAY 'ERROR IN FETCH :' STATUS-CODE                  02230036
-                DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                  02240036
-                DISPLAY 'DBD-NAME       :'     DBD-NAME                 02250036
-                DISPLAY 'SEG-LEVEL      :'    SEG-LEVEL                 02260036
-                DISPLAY 'STATUS-CODE    :'   STATUS-CODE                02270036
-                DISPLAY 'PROC-OPT       :'    PROC-OPT                  02280036
-                DISPLAY 'SEG-NAME       :'    SEG-NAME                  02290036
-                DISPLAY 'KEY-FDBK       :'    KEY-FDBK                  02300036
-                DISPLAY 'NUM-SENSEG     :'   NUM-SENSEG                 02310036
-                DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                02320036
-           END-IF.                                                      02330036
-                                                                        02340036
-      *----------------------*                                          02350036
-       4200-GET-A-PATIENT-END.                                          02360036
-      *----------------------*                                          02370036
-           EXIT.                                                        02380036
-                                                                        02390036
-      *--------------------*                                            02400039
-       4300-GET-TREATMNT.                                               02410036
-      *--------------------*                                            02420039
-                                                                        02430036
-           INITIALIZE SEG-IO-AREA,                                      02440036
-                                                                        02450036
-           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                        02460036
-                                PCB-MASK-GI,                            02470036
-                                SEG-IO-AREA,                            02480036
-                                QUAL-SSA-PATIENT,                       02490036
-                                UNQUAL-SSA-TREATMNT.                    02500036
-                                                                        02510036
-           IF STATUS-CODE = '  '                                        02520036
-                DISPLAY 'SUCCESSFUL GET: '  SEG-IO-AREA                 02530036
-           ELSE                                                         02540036
-                DISPLAY 'ERROR IN FETCH :' STATUS-CODE                  02550036
-                DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                  02560036
-                DISPLAY 'DBD-NAME       :'     DBD-NAME                 02570036
-                DISPLAY 'SEG-LEVEL      :'    SEG-LEVEL                 02580036
-                DISPLAY 'STATUS-CODE    :'   STATUS-CODE                02590036
-                DISPLAY 'PROC-OPT       :'    PROC-OPT                  02600036
-                DISPLAY 'SEG-NAME       :'    SEG-NAME                  02610036
-                DISPLAY 'KEY-FDBK       :'    KEY-FDBK                  02620036
-                DISPLAY 'NUM-SENSEG     :'   NUM-SENSEG                 02630036
-                DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                02640036
-           END-IF.                                                      02650036
-                                                                        02660036
-      *----------------------*                                          02670036
-       4300-GET-TREATMNT-END.                                           02680036
-      *----------------------*                                          02690036
-           EXIT.                                                        02700036
-                                                                        02710036
-      *----------------------*                                          02720039
-       5000-UPDATE-TREATMNT.                                            02730038
-      *----------------------*                                          02740039
-                                                                        02750036
-           EVALUATE FI01-SEGMENT-TYPE                                   02760036
-             WHEN "TREATMNT"                                            02770038
-      D        DISPLAY "WE ARE ON A TREATMNT SEGMENT"                   02780038
-      D        DISPLAY "WS-REC-FI01: " WS-REC-FI01                      02790036
-      D        DISPLAY "FI01-DATA-TRTNAME: " FI01-DATA-TRTNAME          02800038
-      D        DISPLAY "FI01-DATA-DOCTOR: " FI01-DATA-DOCTOR            02810038
-             WHEN OTHER                                                 02820036
-      D        DISPLAY "UNKNOWN SEGMENT: " FI01-SEGMENT-TYPE            02830036
-           END-EVALUATE.                                                02840036
-                                                                        02850036
-           MOVE FI01-DATA-TRTNAME    TO FIELD-VAL OF QUAL-SSA-TREATMNT. 02882037
-                                                                        02883037
-           CALL 'CBLTDLI' USING DLI-GHU,                                02890036
-                                PCB-MASK-GI,                            02900036
-                                SEG-IO-AREA,                            02910036
-                                QUAL-SSA-PATIENT,                       02920037
-                                QUAL-SSA-TREATMNT.                      02921037
-                                                                        02930036
-           IF STATUS-CODE = '  '                                        02940036
-              DISPLAY 'GHU TREATMNT is ok'                              02950038
-              DISPLAY 'SEG-IO : ' SEG-IO-AREA                           02960036
-           ELSE                                                         02970036
-              DISPLAY 'ERROR GHU UPDATE:' STATUS-CODE                   02980036
-              DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                    02990036
-              DISPLAY 'DBD-NAME       :'       DBD-NAME                 03000036
-              DISPLAY 'SEG-LEVEL      :'      SEG-LEVEL                 03010036
-              DISPLAY 'STATUS-CODE    :'     STATUS-CODE                03020036
-              DISPLAY 'PROC-OPT       :'      PROC-OPT                  03030036
-              DISPLAY 'SEG-NAME       :'      SEG-NAME                  03040036
-              DISPLAY 'KEY-FDBK       :'      KEY-FDBK                  03050036
-              DISPLAY 'NUM-SENSEG     :'     NUM-SENSEG                 03060036
-              DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                  03070036
-           END-IF.                                                      03080036
-                                                                        03090036
-           INITIALIZE WS-TREATMNT-SEG.                                  03100039
-           MOVE FI01-DATA-TRTNAME    TO WS-TRTNAME.                     03110039
-           MOVE FI01-DATA-DOCTOR     TO WS-DOCTOR.                      03120039
-                                                                        03122039
-           CALL 'CBLTDLI' USING DLI-REPL,                               03130036
-                                PCB-MASK-GI,                            03140036
-                                WS-TREATMNT-SEG.                        03150039
-                                                                        03160039
-           IF STATUS-CODE = '  '                                        03170036
-              DISPLAY 'UPDATE IS OK'                                    03180036
-              DISPLAY 'SEG-IO : ' SEG-IO-AREA                           03190036
-           ELSE                                                         03200036
-              DISPLAY 'ERROR UPDATE   :' STATUS-CODE                    03210036
-              DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                    03220036
-              DISPLAY 'DBD-NAME       :'       DBD-NAME                 03230036
-              DISPLAY 'SEG-LEVEL      :'      SEG-LEVEL                 03240036
-              DISPLAY 'STATUS-CODE    :'     STATUS-CODE                03250036
-              DISPLAY 'PROC-OPT       :'      PROC-OPT                  03260036
-              DISPLAY 'SEG-NAME       :'      SEG-NAME                  03270036
-              DISPLAY 'KEY-FDBK       :'      KEY-FDBK                  03280036
-              DISPLAY 'NUM-SENSEG     :'     NUM-SENSEG                 03290036
-              DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                  03300036
-           END-IF.                                                      03310036
-                                                                        03320036
-           PERFORM 8100-READ-FI01                                       03330036
-              THRU 8100-READ-FI01-END.                                  03340036
-                                                                        03350036
-      *----------------------*                                          03360039
-       5000-UPDATE-TREATMNT-END.                                        03370038
-      *----------------------*                                          03380039
-           EXIT.                                                        03390036
-                                                                        03730036
-      *---------------*                                                 03740036
-       8100-READ-FI01.                                                  03750036
-      *---------------*                                                 03760036
-                                                                        03770036
-           INITIALIZE WS-REC-FI01.                                      03780036
-                                                                        03790036
-           READ FI01-IN INTO WS-REC-FI01                                03800036
-           END-READ.                                                    03810036
-                                                                        03820036
-           EVALUATE TRUE                                                03830036
-                                                                        03840036
-             WHEN WS-FI01-FS = '00'                                     03850036
-               ADD 1 TO WS-NO-READ-FI01                                 03860036
-      D        DISPLAY "READ FILE OK: " WS-REC-FI01                     03870036
-               CONTINUE                                                 03880036
-             WHEN WS-FI01-FS = '10'                                     03890036
-               SET WS-FI01-EOF TO TRUE                                  03900036
-      D        DISPLAY "WS-FI01-END-OF-FILE " WS-FI01-END-OF-FILE       03910036
-             WHEN OTHER                                                 03920036
-      D        DISPLAY "ERROR READ FILE FI01 !!!: " WS-FI01-FS          03930036
-               PERFORM 9999-ABEND                                       03940036
-                  THRU 9999-ABEND-END                                   03950036
-                                                                        03960036
-           END-EVALUATE.                                                03970036
-                                                                        03980036
-      *-------------------*                                             03990036
-       8100-READ-FI01-END.                                              04000036
-      *-------------------*                                             04010036
-           EXIT.                                                        04020036
-      *-------------------                                              04030036
-       9999-ABEND.                                                      04040036
-      *-------------------                                              04050036
-      D    DISPLAY "WE ARE IN ABEND".                                   04060036
-      *    WE FORCE AN ABEND                                            04070036
-      *>      MOVE +40                TO WS-USER-ABEND-CODE             04080036
-      *>      CALL 'ILBOABN0'      USING WS-USER-ABEND-CODE             04090036
-           GOBACK.                                                      04100036
-      *-------------------                                              04110036
-       9999-ABEND-END.                                                  04120036
-      *-------------------                                              04130036
-           EXIT.                                                        04140036
-                                                                        04150036
+      *------------------------*                                        00000100
+       IDENTIFICATION DIVISION.                                         00000200
+      *------------------------*                                        00000300
+       PROGRAM-ID. PUPDA.                                               00000400
+       AUTHOR. JEAN MARC C.                                             00000500
+      *----------------------------------------------------------*      00000600
+      * Auteur: Jean Marc C.                                            00000700
+      *                                                                 00000800
+      * But: mettre a jour segement TREATMNT dans IMS DB                00000900
+      *      pour un patient defini dans le fichier en entree           00001000
+      *                                                                 00001100
+      * Fichier entree: contient les donnees du segment patient         00001200
+      *      a mettre a jour et les donnees du segment TREATMNT         00001300
+      *----------------------------------------------------------*      00001400
+      *--------------------*                                            00001500
+       ENVIRONMENT DIVISION.                                            00001600
+      *--------------------*                                            00001700
+       CONFIGURATION SECTION.                                           00001800
+       OBJECT-COMPUTER.                                                 00001900
+       SOURCE-COMPUTER.                                                 00002000
+            IBM-SYSTEM WITH DEBUGGING MODE.                             00002100
+       INPUT-OUTPUT SECTION.                                            00002200
+       FILE-CONTROL.                                                    00002300
+           SELECT FI01-IN ASSIGN TO FI01IN                              00002400
+           ORGANIZATION IS  SEQUENTIAL                                  00002500
+           FILE STATUS IS WS-FI01-FS.                                   00002600
+           SELECT AUDITOUT ASSIGN TO AUDITOUT                           00002700
+           ORGANIZATION IS  SEQUENTIAL                                  00002800
+           FILE STATUS IS WS-AUD-FS.                                    00002900
+           SELECT REJOUT ASSIGN TO REJOUT                               00003000
+           ORGANIZATION IS  SEQUENTIAL                                  00003100
+           FILE STATUS IS WS-REJ-FS.                                    00003200
+      *-------------*                                                   00003300
+       DATA DIVISION.                                                   00003400
+      *-------------*                                                   00003500
+       FILE SECTION.                                                    00003600
+                                                                        00003700
+       FD  FI01-IN RECORDING MODE F.                                    00003800
+       01  FI01-IN-DATA                 PIC X(80).                      00003900
+                                                                        00004000
+       FD  AUDITOUT RECORDING MODE F.                                   00004100
+       01  AUDIT-OUT-REC.                                               00004200
+           05 AUD-PATIENID      PIC X(03).                              00004300
+           05 FILLER            PIC X(01) VALUE SPACE.                  00004400
+           05 AUD-OLD-TRTNAME   PIC X(20).                              00004500
+           05 AUD-OLD-DOCTOR    PIC X(20).                              00004600
+           05 AUD-NEW-TRTNAME   PIC X(20).                              00004700
+           05 AUD-NEW-DOCTOR    PIC X(20).                              00004800
+           05 AUD-DATE          PIC 9(06).                              00004900
+           05 AUD-TIME          PIC 9(08).                              00005000
+           05 AUD-PGM           PIC X(05) VALUE 'PUPDA'.                00005100
+                                                                        00005200
+       FD  REJOUT RECORDING MODE F.                                     00005300
+       01  REJ-OUT-REC.                                                 00005400
+           05 REJ-PATIENID     PIC X(03).                               00005500
+           05 FILLER           PIC X(01) VALUE SPACE.                   00005600
+           05 REJ-TRTNAME      PIC X(20).                               00005700
+           05 REJ-DOCTOR       PIC X(20).                               00005800
+           05 FILLER           PIC X(01) VALUE SPACE.                   00005900
+           05 REJ-STATUS-CODE  PIC X(02).                               00006000
+           05 FILLER           PIC X(01) VALUE SPACE.                   00006100
+           05 REJ-REASON       PIC X(30) VALUE                          00006200
+              'REPL FAILED - SEE STATUS CODE'.                          00006300
+                                                                        00006400
+      *-----------------------*                                         00006500
+       WORKING-STORAGE SECTION.                                         00006600
+      *-----------------------*                                         00006700
+       01 WS-COUNTERS.                                                  00006800
+           05 WS-NO-READ-FI01              PIC 9(8).                    00006900
+           05 WS-NO-REJECTS                PIC 9(8).                    00007000
+                                                                        00007100
+       01 WS-CHKP-INTERVAL             PIC 9(5) VALUE 01000.            00007200
+       01 WS-CHKP-COUNTER              PIC 9(5) VALUE 0.                00007300
+       01 WS-CHKP-ID                   PIC X(8) VALUE SPACE.            00007400
+       01 WS-RESTART-DATA.                                              00007500
+           05 WS-RESTART-COUNT         PIC 9(8) VALUE 0.                00007600
+       01 WS-SKIP-COUNT                PIC 9(8) VALUE 0.                00007700
+       01 WS-RESTART-SW                PIC X VALUE 'N'.                 00007800
+          88 WS-IS-RESTART             VALUE 'Y'.                       00007900
+                                                                        00008000
+       01 WS-FILE-STATUS.                                               00008100
+          05 WS-FI01-FS                PIC X(2).                        00008200
+          05 WS-AUD-FS                PIC X(2).                         00008300
+          05 WS-REJ-FS                PIC X(2).                         00008400
+                                                                        00008500
+       01 WS-FI01-END-OF-FILE           PIC X(5) VALUE 'FALSE'.         00008600
+          88 WS-FI01-EOF                VALUE 'TRUE'.                   00008700
+          88 WS-FI01-NOT-EOF            VALUE 'FALSE'.                  00008800
+                                                                        00008900
+      * THIS FILE contains records to delete in IMS                     00009000
+       01 WS-REC-FI01.                                                  00009100
+          05 FI01-SEGMENT-TYPE         PIC X(08).                       00009200
+          05 FILLER                    PIC X(01).                       00009300
+          05 FI01-DATA                 PIC X(72).                       00009400
+          05 FI01-DATA-PATIENT  REDEFINES FI01-DATA.                    00009500
+             10 FI01-DATA-PATIENID     PIC X(03).                       00009600
+             10 FILLER                 PIC X(69).                       00009700
+          05 FI01-DATA-TREATMNT REDEFINES FI01-DATA.                    00009800
+             10 FI01-DATA-TRTNAME      PIC X(20).                       00009900
+             10 FI01-DATA-DOCTOR       PIC X(20).                       00010000
+            10 FI01-DATA-TRDATE      PIC X(06).                         00010100
+            10 FILLER                 PIC X(26).                        00010200
+       05 FI01-DATA-BILLING  REDEFINES FI01-DATA.                       00010300
+           10 FI01-DATA-INVOICENO   PIC X(08).                          00010400
+           10 FI01-DATA-AMOUNT      PIC 9(07)V99.                       00010500
+           10 FI01-DATA-BILLDATE    PIC X(06).                          00010600
+           10 FILLER                PIC X(49).                          00010700
+                                                                        00010800
+       01 WS-SAVE-PATIENID             PIC X(03).                       00010900
+                                                                        00011000
+       01 QUAL-SSA-PATIENT.                                             00011100
+           05  SEGNAME     PIC X(08) VALUE 'PATIENT'.                   00011200
+           05  FILLER      PIC X(01) VALUE '('.                         00011300
+           05  FIELD       PIC X(08) VALUE 'PATIENID'.                  00011400
+           05  OPER        PIC X(02) VALUE 'EQ'.                        00011500
+           05  FIELD-VAL   PIC X(03) VALUE SPACE.                       00011600
+           05  FILLER      PIC X(01) VALUE ')'.                         00011700
+                                                                        00011800
+       01 QUAL-SSA-TREATMNT.                                            00011900
+           05  SEGNAME     PIC X(08) VALUE 'TREATMNT'.                  00012000
+           05  FILLER      PIC X(01) VALUE '('.                         00012100
+           05  FIELD-NAME  PIC X(08) VALUE 'TRTNAME'.                   00012200
+           05  OPER        PIC X(02) VALUE 'EQ'.                        00012300
+           05  FIELD-VAL   PIC X(20) VALUE SPACE.                       00012400
+           05  FILLER      PIC X(01) VALUE '*'.                         00012500A
+           05  FIELD-NAME-DT PIC X(08) VALUE 'TRDATE'.                  00012700
+           05  OPER-DT     PIC X(02) VALUE 'EQ'.                        00012800
+           05  FIELD-VAL-DT PIC X(06) VALUE SPACE.                      00012900
+           05  FILLER      PIC X(01) VALUE ')'.                         00013000
+                                                                        00013100
+       01 QUAL-SSA-TRT-NAME.                                            00013200
+           05  SEGNAME     PIC X(08) VALUE 'TREATMNT'.                  00013300
+           05  FILLER      PIC X(01) VALUE '('.                         00013400
+           05  FIELD-NAME  PIC X(08) VALUE 'TRTNAME'.                   00013500
+           05  OPER        PIC X(02) VALUE 'EQ'.                        00013600
+           05  FIELD-VAL   PIC X(20) VALUE SPACE.                       00013700
+           05  FILLER      PIC X(01) VALUE ')'.                         00013800
+                                                                        00013900
+       01 UNQUAL-SSA-PATIENT.                                           00014000
+           05 SEGMENT-NAME PIC X(8) VALUE 'PATIENT'.                    00014100
+           05 FILLER  PIC X VALUE SPACE.                                00014200
+                                                                        00014300
+       01 UNQUAL-SSA-TREATMNT.                                          00014400
+           05 SEGMENT-NAME PIC X(8) VALUE 'TREATMNT'.                   00014500
+           05 FILLER PIC X VALUE SPACE.                                 00014600
+                                                                        00014700
+       01 UNQUAL-SSA-BILLING.                                           00014800
+           05 SEGMENT-NAME PIC X(8) VALUE 'BILLING'.                    00014900
+           05 FILLER PIC X VALUE SPACE.                                 00015000
+       01 QUAL-SSA-BILLING.                                             00015100
+           05  SEGNAME     PIC X(08) VALUE 'BILLING'.                   00015200
+           05  FILLER      PIC X(01) VALUE '('.                         00015300
+           05  FIELD-NAME  PIC X(08) VALUE 'INVOICEN'.                  00015400
+           05  OPER        PIC X(02) VALUE 'EQ'.                        00015500
+           05  FIELD-VAL   PIC X(08) VALUE SPACE.                       00015600
+           05  FILLER      PIC X(01) VALUE ')'.                         00015700
+                                                                        00015800
+                                                                        00015900
+       01 DLI-FUNCTIONS.                                                00016000
+        05 DLI-GU   PIC X(4) VALUE 'GU '.                               00016100
+        05 DLI-GHU  PIC X(4) VALUE 'GHU '.                              00016200
+        05 DLI-GN   PIC X(4) VALUE 'GN '.                               00016300
+        05 DLI-GHN  PIC X(4) VALUE 'GHN '.                              00016400
+        05 DLI-GNP  PIC X(4) VALUE 'GNP '.                              00016500
+        05 DLI-GHNP PIC X(4) VALUE 'GHNP'.                              00016600
+        05 DLI-ISRT PIC X(4) VALUE 'ISRT'.                              00016700
+        05 DLI-DLET PIC X(4) VALUE 'DLET'.                              00016800
+        05 DLI-REPL PIC X(4) VALUE 'REPL'.                              00016900
+        05 DLI-CHKP PIC X(4) VALUE 'CHKP'.                              00017000
+        05 DLI-XRST PIC X(4) VALUE 'XRST'.                              00017100
+        05 DLI-PCB  PIC X(4) VALUE 'PCB '.                              00017200
+                                                                        00017300
+       01 SEG-IO-AREA     PIC X(60).                                    00017400
+       01 WS-OLD-TREATMNT-SEG REDEFINES SEG-IO-AREA.                    00017500
+           05 OLD-TRDATE   PIC X(06).                                   00017550
+           05 OLD-TRTNAME  PIC X(20).                                   00017600
+           05 OLD-DOCTOR   PIC X(20).                                   00017700
+           05 FILLER       PIC X(14).                                   00017800
+       01 WS-DLI-FUNCTION PIC X(4).                                     00017900
+       01 WS-TRT-DUP-COUNT   PIC 9(6) VALUE ZERO.                       00018000
+                                                                        00018100
+      *    tallies of DL/I calls returning each status code,            00018200
+      *    used to print a plain-English summary at end of job          00018300
+       01 WS-STATUS-TALLY.                                              00018400
+          05 WS-TALLY-GA          PIC 9(05) COMP VALUE 0.               00018500
+          05 WS-TALLY-GB          PIC 9(05) COMP VALUE 0.               00018600
+          05 WS-TALLY-GE          PIC 9(05) COMP VALUE 0.               00018700
+          05 WS-TALLY-GK          PIC 9(05) COMP VALUE 0.               00018800
+          05 WS-TALLY-GP          PIC 9(05) COMP VALUE 0.               00018900
+          05 WS-TALLY-II          PIC 9(05) COMP VALUE 0.               00019000
+          05 WS-TALLY-AD          PIC 9(05) COMP VALUE 0.               00019100
+          05 WS-TALLY-DA          PIC 9(05) COMP VALUE 0.               00019200
+          05 WS-TALLY-V7          PIC 9(05) COMP VALUE 0.               00019300
+          05 WS-TALLY-OTHER       PIC 9(05) COMP VALUE 0.               00019400
+          05 WS-TALLY-OTHER-CODE  PIC X(02) VALUE SPACE.                00019500
+                                                                        00019600
+       01 WS-TREATMNT-SEG.                                              00019700
+          05 WS-TRDATE   PIC X(06).                                     00019800
+          05 WS-TRTNAME   PIC X(20).                                    00019900
+          05 WS-DOCTOR    PIC X(20).                                    00020000
+       01 WS-BILLING-SEG.                                               00020100
+           05 WS-INVOICENO PIC X(08).                                   00020200
+           05 WS-AMOUNT    PIC 9(07)V99.                                00020300
+           05 WS-BILLDATE  PIC X(06).                                   00020400
+                                                                        00020500
+                                                                        00020600
+       01 WS-AUDIT-DATE          PIC 9(06).                             00020700
+       01 WS-AUDIT-TIME          PIC 9(08).                             00020800
+                                                                        00020900
+      *-----------------------*                                         00021000
+       LINKAGE SECTION.                                                 00021100
+      *-----------------------*                                         00021200
+                                                                        00021300
+      * psb to get and insert                                           00021400
+        01 PCB-MASK-GI.                                                 00021500
+           03 DBD-NAME        PIC X(8).                                 00021600
+           03 SEG-LEVEL       PIC XX.                                   00021700
+           03 STATUS-CODE     PIC XX.                                   00021800
+           03 PROC-OPT        PIC X(4).                                 00021900
+           03 FILLER          PIC X(4).                                 00022000
+           03 SEG-NAME        PIC X(8).                                 00022100
+           03 KEY-FDBK        PIC S9(5) COMP.                           00022200
+           03 NUM-SENSEG      PIC S9(5) COMP.                           00022300
+           03 KEY-FDBK-AREA.                                            00022400
+              05 PATIENT-KEY    PIC X(3).                               00022500
+              05 MEDICAL-KEY    PIC X(6).                               00022600
+              05 DRUG-KEY       PIC X(8).                               00022700
+              05 BILLING-KEY    PIC X(8).                               00022800
+                                                                        00022900
+      *-----------------------*                                         00023000
+       PROCEDURE DIVISION.                                              00023100
+      *-----------------------*                                         00023200
+                                                                        00023300
+           INITIALIZE PCB-MASK-GI.                                      00023400
+           ENTRY 'DLITCBL' USING PCB-MASK-GI.                           00023500
+                                                                        00023600
+           DISPLAY '*------------------------*'.                        00023700
+           DISPLAY ' *** BEGIN PROG BY JMC ***'.                        00023800
+           DISPLAY '*------------------------*'.                        00023900
+                                                                        00024000
+           PERFORM 1000-INIT                                            00024100
+              THRU 1000-INIT-END.                                       00024200
+                                                                        00024300
+           DISPLAY '1-DBD-NAME      :'    DBD-NAME.                     00024400
+           DISPLAY '1-SEG-LEVEL     :'    SEG-LEVEL.                    00024500
+           DISPLAY '1-STATUS-CODE   :'    STATUS-CODE.                  00024600
+           DISPLAY '1-PROC-OPT      :'    PROC-OPT.                     00024700
+           DISPLAY '1-SEG-NAME      :'    SEG-NAME.                     00024800
+           DISPLAY '1-KEY-FDBK      :'    KEY-FDBK.                     00024900
+           DISPLAY '1-NUM-SENSEG    :'    NUM-SENSEG.                   00025000
+           DISPLAY '1-KEY-FDBK-AREA :' KEY-FDBK-AREA.                   00025100
+           DISPLAY '*------------------------*'.                        00025200
+                                                                        00025300
+           DISPLAY '1_GET PATIENT'.                                     00025400
+           MOVE DLI-GHU  TO WS-DLI-FUNCTION.                            00025500
+           MOVE WS-SAVE-PATIENID TO FIELD-VAL OF QUAL-SSA-PATIENT.      00025600
+           PERFORM 4200-GET-A-PATIENT                                   00025700
+              THRU 4200-GET-A-PATIENT-END.                              00025800
+                                                                        00025900
+           DISPLAY '2_GET ALL TREATMNT FOR THIS PATIENT'.               00026000
+           MOVE DLI-GHN  TO WS-DLI-FUNCTION.                            00026100
+           PERFORM 4300-GET-TREATMNT                                    00026200
+              THRU 4300-GET-TREATMNT-END                                00026300
+              UNTIL STATUS-CODE NOT = SPACE.                            00026400
+                                                                        00026500
+      *    record #1 is still in the buffer from 1000-INIT's read       00026600
+      *    process it as the first iteration below                      00026650
+                                                                        00026900
+      *    update segment until end of input file                       00027000
+           DISPLAY '3_UPDATE TREATMNT'.                                 00027100
+           PERFORM 5000-UPDATE-TREATMNT                                 00027200
+              THRU 5000-UPDATE-TREATMNT-END                             00027300
+               UNTIL WS-FI01-EOF.                                       00027400
+                                                                        00027500
+      *    we have to reposition on the patient                         00027600
+           DISPLAY '4_GET PATIENT'.                                     00027700
+           MOVE DLI-GU  TO WS-DLI-FUNCTION.                             00027800
+           MOVE WS-SAVE-PATIENID TO FIELD-VAL OF QUAL-SSA-PATIENT.      00027900
+           PERFORM 4200-GET-A-PATIENT                                   00028000
+              THRU 4200-GET-A-PATIENT-END.                              00028100
+                                                                        00028200
+           DISPLAY '5_GET ALL TREATMNT'.                                00028300
+           MOVE DLI-GN  TO WS-DLI-FUNCTION.                             00028400
+           PERFORM 4300-GET-TREATMNT                                    00028500
+              THRU 4300-GET-TREATMNT-END                                00028600
+              UNTIL STATUS-CODE NOT = SPACE.                            00028700
+                                                                        00028800
+           CLOSE AUDITOUT.                                              00028900
+           DISPLAY 'REJECTED - DL/I FAILURE: ' WS-NO-REJECTS.           00029000
+           CLOSE REJOUT.                                                00029100
+           IF WS-NO-REJECTS > 0                                         00029200
+              MOVE 8 TO RETURN-CODE                                     00029300
+           END-IF.                                                      00029400
+                                                                        00029500
+           PERFORM 9800-DISPLAY-STATUS-SUMMARY                          00029600
+              THRU 9800-DISPLAY-STATUS-SUMMARY-END.                     00029700
+                                                                        00029800
+           GOBACK.                                                      00029900
+                                                                        00030000
+      *-----------------------*                                         00030100
+       0500-RESTART-CHECK.                                              00030200
+      *-----------------------*                                         00030300
+           MOVE 'PUPDA'   TO WS-CHKP-ID.                                00030400
+                                                                        00030500
+           CALL 'CBLTDLI' USING DLI-XRST,                               00030600
+                                WS-CHKP-ID,                             00030700
+                                WS-RESTART-DATA.                        00030800
+                                                                        00030900
+           IF STATUS-CODE = '  '                                        00031000
+              MOVE 'Y' TO WS-RESTART-SW                                 00031100
+              MOVE WS-RESTART-COUNT TO WS-SKIP-COUNT                    00031200
+      D       DISPLAY 'RESTARTING - RECORDS TO SKIP: ' WS-SKIP-COUNT    00031300
+           ELSE                                                         00031400
+              MOVE 'N' TO WS-RESTART-SW                                 00031500
+           END-IF.                                                      00031600
+      *-----------------------*                                         00031700
+       0500-RESTART-CHECK-END.                                          00031800
+      *-----------------------*                                         00031900
+           EXIT.                                                        00032000
+                                                                        00032100
+      *-----------------------*                                         00032200
+       0600-SKIP-RECORDS.                                               00032300
+      *-----------------------*                                         00032400
+           PERFORM 8100-READ-FI01                                       00032500
+              THRU 8100-READ-FI01-END.                                  00032600
+                                                                        00032700
+           IF WS-SKIP-COUNT > 0                                         00032800
+              SUBTRACT 1 FROM WS-SKIP-COUNT                             00032900
+           END-IF.                                                      00033000
+      *-----------------------*                                         00033100
+       0600-SKIP-RECORDS-END.                                           00033200
+      *-----------------------*                                         00033300
+           EXIT.                                                        00033400
+                                                                        00033500
+      *-------------*                                                   00033600
+       1000-INIT.                                                       00033700
+      *-------------*                                                   00033800
+           DISPLAY "***** INIT PROCESS *****".                          00033900
+                                                                        00034000
+           MOVE SPACE TO WS-FILE-STATUS.                                00034100
+           MOVE ZEROES TO WS-COUNTERS.                                  00034200
+                                                                        00034300
+           OPEN INPUT  FI01-IN.                                         00034400
+           OPEN OUTPUT AUDITOUT.                                        00034500
+           OPEN OUTPUT REJOUT.                                          00034600
+                                                                        00034700
+           IF WS-FI01-FS NOT = "00"                                     00034800
+      D      DISPLAY "ERROR OPEN FILE FI01-IN: " WS-FI01-FS             00034900
+             PERFORM 9999-ABEND                                         00035000
+                THRU 9999-ABEND-END                                     00035100
+           ELSE                                                         00035200
+      D      DISPLAY "OPEN FI01-IN IS OK"                               00035300
+           END-IF.                                                      00035400
+                                                                        00035500
+      *    check for restart                                            00035600
+           PERFORM 0500-RESTART-CHECK                                   00035700
+              THRU 0500-RESTART-CHECK-END.                              00035800
+                                                                        00035900
+           IF WS-IS-RESTART                                             00036000
+              PERFORM 0600-SKIP-RECORDS                                 00036100
+                 THRU 0600-SKIP-RECORDS-END                             00036200
+                 UNTIL WS-SKIP-COUNT = 0                                00036300
+                    OR WS-FI01-EOF                                      00036400
+           END-IF.                                                      00036500
+                                                                        00036600
+      *    first read of the input file                                 00036700
+           PERFORM 8100-READ-FI01                                       00036800
+              THRU 8100-READ-FI01-END.                                  00036900
+                                                                        00037000
+           MOVE FI01-DATA-PATIENID TO WS-SAVE-PATIENID.                 00037100
+      D    DISPLAY 'Patient ID to update: ' WS-SAVE-PATIENID.           00037200
+                                                                        00037300
+      *-----------------*                                               00037400
+       1000-INIT-END.                                                   00037500
+      *-----------------*                                               00037600
+           EXIT.                                                        00037700
+                                                                        00037800
+      *---------------------*                                           00037900
+       4200-GET-A-PATIENT.                                              00038000
+      *---------------------*                                           00038100
+                                                                        00038200
+           INITIALIZE SEG-IO-AREA,                                      00038300
+                                                                        00038400
+           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                        00038500
+                                PCB-MASK-GI,                            00038600
+                                SEG-IO-AREA,                            00038700
+                                QUAL-SSA-PATIENT.                       00038800
+                                                                        00038900
+           IF STATUS-CODE = '  '                                        00039000
+                DISPLAY 'SUCCESSFUL GET: '  SEG-IO-AREA                 00039100
+           ELSE                                                         00039200
+                DISPLAY 'ERROR IN FETCH :' STATUS-CODE                  00039300
+              PERFORM 9700-TALLY-STATUS-CODE                            00039400
+                 THRU 9700-TALLY-STATUS-CODE-END                        00039500
+                DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                  00039600
+                DISPLAY 'DBD-NAME       :'     DBD-NAME                 00039700
+                DISPLAY 'SEG-LEVEL      :'    SEG-LEVEL                 00039800
+                DISPLAY 'STATUS-CODE    :'   STATUS-CODE                00039900
+                DISPLAY 'PROC-OPT       :'    PROC-OPT                  00040000
+                DISPLAY 'SEG-NAME       :'    SEG-NAME                  00040100
+                DISPLAY 'KEY-FDBK       :'    KEY-FDBK                  00040200
+                DISPLAY 'NUM-SENSEG     :'   NUM-SENSEG                 00040300
+                DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                00040400
+           END-IF.                                                      00040500
+                                                                        00040600
+      *----------------------*                                          00040700
+       4200-GET-A-PATIENT-END.                                          00040800
+      *----------------------*                                          00040900
+           EXIT.                                                        00041000
+                                                                        00041100
+      *--------------------*                                            00041200
+       4300-GET-TREATMNT.                                               00041300
+      *--------------------*                                            00041400
+                                                                        00041500
+           INITIALIZE SEG-IO-AREA,                                      00041600
+                                                                        00041700
+           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                        00041800
+                                PCB-MASK-GI,                            00041900
+                                SEG-IO-AREA,                            00042000
+                                QUAL-SSA-PATIENT,                       00042100
+                                UNQUAL-SSA-TREATMNT.                    00042200
+                                                                        00042300
+           IF STATUS-CODE = '  '                                        00042400
+                DISPLAY 'SUCCESSFUL GET: '  SEG-IO-AREA                 00042500
+           ELSE                                                         00042600
+                DISPLAY 'ERROR IN FETCH :' STATUS-CODE                  00042700
+              PERFORM 9700-TALLY-STATUS-CODE                            00042800
+                 THRU 9700-TALLY-STATUS-CODE-END                        00042900
+                DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                  00043000
+                DISPLAY 'DBD-NAME       :'     DBD-NAME                 00043100
+                DISPLAY 'SEG-LEVEL      :'    SEG-LEVEL                 00043200
+                DISPLAY 'STATUS-CODE    :'   STATUS-CODE                00043300
+                DISPLAY 'PROC-OPT       :'    PROC-OPT                  00043400
+                DISPLAY 'SEG-NAME       :'    SEG-NAME                  00043500
+                DISPLAY 'KEY-FDBK       :'    KEY-FDBK                  00043600
+                DISPLAY 'NUM-SENSEG     :'   NUM-SENSEG                 00043700
+                DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                00043800
+           END-IF.                                                      00043900
+                                                                        00044000
+      *----------------------*                                          00044100
+       4300-GET-TREATMNT-END.                                           00044200
+      *----------------------*                                          00044300
+           EXIT.                                                        00044400
+                                                                        00044500
+      *-----------------------*                                         00044600
+       2800-TAKE-CHECKPOINT.                                            00044700
+      *-----------------------*                                         00044800
+           MOVE WS-NO-READ-FI01 TO WS-RESTART-COUNT.                    00044900
+                                                                        00045000
+           CALL 'CBLTDLI' USING DLI-CHKP,                               00045100
+                                WS-CHKP-ID,                             00045200
+                                WS-RESTART-DATA.                        00045300
+                                                                        00045400
+      D    DISPLAY 'CHECKPOINT TAKEN AT RECORD: ' WS-RESTART-COUNT.     00045500
+           MOVE 0 TO WS-CHKP-COUNTER.                                   00045600
+      *-----------------------*                                         00045700
+       2800-TAKE-CHECKPOINT-END.                                        00045800
+      *-----------------------*                                         00045900
+           EXIT.                                                        00046000
+                                                                        00046100
+      *----------------------*                                          00046200
+       5000-UPDATE-TREATMNT.                                            00046300
+      *----------------------*                                          00046400
+           EVALUATE FI01-SEGMENT-TYPE                                   00046500
+             WHEN "TREATMNT"                                            00046600
+      D        DISPLAY "WE ARE ON A TREATMNT SEGMENT"                   00046700
+      D        DISPLAY "WS-REC-FI01: " WS-REC-FI01                      00046800
+      D        DISPLAY "FI01-DATA-TRTNAME: " FI01-DATA-TRTNAME          00046900
+      D        DISPLAY "FI01-DATA-DOCTOR: " FI01-DATA-DOCTOR            00047000
+               PERFORM 5030-UPDATE-TREATMNT-SEG                         00047100
+                  THRU 5030-UPDATE-TREATMNT-SEG-END                     00047200
+             WHEN "BILLING"                                             00047300
+      D        DISPLAY "WE ARE ON A BILLING SEGMENT"                    00047400
+      D        DISPLAY "FI01-DATA-INVOICENO: " FI01-DATA-INVOICENO      00047500
+               PERFORM 5040-UPDATE-BILLING-SEG                          00047600
+                  THRU 5040-UPDATE-BILLING-SEG-END                      00047700
+             WHEN "PATIENT"                                             00047800
+      D        DISPLAY "WE ARE ON A PATIENT SEGMENT"                    00047900
+      D        DISPLAY "FI01-DATA-PATIENID: " FI01-DATA-PATIENID        00048000
+      *          PATIENT has no updatable attributes in this schema     00048100
+             WHEN OTHER                                                 00048200
+      D        DISPLAY "UNKNOWN SEGMENT: " FI01-SEGMENT-TYPE            00048300
+           END-EVALUATE.                                                00048400
+                                                                        00048500
+           ADD 1 TO WS-CHKP-COUNTER.                                    00048600
+           IF WS-CHKP-COUNTER >= WS-CHKP-INTERVAL                       00048700
+              PERFORM 2800-TAKE-CHECKPOINT                              00048800
+                 THRU 2800-TAKE-CHECKPOINT-END                          00048900
+           END-IF.                                                      00049000
+                                                                        00049100
+           PERFORM 8100-READ-FI01                                       00049200
+              THRU 8100-READ-FI01-END.                                  00049300
+                                                                        00049400
+      *----------------------*                                          00049500
+       5000-UPDATE-TREATMNT-END.                                        00049600
+      *----------------------*                                          00049700
+           EXIT.                                                        00049800
+                                                                        00049900
+      *-----------------------*                                         00050000
+       5030-UPDATE-TREATMNT-SEG.                                        00050100
+      *-----------------------*                                         00050200
+           PERFORM 5011-CHECK-DUP-TRTNAME                               00050300
+              THRU 5011-CHECK-DUP-TRTNAME-END.                          00050400
+           MOVE FI01-DATA-TRTNAME    TO FIELD-VAL OF QUAL-SSA-TREATMNT. 00050500
+           MOVE FI01-DATA-TRDATE     TO FIELD-VAL-DT OF                 00050600
+                                     QUAL-SSA-TREATMNT.                 00050700
+                                                                        00050800
+           CALL 'CBLTDLI' USING DLI-GHU,                                00050900
+                                PCB-MASK-GI,                            00051000
+                                SEG-IO-AREA,                            00051100
+                                QUAL-SSA-PATIENT,                       00051200
+                                QUAL-SSA-TREATMNT.                      00051300
+                                                                        00051400
+           IF STATUS-CODE = '  '                                        00051500
+              DISPLAY 'GHU TREATMNT is ok'                              00051600
+              DISPLAY 'SEG-IO : ' SEG-IO-AREA                           00051700
+           ELSE                                                         00051800
+              DISPLAY 'ERROR GHU UPDATE:' STATUS-CODE                   00051900
+              PERFORM 9700-TALLY-STATUS-CODE                            00052000
+                 THRU 9700-TALLY-STATUS-CODE-END                        00052100
+              DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                    00052200
+              DISPLAY 'DBD-NAME       :'       DBD-NAME                 00052300
+              DISPLAY 'SEG-LEVEL      :'      SEG-LEVEL                 00052400
+              DISPLAY 'STATUS-CODE    :'     STATUS-CODE                00052500
+              DISPLAY 'PROC-OPT       :'      PROC-OPT                  00052600
+              DISPLAY 'SEG-NAME       :'      SEG-NAME                  00052700
+              DISPLAY 'KEY-FDBK       :'      KEY-FDBK                  00052800
+              DISPLAY 'NUM-SENSEG     :'     NUM-SENSEG                 00052900
+              DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                  00053000
+           END-IF.                                                      00053100
+                                                                        00053200
+           IF STATUS-CODE = '  '                                        00053300
+              INITIALIZE WS-TREATMNT-SEG                                00053400
+              MOVE FI01-DATA-TRTNAME    TO WS-TRTNAME                   00053500
+              MOVE FI01-DATA-DOCTOR     TO WS-DOCTOR                    00053600
+              MOVE FI01-DATA-TRDATE     TO WS-TRDATE                    00053700
+                                                                        00053800
+              CALL 'CBLTDLI' USING DLI-REPL,                            00053900
+                                   PCB-MASK-GI,                         00054000
+                                   WS-TREATMNT-SEG                      00054100
+                                                                        00054200
+              IF STATUS-CODE = '  '                                     00054300
+                 DISPLAY 'UPDATE IS OK'                                 00054400
+                 DISPLAY 'SEG-IO : ' SEG-IO-AREA                        00054500
+              ELSE                                                      00054600
+                 DISPLAY 'ERROR UPDATE   :' STATUS-CODE                 00054700
+                 PERFORM 9700-TALLY-STATUS-CODE                         00054800
+                    THRU 9700-TALLY-STATUS-CODE-END                     00054900
+                 DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                 00055000
+                 DISPLAY 'DBD-NAME       :'       DBD-NAME              00055100
+                 DISPLAY 'SEG-LEVEL      :'      SEG-LEVEL              00055200
+                 DISPLAY 'STATUS-CODE    :'     STATUS-CODE             00055300
+                 DISPLAY 'PROC-OPT       :'      PROC-OPT               00055400
+                 DISPLAY 'SEG-NAME       :'      SEG-NAME               00055500
+                 DISPLAY 'KEY-FDBK       :'      KEY-FDBK               00055600
+                 DISPLAY 'NUM-SENSEG     :'     NUM-SENSEG              00055700
+                 DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA               00055800
+              END-IF                                                    00055900
+           END-IF.                                                      00056000
+           IF STATUS-CODE NOT = '  '                                    00056100
+              PERFORM 5020-WRITE-REJECT                                 00056200
+                 THRU 5020-WRITE-REJECT-END                             00056300
+           END-IF.                                                      00056400
+                                                                        00056500
+           IF STATUS-CODE = '  '                                        00056600
+      *       write an audit record of the old and new values           00056700
+              PERFORM 5010-WRITE-AUDIT                                  00056800
+                 THRU 5010-WRITE-AUDIT-END                              00056900
+           END-IF.                                                      00057000
+      *-----------------------*                                         00057100
+       5030-UPDATE-TREATMNT-SEG-END.                                    00057200
+      *-----------------------*                                         00057300
+           EXIT.                                                        00057400
+                                                                        00057500
+      *-----------------------*                                         00057600
+       5011-CHECK-DUP-TRTNAME.                                          00057700
+      *-----------------------*                                         00057800
+           MOVE FI01-DATA-TRTNAME TO FIELD-VAL OF                       00057900
+                                     QUAL-SSA-TRT-NAME.                 00058000
+           MOVE ZERO TO WS-TRT-DUP-COUNT.                               00058100
+           MOVE DLI-GN TO WS-DLI-FUNCTION.                              00058200
+           PERFORM 5012-COUNT-TRTNAME-OCC                               00058300
+              THRU 5012-COUNT-TRTNAME-OCC-END                           00058400
+              UNTIL STATUS-CODE NOT = SPACE.                            00058500
+           IF WS-TRT-DUP-COUNT > 1                                      00058600
+              DISPLAY 'WARNING - MULTIPLE TREATMENTS NAMED: '           00058700
+                      FI01-DATA-TRTNAME                                 00058800
+              DISPLAY 'WARNING - USING TRTNAME+TRDATE TO SELECT'        00058900
+           END-IF.                                                      00059000
+      *-----------------------*                                         00059100
+       5011-CHECK-DUP-TRTNAME-END.                                      00059200
+      *-----------------------*                                         00059300
+           EXIT.                                                        00059400
+                                                                        00059500
+      *-----------------------*                                         00059600
+       5012-COUNT-TRTNAME-OCC.                                          00059700
+      *-----------------------*                                         00059800
+           INITIALIZE SEG-IO-AREA.                                      00059900
+                                                                        00060000
+           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                        00060100
+                                PCB-MASK-GI,                            00060200
+                                SEG-IO-AREA,                            00060300
+                                QUAL-SSA-PATIENT,                       00060400
+                                QUAL-SSA-TRT-NAME.                      00060500
+                                                                        00060600
+           IF STATUS-CODE = '  '                                        00060700
+              ADD 1 TO WS-TRT-DUP-COUNT                                 00060800
+              MOVE DLI-GN TO WS-DLI-FUNCTION                            00060900
+           END-IF.                                                      00061000
+      *-----------------------*                                         00061100
+       5012-COUNT-TRTNAME-OCC-END.                                      00061200
+      *-----------------------*                                         00061300
+           EXIT.                                                        00061400
+                                                                        00061500
+      *-----------------------*                                         00061600
+       5010-WRITE-AUDIT.                                                00061700
+      *-----------------------*                                         00061800
+           MOVE WS-SAVE-PATIENID  TO AUD-PATIENID.                      00061900
+           MOVE OLD-TRTNAME       TO AUD-OLD-TRTNAME.                   00062000
+           MOVE OLD-DOCTOR        TO AUD-OLD-DOCTOR.                    00062100
+           MOVE WS-TRTNAME        TO AUD-NEW-TRTNAME.                   00062200
+           MOVE WS-DOCTOR         TO AUD-NEW-DOCTOR.                    00062300
+           ACCEPT WS-AUDIT-DATE FROM DATE.                              00062400
+           ACCEPT WS-AUDIT-TIME FROM TIME.                              00062500
+           MOVE WS-AUDIT-DATE     TO AUD-DATE.                          00062600
+           MOVE WS-AUDIT-TIME     TO AUD-TIME.                          00062700
+           WRITE AUDIT-OUT-REC.                                         00062800
+      *-----------------------*                                         00062900
+       5010-WRITE-AUDIT-END.                                            00063000
+      *-----------------------*                                         00063100
+           EXIT.                                                        00063200
+                                                                        00063300
+      *-----------------------*                                         00063400
+       5020-WRITE-REJECT.                                               00063500
+      *-----------------------*                                         00063600
+           DISPLAY 'DL/I CALL FAILED - REJECTING: '                     00063700
+              FI01-DATA-TRTNAME.                                        00063800
+           MOVE WS-SAVE-PATIENID  TO REJ-PATIENID.                      00063900
+           MOVE FI01-DATA-TRTNAME TO REJ-TRTNAME.                       00064000
+           MOVE FI01-DATA-DOCTOR  TO REJ-DOCTOR.                        00064100
+           MOVE STATUS-CODE       TO REJ-STATUS-CODE.                   00064200
+           WRITE REJ-OUT-REC.                                           00064300
+           ADD 1 TO WS-NO-REJECTS.                                      00064400
+      *-----------------------*                                         00064500
+       5020-WRITE-REJECT-END.                                           00064600
+      *-----------------------*                                         00064700
+           EXIT.                                                        00064800
+                                                                        00064900
+      *-----------------------*                                         00065000
+       5040-UPDATE-BILLING-SEG.                                         00065100
+      *-----------------------*                                         00065200
+           MOVE FI01-DATA-INVOICENO  TO FIELD-VAL OF QUAL-SSA-BILLING.  00065300
+                                                                        00065400
+           CALL 'CBLTDLI' USING DLI-GHU,                                00065500
+                                PCB-MASK-GI,                            00065600
+                                SEG-IO-AREA,                            00065700
+                                QUAL-SSA-PATIENT,                       00065800
+                                QUAL-SSA-BILLING.                       00065900
+                                                                        00066000
+           IF STATUS-CODE = '  '                                        00066100
+              DISPLAY 'GHU BILLING is ok'                               00066200
+              DISPLAY 'SEG-IO : ' SEG-IO-AREA                           00066300
+           ELSE                                                         00066400
+              DISPLAY 'ERROR GHU UPDATE:' STATUS-CODE                   00066500
+              PERFORM 9700-TALLY-STATUS-CODE                            00066600
+                 THRU 9700-TALLY-STATUS-CODE-END                        00066700
+              DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                    00066800
+              DISPLAY 'DBD-NAME       :'       DBD-NAME                 00066900
+              DISPLAY 'SEG-LEVEL      :'      SEG-LEVEL                 00067000
+              DISPLAY 'STATUS-CODE    :'     STATUS-CODE                00067100
+              DISPLAY 'PROC-OPT       :'      PROC-OPT                  00067200
+              DISPLAY 'SEG-NAME       :'      SEG-NAME                  00067300
+              DISPLAY 'KEY-FDBK       :'      KEY-FDBK                  00067400
+              DISPLAY 'NUM-SENSEG     :'     NUM-SENSEG                 00067500
+              DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                  00067600
+           END-IF.                                                      00067700
+                                                                        00067800
+           IF STATUS-CODE = '  '                                        00067900
+              INITIALIZE WS-BILLING-SEG                                 00068000
+              MOVE FI01-DATA-INVOICENO  TO WS-INVOICENO                 00068100
+              MOVE FI01-DATA-AMOUNT     TO WS-AMOUNT                    00068200
+              MOVE FI01-DATA-BILLDATE   TO WS-BILLDATE                  00068300
+                                                                        00068400
+              CALL 'CBLTDLI' USING DLI-REPL,                            00068500
+                                   PCB-MASK-GI,                         00068600
+                                   WS-BILLING-SEG                       00068700
+                                                                        00068800
+              IF STATUS-CODE = '  '                                     00068900
+                 DISPLAY 'UPDATE IS OK'                                 00069000
+                 DISPLAY 'SEG-IO : ' SEG-IO-AREA                        00069100
+              ELSE                                                      00069200
+                 DISPLAY 'ERROR UPDATE   :' STATUS-CODE                 00069300
+                 PERFORM 9700-TALLY-STATUS-CODE                         00069400
+                    THRU 9700-TALLY-STATUS-CODE-END                     00069500
+                 DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                 00069600
+                 DISPLAY 'DBD-NAME       :'       DBD-NAME              00069700
+                 DISPLAY 'SEG-LEVEL      :'      SEG-LEVEL              00069800
+                 DISPLAY 'STATUS-CODE    :'     STATUS-CODE             00069900
+                 DISPLAY 'PROC-OPT       :'      PROC-OPT               00070000
+                 DISPLAY 'SEG-NAME       :'      SEG-NAME               00070100
+                 DISPLAY 'KEY-FDBK       :'      KEY-FDBK               00070200
+                 DISPLAY 'NUM-SENSEG     :'     NUM-SENSEG              00070300
+                 DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA               00070400
+              END-IF                                                    00070500
+           END-IF.                                                      00070600
+           IF STATUS-CODE NOT = '  '                                    00070700
+              PERFORM 5041-WRITE-BILLING-REJECT                         00070800
+                 THRU 5041-WRITE-BILLING-REJECT-END                     00070900
+           END-IF.                                                      00071000
+      *-----------------------*                                         00071100
+       5040-UPDATE-BILLING-SEG-END.                                     00071200
+      *-----------------------*                                         00071300
+           EXIT.                                                        00071400
+                                                                        00071500
+      *-----------------------*                                         00071600
+       5041-WRITE-BILLING-REJECT.                                       00071700
+      *-----------------------*                                         00071800
+           DISPLAY 'DL/I CALL FAILED - REJECTING: '                     00071900
+              FI01-DATA-INVOICENO.                                      00072000
+           MOVE WS-SAVE-PATIENID   TO REJ-PATIENID.                     00072100
+           MOVE SPACE              TO REJ-TRTNAME.                      00072200
+           MOVE SPACE              TO REJ-DOCTOR.                       00072300
+           MOVE STATUS-CODE        TO REJ-STATUS-CODE.                  00072400
+           WRITE REJ-OUT-REC.                                           00072500
+           ADD 1 TO WS-NO-REJECTS.                                      00072600
+      *-----------------------*                                         00072700
+       5041-WRITE-BILLING-REJECT-END.                                   00072800
+      *-----------------------*                                         00072900
+           EXIT.                                                        00073000
+      *---------------*                                                 00073100
+       8100-READ-FI01.                                                  00073200
+      *---------------*                                                 00073300
+                                                                        00073400
+           INITIALIZE WS-REC-FI01.                                      00073500
+                                                                        00073600
+           READ FI01-IN INTO WS-REC-FI01                                00073700
+           END-READ.                                                    00073800
+                                                                        00073900
+           EVALUATE TRUE                                                00074000
+                                                                        00074100
+             WHEN WS-FI01-FS = '00'                                     00074200
+               ADD 1 TO WS-NO-READ-FI01                                 00074300
+      D        DISPLAY "READ FILE OK: " WS-REC-FI01                     00074400
+               CONTINUE                                                 00074500
+             WHEN WS-FI01-FS = '10'                                     00074600
+               SET WS-FI01-EOF TO TRUE                                  00074700
+      D        DISPLAY "WS-FI01-END-OF-FILE " WS-FI01-END-OF-FILE       00074800
+             WHEN OTHER                                                 00074900
+      D        DISPLAY "ERROR READ FILE FI01 !!!: " WS-FI01-FS          00075000
+               PERFORM 9999-ABEND                                       00075100
+                  THRU 9999-ABEND-END                                   00075200
+                                                                        00075300
+           END-EVALUATE.                                                00075400
+                                                                        00075500
+      *-------------------*                                             00075600
+       8100-READ-FI01-END.                                              00075700
+      *-------------------*                                             00075800
+           EXIT.                                                        00075900
+      *-------------------                                              00076000
+       9999-ABEND.                                                      00076100
+      *-------------------                                              00076200
+      D    DISPLAY "WE ARE IN ABEND".                                   00076300
+      *    WE FORCE AN ABEND                                            00076400
+      *>      MOVE +40                TO WS-USER-ABEND-CODE             00076500
+      *>      CALL 'ILBOABN0'      USING WS-USER-ABEND-CODE             00076600
+           GOBACK.                                                      00076700
+      *-------------------                                              00076800
+       9999-ABEND-END.                                                  00076900
+      *-------------------                                              00077000
+           EXIT.                                                        00077100
+      *-------------------------*                                       00077200
+       9700-TALLY-STATUS-CODE.                                          00077300
+      *-------------------------*                                       00077400
+           EVALUATE STATUS-CODE                                         00077500
+              WHEN 'GA'                                                 00077600
+                 ADD 1 TO WS-TALLY-GA                                   00077700
+              WHEN 'GB'                                                 00077800
+                 ADD 1 TO WS-TALLY-GB                                   00077900
+              WHEN 'GE'                                                 00078000
+                 ADD 1 TO WS-TALLY-GE                                   00078100
+              WHEN 'GK'                                                 00078200
+                 ADD 1 TO WS-TALLY-GK                                   00078300
+              WHEN 'GP'                                                 00078400
+                 ADD 1 TO WS-TALLY-GP                                   00078500
+              WHEN 'II'                                                 00078600
+                 ADD 1 TO WS-TALLY-II                                   00078700
+              WHEN 'AD'                                                 00078800
+                 ADD 1 TO WS-TALLY-AD                                   00078900
+              WHEN 'DA'                                                 00079000
+                 ADD 1 TO WS-TALLY-DA                                   00079100
+              WHEN 'V7'                                                 00079200
+                 ADD 1 TO WS-TALLY-V7                                   00079300
+              WHEN OTHER                                                00079400
+                 ADD 1 TO WS-TALLY-OTHER                                00079500
+                 MOVE STATUS-CODE TO WS-TALLY-OTHER-CODE                00079600
+           END-EVALUATE.                                                00079700
+      *-------------------------*                                       00079800
+       9700-TALLY-STATUS-CODE-END.                                      00079900
+      *-------------------------*                                       00080000
+           EXIT.                                                        00080100
+                                                                        00080200
+      *-------------------------*                                       00080300
+       9800-DISPLAY-STATUS-SUMMARY.                                     00080400
+      *-------------------------*                                       00080500
+           DISPLAY '***** DL/I STATUS CODE SUMMARY *****'.              00080600
+           DISPLAY 'GA - SEGMENT ALREADY EXISTS         : '             00080700
+              WS-TALLY-GA.                                              00080800
+           DISPLAY 'GB - END OF DATABASE/NO MORE SEGS   : '             00080900
+              WS-TALLY-GB.                                              00081000
+           DISPLAY 'GE - SEGMENT NOT FOUND              : '             00081100
+              WS-TALLY-GE.                                              00081200
+           DISPLAY 'GK - SEGMENT TYPE INVALID FOR CALL  : '             00081300
+              WS-TALLY-GK.                                              00081400
+           DISPLAY 'GP - PARENT SEGMENT NOT ESTABLISHED : '             00081500
+              WS-TALLY-GP.                                              00081600
+           DISPLAY 'II - INVALID SSA OR CALL FORMAT     : '             00081700
+              WS-TALLY-II.                                              00081800
+           DISPLAY 'AD - DUPLICATE KEY - INSERT REJECTED: '             00081900
+              WS-TALLY-AD.                                              00082000
+           DISPLAY 'DA - PCB NOT SCHEDULED/UNAVAILABLE  : '             00082100
+              WS-TALLY-DA.                                              00082200
+           DISPLAY 'V7 - CHECKPOINT REQUEST REJECTED    : '             00082300
+              WS-TALLY-V7.                                              00082400
+           IF WS-TALLY-OTHER > 0                                        00082500
+              DISPLAY 'OTHER - SEE STATUS CODE BELOW       : '          00082600
+                 WS-TALLY-OTHER                                         00082700
+              DISPLAY '  LAST UNLISTED STATUS CODE SEEN: '              00082800
+                 WS-TALLY-OTHER-CODE                                    00082900
+           END-IF.                                                      00083000
+      *-------------------------*                                       00083100
+       9800-DISPLAY-STATUS-SUMMARY-END.                                 00083200
+      *-------------------------*                                       00083300
+           EXIT.                                                        00083400
+                                                                        00083500
 
