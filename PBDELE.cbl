@@ -0,0 +1,401 @@
+      *--------------------*                                            00000100
+       IDENTIFICATION DIVISION.                                         00000200
+      *--------------------*                                            00000300
+       PROGRAM-ID. PBDELE.                                              00000400
+       AUTHOR. JEAN MARC C.                                             00000500
+      *----------------------------------------------------------*      00000600
+      * Auteur: Jean Marc C.                                            00000700
+      *                                                                 00000800
+      * But: supprimer segment BILLING dans IMS DB                      00000900
+      *      pour un patient defini dans le fichier en entree           00001000
+      *                                                                 00001100
+      * Fichier entree: contient le patient a mettre a jour             00001200
+      *      et les donnees du segment a supprimer                      00001300
+      *----------------------------------------------------------*      00001400
+      *--------------------*                                            00001500
+       ENVIRONMENT DIVISION.                                            00001600
+      *--------------------*                                            00001700
+       CONFIGURATION SECTION.                                           00001800
+       OBJECT-COMPUTER.                                                 00001900
+       SOURCE-COMPUTER.                                                 00002000
+            IBM-SYSTEM WITH DEBUGGING MODE.                             00002100
+       INPUT-OUTPUT SECTION.                                            00002200
+       FILE-CONTROL.                                                    00002300
+           SELECT FI01-IN ASSIGN TO FI01IN                              00002400
+           ORGANIZATION IS  SEQUENTIAL                                  00002500
+           FILE STATUS IS WS-FI01-FS.                                   00002600
+      *-------------------*                                             00002700
+       DATA DIVISION.                                                   00002800
+      *-------------------*                                             00002900
+       FILE SECTION.                                                    00003000
+                                                                        00003100
+       FD  FI01-IN RECORDING MODE F.                                    00003200
+       01  FI01-IN-DATA                 PIC X(80).                      00003300
+                                                                        00003400
+      *-----------------------*                                         00003500
+       WORKING-STORAGE SECTION.                                         00003600
+      *-----------------------*                                         00003700
+       01 WS-COUNTERS.                                                  00003800
+           05 WS-NO-READ-FI01              PIC 9(8).                    00003900
+                                                                        00004000
+       01 WS-FILE-STATUS.                                               00004100
+          05 WS-FI01-FS                PIC X(2).                        00004200
+                                                                        00004300
+       01 WS-FI01-END-OF-FILE           PIC X(5) VALUE 'FALSE'.         00004400
+          88 WS-FI01-EOF                VALUE 'TRUE'.                   00004500
+          88 WS-FI01-NOT-EOF            VALUE 'FALSE'.                  00004600
+                                                                        00004700
+      * THIS FILE contains records to delete in IMS                     00004800
+       01 WS-REC-FI01.                                                  00004900
+          05 FI01-SEGMENT-TYPE         PIC X(08).                       00005000
+          05 FILLER                    PIC X(01).                       00005100
+          05 FI01-DATA                 PIC X(72).                       00005200
+          05 FI01-DATA-PATIENT  REDEFINES FI01-DATA.                    00005300
+             10 FI01-DATA-PATIENID     PIC X(03).                       00005400
+             10 FILLER                 PIC X(69).                       00005500
+          05 FI01-DATA-BILLING  REDEFINES FI01-DATA.                    00005600
+             10 FI01-DATA-INVOICENO    PIC X(08).                       00005700
+             10 FI01-DATA-AMOUNT       PIC 9(07)V99.                    00005800
+             10 FI01-DATA-BILLDATE     PIC X(06).                       00005900
+             10 FILLER                 PIC X(49).                       00006000
+                                                                        00006100
+       01 WS-SAVE-PATIENID             PIC X(03).                       00006200
+                                                                        00006300
+       01 QUAL-SSA-PATIENT.                                             00006400
+           05  SEGNAME     PIC X(08) VALUE 'PATIENT'.                   00006500
+           05  FILLER      PIC X(01) VALUE '('.                         00006600
+           05  FIELD       PIC X(08) VALUE 'PATIENID'.                  00006700
+           05  OPER        PIC X(02) VALUE 'EQ'.                        00006800
+           05  FIELD-VAL   PIC X(03) VALUE SPACE.                       00006900
+           05  FILLER      PIC X(01) VALUE ')'.                         00007000
+                                                                        00007100
+       01 QUAL-SSA-BILLING.                                             00007200
+           05  SEGNAME     PIC X(08) VALUE 'BILLING'.                   00007300
+           05  FILLER      PIC X(01) VALUE '('.                         00007400
+           05  FIELD-NAME  PIC X(08) VALUE 'INVOICEN'.                  00007500
+           05  OPER        PIC X(02) VALUE 'EQ'.                        00007600
+           05  FIELD-VAL   PIC X(08) VALUE SPACE.                       00007700
+           05  FILLER      PIC X(01) VALUE ')'.                         00007800
+                                                                        00007900
+       01 UNQUAL-SSA-PATIENT.                                           00008000
+           05 SEGMENT-NAME PIC X(8) VALUE 'PATIENT'.                    00008100
+           05 FILLER  PIC X VALUE SPACE.                                00008200
+                                                                        00008300
+       01 UNQUAL-SSA-TREATMNT.                                          00008400
+           05 SEGMENT-NAME PIC X(8) VALUE 'TREATMNT'.                   00008500
+           05 FILLER PIC X VALUE SPACE.                                 00008600
+                                                                        00008700
+       01 UNQUAL-SSA-BILLING.                                           00008800
+           05 SEGMENT-NAME PIC X(8) VALUE 'BILLING'.                    00008900
+           05 FILLER PIC X VALUE SPACE.                                 00009000
+                                                                        00009100
+       01 DLI-FUNCTIONS.                                                00009200
+        05 DLI-GU   PIC X(4) VALUE 'GU '.                               00009300
+        05 DLI-GHU  PIC X(4) VALUE 'GHU '.                              00009400
+        05 DLI-GN   PIC X(4) VALUE 'GN '.                               00009500
+        05 DLI-GHN  PIC X(4) VALUE 'GHN '.                              00009600
+        05 DLI-GNP  PIC X(4) VALUE 'GNP '.                              00009700
+        05 DLI-GHNP PIC X(4) VALUE 'GHNP'.                              00009800
+        05 DLI-ISRT PIC X(4) VALUE 'ISRT'.                              00009900
+        05 DLI-DLET PIC X(4) VALUE 'DLET'.                              00010000
+        05 DLI-REPL PIC X(4) VALUE 'REPL'.                              00010100
+        05 DLI-CHKP PIC X(4) VALUE 'CHKP'.                              00010200
+        05 DLI-XRST PIC X(4) VALUE 'XRST'.                              00010300
+        05 DLI-PCB  PIC X(4) VALUE 'PCB '.                              00010400
+                                                                        00010500
+       01 SEG-IO-AREA     PIC X(60).                                    00010600
+       01 WS-DLI-FUNCTION PIC X(4).                                     00010700
+                                                                        00010800
+       01 WS-BILLING-SEG.                                               00010900
+          05 WS-INVOICENO  PIC X(08).                                   00011000
+          05 WS-AMOUNT     PIC 9(07)V99.                                00011100
+          05 WS-BILLDATE   PIC X(06).                                   00011200
+                                                                        00011300
+       01 WS-NO-OCCURS    PIC 9(6) VALUE ZERO.                          00011400
+                                                                        00011500
+      *-----------------------*                                         00011600
+       LINKAGE SECTION.                                                 00011700
+      *-----------------------*                                         00011800
+                                                                        00011900
+      * psb to get and insert                                           00012000
+        01 PCB-MASK-GI.                                                 00012100
+           03 DBD-NAME        PIC X(8).                                 00012200
+           03 SEG-LEVEL       PIC XX.                                   00012300
+           03 STATUS-CODE     PIC XX.                                   00012400
+           03 PROC-OPT        PIC X(4).                                 00012500
+           03 FILLER          PIC X(4).                                 00012600
+           03 SEG-NAME        PIC X(8).                                 00012700
+           03 KEY-FDBK        PIC S9(5) COMP.                           00012800
+           03 NUM-SENSEG      PIC S9(5) COMP.                           00012900
+           03 KEY-FDBK-AREA.                                            00013000
+              05 PATIENT-KEY    PIC X(3).                               00013100
+              05 MEDICAL-KEY    PIC X(6).                               00013200
+              05 DRUG-KEY       PIC X(8).                               00013300
+              05 BILLING-KEY    PIC X(8).                               00013400
+                                                                        00013500
+      *-----------------------*                                         00013600
+       PROCEDURE DIVISION.                                              00013700
+      *-----------------------*                                         00013800
+                                                                        00013900
+           INITIALIZE PCB-MASK-GI.                                      00014000
+           ENTRY 'DLITCBL' USING PCB-MASK-GI.                           00014100
+                                                                        00014200
+           DISPLAY '*------------------------*'.                        00014300
+           DISPLAY ' *** BEGIN PROG BY JMC ***'.                        00014400
+           DISPLAY '*------------------------*'.                        00014500
+                                                                        00014600
+           PERFORM 1000-INIT                                            00014700
+              THRU 1000-INIT-END.                                       00014800
+                                                                        00014900
+           DISPLAY '1_GET PATIENT'.                                     00015000
+           MOVE DLI-GHU  TO WS-DLI-FUNCTION.                            00015100
+           MOVE WS-SAVE-PATIENID TO FIELD-VAL OF QUAL-SSA-PATIENT.      00015200
+           PERFORM 4200-GET-A-PATIENT                                   00015300
+              THRU 4200-GET-A-PATIENT-END.                              00015400
+                                                                        00015500
+           DISPLAY '2_____GET ALL BILLING FOR THIS PATIENT'.            00015600
+           MOVE ZERO TO WS-NO-OCCURS.                                   00015700
+           MOVE DLI-GHN  TO WS-DLI-FUNCTION.                            00015800
+           PERFORM 4300-GET-BILLING                                     00015900
+              THRU 4300-GET-BILLING-END                                 00016000
+              UNTIL STATUS-CODE NOT = SPACE.                            00016100
+           DISPLAY '__WS-NO-OCCURS: ' WS-NO-OCCURS.                     00016200
+                                                                        00016300
+      *    then read file again to get first billing record             00016400
+           PERFORM 8100-READ-FI01                                       00016500
+              THRU 8100-READ-FI01-END.                                  00016600
+                                                                        00016700
+      *    delete segment until end of input file                       00016800
+           DISPLAY '3_____DELETE BILLING'.                              00016900
+           PERFORM 5000-DELETE-BILLING                                  00017000
+              THRU 5000-DELETE-BILLING-END                              00017100
+              UNTIL WS-FI01-EOF.                                        00017200
+                                                                        00017300
+      *    we have to reposition on the patient                         00017400
+           DISPLAY '4_____GET PATIENT'.                                 00017500
+           MOVE DLI-GU  TO WS-DLI-FUNCTION.                             00017600
+           MOVE WS-SAVE-PATIENID TO FIELD-VAL OF QUAL-SSA-PATIENT.      00017700
+           PERFORM 4200-GET-A-PATIENT                                   00017800
+              THRU 4200-GET-A-PATIENT-END.                              00017900
+                                                                        00018000
+           DISPLAY '5_____GET ALL BILLING'.                             00018100
+           MOVE ZERO TO WS-NO-OCCURS.                                   00018200
+           MOVE DLI-GN  TO WS-DLI-FUNCTION.                             00018300
+           PERFORM 4300-GET-BILLING                                     00018400
+              THRU 4300-GET-BILLING-END                                 00018500
+              UNTIL STATUS-CODE NOT = SPACE.                            00018600
+           DISPLAY '__WS-NO-OCCURS: ' WS-NO-OCCURS.                     00018700
+                                                                        00018800
+           GOBACK.                                                      00018900
+                                                                        00019000
+      *-----------------------*                                         00019100
+       1000-INIT.                                                       00019200
+      *-----------------------*                                         00019300
+           DISPLAY "***** INIT PROCESS *****".                          00019400
+                                                                        00019500
+           MOVE SPACE TO WS-FILE-STATUS.                                00019600
+           MOVE ZEROES TO WS-COUNTERS.                                  00019700
+                                                                        00019800
+           OPEN INPUT  FI01-IN.                                         00019900
+                                                                        00020000
+           IF WS-FI01-FS NOT = "00"                                     00020100
+      D      DISPLAY "ERROR OPEN FILE FI01-IN: " WS-FI01-FS             00020200
+             PERFORM 9999-ABEND                                         00020300
+                THRU 9999-ABEND-END                                     00020400
+           ELSE                                                         00020500
+      D      DISPLAY "OPEN FI01-IN IS OK"                               00020600
+           END-IF.                                                      00020700
+                                                                        00020800
+      *    first read of the input file                                 00020900
+           PERFORM 8100-READ-FI01                                       00021000
+              THRU 8100-READ-FI01-END.                                  00021100
+                                                                        00021200
+           MOVE FI01-DATA-PATIENID TO WS-SAVE-PATIENID.                 00021300
+      D    DISPLAY 'Patient ID to update: ' WS-SAVE-PATIENID.           00021400
+                                                                        00021500
+      *-----------------------*                                         00021600
+       1000-INIT-END.                                                   00021700
+      *-----------------------*                                         00021800
+           EXIT.                                                        00021900
+                                                                        00022000
+      *----------------------*                                          00022100
+       4200-GET-A-PATIENT.                                              00022200
+      *----------------------*                                          00022300
+                                                                        00022400
+           INITIALIZE SEG-IO-AREA,                                      00022500
+                                                                        00022600
+           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                        00022700
+                                PCB-MASK-GI,                            00022800
+                                SEG-IO-AREA,                            00022900
+                                QUAL-SSA-PATIENT.                       00023000
+                                                                        00023100
+           IF STATUS-CODE = '  '                                        00023200
+                DISPLAY 'SUCCESSFUL GET: '  SEG-IO-AREA                 00023300
+           ELSE                                                         00023400
+                DISPLAY 'ERROR IN FETCH :' STATUS-CODE                  00023500
+                DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                  00023600
+                DISPLAY 'DBD-NAME       :'     DBD-NAME                 00023700
+                DISPLAY 'SEG-LEVEL      :'    SEG-LEVEL                 00023800
+                DISPLAY 'STATUS-CODE    :'   STATUS-CODE                00023900
+                DISPLAY 'PROC-OPT       :'    PROC-OPT                  00024000
+                DISPLAY 'SEG-NAME       :'    SEG-NAME                  00024100
+                DISPLAY 'KEY-FDBK       :'    KEY-FDBK                  00024200
+                DISPLAY 'NUM-SENSEG     :'   NUM-SENSEG                 00024300
+                DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                00024400
+           END-IF.                                                      00024500
+                                                                        00024600
+      *----------------------*                                          00024700
+       4200-GET-A-PATIENT-END.                                          00024800
+      *----------------------*                                          00024900
+           EXIT.                                                        00025000
+                                                                        00025100
+      *----------------------*                                          00025200
+       4300-GET-BILLING.                                                00025300
+      *----------------------*                                          00025400
+                                                                        00025500
+           INITIALIZE SEG-IO-AREA,                                      00025600
+                                                                        00025700
+           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                        00025800
+                                PCB-MASK-GI,                            00025900
+                                SEG-IO-AREA,                            00026000
+                                QUAL-SSA-PATIENT,                       00026100
+                                UNQUAL-SSA-BILLING.                     00026200
+                                                                        00026300
+           IF STATUS-CODE = '  '                                        00026400
+                DISPLAY 'SUCCESSFUL GET: '  SEG-IO-AREA                 00026500
+                ADD 1 to WS-NO-OCCURS                                   00026600
+           ELSE                                                         00026700
+                DISPLAY 'ERROR IN FETCH :' STATUS-CODE                  00026800
+                DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                  00026900
+                DISPLAY 'DBD-NAME       :'     DBD-NAME                 00027000
+                DISPLAY 'SEG-LEVEL      :'    SEG-LEVEL                 00027100
+                DISPLAY 'STATUS-CODE    :'   STATUS-CODE                00027200
+                DISPLAY 'PROC-OPT       :'    PROC-OPT                  00027300
+                DISPLAY 'SEG-NAME       :'    SEG-NAME                  00027400
+                DISPLAY 'KEY-FDBK       :'    KEY-FDBK                  00027500
+                DISPLAY 'NUM-SENSEG     :'   NUM-SENSEG                 00027600
+                DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                00027700
+           END-IF.                                                      00027800
+                                                                        00027900
+      *----------------------*                                          00028000
+       4300-GET-BILLING-END.                                            00028100
+      *----------------------*                                          00028200
+           EXIT.                                                        00028300
+                                                                        00028400
+      *-----------------------*                                         00028500
+       5000-DELETE-BILLING.                                             00028600
+      *-----------------------*                                         00028700
+                                                                        00028800
+           EVALUATE FI01-SEGMENT-TYPE                                   00028900
+             WHEN 'BILLING'                                             00029000
+      D        DISPLAY "WE ARE ON A BILLING SEGMENT"                    00029100
+      D        DISPLAY "WS-REC-FI01      : " WS-REC-FI01                00029200
+      D        DISPLAY "FI01-DATA-INVOICENO: " FI01-DATA-INVOICENO      00029300
+               PERFORM 5010-DELETE-BILLING-SEG                          00029320
+                  THRU 5010-DELETE-BILLING-SEG-END                      00029340
+             WHEN OTHER                                                 00029400
+      D        DISPLAY "UNKNOWN SEGMENT: " FI01-SEGMENT-TYPE            00029500
+           END-EVALUATE.                                                00029600
+                                                                        00029700
+           IF NOT WS-FI01-EOF                                           00034200
+              PERFORM 8100-READ-FI01                                    00034300
+                 THRU 8100-READ-FI01-END                                00034400
+           END-IF.                                                      00034500
+                                                                        00034600
+      *-----------------------*                                         00034700
+       5000-DELETE-BILLING-END.                                         00034800
+      *-----------------------*                                         00034750
+           EXIT.                                                        00034760
+                                                                        00034770
+      *-----------------------*                                         00034780
+       5010-DELETE-BILLING-SEG.                                         00034790
+      *-----------------------*                                         00034795
+           MOVE FI01-DATA-INVOICENO TO FIELD-VAL OF QUAL-SSA-BILLING.   00029800
+                                                                        00029900
+           CALL 'CBLTDLI' USING DLI-GHU,                                00030000
+                                PCB-MASK-GI,                            00030100
+                                SEG-IO-AREA,                            00030200
+                                QUAL-SSA-PATIENT,                       00030300
+                                QUAL-SSA-BILLING.                       00030400
+                                                                        00030500
+           IF STATUS-CODE = '  '                                        00030600
+              DISPLAY 'GHU FOR DELETE IS OK: ' SEG-IO-AREA              00030700
+           ELSE                                                         00030800
+              DISPLAY 'ERROR IN FETCH :' STATUS-CODE                    00030900
+              DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                    00031000
+              DISPLAY 'DBD-NAME       :'       DBD-NAME                 00031100
+              DISPLAY 'SEG-LEVEL      :'      SEG-LEVEL                 00031200
+              DISPLAY 'STATUS-CODE    :'     STATUS-CODE                00031300
+              DISPLAY 'PROC-OPT       :'      PROC-OPT                  00031400
+              DISPLAY 'SEG-NAME       :'      SEG-NAME                  00031500
+              DISPLAY 'KEY-FDBK       :'      KEY-FDBK                  00031600
+              DISPLAY 'NUM-SENSEG     :'     NUM-SENSEG                 00031700
+              DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                  00031800
+           END-IF.                                                      00031900
+                                                                        00032000
+           IF STATUS-CODE = '  '                                        00032100
+              CALL 'CBLTDLI' USING DLI-DLET,                            00032200
+                                   PCB-MASK-GI,                         00032300
+                                   SEG-IO-AREA                          00032400
+                                                                        00032500
+              IF STATUS-CODE = '  '                                     00032600
+                 DISPLAY 'DELETE IS OK: ' SEG-IO-AREA                   00032700
+              ELSE                                                      00032800
+                 DISPLAY 'ERROR IN DELETE:' STATUS-CODE                 00032900
+                 DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                 00033000
+                 DISPLAY 'DBD-NAME       :'       DBD-NAME              00033100
+                 DISPLAY 'SEG-LEVEL      :'      SEG-LEVEL              00033200
+                 DISPLAY 'STATUS-CODE    :'     STATUS-CODE             00033300
+                 DISPLAY 'PROC-OPT       :'      PROC-OPT               00033400
+                 DISPLAY 'SEG-NAME       :'      SEG-NAME               00033500
+                 DISPLAY 'KEY-FDBK       :'      KEY-FDBK               00033600
+                 DISPLAY 'NUM-SENSEG     :'     NUM-SENSEG              00033700
+                 DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA               00033800
+              END-IF                                                    00033900
+           END-IF.                                                      00034000
+      *-----------------------*                                         00034797
+       5010-DELETE-BILLING-SEG-END.                                     00034798
+      *-----------------------*                                         00034799
+           EXIT.                                                        00034799A
+                                                                        00035100
+      *---------------*                                                 00035200
+       8100-READ-FI01.                                                  00035300
+      *---------------*                                                 00035400
+                                                                        00035500
+           INITIALIZE WS-REC-FI01.                                      00035600
+                                                                        00035700
+           READ FI01-IN INTO WS-REC-FI01                                00035800
+           END-READ.                                                    00035900
+                                                                        00036000
+           EVALUATE TRUE                                                00036100
+                                                                        00036200
+             WHEN WS-FI01-FS = '00'                                     00036300
+               ADD 1 TO WS-NO-READ-FI01                                 00036400
+      D        DISPLAY "READ FILE OK: " WS-REC-FI01                     00036500
+               CONTINUE                                                 00036600
+             WHEN WS-FI01-FS = '10'                                     00036700
+               SET WS-FI01-EOF TO TRUE                                  00036800
+      D        DISPLAY "WS-FI01-END-OF-FILE " WS-FI01-END-OF-FILE       00036900
+             WHEN OTHER                                                 00037000
+      D        DISPLAY "ERROR READ FILE FI01 !!!: " WS-FI01-FS          00037100
+               PERFORM 9999-ABEND                                       00037200
+                  THRU 9999-ABEND-END                                   00037300
+                                                                        00037400
+           END-EVALUATE.                                                00037500
+                                                                        00037600
+      *-------------------*                                             00037700
+       8100-READ-FI01-END.                                              00037800
+      *-------------------*                                             00037900
+           EXIT.                                                        00038000
+      *-------------------*                                             00038100
+       9999-ABEND.                                                      00038200
+      *-------------------*                                             00038300
+      D    DISPLAY "WE ARE IN ABEND".                                   00038400
+      *    WE FORCE AN ABEND                                            00038500
+      *>      MOVE +40                TO WS-USER-ABEND-CODE             00038600
+      *>      CALL 'ILBOABN0'      USING WS-USER-ABEND-CODE             00038700
+           GOBACK.                                                      00038800
+      *-------------------*                                             00038900
+       9999-ABEND-END.                                                  00039000
+      *-------------------*                                             00039100
+           EXIT.                                                        00039200
