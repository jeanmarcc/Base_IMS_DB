@@ -0,0 +1,231 @@
+      *------------------------*                                        00000100
+       IDENTIFICATION DIVISION.                                         00000200
+      *------------------------*                                        00000300
+       PROGRAM-ID. INSRTEDT.                                            00000400
+       AUTHOR. JEAN MARC C.                                             00000500
+      *----------------------------------------------------------*      00000600
+      * Auteur: Jean Marc C.                                            00000700
+      *                                                                 00000800
+      * But: valider le fichier d'entree du chargement initial          00000900
+      *      (INSRT) avant de le presenter a IMS - controle que         00001000
+      *      la SSA porte un nom de segment connu et que les            00001100
+      *      donnees du SEG-IO-AREA respectent le format attendu        00001200
+      *      pour ce segment (PATIENID numerique, TRTNAME/DOCTOR        00001300
+      *      non-blanc, INVOICENO non-blanc, AMOUNT numerique)          00001400
+      *                                                                 00001500
+      * Fichier Entree: le meme fichier que celui lu par INSRT          00001600
+      * Fichier VALOUT: recoit un enregistrement pour chaque            00001700
+      *      donnee rejetee, avec la raison du rejet, ainsi             00001800
+      *      qu'un sommaire en fin de job                               00001900
+      *----------------------------------------------------------*      00002000
+      *--------------------*                                            00002100
+       ENVIRONMENT DIVISION.                                            00002200
+      *--------------------*                                            00002300
+       CONFIGURATION SECTION.                                           00002400
+       OBJECT-COMPUTER.                                                 00002500
+       SOURCE-COMPUTER.                                                 00002600
+            IBM-SYSTEM WITH DEBUGGING MODE.                             00002700
+       INPUT-OUTPUT SECTION.                                            00002800
+       FILE-CONTROL.                                                    00002900
+           SELECT INFILE  ASSIGN TO INDD                                00003000
+           FILE STATUS IS WS-INFILE-FS.                                 00003010
+           SELECT VALOUT  ASSIGN TO VALRPT                              00003100
+           ORGANIZATION IS LINE SEQUENTIAL                              00003200
+           FILE STATUS IS WS-VAL-FS.                                    00003300
+      *-------------*                                                   00003400
+       DATA DIVISION.                                                   00003500
+      *-------------*                                                   00003600
+       FILE SECTION.                                                    00003700
+       FD INFILE.                                                       00003800
+       01 INSRT-REC.                                                    00003900
+          05 SSA         PIC X(09).                                     00004000
+          05 SEG-IO-AREA PIC X(61).                                     00004100
+          05 EDT-PATIENT-VIEW REDEFINES SEG-IO-AREA.                    00004200
+             10 EDT-PAT-PATIENID     PIC 9(03).                         00004300
+             10 FILLER               PIC X(58).                         00004400
+          05 EDT-TREATMNT-VIEW REDEFINES SEG-IO-AREA.                   00004500
+             10 EDT-TRT-TRTNAME      PIC X(20).                         00004600
+             10 EDT-TRT-DOCTOR       PIC X(20).                         00004700
+             10 FILLER               PIC X(21).                         00004800
+          05 EDT-BILLING-VIEW REDEFINES SEG-IO-AREA.                    00004900
+             10 EDT-BIL-INVOICENO    PIC X(08).                         00005000
+             10 EDT-BIL-AMOUNT       PIC 9(07)V99.                      00005100
+             10 FILLER               PIC X(44).                         00005200
+       FD VALOUT.                                                       00005300
+       01 VAL-OUT-REC                 PIC X(80).                        00005400
+      *-----------------------*                                         00005500
+       WORKING-STORAGE SECTION.                                         00005600
+      *-----------------------*                                         00005700
+        01 WS-EOF           PIC X VALUE 'N'.                            00005800
+           88 EOF  VALUE 'Y'.                                           00005900
+        01 WS-INFILE-FS     PIC X(2).                                   00005950
+        01 WS-VAL-FS        PIC X(2).                                   00006000
+                                                                        00006100
+      * vue de la SSA du fichier d'entree pour en extraire le           00006200
+      * nom du segment (PATIENT/TREATMNT/BILLING/autre)                 00006300
+       01 WS-SSA-WORK       PIC X(09).                                  00006400
+       01 WS-SSA-NAME REDEFINES WS-SSA-WORK.                            00006500
+          05 WS-SSA-SEGNAME PIC X(08).                                  00006600
+          05 FILLER         PIC X(01).                                  00006700
+                                                                        00006800
+       01 WS-REJECT-SW      PIC X VALUE 'N'.                            00006900
+          88 WS-IS-REJECT   VALUE 'Y'.                                  00007000
+       01 WS-REJ-REASON     PIC X(08).                                  00007100
+                                                                        00007200
+      * statistiques de validation, par type de segment                 00007300
+       01 WS-EDIT-STATS.                                                00007400
+          05 WS-PAT-READ        PIC 9(7) COMP VALUE 0.                  00007500
+          05 WS-PAT-REJECTED    PIC 9(7) COMP VALUE 0.                  00007600
+          05 WS-TRT-READ        PIC 9(7) COMP VALUE 0.                  00007700
+          05 WS-TRT-REJECTED    PIC 9(7) COMP VALUE 0.                  00007800
+          05 WS-BIL-READ        PIC 9(7) COMP VALUE 0.                  00007900
+          05 WS-BIL-REJECTED    PIC 9(7) COMP VALUE 0.                  00008000
+          05 WS-UNK-READ        PIC 9(7) COMP VALUE 0.                  00008100
+          05 WS-UNK-REJECTED    PIC 9(7) COMP VALUE 0.                  00008200
+                                                                        00008300
+       01 WS-TOTAL-READ         PIC 9(8) VALUE 0.                       00008400
+       01 WS-TOTAL-REJECTED     PIC 9(8) VALUE 0.                       00008500
+      *-----------------------*                                         00008600
+       PROCEDURE DIVISION.                                              00008700
+      *-----------------------*                                         00008800
+           DISPLAY '*****PROGRAM START - INSRTEDT*******'.              00008900
+           OPEN INPUT  INFILE.                                          00009000
+           IF WS-INFILE-FS NOT = '00'                                   00009010
+              DISPLAY 'ERROR OPEN FILE INFILE: ' WS-INFILE-FS           00009020
+              GOBACK                                                    00009030
+           END-IF.                                                      00009040
+           OPEN OUTPUT VALOUT.                                          00009100
+           IF WS-VAL-FS NOT = '00'                                      00009110
+              DISPLAY 'ERROR OPEN FILE VALOUT: ' WS-VAL-FS              00009120
+              GOBACK                                                    00009130
+           END-IF.                                                      00009140
+           PERFORM 1000-READ-FILE UNTIL WS-EOF = 'Y'.                   00009200
+           PERFORM 3000-CLOSE-PARA                                      00009300
+              THRU 3000-CLOSE-PARA-END.                                 00009400
+           GOBACK.                                                      00009500
+      *-----------------------*                                         00009600
+       1000-READ-FILE.                                                  00009700
+      *-----------------------*                                         00009800
+               READ INFILE AT END MOVE 'Y' TO WS-EOF                    00009900
+               NOT AT END                                               00010000
+                  ADD 1 TO WS-TOTAL-READ                                00010100
+                  MOVE SSA         TO WS-SSA-WORK                       00010200
+                  MOVE 'N'         TO WS-REJECT-SW                      00010300
+                  PERFORM 2000-VALIDATE-REC                             00010400
+                     THRU 2000-VALIDATE-REC-END                         00010500
+                  IF WS-IS-REJECT                                       00010600
+                     PERFORM 2500-WRITE-REJECT                          00010700
+                        THRU 2500-WRITE-REJECT-END                      00010800
+                     PERFORM 2600-COUNT-REJECTED                        00010900
+                        THRU 2600-COUNT-REJECTED-END                    00011000
+                  END-IF                                                00011100
+               END-READ.                                                00011200
+      *-----------------------*                                         00011300
+       2000-VALIDATE-REC.                                               00011400
+      *-----------------------*                                         00011500
+               EVALUATE WS-SSA-SEGNAME                                  00011600
+                 WHEN 'PATIENT'                                         00011700
+                    ADD 1 TO WS-PAT-READ                                00011800
+                    IF NOT EDT-PAT-PATIENID NUMERIC                     00011900
+                       MOVE 'Y' TO WS-REJECT-SW                         00012000
+                       MOVE 'BADPATID' TO WS-REJ-REASON                 00012100
+                    END-IF                                              00012200
+                 WHEN 'TREATMNT'                                        00012300
+                    ADD 1 TO WS-TRT-READ                                00012400
+                    IF EDT-TRT-TRTNAME = SPACE                          00012500
+                       OR EDT-TRT-DOCTOR = SPACE                        00012600
+                       MOVE 'Y' TO WS-REJECT-SW                         00012700
+                       MOVE 'BLANKTRT' TO WS-REJ-REASON                 00012800
+                    END-IF                                              00012900
+                 WHEN 'BILLING'                                         00013000
+                    ADD 1 TO WS-BIL-READ                                00013100
+                    IF EDT-BIL-INVOICENO = SPACE                        00013200
+                       MOVE 'Y' TO WS-REJECT-SW                         00013300
+                       MOVE 'BLANKINV' TO WS-REJ-REASON                 00013400
+                    ELSE                                                00013500
+                       IF NOT EDT-BIL-AMOUNT NUMERIC                    00013600
+                          MOVE 'Y' TO WS-REJECT-SW                      00013700
+                          MOVE 'BADAMT  ' TO WS-REJ-REASON              00013800
+                       END-IF                                           00013900
+                    END-IF                                              00014000
+                 WHEN OTHER                                             00014100
+                    ADD 1 TO WS-UNK-READ                                00014200
+                    MOVE 'Y' TO WS-REJECT-SW                            00014300
+                    MOVE 'UNKSEG  ' TO WS-REJ-REASON                    00014400
+               END-EVALUATE.                                            00014500
+               IF NOT WS-IS-REJECT                                      00014600
+                  IF SEG-IO-AREA = SPACE                                00014700
+                     MOVE 'Y' TO WS-REJECT-SW                           00014800
+                     MOVE 'BLANKSEG' TO WS-REJ-REASON                   00014900
+                  END-IF                                                00015000
+               END-IF.                                                  00015100
+      *-----------------------*                                         00015200
+       2000-VALIDATE-REC-END.                                           00015300
+      *-----------------------*                                         00015400
+               EXIT.                                                    00015500
+      *-----------------------*                                         00015600
+       2500-WRITE-REJECT.                                               00015700
+      *-----------------------*                                         00015800
+               DISPLAY 'REJECTED RECORD - ' WS-REJ-REASON               00015900
+               STRING SSA         DELIMITED BY SIZE                     00016000
+                      ' '         DELIMITED BY SIZE                     00016100
+                      SEG-IO-AREA DELIMITED BY SIZE                     00016200
+                      ' '         DELIMITED BY SIZE                     00016300
+                      WS-REJ-REASON DELIMITED BY SIZE                   00016400
+                      INTO VAL-OUT-REC                                  00016500
+               END-STRING                                               00016600
+               WRITE VAL-OUT-REC.                                       00016700
+      *-----------------------*                                         00016800
+       2500-WRITE-REJECT-END.                                           00016900
+      *-----------------------*                                         00017000
+               EXIT.                                                    00017100
+      *-----------------------*                                         00017200
+       2600-COUNT-REJECTED.                                             00017300
+      *-----------------------*                                         00017400
+               ADD 1 TO WS-TOTAL-REJECTED                               00017500
+               EVALUATE WS-SSA-SEGNAME                                  00017600
+                 WHEN 'PATIENT'                                         00017700
+                    ADD 1 TO WS-PAT-REJECTED                            00017800
+                 WHEN 'TREATMNT'                                        00017900
+                    ADD 1 TO WS-TRT-REJECTED                            00018000
+                 WHEN 'BILLING'                                         00018100
+                    ADD 1 TO WS-BIL-REJECTED                            00018200
+                 WHEN OTHER                                             00018300
+                    ADD 1 TO WS-UNK-REJECTED                            00018400
+               END-EVALUATE.                                            00018500
+      *-----------------------*                                         00018600
+       2600-COUNT-REJECTED-END.                                         00018700
+      *-----------------------*                                         00018800
+               EXIT.                                                    00018900
+      *-----------------------*                                         00019000
+       2900-DISPLAY-STATS.                                              00019100
+      *-----------------------*                                         00019200
+               DISPLAY '*****EDIT STATISTICS*******'.                   00019300
+               DISPLAY 'PATIENT  READ:' WS-PAT-READ                     00019400
+                  ' REJ:' WS-PAT-REJECTED.                              00019500
+               DISPLAY 'TREATMNT READ:' WS-TRT-READ                     00019600
+                  ' REJ:' WS-TRT-REJECTED.                              00019700
+               DISPLAY 'BILLING  READ:' WS-BIL-READ                     00019800
+                  ' REJ:' WS-BIL-REJECTED.                              00019900
+               DISPLAY 'UNKNOWN  READ:' WS-UNK-READ                     00020000
+                  ' REJ:' WS-UNK-REJECTED.                              00020100
+               DISPLAY 'TOTAL    READ:' WS-TOTAL-READ                   00020200
+                  ' REJ:' WS-TOTAL-REJECTED.                            00020300
+      *-----------------------*                                         00020400
+       2900-DISPLAY-STATS-END.                                          00020500
+      *-----------------------*                                         00020600
+               EXIT.                                                    00020700
+      *-----------------------*                                         00020800
+       3000-CLOSE-PARA.                                                 00020900
+      *-----------------------*                                         00021000
+               PERFORM 2900-DISPLAY-STATS                               00021100
+                  THRU 2900-DISPLAY-STATS-END.                          00021200
+               CLOSE INFILE.                                            00021300
+               CLOSE VALOUT.                                            00021400
+               IF WS-TOTAL-REJECTED > 0                                 00021500
+                  MOVE 4 TO RETURN-CODE                                 00021600
+               END-IF.                                                  00021700
+      *-----------------------*                                         00021800
+       3000-CLOSE-PARA-END.                                             00021900
+      *-----------------------*                                         00022000
+               EXIT.                                                    00022100
