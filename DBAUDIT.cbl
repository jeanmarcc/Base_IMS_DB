@@ -0,0 +1,263 @@
+      *-------------------------*                                       00000100
+       IDENTIFICATION DIVISION.                                         00000200
+      *-------------------------*                                       00000300
+       PROGRAM-ID. DBAUDIT.                                             00000400
+       AUTHOR. JEAN MARC C.                                             00000500
+      *----------------------------------------------------------*      00000600
+      * Auteur: Jean Marc C.                                            00000700
+      *                                                                 00000800
+      * But: Balayer la base IMS DB au complet, en sequence             00000900
+      *      physique (aucune SSA de qualification), pour verifier      00001000
+      *      que chaque segment TREATMNT/BILLING rencontre suit         00001100
+      *      bien un segment PATIENT dans cette meme sequence. Un       00001200
+      *      TREATMNT/BILLING rencontre avant le premier PATIENT        00001300
+      *      du balayage est signale comme orphelin.                    00001400
+      *                                                                 00001500
+      * Fichier sortie: ORPHOUT, un enregistrement par segment          00001600
+      *      orphelin detecte                                           00001700
+      *----------------------------------------------------------*      00001800
+      *--------------------*                                            00001900
+       ENVIRONMENT DIVISION.                                            00002000
+      *--------------------*                                            00002100
+       CONFIGURATION SECTION.                                           00002200
+       OBJECT-COMPUTER.                                                 00002300
+       SOURCE-COMPUTER.                                                 00002400
+            IBM-SYSTEM WITH DEBUGGING MODE.                             00002500
+       INPUT-OUTPUT SECTION.                                            00002600
+       FILE-CONTROL.                                                    00002700
+           SELECT ORPH-OUT ASSIGN TO ORPHOUT                            00002800
+           ORGANIZATION IS SEQUENTIAL                                   00002900
+           FILE STATUS IS WS-ORPH-FS.                                   00003000
+      *----------------*                                                00003100
+       DATA DIVISION.                                                   00003200
+      *----------------*                                                00003300
+       FILE SECTION.                                                    00003400
+                                                                        00003500
+       FD  ORPH-OUT RECORDING MODE F.                                   00003600
+       01  ORPH-OUT-REC.                                                00003700
+           05 ORPH-SEG-TYPE      PIC X(08).                             00003800
+           05 FILLER             PIC X(01) VALUE SPACE.                 00003900
+           05 ORPH-PATIENT-CTX   PIC X(03).                             00004000
+           05 FILLER             PIC X(01) VALUE SPACE.                 00004100
+           05 ORPH-REASON        PIC X(45) VALUE                        00004200
+              'NO PATIENT ROOT SEEN BEFORE THIS SEGMENT'.               00004300
+                                                                        00004400
+      *-----------------------*                                         00004500
+       WORKING-STORAGE SECTION.                                         00004600
+      *-----------------------*                                         00004700
+       01 WS-FILE-STATUS.                                               00004800
+          05 WS-ORPH-FS                PIC X(2).                        00004900
+                                                                        00005000
+       01 WS-AUDIT-STATS.                                               00005100
+          05 WS-PAT-SCANNED     PIC 9(7) COMP VALUE 0.                  00005200
+          05 WS-TRT-SCANNED     PIC 9(7) COMP VALUE 0.                  00005300
+          05 WS-BIL-SCANNED     PIC 9(7) COMP VALUE 0.                  00005400
+          05 WS-TRT-ORPHANS     PIC 9(7) COMP VALUE 0.                  00005500
+          05 WS-BIL-ORPHANS     PIC 9(7) COMP VALUE 0.                  00005600
+                                                                        00005700
+      * WS-PATIENT-SEEN tracks whether a PATIENT root has been          00005800
+      * encountered yet in the physical sequence of this scan -         00005900
+      * a TREATMNT/BILLING found before any PATIENT cannot belong       00006000
+      * to a real parent and is reported as orphaned                    00006100
+       01 WS-PATIENT-SEEN            PIC X(01) VALUE 'N'.               00006200
+          88 WS-HAVE-PATIENT         VALUE 'Y'.                         00006300
+                                                                        00006400
+       01 WS-CURRENT-PATIENT-ID      PIC X(03) VALUE SPACE.             00006500
+                                                                        00006600
+       01 DLI-FUNCTIONS.                                                00006700
+        05 DLI-GU   PIC X(4) VALUE 'GU '.                               00006800
+        05 DLI-GHU  PIC X(4) VALUE 'GHU '.                              00006900
+        05 DLI-GN   PIC X(4) VALUE 'GN '.                               00007000
+        05 DLI-GHN  PIC X(4) VALUE 'GHN '.                              00007100
+        05 DLI-GNP  PIC X(4) VALUE 'GNP '.                              00007200
+        05 DLI-GHNP PIC X(4) VALUE 'GHNP'.                              00007300
+        05 DLI-ISRT PIC X(4) VALUE 'ISRT'.                              00007400
+        05 DLI-DLET PIC X(4) VALUE 'DLET'.                              00007500
+        05 DLI-REPL PIC X(4) VALUE 'REPL'.                              00007600
+        05 DLI-CHKP PIC X(4) VALUE 'CHKP'.                              00007700
+        05 DLI-XRST PIC X(4) VALUE 'XRST'.                              00007800
+        05 DLI-PCB  PIC X(4) VALUE 'PCB '.                              00007900
+                                                                        00008000
+       01 SEG-IO-AREA     PIC X(60).                                    00008100
+                                                                        00008200
+       01 WS-PATIENT-SEG REDEFINES SEG-IO-AREA.                         00008300
+           05 WS-PATIENT-ID        PIC X(03).                           00008400
+           05 FILLER                PIC X(57).                          00008500
+                                                                        00008600
+       01 WS-DLI-FUNCTION PIC X(4).                                     00008700
+                                                                        00008800
+      *-----------------------*                                         00008900
+       LINKAGE SECTION.                                                 00009000
+      *-----------------------*                                         00009100
+                                                                        00009200
+      * psb to get and insert                                           00009300
+        01 PCB-MASK-GI.                                                 00009400
+           03 DBD-NAME        PIC X(8).                                 00009500
+           03 SEG-LEVEL       PIC XX.                                   00009600
+           03 STATUS-CODE     PIC XX.                                   00009700
+           03 PROC-OPT        PIC X(4).                                 00009800
+           03 FILLER          PIC X(4).                                 00009900
+           03 SEG-NAME        PIC X(8).                                 00010000
+           03 KEY-FDBK        PIC S9(5) COMP.                           00010100
+           03 NUM-SENSEG      PIC S9(5) COMP.                           00010200
+           03 KEY-FDBK-AREA.                                            00010300
+              05 PATIENT-KEY    PIC X(3).                               00010400
+              05 MEDICAL-KEY    PIC X(6).                               00010500
+              05 DRUG-KEY       PIC X(8).                               00010600
+              05 BILLING-KEY    PIC X(8).                               00010700
+                                                                        00010800
+      *-----------------------*                                         00010900
+       PROCEDURE DIVISION.                                              00011000
+      *-----------------------*                                         00011100
+                                                                        00011200
+           INITIALIZE PCB-MASK-GI.                                      00011300
+           ENTRY 'DLITCBL' USING PCB-MASK-GI.                           00011400
+                                                                        00011500
+           DISPLAY "***** DEBUT PROCEDURE DIVISION *****".              00011600
+                                                                        00011700
+           PERFORM 1000-INIT                                            00011800
+              THRU 1000-INIT-END.                                       00011900
+                                                                        00012000
+           DISPLAY '1_____SCAN DATABASE FOR ORPHANED SEGMENTS'.         00012100
+           MOVE DLI-GN TO WS-DLI-FUNCTION.                              00012200
+           PERFORM 4000-SCAN-SEGMENT                                    00012300
+              THRU 4000-SCAN-SEGMENT-END                                00012400
+              UNTIL STATUS-CODE NOT = SPACE.                            00012500
+                                                                        00012600
+           DISPLAY "***** FIN PROCEDURE DIVISION *****".                00012700
+           PERFORM 9000-DISPLAY-STATS                                   00012800
+              THRU 9000-DISPLAY-STATS-END.                              00012900
+           CLOSE ORPH-OUT.                                              00013000
+                                                                        00013100
+           IF WS-TRT-ORPHANS > 0 OR WS-BIL-ORPHANS > 0                  00013200
+              MOVE 4 TO RETURN-CODE                                     00013300
+           END-IF.                                                      00013400
+                                                                        00013500
+           GOBACK.                                                      00013600
+                                                                        00013700
+      *------------*                                                    00013800
+       1000-INIT.                                                       00013900
+      *------------*                                                    00014000
+           DISPLAY "***** INIT PROCESS *****".                          00014100
+                                                                        00014200
+           MOVE SPACE TO WS-FILE-STATUS.                                00014300
+           MOVE ZERO  TO WS-AUDIT-STATS.                                00014400
+                                                                        00014500
+           OPEN OUTPUT ORPH-OUT.                                        00014600
+           IF WS-ORPH-FS NOT = '00'                                     00014700
+      D       DISPLAY "ERROR OPEN FILE ORPHOUT: " WS-ORPH-FS            00014800
+              PERFORM 9999-ABEND                                        00014900
+                 THRU 9999-ABEND-END                                    00015000
+           END-IF.                                                      00015100
+                                                                        00015200
+           DISPLAY "***** FIN INIT PROCESS *****".                      00015300
+                                                                        00015400
+      *----------------*                                                00015500
+       1000-INIT-END.                                                   00015600
+      *----------------*                                                00015700
+           EXIT.                                                        00015800
+                                                                        00015900
+      *-------------------------*                                       00016000
+       4000-SCAN-SEGMENT.                                               00016100
+      *-------------------------*                                       00016200
+                                                                        00016300
+      *    a GN with no SSA at all steps to the next segment of         00016400
+      *    any type, in physical database sequence, and returns         00016500
+      *    its type in SEG-NAME                                         00016600
+           INITIALIZE SEG-IO-AREA.                                      00016700
+                                                                        00016800
+           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                        00016900
+                                PCB-MASK-GI,                            00017000
+                                SEG-IO-AREA.                            00017100
+                                                                        00017200
+           IF STATUS-CODE = '  '                                        00017300
+              EVALUATE SEG-NAME                                         00017400
+                WHEN 'PATIENT'                                          00017500
+                   ADD 1 TO WS-PAT-SCANNED                              00017600
+                   MOVE SEG-IO-AREA TO WS-PATIENT-SEG                   00017700
+                   MOVE WS-PATIENT-ID TO WS-CURRENT-PATIENT-ID          00017800
+                   MOVE 'Y' TO WS-PATIENT-SEEN                          00017900
+                WHEN 'TREATMNT'                                         00018000
+                   ADD 1 TO WS-TRT-SCANNED                              00018100
+                   IF NOT WS-HAVE-PATIENT                               00018200
+                      PERFORM 4050-LOG-ORPHAN-TREATMNT                  00018300
+                         THRU 4050-LOG-ORPHAN-TREATMNT-END              00018400
+                   END-IF                                               00018500
+                WHEN 'BILLING'                                          00018600
+                   ADD 1 TO WS-BIL-SCANNED                              00018700
+                   IF NOT WS-HAVE-PATIENT                               00018800
+                      PERFORM 4060-LOG-ORPHAN-BILLING                   00018900
+                         THRU 4060-LOG-ORPHAN-BILLING-END               00019000
+                   END-IF                                               00019100
+                WHEN OTHER                                              00019200
+                   CONTINUE                                             00019300
+              END-EVALUATE                                              00019400
+              MOVE DLI-GN TO WS-DLI-FUNCTION                            00019500
+           ELSE                                                         00019600
+      D         DISPLAY 'END OF DATABASE SCAN :' STATUS-CODE            00019700
+                DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                  00019800
+                DISPLAY 'DBD-NAME       :'     DBD-NAME                 00019900
+                DISPLAY 'SEG-LEVEL      :'    SEG-LEVEL                 00020000
+                DISPLAY 'STATUS-CODE    :'   STATUS-CODE                00020100
+                DISPLAY 'PROC-OPT       :'    PROC-OPT                  00020200
+                DISPLAY 'SEG-NAME       :'    SEG-NAME                  00020300
+                DISPLAY 'KEY-FDBK       :'    KEY-FDBK                  00020400
+                DISPLAY 'NUM-SENSEG     :'   NUM-SENSEG                 00020500
+                DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                00020600
+           END-IF.                                                      00020700
+                                                                        00020800
+      *-------------------------*                                       00020900
+       4000-SCAN-SEGMENT-END.                                           00021000
+      *-------------------------*                                       00021100
+           EXIT.                                                        00021200
+                                                                        00021300
+      *-------------------------*                                       00021400
+       4050-LOG-ORPHAN-TREATMNT.                                        00021500
+      *-------------------------*                                       00021600
+           ADD 1 TO WS-TRT-ORPHANS.                                     00021700
+           MOVE 'TREATMNT' TO ORPH-SEG-TYPE.                            00021800
+           MOVE WS-CURRENT-PATIENT-ID TO ORPH-PATIENT-CTX.              00021900
+           WRITE ORPH-OUT-REC.                                          00022000
+      *-------------------------*                                       00022100
+       4050-LOG-ORPHAN-TREATMNT-END.                                    00022200
+      *-------------------------*                                       00022300
+           EXIT.                                                        00022400
+                                                                        00022500
+      *-------------------------*                                       00022600
+       4060-LOG-ORPHAN-BILLING.                                         00022700
+      *-------------------------*                                       00022800
+           ADD 1 TO WS-BIL-ORPHANS.                                     00022900
+           MOVE 'BILLING' TO ORPH-SEG-TYPE.                             00023000
+           MOVE WS-CURRENT-PATIENT-ID TO ORPH-PATIENT-CTX.              00023100
+           WRITE ORPH-OUT-REC.                                          00023200
+      *-------------------------*                                       00023300
+       4060-LOG-ORPHAN-BILLING-END.                                     00023400
+      *-------------------------*                                       00023500
+           EXIT.                                                        00023600
+                                                                        00023700
+      *-------------------------*                                       00023800
+       9000-DISPLAY-STATS.                                              00023900
+      *-------------------------*                                       00024000
+           DISPLAY '*****AUDIT STATISTICS*******'.                      00024100
+           DISPLAY 'PATIENT  SCANNED :' WS-PAT-SCANNED.                 00024200
+           DISPLAY 'TREATMNT SCANNED :' WS-TRT-SCANNED.                 00024300
+           DISPLAY 'BILLING  SCANNED :' WS-BIL-SCANNED.                 00024400
+           DISPLAY 'TREATMNT ORPHANS :' WS-TRT-ORPHANS.                 00024500
+           DISPLAY 'BILLING  ORPHANS :' WS-BIL-ORPHANS.                 00024600
+      *-------------------------*                                       00024700
+       9000-DISPLAY-STATS-END.                                          00024800
+      *-------------------------*                                       00024900
+           EXIT.                                                        00025000
+                                                                        00025100
+      *-------------------*                                             00025200
+       9999-ABEND.                                                      00025300
+      *-------------------*                                             00025400
+      D    DISPLAY "WE ARE IN ABEND".                                   00025500
+      *    WE FORCE AN ABEND                                            00025600
+      *>      MOVE +40                TO WS-USER-ABEND-CODE             00025700
+      *>      CALL 'ILBOABN0'      USING WS-USER-ABEND-CODE             00025800
+           GOBACK.                                                      00025900
+      *-------------------*                                             00026000
+       9999-ABEND-END.                                                  00026100
+      *-------------------*                                             00026200
+           EXIT.                                                        00026300
