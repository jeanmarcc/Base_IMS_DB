@@ -1,379 +1,920 @@
-      *-------------------------*                                       00011241
-       IDENTIFICATION DIVISION.                                         00011826
-      *-------------------------*                                       00011941
-       PROGRAM-ID. PCREA.                                               00012030
-       AUTHOR. JEAN MARC C.
-      *----------------------------------------------------------*      00012243
-      * Auteur: Jean Marc C.                                            00012344
-      *                                                                 00012444
-      * But: Creer un nouveau segment TREATMNT dans IMS DB              00012543
-      *      pour un patient defini dans le fichier en entree           00012643
-      *                                                                 00012743
-      * Fichier entree: contient le patient a mettre a jour             00012843
-      *      et les donnees a creer pour le segment TREATMNT            00012943
-      *----------------------------------------------------------*      00013043
-      *--------------------*                                            00013143
-       ENVIRONMENT DIVISION.                                            00013243
-      *--------------------*                                            00013343
-       CONFIGURATION SECTION.                                           00013443
-       OBJECT-COMPUTER.                                                 00013543
-       SOURCE-COMPUTER.                                                 00013643
-            IBM-SYSTEM WITH DEBUGGING MODE.                             00013743
-       INPUT-OUTPUT SECTION.                                            00013843
-       FILE-CONTROL.                                                    00013943
-           SELECT FI01-IN ASSIGN TO FI01IN                              00014043
-           ORGANIZATION IS  SEQUENTIAL                                  00014143
-           FILE STATUS IS WS-FI01-FS.                                   00014243
-      *----------------*                                                00014441
-       DATA DIVISION.                                                   00014526
-      *----------------*                                                00014641
-       FILE SECTION.                                                    00014726
-                                                                        00014826
-       FD  FI01-IN RECORDING MODE F.                                    00014926
-       01  FI01-IN-DATA                 PIC X(80).                      00015026
-                                                                        00015126
-      *-----------------------*                                         00015226
-       WORKING-STORAGE SECTION.                                         00015326
-      *-----------------------*                                         00015426
-       01 WS-COUNTERS.                                                  00015526
-           05 WS-NO-READ-FI01              PIC 9(8).                    00015628
-                                                                        00015733
-       01 WS-FILE-STATUS.                                               00016026
-          05 WS-FI01-FS                PIC X(2).                        00016132
-                                                                        00016233
-       01 WS-FI01-END-OF-FILE           PIC X(5) VALUE 'FALSE'.         00016426
-          88 WS-FI01-EOF                VALUE 'TRUE'.                   00016526
-          88 WS-FI01-NOT-EOF            VALUE 'FALSE'.                  00016626
-                                                                        00016728
-      * ce fichier contient les records a creer dans IMS DB             00016843
-      * -> segment patient et donnees du segment treatmnt               00016943
-       01 WS-REC-FI01.                                                  00017028
-          05 FI01-SEGMENT-TYPE         PIC X(08).                       00017132
-          05 FILLER                    PIC X(01).                       00017233
-          05 FI01-DATA                 PIC X(72).                       00017333
-          05 FI01-DATA-PATIENT  REDEFINES FI01-DATA.                    00017433
-             10 FI01-DATA-PATIENID     PIC X(03).                       00017533
-             10 FILLER                 PIC X(69).                       00017633
-          05 FI01-DATA-TREATMNT REDEFINES FI01-DATA.                    00017733
-             10 FI01-DATA-TRTNAME      PIC X(20).                       00017833
-             10 FI01-DATA-DOCTOR       PIC X(20).                       00017933
-             10 FILLER                 PIC X(32).                       00018033
-                                                                        00018133
-       01 WS-SAVE-PATIENID             PIC X(03).                       00018233
-                                                                        00018333
-       01 QUAL-SSA-PATIENT.                                             00018433
-           05  SEGNAME     PIC X(08) VALUE 'PATIENT'.                   00018533
-           05  FILLER      PIC X(01) VALUE '('.                         00018633
-           05  FIELD       PIC X(08) VALUE 'PATIENID'.                  00018733
-           05  OPER        PIC X(02) VALUE 'EQ'.                        00019032
-           05  FIELD-VAL   PIC X(03) VALUE SPACE.                       00019132
-           05  FILLER      PIC X(01) VALUE ')'.                         00019232
-                                                                        00019332
-       01 QUAL-SSA-TREATMNT.                                            00019432
-           05  SEGNAME     PIC X(8) VALUE 'TREATMNT'.                   00019532
-           05  FILLER      PIC X(1) VALUE '('.                          00019632
-           05  FIELD-NAME  PIC X(8) VALUE 'TRDATE'.                     00019732
-           05  OPER        PIC X(2) VALUE 'EQ'.                         00019832
-           05  FIELD-VAL   PIC X(6) VALUE SPACE.                        00019932
-           05  FILLER      PIC X(1) VALUE ')'.                          00020032
-                                                                        00020132
-       01 UNQUAL-SSA-PATIENT.                                           00020232
-           05 SEGMENT-NAME PIC X(8) VALUE 'PATIENT'.                    00020332
-           05 FILLER  PIC X VALUE SPACE.                                00020432
-                                                                        00020532
-       01 UNQUAL-SSA-TREATMNT.                                          00020632
-           05 SEGMENT-NAME PIC X(8) VALUE 'TREATMNT'.                   00020732
-           05 FILLER PIC X VALUE SPACE.                                 00020832
-                                                                        00020932
-       01 DLI-FUNCTIONS.                                                00021829
-        05 DLI-GU   PIC X(4) VALUE 'GU '.                               00021934
-        05 DLI-GHU  PIC X(4) VALUE 'GHU '.                              00022034
-        05 DLI-GN   PIC X(4) VALUE 'GN '.                               00022134
-        05 DLI-GHN  PIC X(4) VALUE 'GHN '.                              00022234
-        05 DLI-GNP  PIC X(4) VALUE 'GNP '.                              00022334
-        05 DLI-GHNP PIC X(4) VALUE 'GHNP'.                              00022429
-        05 DLI-ISRT PIC X(4) VALUE 'ISRT'.                              00022529
-        05 DLI-DLET PIC X(4) VALUE 'DLET'.                              00022629
-        05 DLI-REPL PIC X(4) VALUE 'REPL'.                              00022729
-        05 DLI-CHKP PIC X(4) VALUE 'CHKP'.                              00022829
-        05 DLI-XRST PIC X(4) VALUE 'XRST'.                              00022929
-        05 DLI-PCB  PIC X(4) VALUE 'PCB '.                              00023034
-                                                                        00023234
-       01 SEG-IO-AREA     PIC X(60).                                    00023334
-       01 WS-DLI-FUNCTION PIC X(4).                                     00023434
-                                                                        00023534
-       01 WS-TREATMNT-SEG.                                              00023636
-          05 WS-TRTNAME   PIC X(20).                                    00023736
-          05 WS-DOCTOR    PIC X(20).                                    00023836
-                                                                        00023940
-      *-----------------------*                                         00026140
-       LINKAGE SECTION.                                                 00026240
-      *-----------------------*                                         00026340
-                                                                        00026440
-      * psb to get and insert                                           00026540
-        01 PCB-MASK-GI.                                                 00026640
-           03 DBD-NAME        PIC X(8).                                 00026740
-           03 SEG-LEVEL       PIC XX.                                   00026840
-           03 STATUS-CODE     PIC XX.                                   00026940
-           03 PROC-OPT        PIC X(4).                                 00027040
-           03 FILLER          PIC X(4).                                 00027140
-           03 SEG-NAME        PIC X(8).                                 00027240
-           03 KEY-FDBK        PIC S9(5) COMP.                           00027340
-           03 NUM-SENSEG      PIC S9(5) COMP.                           00027440
-           03 KEY-FDBK-AREA.                                            00027540
-              05 PATIENT-KEY    PIC X(3).                               00027640
-              05 MEDICAL-KEY    PIC X(6).                               00027740
-              05 DRUG-KEY       PIC X(8).                               00027840
-              05 BILLING-KEY    PIC X(8).                               00027940
-                                                                        00028040
-                                                                        00028140
-      *-----------------------*                                         00028240
-       PROCEDURE DIVISION.                                              00028340
-      *-----------------------*                                         00028440
-                                                                        00028540
-           INITIALIZE PCB-MASK-GI.                                      00028640
-           ENTRY 'DLITCBL' USING PCB-MASK-GI.                           00028740
-                                                                        00028840
-           DISPLAY "***** DEBUT PROCEDURE DIVISION *****".              00029143
-                                                                        00029340
-           pERFORM 1000-INIT                                            00029442
-              THRU 1000-INIT-END.                                       00029540
-                                                                        00029640
-           DISPLAY '1-DBD-NAME      :'    DBD-NAME.                     00030140
-           DISPLAY '1-SEG-LEVEL     :'    SEG-LEVEL.                    00030240
-           DISPLAY '1-STATUS-CODE   :'    STATUS-CODE.                  00030340
-           DISPLAY '1-PROC-OPT      :'    PROC-OPT.                     00030440
-           DISPLAY '1-SEG-NAME      :'    SEG-NAME.                     00030540
-           DISPLAY '1-KEY-FDBK      :'    KEY-FDBK.                     00030640
-           DISPLAY '1-NUM-SENSEG    :'    NUM-SENSEG.                   00030740
-           DISPLAY '1-KEY-FDBK-AREA :' KEY-FDBK-AREA.                   00030840
-           DISPLAY '*------------------------*'.                        00030940
-                                                                        00031040
-           DISPLAY '1_GET PATIENT'.                                     00031140
-           MOVE DLI-GHU  TO WS-DLI-FUNCTION.                            00031243
-           MOVE WS-SAVE-PATIENID TO FIELD-VAL OF QUAL-SSA-PATIENT.      00031340
-           PERFORM 4200-GET-A-PATIENT                                   00031440
-              THRU 4200-GET-A-PATIENT-END.                              00031540
-                                                                        00031640
-           DISPLAY '2_GET ALL TREATMNT FOR THIS PATIENT'.               00031743
-           MOVE DLI-GN  TO WS-DLI-FUNCTION.                             00031840
-           PERFORM 4300-GET-TREATMNT                                    00031940
-              THRU 4300-GET-TREATMNT-END                                00032040
-              UNTIL STATUS-CODE NOT = SPACE.                            00032140
-                                                                        00032240
-      *    then read file again to get first treatmnt                   00032340
-           PERFORM 8100-READ-FI01                                       00032440
-              THRU 8100-READ-FI01-END.                                  00032540
-                                                                        00034040
-      *    create segment until end of input file                       00034140
-           DISPLAY '3_____CREATE TREATMNT'.                             00034240
-           PERFORM 5000-CREATE-TREATMNT                                 00034340
-              THRU 5000-CREATE-TREATMNT-END                             00034440
-              UNTIL WS-FI01-EOF.                                        00034540
-                                                                        00034640
-      *    we have to reposition on the patient                         00034740
-           DISPLAY '4_____GET PATIENT'.                                 00034840
-           MOVE DLI-GU  TO WS-DLI-FUNCTION.                             00034940
-           MOVE WS-SAVE-PATIENID TO FIELD-VAL OF QUAL-SSA-PATIENT.      00035040
-           PERFORM 4200-GET-A-PATIENT                                   00035140
-              THRU 4200-GET-A-PATIENT-END.                              00035240
-                                                                        00035340
-           DISPLAY '5_____GET ALL TREATMNT'.                            00035440
-           MOVE DLI-GN  TO WS-DLI-FUNCTION.                             00035540
-           PERFORM 4300-GET-TREATMNT                                    00035640
-              THRU 4300-GET-TREATMNT-END                                00035740
-              UNTIL STATUS-CODE NOT = SPACE.                            00035840
-                                                                        00035940
-           DISPLAY "***** FIN PROCEDURE DIVISION *****".                00036043
-                                                                        00036143
-           GOBACK.                                                      00036240
-                                                                        00036340
-      *------------*                                                    00036441
-       1000-INIT.                                                       00036540
-      *------------*                                                    00036641
-           DISPLAY "***** INIT PROCESS *****".                          00036740
-                                                                        00036840
-           MOVE SPACE TO WS-FILE-STATUS.                                00036940
-           MOVE ZEROES TO WS-COUNTERS.                                  00037040
-                                                                        00037140
-           OPEN INPUT  FI01-IN.                                         00037240
-                                                                        00037340
-           IF WS-FI01-FS NOT = "00"                                     00037440
-      D      DISPLAY "ERROR OPEN FILE FI01-IN: " WS-FI01-FS             00037540
-             PERFORM 9999-ABEND                                         00037640
-                THRU 9999-ABEND-END                                     00037740
-           ELSE                                                         00037840
-      D      DISPLAY "OPEN FI01-IN IS OK"                               00037940
-           END-IF.                                                      00038040
-                                                                        00038140
-      *    first read of the input file                                 00038240
-           PERFORM 8100-READ-FI01                                       00038340
-              THRU 8100-READ-FI01-END.                                  00038440
-                                                                        00038540
-           MOVE FI01-DATA-PATIENID TO WS-SAVE-PATIENID.                 00038640
-      D    DISPLAY 'Patient ID to update: ' WS-SAVE-PATIENID.           00038740
-                                                                        00038843
-           DISPLAY "***** FIN INIT PROCESS *****".                      00038943
-                                                                        00039040
-      *----------------*                                                00039141
-       1000-INIT-END.                                                   00039240
-      *----------------*                                                00039341
-           EXIT.                                                        00039440
-                                                                        00039540
-      *---------------------*                                           00039641
-       4200-GET-A-PATIENT.                                              00039740
-      *---------------------*                                           00039841
-                                                                        00039940
-           INITIALIZE SEG-IO-AREA,                                      00040040
-                                                                        00040140
-           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                        00040240
-                                PCB-MASK-GI,                            00040340
-                                SEG-IO-AREA,                            00040440
-                                QUAL-SSA-PATIENT.                       00040540
-                                                                        00040640
-           IF STATUS-CODE = '  '                                        00040740
-                DISPLAY 'SUCCESSFUL GET: '  SEG-IO-AREA                 00040840
-           ELSE                                                         00040940
-                DISPLAY 'ERROR IN FETCH :' STATUS-CODE                  00041040
-                DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                  00041140
-                DISPLAY 'DBD-NAME       :'     DBD-NAME                 00041240
-                DISPLAY 'SEG-LEVEL      :'    SEG-LEVEL                 00041340
-                DISPLAY 'STATUS-CODE    :'   STATUS-CODE                00041440
-                DISPLAY 'PROC-OPT       :'    PROC-OPT                  00041540
-                DISPLAY 'SEG-NAME       :'    SEG-NAME                  00041640
-                DISPLAY 'KEY-FDBK       :'    KEY-FDBK                  00041740
-                DISPLAY 'NUM-SENSEG     :'   NUM-SENSEG                 00041840
-                DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                00041940
-           END-IF.                                                      00042040
-                                                                        00042140
-      *----------------------*                                          00042240
-       4200-GET-A-PATIENT-END.                                          00042340
-      *----------------------*                                          00042440
-           EXIT.                                                        00042540
-                                                                        00042640
-      *----------------------*                                          00042740
-       4300-GET-TREATMNT.                                               00042840
-      *----------------------*                                          00042940
-                                                                        00043040
-           INITIALIZE SEG-IO-AREA,                                      00043140
-                                                                        00043240
-           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                        00043340
-                                PCB-MASK-GI,                            00043440
-                                SEG-IO-AREA,                            00043540
-                                QUAL-SSA-PATIENT,                       00043640
-                                UNQUAL-SSA-TREATMNT.                    00043740
-                                                                        00043840
-           IF STATUS-CODE = '  '                                        00043940
-                DISPLAY 'SUCCESSFUL GET: '  SEG-IO-AREA                 00044040
-           ELSE                                                         00044140
-                DISPLAY 'ERROR IN FETCH :' STATUS-CODE                  00044240
-                DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                  00044340
-                DISPLAY 'DBD-NAME       :'     DBD-NAME                 00044440
-                DISPLAY 'SEG-LEVEL      :'    SEG-LEVEL                 00044540
-                DISPLAY 'STATUS-CODE    :'   STATUS-CODE                00044640
-                DISPLAY 'PROC-OPT       :'    PROC-OPT                  00044740
-                DISPLAY 'SEG-NAME       :'    SEG-NAME                  00044840
-                DISPLAY 'KEY-FDBK       :'    KEY-FDBK                  00044940
-                DISPLAY 'NUM-SENSEG     :'   NUM-SENSEG                 00045040
-                DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                00045140
-           END-IF.                                                      00045240
-                                                                        00045340
-      *----------------------*                                          00045440
-       4300-GET-TREATMNT-END.                                           00045540
-      *----------------------*                                          00045640
-           EXIT.                                                        00045740
-                                                                        00045840
-      *-----------------------*                                         00045940
-       5000-CREATE-TREATMNT.                                            00046040
-      *-----------------------*                                         00046140
-                                                                        00046240
-           EVALUATE FI01-SEGMENT-TYPE                                   00046340
-             WHEN 'TREATMNT'                                            00046440
-      D        DISPLAY "WE ARE ON A TREATMNT SEGMENT"                   00046540
-      D        DISPLAY "WS-REC-FI01      : " WS-REC-FI01                00046640
-      D        DISPLAY "FI01-DATA-TRTNAME: " FI01-DATA-TRTNAME          00046740
-      D        DISPLAY "FI01-DATA-DOCTOR : " FI01-DATA-DOCTOR           00046840
-             WHEN OTHER                                                 00046940
-      D        DISPLAY "UNKNOWN SEGMENT: " FI01-SEGMENT-TYPE            00047040
-           END-EVALUATE.                                                00047140
-                                                                        00047240
-           INITIALIZE WS-TREATMNT-SEG.                                  00047340
-           MOVE FI01-DATA-TRTNAME    TO WS-TRTNAME.                     00047440
-           MOVE FI01-DATA-DOCTOR     TO WS-DOCTOR.                      00047540
-           MOVE WS-TREATMNT-SEG      TO SEG-IO-AREA.                    00047640
-                                                                        00047740
-           CALL 'CBLTDLI' USING DLI-ISRT,                               00047840
-                                PCB-MASK-GI,                            00047940
-                                SEG-IO-AREA,                            00048040
-                                QUAL-SSA-PATIENT,                       00048140
-                                UNQUAL-SSA-TREATMNT.                    00048240
-                                                                        00048340
-           IF STATUS-CODE = '  '                                        00048440
-              DISPLAY 'CREATE IS OK'                                    00048540
-              DISPLAY 'SEG-IO : ' SEG-IO-AREA                           00048640
-           ELSE                                                         00049029
-              DISPLAY 'ERROR IN FETCH :' STATUS-CODE                    00050029
-              DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                    00060029
-              DISPLAY 'DBD-NAME       :'       DBD-NAME                 00070029
-              DISPLAY 'SEG-LEVEL      :'      SEG-LEVEL                 00080029
-              DISPLAY 'STATUS-CODE    :'     STATUS-CODE                00090029
-              DISPLAY 'PROC-OPT       :'      PROC-OPT                  00100029
-              DISPLAY 'SEG-NAME       :'      SEG-NAME                  00110029
-              DISPLAY 'KEY-FDBK       :'      KEY-FDBK                  00120029
-              DISPLAY 'NUM-SENSEG     :'     NUM-SENSEG                 00130029
-              DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                  00140029
-           END-IF.                                                      00150029
-                                                                        00150129
-           IF NOT WS-FI01-EOF                                           00150337
-              PERFORM 8100-READ-FI01                                    00151037
-                 THRU 8100-READ-FI01-END                                00152037
-           END-IF.                                                      00152137
-                                                                        00152233
-      *-----------------------*                                         00170026
-       5000-CREATE-TREATMNT-END.                                        00180033
-      *-----------------------*                                         00190026
-           EXIT.                                                        00200008
-                                                                        00640127
-      *---------------*                                                 00641027
-       8100-READ-FI01.                                                  00642027
-      *---------------*                                                 00643027
-                                                                        00643127
-           INITIALIZE WS-REC-FI01.                                      00643228
-                                                                        00643327
-           READ FI01-IN INTO WS-REC-FI01                                00643428
-           END-READ.                                                    00643527
-                                                                        00643627
-           EVALUATE TRUE                                                00643727
-                                                                        00643827
-             WHEN WS-FI01-FS = '00'                                     00643927
-               ADD 1 TO WS-NO-READ-FI01                                 00644128
-      D        DISPLAY "READ FILE OK: " WS-REC-FI01                     00644237
-               CONTINUE                                                 00644327
-             WHEN WS-FI01-FS = '10'                                     00644427
-               SET WS-FI01-EOF TO TRUE                                  00644527
-      D        DISPLAY "WS-FI01-END-OF-FILE " WS-FI01-END-OF-FILE       00644627
-             WHEN OTHER                                                 00644727
-      D        DISPLAY "ERROR READ FILE FI01 !!!: " WS-FI01-FS          00644827
-               PERFORM 9999-ABEND                                       00644927
-                  THRU 9999-ABEND-END                                   00645027
-                                                                        00645127
-           END-EVALUATE.                                                00645227
-                                                                        00645327
-      *-------------------*                                             00645427
-       8100-READ-FI01-END.                                              00645527
-      *-------------------*                                             00645627
-           EXIT.                                                        00646027
-      *-------------------*                                             00647041
-       9999-ABEND.                                                      00648027
-      *-------------------*                                             00649041
-      D    DISPLAY "WE ARE IN ABEND".                                   00649127
-      *    WE FORCE AN ABEND                                            00649427
-      *>      MOVE +40                TO WS-USER-ABEND-CODE             00649527
-      *>      CALL 'ILBOABN0'      USING WS-USER-ABEND-CODE             00649627
-           GOBACK.                                                      00649727
-      *-------------------*                                             00649841
-       9999-ABEND-END.                                                  00649927
-      *-------------------*                                             00650041
-           EXIT.                                                        00651027
-                                                                        00660018
+      *-------------------------*                                       00000100
+       IDENTIFICATION DIVISION.                                         00000200
+      *-------------------------*                                       00000300
+       PROGRAM-ID. PCREA.                                               00000400
+       AUTHOR. JEAN MARC C.                                             00000500
+      *----------------------------------------------------------*      00000600
+      * Auteur: Jean Marc C.                                            00000700
+      *                                                                 00000800
+      * But: Creer un nouveau segment TREATMNT dans IMS DB              00000900
+      *      pour un patient defini dans le fichier en entree           00001000
+      *                                                                 00001100
+      * Fichier entree: contient le patient a mettre a jour             00001200
+      *      et les donnees a creer pour le segment TREATMNT            00001300
+      *----------------------------------------------------------*      00001400
+      *--------------------*                                            00001500
+       ENVIRONMENT DIVISION.                                            00001600
+      *--------------------*                                            00001700
+       CONFIGURATION SECTION.                                           00001800
+       OBJECT-COMPUTER.                                                 00001900
+       SOURCE-COMPUTER.                                                 00002000
+            IBM-SYSTEM WITH DEBUGGING MODE.                             00002100
+       INPUT-OUTPUT SECTION.                                            00002200
+       FILE-CONTROL.                                                    00002300
+           SELECT FI01-IN ASSIGN TO FI01IN                              00002400
+           ORGANIZATION IS  SEQUENTIAL                                  00002500
+           FILE STATUS IS WS-FI01-FS.                                   00002600
+           SELECT DUPOUT ASSIGN TO DUPOUT                               00002700
+           ORGANIZATION IS  SEQUENTIAL                                  00002800
+           FILE STATUS IS WS-DUP-FS.                                    00002900
+           SELECT REJOUT ASSIGN TO REJOUT                               00003000
+           ORGANIZATION IS  SEQUENTIAL                                  00003100
+           FILE STATUS IS WS-REJ-FS.                                    00003200
+           SELECT INVCTL ASSIGN TO INVCTL                               00003300
+           ORGANIZATION IS SEQUENTIAL                                   00003400
+           FILE STATUS IS WS-INVCTL-FS.                                 00003500
+           SELECT RUNCTL ASSIGN TO RUNCTL                               00003600
+           ORGANIZATION IS SEQUENTIAL                                   00003700
+           FILE STATUS IS WS-RUNCTL-FS.                                 00003800
+           SELECT JRNLOUT ASSIGN TO JRNLOUT                             00003900
+           ORGANIZATION IS SEQUENTIAL                                   00004000
+           FILE STATUS IS WS-JRNL-FS.                                   00004100
+      *----------------*                                                00004200
+       DATA DIVISION.                                                   00004300
+      *----------------*                                                00004400
+       FILE SECTION.                                                    00004500
+                                                                        00004600
+       FD  FI01-IN RECORDING MODE F.                                    00004700
+       01  FI01-IN-DATA                 PIC X(80).                      00004800
+                                                                        00004900
+       FD  DUPOUT RECORDING MODE F.                                     00005000
+       01  DUP-OUT-REC.                                                 00005100
+           05 DUP-PATIENID     PIC X(03).                               00005200
+           05 FILLER           PIC X(01) VALUE SPACE.                   00005300
+           05 DUP-TRTNAME      PIC X(20).                               00005400
+           05 DUP-DOCTOR       PIC X(20).                               00005500
+           05 FILLER           PIC X(01) VALUE SPACE.                   00005600
+           05 DUP-REASON       PIC X(34) VALUE                          00005700
+              'DUPLICATE TRTNAME FOR THIS PATIENT'.                     00005800
+                                                                        00005900
+       FD  REJOUT RECORDING MODE F.                                     00006000
+       01  REJ-OUT-REC.                                                 00006100
+           05 REJ-PATIENID     PIC X(03).                               00006200
+           05 FILLER           PIC X(01) VALUE SPACE.                   00006300
+           05 REJ-TRTNAME      PIC X(20).                               00006400
+           05 REJ-DOCTOR       PIC X(20).                               00006500
+           05 FILLER           PIC X(01) VALUE SPACE.                   00006600
+           05 REJ-STATUS-CODE  PIC X(02).                               00006700
+           05 FILLER           PIC X(01) VALUE SPACE.                   00006800
+           05 REJ-REASON       PIC X(30) VALUE                          00006900
+              'ISRT FAILED - SEE STATUS CODE'.                          00007000
+                                                                        00007100
+      *    invoice number sequence control file: last invoice           00007200
+      *    number assigned by any BILLING create run, carried           00007300
+      *    forward to the next run                                      00007400
+       FD  INVCTL RECORDING MODE F.                                     00007500
+       01  INVCTL-REC.                                                  00007600
+           05 INVCTL-LAST-INVOICENO     PIC 9(08).                      00007700
+           05 FILLER                    PIC X(72).                      00007800
+                                                                        00007900
+      *    run-id sequence control file: last run identifier            00008000
+      *    assigned to a PCREA execution, carried forward so            00008100
+      *    each run gets a unique tag for its journal entries           00008200
+       FD  RUNCTL RECORDING MODE F.                                     00008300
+       01  RUNCTL-REC.                                                  00008400
+           05 RUNCTL-LAST-RUN-ID        PIC 9(08).                      00008500
+           05 FILLER                    PIC X(72).                      00008600
+                                                                        00008700
+      *    journal of TREATMNT segments successfully inserted           00008800
+      *    by this run, tagged with the run id, so a targeted           00008900
+      *    backout file can be built to DLET just this run's            00009000
+      *    inserts                                                      00009100
+       FD  JRNLOUT RECORDING MODE F.                                    00009200
+       01  JRNL-OUT-REC.                                                00009300
+           05 JRNL-RUN-ID       PIC 9(08).                              00009400
+           05 FILLER            PIC X(01) VALUE SPACE.                  00009500
+           05 JRNL-PATIENID     PIC X(03).                              00009600
+           05 FILLER            PIC X(01) VALUE SPACE.                  00009700
+           05 JRNL-TRTNAME      PIC X(20).                              00009800
+           05 FILLER            PIC X(01) VALUE SPACE.                  00009900
+           05 JRNL-DOCTOR       PIC X(20).                              00010000
+           05 FILLER            PIC X(26) VALUE SPACE.                  00010100
+                                                                        00010200
+      *-----------------------*                                         00010300
+       WORKING-STORAGE SECTION.                                         00010400
+      *-----------------------*                                         00010500
+       01 WS-COUNTERS.                                                  00010600
+           05 WS-NO-READ-FI01              PIC 9(8).                    00010700
+           05 WS-NO-DUPLICATES           PIC 9(8).                      00010800
+           05 WS-NO-REJECTS               PIC 9(8).                     00010900
+                                                                        00011000
+       01 WS-CHKP-INTERVAL             PIC 9(5) VALUE 01000.            00011100
+       01 WS-CHKP-COUNTER              PIC 9(5) VALUE 0.                00011200
+       01 WS-CHKP-ID                   PIC X(8) VALUE SPACE.            00011300
+       01 WS-RESTART-DATA.                                              00011400
+           05 WS-RESTART-COUNT         PIC 9(8) VALUE 0.                00011500
+       01 WS-SKIP-COUNT                PIC 9(8) VALUE 0.                00011600
+       01 WS-RESTART-SW                PIC X VALUE 'N'.                 00011700
+          88 WS-IS-RESTART             VALUE 'Y'.                       00011800
+                                                                        00011900
+       01 WS-FILE-STATUS.                                               00012000
+          05 WS-FI01-FS                PIC X(2).                        00012100
+          05 WS-DUP-FS                 PIC X(2).                        00012200
+          05 WS-REJ-FS                 PIC X(2).                        00012300
+          05 WS-INVCTL-FS              PIC X(2).                        00012400
+           05 WS-RUNCTL-FS              PIC X(2).                       00012500
+           05 WS-JRNL-FS                PIC X(2).                       00012600
+                                                                        00012700
+       01 WS-FI01-END-OF-FILE           PIC X(5) VALUE 'FALSE'.         00012800
+          88 WS-FI01-EOF                VALUE 'TRUE'.                   00012900
+          88 WS-FI01-NOT-EOF            VALUE 'FALSE'.                  00013000
+                                                                        00013100
+      * ce fichier contient les records a creer dans IMS DB             00013200
+      * -> segment patient et donnees du segment treatmnt               00013300
+       01 WS-REC-FI01.                                                  00013400
+          05 FI01-SEGMENT-TYPE         PIC X(08).                       00013500
+          05 FILLER                    PIC X(01).                       00013600
+          05 FI01-DATA                 PIC X(72).                       00013700
+          05 FI01-DATA-PATIENT  REDEFINES FI01-DATA.                    00013800
+             10 FI01-DATA-PATIENID     PIC X(03).                       00013900
+             10 FILLER                 PIC X(69).                       00014000
+          05 FI01-DATA-TREATMNT REDEFINES FI01-DATA.                    00014100
+             10 FI01-DATA-TRTNAME      PIC X(20).                       00014200
+             10 FI01-DATA-DOCTOR       PIC X(20).                       00014300
+             10 FI01-DATA-TRDATE      PIC X(06).                        00014400
+             10 FILLER                 PIC X(26).                       00014500
+          05 FI01-DATA-BILLING  REDEFINES FI01-DATA.                    00014600
+             10 FI01-DATA-INVOICENO    PIC X(08).                       00014700
+             10 FI01-DATA-AMOUNT       PIC 9(07)V99.                    00014800
+             10 FI01-DATA-BILLDATE     PIC X(06).                       00014900
+             10 FILLER                 PIC X(49).                       00015000
+                                                                        00015100
+       01 WS-SAVE-PATIENID             PIC X(03).                       00015200
+                                                                        00015300
+      * next invoice number to assign, loaded from INVCTL at            00015400
+      * start of run and written back at end of run                     00015500
+       01 WS-NEXT-INVOICENO             PIC 9(08) VALUE ZERO.           00015600
+       01 WS-RUN-ID                     PIC 9(08) VALUE ZERO.           00015700
+                                                                        00015800
+       01 QUAL-SSA-PATIENT.                                             00015900
+           05  SEGNAME     PIC X(08) VALUE 'PATIENT'.                   00016000
+           05  FILLER      PIC X(01) VALUE '('.                         00016100
+           05  FIELD       PIC X(08) VALUE 'PATIENID'.                  00016200
+           05  OPER        PIC X(02) VALUE 'EQ'.                        00016300
+           05  FIELD-VAL   PIC X(03) VALUE SPACE.                       00016400
+           05  FILLER      PIC X(01) VALUE ')'.                         00016500
+                                                                        00016600
+       01 QUAL-SSA-TREATMNT.                                            00016700
+           05  SEGNAME     PIC X(8) VALUE 'TREATMNT'.                   00016800
+           05  FILLER      PIC X(1) VALUE '('.                          00016900
+           05  FIELD-NAME  PIC X(8) VALUE 'TRDATE'.                     00017000
+           05  OPER        PIC X(2) VALUE 'EQ'.                         00017100
+           05  FIELD-VAL   PIC X(6) VALUE SPACE.                        00017200
+           05  FILLER      PIC X(1) VALUE ')'.                          00017300
+                                                                        00017400
+       01 QUAL-SSA-TRT-DUP.                                             00017500
+           05  SEGNAME     PIC X(8) VALUE 'TREATMNT'.                   00017600
+           05  FILLER      PIC X(1) VALUE '('.                          00017700
+           05  FIELD-NAME  PIC X(8) VALUE 'TRTNAME'.                    00017800
+           05  OPER        PIC X(2) VALUE 'EQ'.                         00017900
+           05  FIELD-VAL   PIC X(20) VALUE SPACE.                       00018000
+           05  FILLER      PIC X(1) VALUE ')'.                          00018100
+                                                                        00018200
+       01 UNQUAL-SSA-PATIENT.                                           00018300
+           05 SEGMENT-NAME PIC X(8) VALUE 'PATIENT'.                    00018400
+           05 FILLER  PIC X VALUE SPACE.                                00018500
+                                                                        00018600
+       01 UNQUAL-SSA-TREATMNT.                                          00018700
+           05 SEGMENT-NAME PIC X(8) VALUE 'TREATMNT'.                   00018800
+           05 FILLER PIC X VALUE SPACE.                                 00018900
+                                                                        00019000
+                                                                        00019100
+       01 QUAL-SSA-BILLING.                                             00019200
+           05  SEGNAME     PIC X(08) VALUE 'BILLING'.                   00019300
+           05  FILLER      PIC X(01) VALUE '('.                         00019400
+           05  FIELD-NAME  PIC X(08) VALUE 'INVOICEN'.                  00019500
+           05  OPER        PIC X(02) VALUE 'EQ'.                        00019600
+           05  FIELD-VAL   PIC X(08) VALUE SPACE.                       00019700
+           05  FILLER      PIC X(01) VALUE ')'.                         00019800
+                                                                        00019900
+       01 UNQUAL-SSA-BILLING.                                           00020000
+           05 SEGMENT-NAME PIC X(8) VALUE 'BILLING'.                    00020100
+           05 FILLER PIC X VALUE SPACE.                                 00020200
+       01 DLI-FUNCTIONS.                                                00020300
+        05 DLI-GU   PIC X(4) VALUE 'GU '.                               00020400
+        05 DLI-GHU  PIC X(4) VALUE 'GHU '.                              00020500
+        05 DLI-GN   PIC X(4) VALUE 'GN '.                               00020600
+        05 DLI-GHN  PIC X(4) VALUE 'GHN '.                              00020700
+        05 DLI-GNP  PIC X(4) VALUE 'GNP '.                              00020800
+        05 DLI-GHNP PIC X(4) VALUE 'GHNP'.                              00020900
+        05 DLI-ISRT PIC X(4) VALUE 'ISRT'.                              00021000
+        05 DLI-DLET PIC X(4) VALUE 'DLET'.                              00021100
+        05 DLI-REPL PIC X(4) VALUE 'REPL'.                              00021200
+        05 DLI-CHKP PIC X(4) VALUE 'CHKP'.                              00021300
+        05 DLI-XRST PIC X(4) VALUE 'XRST'.                              00021400
+        05 DLI-PCB  PIC X(4) VALUE 'PCB '.                              00021500
+                                                                        00021600
+       01 SEG-IO-AREA     PIC X(60).                                    00021700
+       01 WS-DLI-FUNCTION PIC X(4).                                     00021800
+                                                                        00021900
+      *    tallies of DL/I calls returning each status code,            00022000
+      *    used to print a plain-English summary at end of job          00022100
+       01 WS-STATUS-TALLY.                                              00022200
+          05 WS-TALLY-GA          PIC 9(05) COMP VALUE 0.               00022300
+          05 WS-TALLY-GB          PIC 9(05) COMP VALUE 0.               00022400
+          05 WS-TALLY-GE          PIC 9(05) COMP VALUE 0.               00022500
+          05 WS-TALLY-GK          PIC 9(05) COMP VALUE 0.               00022600
+          05 WS-TALLY-GP          PIC 9(05) COMP VALUE 0.               00022700
+          05 WS-TALLY-II          PIC 9(05) COMP VALUE 0.               00022800
+          05 WS-TALLY-AD          PIC 9(05) COMP VALUE 0.               00022900
+          05 WS-TALLY-DA          PIC 9(05) COMP VALUE 0.               00023000
+          05 WS-TALLY-V7          PIC 9(05) COMP VALUE 0.               00023100
+          05 WS-TALLY-OTHER       PIC 9(05) COMP VALUE 0.               00023200
+          05 WS-TALLY-OTHER-CODE  PIC X(02) VALUE SPACE.                00023300
+                                                                        00023400
+       01 WS-TREATMNT-SEG.                                              00023500
+          05 WS-TRDATE   PIC X(06).                                     00023600
+          05 WS-TRTNAME   PIC X(20).                                    00023700
+          05 WS-DOCTOR    PIC X(20).                                    00023800
+                                                                        00023900
+                                                                        00024000
+       01 WS-PATIENT-SEG.                                               00024100
+          05 WS-PATIENT-ID   PIC X(03).                                 00024200
+          05 FILLER          PIC X(57).                                 00024300
+                                                                        00024400
+       01 WS-BILLING-SEG.                                               00024500
+          05 WS-INVOICENO    PIC X(08).                                 00024600
+          05 WS-AMOUNT       PIC 9(07)V99.                              00024700
+          05 WS-BILLDATE     PIC X(06).                                 00024800
+      *-----------------------*                                         00024900
+       LINKAGE SECTION.                                                 00025000
+      *-----------------------*                                         00025100
+                                                                        00025200
+      * psb to get and insert                                           00025300
+        01 PCB-MASK-GI.                                                 00025400
+           03 DBD-NAME        PIC X(8).                                 00025500
+           03 SEG-LEVEL       PIC XX.                                   00025600
+           03 STATUS-CODE     PIC XX.                                   00025700
+           03 PROC-OPT        PIC X(4).                                 00025800
+           03 FILLER          PIC X(4).                                 00025900
+           03 SEG-NAME        PIC X(8).                                 00026000
+           03 KEY-FDBK        PIC S9(5) COMP.                           00026100
+           03 NUM-SENSEG      PIC S9(5) COMP.                           00026200
+           03 KEY-FDBK-AREA.                                            00026300
+              05 PATIENT-KEY    PIC X(3).                               00026400
+              05 MEDICAL-KEY    PIC X(6).                               00026500
+              05 DRUG-KEY       PIC X(8).                               00026600
+              05 BILLING-KEY    PIC X(8).                               00026700
+                                                                        00026800
+                                                                        00026900
+      *-----------------------*                                         00027000
+       PROCEDURE DIVISION.                                              00027100
+      *-----------------------*                                         00027200
+                                                                        00027300
+           INITIALIZE PCB-MASK-GI.                                      00027400
+           ENTRY 'DLITCBL' USING PCB-MASK-GI.                           00027500
+                                                                        00027600
+           DISPLAY "***** DEBUT PROCEDURE DIVISION *****".              00027700
+                                                                        00027800
+           pERFORM 1000-INIT                                            00027900
+              THRU 1000-INIT-END.                                       00028000
+                                                                        00028100
+           DISPLAY '1-DBD-NAME      :'    DBD-NAME.                     00028200
+           DISPLAY '1-SEG-LEVEL     :'    SEG-LEVEL.                    00028300
+           DISPLAY '1-STATUS-CODE   :'    STATUS-CODE.                  00028400
+           DISPLAY '1-PROC-OPT      :'    PROC-OPT.                     00028500
+           DISPLAY '1-SEG-NAME      :'    SEG-NAME.                     00028600
+           DISPLAY '1-KEY-FDBK      :'    KEY-FDBK.                     00028700
+           DISPLAY '1-NUM-SENSEG    :'    NUM-SENSEG.                   00028800
+           DISPLAY '1-KEY-FDBK-AREA :' KEY-FDBK-AREA.                   00028900
+           DISPLAY '*------------------------*'.                        00029000
+                                                                        00029100
+           DISPLAY '1_GET PATIENT'.                                     00029200
+           MOVE DLI-GHU  TO WS-DLI-FUNCTION.                            00029300
+           MOVE WS-SAVE-PATIENID TO FIELD-VAL OF QUAL-SSA-PATIENT.      00029400
+           PERFORM 4200-GET-A-PATIENT                                   00029500
+              THRU 4200-GET-A-PATIENT-END.                              00029600
+                                                                        00029700
+           DISPLAY '2_GET ALL TREATMNT FOR THIS PATIENT'.               00029800
+           MOVE DLI-GN  TO WS-DLI-FUNCTION.                             00029900
+           PERFORM 4300-GET-TREATMNT                                    00030000
+              THRU 4300-GET-TREATMNT-END                                00030100
+              UNTIL STATUS-CODE NOT = SPACE.                            00030200
+                                                                        00030300
+      *    record #1 is still in the buffer from 1000-INIT's read       00030400
+      *    process it as the first iteration below                      00030450
+                                                                        00030700
+      *    create segment until end of input file                       00030800
+           DISPLAY '3_____CREATE TREATMNT'.                             00030900
+           PERFORM 5000-CREATE-TREATMNT                                 00031000
+              THRU 5000-CREATE-TREATMNT-END                             00031100
+              UNTIL WS-FI01-EOF.                                        00031200
+                                                                        00031300
+      *    we have to reposition on the patient                         00031400
+           DISPLAY '4_____GET PATIENT'.                                 00031500
+           MOVE DLI-GU  TO WS-DLI-FUNCTION.                             00031600
+           MOVE WS-SAVE-PATIENID TO FIELD-VAL OF QUAL-SSA-PATIENT.      00031700
+           PERFORM 4200-GET-A-PATIENT                                   00031800
+              THRU 4200-GET-A-PATIENT-END.                              00031900
+                                                                        00032000
+           DISPLAY '5_____GET ALL TREATMNT'.                            00032100
+           MOVE DLI-GN  TO WS-DLI-FUNCTION.                             00032200
+           PERFORM 4300-GET-TREATMNT                                    00032300
+              THRU 4300-GET-TREATMNT-END                                00032400
+              UNTIL STATUS-CODE NOT = SPACE.                            00032500
+                                                                        00032600
+           DISPLAY "DUPLICATES REJECTED: " WS-NO-DUPLICATES.            00032700
+           CLOSE DUPOUT.                                                00032800
+           CLOSE JRNLOUT.                                               00032900
+           DISPLAY "***** FIN PROCEDURE DIVISION *****".                00033000
+                                                                        00033100
+      *    save the next invoice number for the following run           00033200
+           OPEN OUTPUT INVCTL.                                          00033300
+           MOVE WS-NEXT-INVOICENO TO INVCTL-LAST-INVOICENO.             00033400
+           WRITE INVCTL-REC.                                            00033500
+           CLOSE INVCTL.                                                00033600
+                                                                        00033700
+      *    save the run id for the following run                        00033800
+           OPEN OUTPUT RUNCTL.                                          00033900
+           MOVE WS-RUN-ID TO RUNCTL-LAST-RUN-ID.                        00034000
+           WRITE RUNCTL-REC.                                            00034100
+           CLOSE RUNCTL.                                                00034200
+                                                                        00034300
+           DISPLAY 'REJECTED - DL/I FAILURE: ' WS-NO-REJECTS.           00034400
+           CLOSE REJOUT.                                                00034500
+           IF WS-NO-REJECTS > 0                                         00034600
+              MOVE 8 TO RETURN-CODE                                     00034700
+           END-IF.                                                      00034800
+           PERFORM 9800-DISPLAY-STATUS-SUMMARY                          00034900
+              THRU 9800-DISPLAY-STATUS-SUMMARY-END.                     00035000
+                                                                        00035100
+           GOBACK.                                                      00035200
+                                                                        00035300
+      *-----------------------*                                         00035400
+       0500-RESTART-CHECK.                                              00035500
+      *-----------------------*                                         00035600
+           MOVE 'PCREA'   TO WS-CHKP-ID.                                00035700
+                                                                        00035800
+           CALL 'CBLTDLI' USING DLI-XRST,                               00035900
+                                WS-CHKP-ID,                             00036000
+                                WS-RESTART-DATA.                        00036100
+                                                                        00036200
+           IF STATUS-CODE = '  '                                        00036300
+              MOVE 'Y' TO WS-RESTART-SW                                 00036400
+              MOVE WS-RESTART-COUNT TO WS-SKIP-COUNT                    00036500
+      D       DISPLAY 'RESTARTING - RECORDS TO SKIP: ' WS-SKIP-COUNT    00036600
+           ELSE                                                         00036700
+              MOVE 'N' TO WS-RESTART-SW                                 00036800
+           END-IF.                                                      00036900
+      *-----------------------*                                         00037000
+       0500-RESTART-CHECK-END.                                          00037100
+      *-----------------------*                                         00037200
+           EXIT.                                                        00037300
+                                                                        00037400
+      *-----------------------*                                         00037500
+       0600-SKIP-RECORDS.                                               00037600
+      *-----------------------*                                         00037700
+           PERFORM 8100-READ-FI01                                       00037800
+              THRU 8100-READ-FI01-END.                                  00037900
+                                                                        00038000
+           IF WS-SKIP-COUNT > 0                                         00038100
+              SUBTRACT 1 FROM WS-SKIP-COUNT                             00038200
+           END-IF.                                                      00038300
+      *-----------------------*                                         00038400
+       0600-SKIP-RECORDS-END.                                           00038500
+      *-----------------------*                                         00038600
+           EXIT.                                                        00038700
+                                                                        00038800
+      *------------*                                                    00038900
+       1000-INIT.                                                       00039000
+      *------------*                                                    00039100
+           DISPLAY "***** INIT PROCESS *****".                          00039200
+                                                                        00039300
+           MOVE SPACE TO WS-FILE-STATUS.                                00039400
+           MOVE ZEROES TO WS-COUNTERS.                                  00039500
+                                                                        00039600
+           OPEN INPUT  FI01-IN.                                         00039700
+           OPEN OUTPUT DUPOUT.                                          00039800
+           OPEN OUTPUT JRNLOUT.                                         00039900
+           OPEN OUTPUT REJOUT.                                          00040000
+                                                                        00040100
+           IF WS-FI01-FS NOT = "00"                                     00040200
+      D      DISPLAY "ERROR OPEN FILE FI01-IN: " WS-FI01-FS             00040300
+             PERFORM 9999-ABEND                                         00040400
+                THRU 9999-ABEND-END                                     00040500
+           ELSE                                                         00040600
+      D      DISPLAY "OPEN FI01-IN IS OK"                               00040700
+           END-IF.                                                      00040800
+                                                                        00040900
+      *    check for restart                                            00041000
+           PERFORM 0500-RESTART-CHECK                                   00041100
+              THRU 0500-RESTART-CHECK-END.                              00041200
+                                                                        00041300
+           IF WS-IS-RESTART                                             00041400
+              PERFORM 0600-SKIP-RECORDS                                 00041500
+                 THRU 0600-SKIP-RECORDS-END                             00041600
+                 UNTIL WS-SKIP-COUNT = 0                                00041700
+                    OR WS-FI01-EOF                                      00041800
+           END-IF.                                                      00041900
+                                                                        00042000
+      *    first read of the input file                                 00042100
+           PERFORM 8100-READ-FI01                                       00042200
+              THRU 8100-READ-FI01-END.                                  00042300
+                                                                        00042400
+           MOVE FI01-DATA-PATIENID TO WS-SAVE-PATIENID.                 00042500
+      D    DISPLAY 'Patient ID to update: ' WS-SAVE-PATIENID.           00042600
+                                                                        00042700
+                                                                        00042800
+      *    load the next invoice number to assign from INVCTL           00042900
+           OPEN INPUT INVCTL.                                           00043000
+           IF WS-INVCTL-FS = '00'                                       00043100
+              READ INVCTL                                               00043200
+                 AT END                                                 00043300
+                    DISPLAY 'INVCTL EMPTY - STARTING INVOICE SEQ AT 1'  00043400
+                 NOT AT END                                             00043500
+                    MOVE INVCTL-LAST-INVOICENO TO WS-NEXT-INVOICENO     00043600
+              END-READ                                                  00043700
+              CLOSE INVCTL                                              00043800
+           ELSE                                                         00043900
+              DISPLAY 'INVCTL NOT AVAILABLE - STARTING INVOICE SEQ AT 1'00044000
+           END-IF.                                                      00044100
+      *    load the next run id to tag this run's journal entries       00044200
+           OPEN INPUT RUNCTL.                                           00044300
+           IF WS-RUNCTL-FS = '00'                                       00044400
+              READ RUNCTL                                               00044500
+                 AT END                                                 00044600
+                    MOVE ZERO TO WS-RUN-ID                              00044700
+                 NOT AT END                                             00044800
+                    MOVE RUNCTL-LAST-RUN-ID TO WS-RUN-ID                00044900
+              END-READ                                                  00045000
+              CLOSE RUNCTL                                              00045100
+           ELSE                                                         00045200
+              MOVE ZERO TO WS-RUN-ID                                    00045300
+           END-IF.                                                      00045400
+           ADD 1 TO WS-RUN-ID.                                          00045500
+           DISPLAY 'RUN ID FOR THIS EXECUTION: ' WS-RUN-ID.             00045600
+                                                                        00045700
+                                                                        00045800
+           DISPLAY "***** FIN INIT PROCESS *****".                      00045900
+                                                                        00046000
+      *----------------*                                                00046100
+       1000-INIT-END.                                                   00046200
+      *----------------*                                                00046300
+           EXIT.                                                        00046400
+                                                                        00046500
+      *---------------------*                                           00046600
+       4200-GET-A-PATIENT.                                              00046700
+      *---------------------*                                           00046800
+                                                                        00046900
+           INITIALIZE SEG-IO-AREA,                                      00047000
+                                                                        00047100
+           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                        00047200
+                                PCB-MASK-GI,                            00047300
+                                SEG-IO-AREA,                            00047400
+                                QUAL-SSA-PATIENT.                       00047500
+                                                                        00047600
+           IF STATUS-CODE = '  '                                        00047700
+                DISPLAY 'SUCCESSFUL GET: '  SEG-IO-AREA                 00047800
+           ELSE                                                         00047900
+                DISPLAY 'ERROR IN FETCH :' STATUS-CODE                  00048000
+              PERFORM 9700-TALLY-STATUS-CODE                            00048100
+                 THRU 9700-TALLY-STATUS-CODE-END                        00048200
+                DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                  00048300
+                DISPLAY 'DBD-NAME       :'     DBD-NAME                 00048400
+                DISPLAY 'SEG-LEVEL      :'    SEG-LEVEL                 00048500
+                DISPLAY 'STATUS-CODE    :'   STATUS-CODE                00048600
+                DISPLAY 'PROC-OPT       :'    PROC-OPT                  00048700
+                DISPLAY 'SEG-NAME       :'    SEG-NAME                  00048800
+                DISPLAY 'KEY-FDBK       :'    KEY-FDBK                  00048900
+                DISPLAY 'NUM-SENSEG     :'   NUM-SENSEG                 00049000
+                DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                00049100
+           END-IF.                                                      00049200
+                                                                        00049300
+      *----------------------*                                          00049400
+       4200-GET-A-PATIENT-END.                                          00049500
+      *----------------------*                                          00049600
+           EXIT.                                                        00049700
+                                                                        00049800
+      *----------------------*                                          00049900
+       4300-GET-TREATMNT.                                               00050000
+      *----------------------*                                          00050100
+                                                                        00050200
+           INITIALIZE SEG-IO-AREA,                                      00050300
+                                                                        00050400
+           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                        00050500
+                                PCB-MASK-GI,                            00050600
+                                SEG-IO-AREA,                            00050700
+                                QUAL-SSA-PATIENT,                       00050800
+                                UNQUAL-SSA-TREATMNT.                    00050900
+                                                                        00051000
+           IF STATUS-CODE = '  '                                        00051100
+                DISPLAY 'SUCCESSFUL GET: '  SEG-IO-AREA                 00051200
+           ELSE                                                         00051300
+                DISPLAY 'ERROR IN FETCH :' STATUS-CODE                  00051400
+              PERFORM 9700-TALLY-STATUS-CODE                            00051500
+                 THRU 9700-TALLY-STATUS-CODE-END                        00051600
+                DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                  00051700
+                DISPLAY 'DBD-NAME       :'     DBD-NAME                 00051800
+                DISPLAY 'SEG-LEVEL      :'    SEG-LEVEL                 00051900
+                DISPLAY 'STATUS-CODE    :'   STATUS-CODE                00052000
+                DISPLAY 'PROC-OPT       :'    PROC-OPT                  00052100
+                DISPLAY 'SEG-NAME       :'    SEG-NAME                  00052200
+                DISPLAY 'KEY-FDBK       :'    KEY-FDBK                  00052300
+                DISPLAY 'NUM-SENSEG     :'   NUM-SENSEG                 00052400
+                DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                00052500
+           END-IF.                                                      00052600
+                                                                        00052700
+      *----------------------*                                          00052800
+       4300-GET-TREATMNT-END.                                           00052900
+      *----------------------*                                          00053000
+           EXIT.                                                        00053100
+                                                                        00053200
+      *-----------------------*                                         00053300
+       2800-TAKE-CHECKPOINT.                                            00053400
+      *-----------------------*                                         00053500
+           MOVE WS-NO-READ-FI01 TO WS-RESTART-COUNT.                    00053600
+                                                                        00053700
+           CALL 'CBLTDLI' USING DLI-CHKP,                               00053800
+                                WS-CHKP-ID,                             00053900
+                                WS-RESTART-DATA.                        00054000
+                                                                        00054100
+      D    DISPLAY 'CHECKPOINT TAKEN AT RECORD: ' WS-RESTART-COUNT.     00054200
+           MOVE 0 TO WS-CHKP-COUNTER.                                   00054300
+      *-----------------------*                                         00054400
+       2800-TAKE-CHECKPOINT-END.                                        00054500
+      *-----------------------*                                         00054600
+           EXIT.                                                        00054700
+                                                                        00054800
+      *-----------------------*                                         00054900
+       5000-CREATE-TREATMNT.                                            00055000
+      *-----------------------*                                         00055100
+           EVALUATE FI01-SEGMENT-TYPE                                   00055200
+             WHEN 'TREATMNT'                                            00055300
+      D        DISPLAY "WE ARE ON A TREATMNT SEGMENT"                   00055400
+      D        DISPLAY "WS-REC-FI01      : " WS-REC-FI01                00055500
+      D        DISPLAY "FI01-DATA-TRTNAME: " FI01-DATA-TRTNAME          00055600
+      D        DISPLAY "FI01-DATA-DOCTOR : " FI01-DATA-DOCTOR           00055700
+               PERFORM 5040-CREATE-TREATMNT-SEG                         00055800
+                  THRU 5040-CREATE-TREATMNT-SEG-END                     00055900
+             WHEN 'PATIENT'                                             00056000
+      D        DISPLAY "WE ARE ON A PATIENT SEGMENT"                    00056100
+      D        DISPLAY "FI01-DATA-PATIENID: " FI01-DATA-PATIENID        00056200
+               PERFORM 5050-CREATE-PATIENT-SEG                          00056300
+                  THRU 5050-CREATE-PATIENT-SEG-END                      00056400
+             WHEN 'BILLING'                                             00056500
+      D        DISPLAY "WE ARE ON A BILLING SEGMENT"                    00056600
+      D        DISPLAY "FI01-DATA-INVOICENO: " FI01-DATA-INVOICENO      00056700
+               PERFORM 5060-CREATE-BILLING-SEG                          00056800
+                  THRU 5060-CREATE-BILLING-SEG-END                      00056900
+             WHEN OTHER                                                 00057000
+      D        DISPLAY "UNKNOWN SEGMENT: " FI01-SEGMENT-TYPE            00057100
+           END-EVALUATE.                                                00057200
+                                                                        00057300
+           ADD 1 TO WS-CHKP-COUNTER.                                    00057400
+           IF WS-CHKP-COUNTER >= WS-CHKP-INTERVAL                       00057500
+              PERFORM 2800-TAKE-CHECKPOINT                              00057600
+                 THRU 2800-TAKE-CHECKPOINT-END                          00057700
+           END-IF.                                                      00057800
+                                                                        00057900
+           IF NOT WS-FI01-EOF                                           00058000
+              PERFORM 8100-READ-FI01                                    00058100
+                 THRU 8100-READ-FI01-END                                00058200
+           END-IF.                                                      00058300
+      *-----------------------*                                         00058400
+       5000-CREATE-TREATMNT-END.                                        00058500
+      *-----------------------*                                         00058600
+           EXIT.                                                        00058700
+                                                                        00058800
+      *-----------------------*                                         00058900
+       5040-CREATE-TREATMNT-SEG.                                        00059000
+      *-----------------------*                                         00059100
+      *    check for an existing treatment with this name for the       00059200
+      *    patient before we insert - IMS would just fail the ISRT      00059300
+      *    silently if we didn't                                        00059400
+           MOVE FI01-DATA-TRTNAME TO FIELD-VAL OF QUAL-SSA-TRT-DUP.     00059500
+           CALL 'CBLTDLI' USING DLI-GHU,                                00059600
+                                PCB-MASK-GI,                            00059700
+                                SEG-IO-AREA,                            00059800
+                                QUAL-SSA-PATIENT,                       00059900
+                                QUAL-SSA-TRT-DUP.                       00060000
+                                                                        00060100
+           IF STATUS-CODE = '  '                                        00060200
+              PERFORM 5010-REPORT-DUPLICATE                             00060300
+                 THRU 5010-REPORT-DUPLICATE-END                         00060400
+           ELSE                                                         00060500
+              PERFORM 5020-INSERT-TREATMNT                              00060600
+                 THRU 5020-INSERT-TREATMNT-END                          00060700
+           END-IF.                                                      00060800
+      *-----------------------*                                         00060900
+       5040-CREATE-TREATMNT-SEG-END.                                    00061000
+      *-----------------------*                                         00061100
+           EXIT.                                                        00061200
+                                                                        00061300
+      *-----------------------*                                         00061400
+       5010-REPORT-DUPLICATE.                                           00061500
+      *-----------------------*                                         00061600
+           DISPLAY 'DUPLICATE TRTNAME - REJECTING: ' FI01-DATA-TRTNAME. 00061700
+           MOVE WS-SAVE-PATIENID  TO DUP-PATIENID.                      00061800
+           MOVE FI01-DATA-TRTNAME TO DUP-TRTNAME.                       00061900
+           MOVE FI01-DATA-DOCTOR  TO DUP-DOCTOR.                        00062000
+           WRITE DUP-OUT-REC.                                           00062100
+           ADD 1 TO WS-NO-DUPLICATES.                                   00062200
+      *-----------------------*                                         00062300
+       5010-REPORT-DUPLICATE-END.                                       00062400
+      *-----------------------*                                         00062500
+           EXIT.                                                        00062600
+                                                                        00062700
+      *-----------------------*                                         00062800
+       5020-INSERT-TREATMNT.                                            00062900
+      *-----------------------*                                         00063000
+           INITIALIZE WS-TREATMNT-SEG.                                  00063100
+           MOVE FI01-DATA-TRDATE     TO WS-TRDATE.                      00063200
+           MOVE FI01-DATA-TRTNAME    TO WS-TRTNAME.                     00063300
+           MOVE FI01-DATA-DOCTOR     TO WS-DOCTOR.                      00063400
+           MOVE WS-TREATMNT-SEG      TO SEG-IO-AREA.                    00063500
+                                                                        00063600
+           CALL 'CBLTDLI' USING DLI-ISRT,                               00063700
+                                PCB-MASK-GI,                            00063800
+                                SEG-IO-AREA,                            00063900
+                                QUAL-SSA-PATIENT,                       00064000
+                                UNQUAL-SSA-TREATMNT.                    00064100
+                                                                        00064200
+           IF STATUS-CODE = '  '                                        00064300
+              DISPLAY 'CREATE IS OK'                                    00064400
+              DISPLAY 'SEG-IO : ' SEG-IO-AREA                           00064500
+              PERFORM 5021-WRITE-JOURNAL                                00064600
+                 THRU 5021-WRITE-JOURNAL-END                            00064700
+           ELSE                                                         00064800
+              DISPLAY 'ERROR IN FETCH :' STATUS-CODE                    00064900
+              PERFORM 9700-TALLY-STATUS-CODE                            00065000
+                 THRU 9700-TALLY-STATUS-CODE-END                        00065100
+              DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                    00065200
+              DISPLAY 'DBD-NAME       :'       DBD-NAME                 00065300
+              DISPLAY 'SEG-LEVEL      :'      SEG-LEVEL                 00065400
+              DISPLAY 'STATUS-CODE    :'     STATUS-CODE                00065500
+              DISPLAY 'PROC-OPT       :'      PROC-OPT                  00065600
+              DISPLAY 'SEG-NAME       :'      SEG-NAME                  00065700
+              DISPLAY 'KEY-FDBK       :'      KEY-FDBK                  00065800
+              DISPLAY 'NUM-SENSEG     :'     NUM-SENSEG                 00065900
+              DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                  00066000
+           END-IF.                                                      00066100
+           IF STATUS-CODE NOT = '  '                                    00066200
+              PERFORM 5030-WRITE-REJECT                                 00066300
+                 THRU 5030-WRITE-REJECT-END                             00066400
+           END-IF.                                                      00066500
+      *-----------------------*                                         00066600
+       5020-INSERT-TREATMNT-END.                                        00066700
+      *-----------------------*                                         00066800
+           EXIT.                                                        00066900
+      *-----------------------*                                         00067000
+       5021-WRITE-JOURNAL.                                              00067100
+      *-----------------------*                                         00067200
+           MOVE WS-RUN-ID          TO JRNL-RUN-ID.                      00067300
+           MOVE WS-SAVE-PATIENID   TO JRNL-PATIENID.                    00067400
+           MOVE FI01-DATA-TRTNAME  TO JRNL-TRTNAME.                     00067500
+           MOVE FI01-DATA-DOCTOR   TO JRNL-DOCTOR.                      00067600
+           WRITE JRNL-OUT-REC.                                          00067700
+      *-----------------------*                                         00067800
+       5021-WRITE-JOURNAL-END.                                          00067900
+      *-----------------------*                                         00068000
+           EXIT.                                                        00068100
+                                                                        00068200
+                                                                        00068300
+      *-----------------------*                                         00068400
+       5030-WRITE-REJECT.                                               00068500
+      *-----------------------*                                         00068600
+           DISPLAY 'DL/I CALL FAILED - REJECTING: '                     00068700
+              FI01-DATA-TRTNAME.                                        00068800
+           MOVE WS-SAVE-PATIENID  TO REJ-PATIENID.                      00068900
+           MOVE FI01-DATA-TRTNAME TO REJ-TRTNAME.                       00069000
+           MOVE FI01-DATA-DOCTOR  TO REJ-DOCTOR.                        00069100
+           MOVE STATUS-CODE       TO REJ-STATUS-CODE.                   00069200
+           WRITE REJ-OUT-REC.                                           00069300
+           ADD 1 TO WS-NO-REJECTS.                                      00069400
+      *-----------------------*                                         00069500
+       5030-WRITE-REJECT-END.                                           00069600
+      *-----------------------*                                         00069700
+           EXIT.                                                        00069800
+                                                                        00069900
+      *-----------------------*                                         00070000
+       5050-CREATE-PATIENT-SEG.                                         00070100
+      *-----------------------*                                         00070200
+      *    onboard a new patient - PATIENT is the root segment so       00070300
+      *    the ISRT needs no parent qualification                       00070400
+           INITIALIZE WS-PATIENT-SEG.                                   00070500
+           MOVE FI01-DATA-PATIENID TO WS-PATIENT-ID.                    00070600
+           MOVE WS-PATIENT-SEG     TO SEG-IO-AREA.                      00070700
+                                                                        00070800
+           CALL 'CBLTDLI' USING DLI-ISRT,                               00070900
+                                PCB-MASK-GI,                            00071000
+                                SEG-IO-AREA,                            00071100
+                                UNQUAL-SSA-PATIENT.                     00071200
+                                                                        00071300
+           IF STATUS-CODE = '  '                                        00071400
+              DISPLAY 'CREATE IS OK'                                    00071500
+              DISPLAY 'SEG-IO : ' SEG-IO-AREA                           00071600
+           ELSE                                                         00071700
+              DISPLAY 'ERROR IN FETCH :' STATUS-CODE                    00071800
+              PERFORM 9700-TALLY-STATUS-CODE                            00071900
+                 THRU 9700-TALLY-STATUS-CODE-END                        00072000
+              DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                    00072100
+              DISPLAY 'DBD-NAME       :'       DBD-NAME                 00072200
+              DISPLAY 'SEG-LEVEL      :'      SEG-LEVEL                 00072300
+              DISPLAY 'STATUS-CODE    :'     STATUS-CODE                00072400
+              DISPLAY 'PROC-OPT       :'      PROC-OPT                  00072500
+              DISPLAY 'SEG-NAME       :'      SEG-NAME                  00072600
+              DISPLAY 'KEY-FDBK       :'      KEY-FDBK                  00072700
+              DISPLAY 'NUM-SENSEG     :'     NUM-SENSEG                 00072800
+              DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                  00072900
+           END-IF.                                                      00073000
+           IF STATUS-CODE NOT = '  '                                    00073100
+              PERFORM 5051-WRITE-PATIENT-REJECT                         00073200
+                 THRU 5051-WRITE-PATIENT-REJECT-END                     00073300
+           END-IF.                                                      00073400
+      *-----------------------*                                         00073500
+       5050-CREATE-PATIENT-SEG-END.                                     00073600
+      *-----------------------*                                         00073700
+           EXIT.                                                        00073800
+                                                                        00073900
+      *-----------------------*                                         00074000
+       5051-WRITE-PATIENT-REJECT.                                       00074100
+      *-----------------------*                                         00074200
+           DISPLAY 'DL/I CALL FAILED - REJECTING: '                     00074300
+              FI01-DATA-PATIENID.                                       00074400
+           MOVE FI01-DATA-PATIENID TO REJ-PATIENID.                     00074500
+           MOVE SPACE              TO REJ-TRTNAME.                      00074600
+           MOVE SPACE              TO REJ-DOCTOR.                       00074700
+           MOVE STATUS-CODE        TO REJ-STATUS-CODE.                  00074800
+           WRITE REJ-OUT-REC.                                           00074900
+           ADD 1 TO WS-NO-REJECTS.                                      00075000
+      *-----------------------*                                         00075100
+       5051-WRITE-PATIENT-REJECT-END.                                   00075200
+      *-----------------------*                                         00075300
+           EXIT.                                                        00075400
+                                                                        00075500
+      *-----------------------*                                         00075600
+       5060-CREATE-BILLING-SEG.                                         00075700
+      *-----------------------*                                         00075800
+           INITIALIZE WS-BILLING-SEG.                                   00075900
+      *    invoice number is assigned from the sequence, not            00076000
+      *    taken from the input file                                    00076100
+           ADD 1 TO WS-NEXT-INVOICENO.                                  00076200
+           MOVE WS-NEXT-INVOICENO   TO WS-INVOICENO.                    00076300
+           MOVE FI01-DATA-AMOUNT    TO WS-AMOUNT.                       00076400
+           MOVE FI01-DATA-BILLDATE  TO WS-BILLDATE.                     00076500
+           MOVE WS-BILLING-SEG      TO SEG-IO-AREA.                     00076600
+                                                                        00076700
+           CALL 'CBLTDLI' USING DLI-ISRT,                               00076800
+                                PCB-MASK-GI,                            00076900
+                                SEG-IO-AREA,                            00077000
+                                QUAL-SSA-PATIENT,                       00077100
+                                UNQUAL-SSA-BILLING.                     00077200
+                                                                        00077300
+           IF STATUS-CODE = '  '                                        00077400
+              DISPLAY 'CREATE IS OK'                                    00077500
+              DISPLAY 'SEG-IO : ' SEG-IO-AREA                           00077600
+           ELSE                                                         00077700
+              DISPLAY 'ERROR IN FETCH :' STATUS-CODE                    00077800
+              PERFORM 9700-TALLY-STATUS-CODE                            00077900
+                 THRU 9700-TALLY-STATUS-CODE-END                        00078000
+              DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                    00078100
+              DISPLAY 'DBD-NAME       :'       DBD-NAME                 00078200
+              DISPLAY 'SEG-LEVEL      :'      SEG-LEVEL                 00078300
+              DISPLAY 'STATUS-CODE    :'     STATUS-CODE                00078400
+              DISPLAY 'PROC-OPT       :'      PROC-OPT                  00078500
+              DISPLAY 'SEG-NAME       :'      SEG-NAME                  00078600
+              DISPLAY 'KEY-FDBK       :'      KEY-FDBK                  00078700
+              DISPLAY 'NUM-SENSEG     :'     NUM-SENSEG                 00078800
+              DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                  00078900
+           END-IF.                                                      00079000
+           IF STATUS-CODE NOT = '  '                                    00079100
+              PERFORM 5061-WRITE-BILLING-REJECT                         00079200
+                 THRU 5061-WRITE-BILLING-REJECT-END                     00079300
+           END-IF.                                                      00079400
+      *-----------------------*                                         00079500
+       5060-CREATE-BILLING-SEG-END.                                     00079600
+      *-----------------------*                                         00079700
+           EXIT.                                                        00079800
+                                                                        00079900
+      *-----------------------*                                         00080000
+       5061-WRITE-BILLING-REJECT.                                       00080100
+      *-----------------------*                                         00080200
+           DISPLAY 'DL/I CALL FAILED - REJECTING: '                     00080300
+              FI01-DATA-INVOICENO.                                      00080400
+           MOVE WS-SAVE-PATIENID   TO REJ-PATIENID.                     00080500
+           MOVE SPACE              TO REJ-TRTNAME.                      00080600
+           MOVE SPACE              TO REJ-DOCTOR.                       00080700
+           MOVE STATUS-CODE        TO REJ-STATUS-CODE.                  00080800
+           WRITE REJ-OUT-REC.                                           00080900
+           ADD 1 TO WS-NO-REJECTS.                                      00081000
+      *-----------------------*                                         00081100
+       5061-WRITE-BILLING-REJECT-END.                                   00081200
+      *-----------------------*                                         00081300
+           EXIT.                                                        00081400
+                                                                        00081500
+      *---------------*                                                 00081600
+       8100-READ-FI01.                                                  00081700
+      *---------------*                                                 00081800
+                                                                        00081900
+           INITIALIZE WS-REC-FI01.                                      00082000
+                                                                        00082100
+           READ FI01-IN INTO WS-REC-FI01                                00082200
+           END-READ.                                                    00082300
+                                                                        00082400
+           EVALUATE TRUE                                                00082500
+                                                                        00082600
+             WHEN WS-FI01-FS = '00'                                     00082700
+               ADD 1 TO WS-NO-READ-FI01                                 00082800
+      D        DISPLAY "READ FILE OK: " WS-REC-FI01                     00082900
+               CONTINUE                                                 00083000
+             WHEN WS-FI01-FS = '10'                                     00083100
+               SET WS-FI01-EOF TO TRUE                                  00083200
+      D        DISPLAY "WS-FI01-END-OF-FILE " WS-FI01-END-OF-FILE       00083300
+             WHEN OTHER                                                 00083400
+      D        DISPLAY "ERROR READ FILE FI01 !!!: " WS-FI01-FS          00083500
+               PERFORM 9999-ABEND                                       00083600
+                  THRU 9999-ABEND-END                                   00083700
+                                                                        00083800
+           END-EVALUATE.                                                00083900
+                                                                        00084000
+      *-------------------*                                             00084100
+       8100-READ-FI01-END.                                              00084200
+      *-------------------*                                             00084300
+           EXIT.                                                        00084400
+      *-------------------*                                             00084500
+       9999-ABEND.                                                      00084600
+      *-------------------*                                             00084700
+      D    DISPLAY "WE ARE IN ABEND".                                   00084800
+      *    WE FORCE AN ABEND                                            00084900
+      *>      MOVE +40                TO WS-USER-ABEND-CODE             00085000
+      *>      CALL 'ILBOABN0'      USING WS-USER-ABEND-CODE             00085100
+           GOBACK.                                                      00085200
+      *-------------------*                                             00085300
+       9999-ABEND-END.                                                  00085400
+      *-------------------*                                             00085500
+           EXIT.                                                        00085600
+      *-------------------------*                                       00085700
+       9700-TALLY-STATUS-CODE.                                          00085800
+      *-------------------------*                                       00085900
+           EVALUATE STATUS-CODE                                         00086000
+              WHEN 'GA'                                                 00086100
+                 ADD 1 TO WS-TALLY-GA                                   00086200
+              WHEN 'GB'                                                 00086300
+                 ADD 1 TO WS-TALLY-GB                                   00086400
+              WHEN 'GE'                                                 00086500
+                 ADD 1 TO WS-TALLY-GE                                   00086600
+              WHEN 'GK'                                                 00086700
+                 ADD 1 TO WS-TALLY-GK                                   00086800
+              WHEN 'GP'                                                 00086900
+                 ADD 1 TO WS-TALLY-GP                                   00087000
+              WHEN 'II'                                                 00087100
+                 ADD 1 TO WS-TALLY-II                                   00087200
+              WHEN 'AD'                                                 00087300
+                 ADD 1 TO WS-TALLY-AD                                   00087400
+              WHEN 'DA'                                                 00087500
+                 ADD 1 TO WS-TALLY-DA                                   00087600
+              WHEN 'V7'                                                 00087700
+                 ADD 1 TO WS-TALLY-V7                                   00087800
+              WHEN OTHER                                                00087900
+                 ADD 1 TO WS-TALLY-OTHER                                00088000
+                 MOVE STATUS-CODE TO WS-TALLY-OTHER-CODE                00088100
+           END-EVALUATE.                                                00088200
+      *-------------------------*                                       00088300
+       9700-TALLY-STATUS-CODE-END.                                      00088400
+      *-------------------------*                                       00088500
+           EXIT.                                                        00088600
+                                                                        00088700
+      *-------------------------*                                       00088800
+       9800-DISPLAY-STATUS-SUMMARY.                                     00088900
+      *-------------------------*                                       00089000
+           DISPLAY '***** DL/I STATUS CODE SUMMARY *****'.              00089100
+           DISPLAY 'GA - SEGMENT ALREADY EXISTS         : '             00089200
+              WS-TALLY-GA.                                              00089300
+           DISPLAY 'GB - END OF DATABASE/NO MORE SEGS   : '             00089400
+              WS-TALLY-GB.                                              00089500
+           DISPLAY 'GE - SEGMENT NOT FOUND              : '             00089600
+              WS-TALLY-GE.                                              00089700
+           DISPLAY 'GK - SEGMENT TYPE INVALID FOR CALL  : '             00089800
+              WS-TALLY-GK.                                              00089900
+           DISPLAY 'GP - PARENT SEGMENT NOT ESTABLISHED : '             00090000
+              WS-TALLY-GP.                                              00090100
+           DISPLAY 'II - INVALID SSA OR CALL FORMAT     : '             00090200
+              WS-TALLY-II.                                              00090300
+           DISPLAY 'AD - DUPLICATE KEY - INSERT REJECTED: '             00090400
+              WS-TALLY-AD.                                              00090500
+           DISPLAY 'DA - PCB NOT SCHEDULED/UNAVAILABLE  : '             00090600
+              WS-TALLY-DA.                                              00090700
+           DISPLAY 'V7 - CHECKPOINT REQUEST REJECTED    : '             00090800
+              WS-TALLY-V7.                                              00090900
+           IF WS-TALLY-OTHER > 0                                        00091000
+              DISPLAY 'OTHER - SEE STATUS CODE BELOW       : '          00091100
+                 WS-TALLY-OTHER                                         00091200
+              DISPLAY '  LAST UNLISTED STATUS CODE SEEN: '              00091300
+                 WS-TALLY-OTHER-CODE                                    00091400
+           END-IF.                                                      00091500
+      *-------------------------*                                       00091600
+       9800-DISPLAY-STATUS-SUMMARY-END.                                 00091700
+      *-------------------------*                                       00091800
+           EXIT.                                                        00091900
+                                                                        00092000
 
