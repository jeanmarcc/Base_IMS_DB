@@ -0,0 +1,243 @@
+      *-------------------------*                                       00000100
+       IDENTIFICATION DIVISION.                                         00000200
+      *-------------------------*                                       00000300
+       PROGRAM-ID. PPATINQ.                                             00000400
+       AUTHOR. JEAN MARC C.                                             00000500
+      *----------------------------------------------------------*      00000600
+      * Auteur: Jean Marc C.                                            00000700
+      *                                                                 00000800
+      * But: Transaction IMS (MPP) d'inquiry patient en ligne.          00000900
+      *      Le comptoir saisit un PATIENID; ce programme retourne      00001000
+      *      au terminal l'etat du patient et son historique de         00001100
+      *      TREATMNT, l'equivalent en ligne des paragraphes            00001200
+      *      4200-GET-A-PATIENT/4400-GET-TREATMNT de PREAD.             00001300
+      *                                                                 00001400
+      * Message d'entree: PATIENID (3 car.) saisi au terminal           00001500
+      * Message de sortie: une ou plusieurs lignes retournees au        00001600
+      *      meme terminal via le PCB E/S (I/O PCB)                     00001700
+      *----------------------------------------------------------*      00001800
+      *--------------------*                                            00001900
+       ENVIRONMENT DIVISION.                                            00002000
+      *--------------------*                                            00002100
+       CONFIGURATION SECTION.                                           00002200
+       OBJECT-COMPUTER.                                                 00002300
+       SOURCE-COMPUTER.                                                 00002400
+            IBM-SYSTEM WITH DEBUGGING MODE.                             00002500
+      *----------------*                                                00002600
+       DATA DIVISION.                                                   00002700
+      *----------------*                                                00002800
+      *-----------------------*                                         00002900
+       WORKING-STORAGE SECTION.                                         00003000
+      *-----------------------*                                         00003100
+       01 WS-INPUT-MSG.                                                 00003200
+           05 WS-IN-PATIENID       PIC X(03).                           00003300
+           05 FILLER                PIC X(77).                          00003400
+                                                                        00003500
+       01 WS-OUTPUT-MSG            PIC X(80).                           00003600
+                                                                        00003700
+       01 QUAL-SSA-PATIENT.                                             00003800
+           05  SEGNAME     PIC X(08) VALUE 'PATIENT'.                   00003900
+           05  FILLER      PIC X(01) VALUE '('.                         00004000
+           05  FIELD       PIC X(08) VALUE 'PATIENID'.                  00004100
+           05  OPER        PIC X(02) VALUE 'EQ'.                        00004200
+           05  FIELD-VAL   PIC X(03) VALUE SPACE.                       00004300
+           05  FILLER      PIC X(01) VALUE ')'.                         00004400
+                                                                        00004500
+       01 UNQUAL-SSA-TREATMNT.                                          00004600
+           05 SEGMENT-NAME PIC X(8) VALUE 'TREATMNT'.                   00004700
+           05 FILLER PIC X VALUE SPACE.                                 00004800
+                                                                        00004900
+       01 DLI-FUNCTIONS.                                                00005000
+        05 DLI-GU   PIC X(4) VALUE 'GU '.                               00005100
+        05 DLI-GHU  PIC X(4) VALUE 'GHU '.                              00005200
+        05 DLI-GN   PIC X(4) VALUE 'GN '.                               00005300
+        05 DLI-GHN  PIC X(4) VALUE 'GHN '.                              00005400
+        05 DLI-GNP  PIC X(4) VALUE 'GNP '.                              00005500
+        05 DLI-GHNP PIC X(4) VALUE 'GHNP'.                              00005600
+        05 DLI-ISRT PIC X(4) VALUE 'ISRT'.                              00005700
+        05 DLI-DLET PIC X(4) VALUE 'DLET'.                              00005800
+        05 DLI-REPL PIC X(4) VALUE 'REPL'.                              00005900
+        05 DLI-CHKP PIC X(4) VALUE 'CHKP'.                              00006000
+        05 DLI-XRST PIC X(4) VALUE 'XRST'.                              00006100
+        05 DLI-PCB  PIC X(4) VALUE 'PCB '.                              00006200
+                                                                        00006300
+       01 SEG-IO-AREA     PIC X(60).                                    00006400
+                                                                        00006500
+       01 WS-TREATMNT-SEG.                                              00006600
+          05 WS-TRDATE  PIC X(06).                                      00006700
+          05 WS-TRTTYPE PIC X(20).                                      00006800
+                                                                        00006900
+       01 WS-DLI-FUNCTION PIC X(4).                                     00007000
+                                                                        00007100
+      *-----------------------*                                         00007200
+       LINKAGE SECTION.                                                 00007300
+      *-----------------------*                                         00007400
+                                                                        00007500
+      * PCB E/S (I/O PCB): premier PCB du PSB d'une transaction MPP,    00007600
+      * utilise pour dequeuer le message d'entree (GU) et pour          00007700
+      * retourner la reponse au meme terminal (ISRT)                    00007800
+        01 IO-PCB-MASK.                                                 00007900
+           03 LTERM-NAME       PIC X(8).                                00008000
+           03 FILLER           PIC X(2).                                00008100
+           03 IO-STATUS-CODE   PIC XX.                                  00008200
+           03 IO-DATE          PIC S9(7) COMP-3.                        00008300
+           03 IO-TIME          PIC S9(7) COMP-3.                        00008400
+           03 IO-SEQ-NUM       PIC S9(5) COMP.                          00008500
+           03 MOD-NAME         PIC X(8).                                00008600
+           03 USERID           PIC X(8).                                00008700
+                                                                        00008800
+      * psb to get patient/treatmnt data                                00008900
+        01 PCB-MASK-GI.                                                 00009000
+           03 DBD-NAME        PIC X(8).                                 00009100
+           03 SEG-LEVEL       PIC XX.                                   00009200
+           03 STATUS-CODE     PIC XX.                                   00009300
+           03 PROC-OPT        PIC X(4).                                 00009400
+           03 FILLER          PIC X(4).                                 00009500
+           03 SEG-NAME        PIC X(8).                                 00009600
+           03 KEY-FDBK        PIC S9(5) COMP.                           00009700
+           03 NUM-SENSEG      PIC S9(5) COMP.                           00009800
+           03 KEY-FDBK-AREA.                                            00009900
+              05 PATIENT-KEY    PIC X(3).                               00010000
+              05 MEDICAL-KEY    PIC X(6).                               00010100
+              05 DRUG-KEY       PIC X(8).                               00010200
+              05 BILLING-KEY    PIC X(8).                               00010300
+                                                                        00010400
+      *-----------------------*                                         00010500
+       PROCEDURE DIVISION.                                              00010600
+      *-----------------------*                                         00010700
+                                                                        00010800
+           INITIALIZE IO-PCB-MASK, PCB-MASK-GI.                         00010900
+           ENTRY 'DLITCBL' USING IO-PCB-MASK, PCB-MASK-GI.              00011000
+                                                                        00011100
+           DISPLAY "***** DEBUT TRANSACTION PPATINQ *****".             00011200
+                                                                        00011300
+           PERFORM 1000-GET-INPUT-MSG                                   00011400
+              THRU 1000-GET-INPUT-MSG-END.                              00011500
+                                                                        00011600
+           IF IO-STATUS-CODE = SPACE                                    00011700
+              MOVE WS-IN-PATIENID TO FIELD-VAL OF QUAL-SSA-PATIENT      00011800
+              MOVE DLI-GU TO WS-DLI-FUNCTION                            00011900
+              PERFORM 4200-GET-A-PATIENT                                00012000
+                 THRU 4200-GET-A-PATIENT-END                            00012100
+                                                                        00012200
+              IF STATUS-CODE = '  '                                     00012300
+                 PERFORM 5000-SEND-PATIENT-FOUND                        00012400
+                    THRU 5000-SEND-PATIENT-FOUND-END                    00012500
+                 MOVE DLI-GN TO WS-DLI-FUNCTION                         00012600
+                 PERFORM 5100-SEND-TREATMNT                             00012700
+                    THRU 5100-SEND-TREATMNT-END                         00012800
+                    UNTIL STATUS-CODE NOT = SPACE                       00012900
+              ELSE                                                      00013000
+                 PERFORM 5200-SEND-NOT-FOUND                            00013100
+                    THRU 5200-SEND-NOT-FOUND-END                        00013200
+              END-IF                                                    00013300
+           ELSE                                                         00013400
+      D       DISPLAY 'ERROR GETTING INPUT MSG :' IO-STATUS-CODE        00013500
+           END-IF.                                                      00013600
+                                                                        00013700
+           DISPLAY "***** FIN TRANSACTION PPATINQ *****".               00013800
+                                                                        00013900
+           GOBACK.                                                      00014000
+                                                                        00014100
+      *-------------------------*                                       00014200
+       1000-GET-INPUT-MSG.                                              00014300
+      *-------------------------*                                       00014400
+           INITIALIZE WS-INPUT-MSG.                                     00014500
+                                                                        00014600
+           CALL 'CBLTDLI' USING DLI-GU,                                 00014700
+                                IO-PCB-MASK,                            00014800
+                                WS-INPUT-MSG.                           00014900
+                                                                        00015000
+      *-------------------------*                                       00015100
+       1000-GET-INPUT-MSG-END.                                          00015200
+      *-------------------------*                                       00015300
+           EXIT.                                                        00015400
+                                                                        00015500
+      *----------------------*                                          00015600
+       4200-GET-A-PATIENT.                                              00015700
+      *----------------------*                                          00015800
+                                                                        00015900
+           INITIALIZE SEG-IO-AREA.                                      00016000
+                                                                        00016100
+           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                        00016200
+                                PCB-MASK-GI,                            00016300
+                                SEG-IO-AREA,                            00016400
+                                QUAL-SSA-PATIENT.                       00016500
+                                                                        00016600
+           IF STATUS-CODE = '  '                                        00016700
+                DISPLAY 'SUCCESSFUL GET: '  SEG-IO-AREA                 00016800
+           ELSE                                                         00016900
+                DISPLAY 'ERROR IN FETCH :' STATUS-CODE                  00017000
+                DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                  00017100
+                DISPLAY 'DBD-NAME       :'     DBD-NAME                 00017200
+                DISPLAY 'SEG-LEVEL      :'    SEG-LEVEL                 00017300
+                DISPLAY 'STATUS-CODE    :'   STATUS-CODE                00017400
+                DISPLAY 'PROC-OPT       :'    PROC-OPT                  00017500
+                DISPLAY 'SEG-NAME       :'    SEG-NAME                  00017600
+                DISPLAY 'KEY-FDBK       :'    KEY-FDBK                  00017700
+                DISPLAY 'NUM-SENSEG     :'   NUM-SENSEG                 00017800
+                DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                00017900
+           END-IF.                                                      00018000
+                                                                        00018100
+      *----------------------*                                          00018200
+       4200-GET-A-PATIENT-END.                                          00018300
+      *----------------------*                                          00018400
+           EXIT.                                                        00018500
+                                                                        00018600
+      *-------------------------*                                       00018700
+       5000-SEND-PATIENT-FOUND.                                         00018800
+      *-------------------------*                                       00018900
+           MOVE SPACE TO WS-OUTPUT-MSG.                                 00019000
+           STRING 'PATIENT ON FILE: ' WS-IN-PATIENID                    00019100
+              DELIMITED BY SIZE INTO WS-OUTPUT-MSG.                     00019200
+                                                                        00019300
+           CALL 'CBLTDLI' USING DLI-ISRT,                               00019400
+                                IO-PCB-MASK,                            00019500
+                                WS-OUTPUT-MSG.                          00019600
+      *-------------------------*                                       00019700
+       5000-SEND-PATIENT-FOUND-END.                                     00019800
+      *-------------------------*                                       00019900
+           EXIT.                                                        00020000
+                                                                        00020100
+      *-------------------------*                                       00020200
+       5100-SEND-TREATMNT.                                              00020300
+      *-------------------------*                                       00020400
+                                                                        00020500
+           INITIALIZE SEG-IO-AREA.                                      00020600
+                                                                        00020700
+           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                        00020800
+                                PCB-MASK-GI,                            00020900
+                                SEG-IO-AREA,                            00021000
+                                QUAL-SSA-PATIENT,                       00021100
+                                UNQUAL-SSA-TREATMNT.                    00021200
+                                                                        00021300
+           IF STATUS-CODE = '  '                                        00021400
+              MOVE SEG-IO-AREA TO WS-TREATMNT-SEG                       00021500
+              MOVE SPACE TO WS-OUTPUT-MSG                               00021600
+              STRING 'TREATMENT: ' WS-TRDATE ' ' WS-TRTTYPE             00021700
+                 DELIMITED BY SIZE INTO WS-OUTPUT-MSG                   00021800
+              CALL 'CBLTDLI' USING DLI-ISRT,                            00021900
+                                   IO-PCB-MASK,                         00022000
+                                   WS-OUTPUT-MSG                        00022100
+              MOVE DLI-GN TO WS-DLI-FUNCTION                            00022200
+           END-IF.                                                      00022300
+                                                                        00022400
+      *-------------------------*                                       00022500
+       5100-SEND-TREATMNT-END.                                          00022600
+      *-------------------------*                                       00022700
+           EXIT.                                                        00022800
+                                                                        00022900
+      *-------------------------*                                       00023000
+       5200-SEND-NOT-FOUND.                                             00023100
+      *-------------------------*                                       00023200
+           MOVE SPACE TO WS-OUTPUT-MSG.                                 00023300
+           STRING 'PATIENT NOT FOUND: ' WS-IN-PATIENID                  00023400
+              DELIMITED BY SIZE INTO WS-OUTPUT-MSG.                     00023500
+                                                                        00023600
+           CALL 'CBLTDLI' USING DLI-ISRT,                               00023700
+                                IO-PCB-MASK,                            00023800
+                                WS-OUTPUT-MSG.                          00023900
+      *-------------------------*                                       00024000
+       5200-SEND-NOT-FOUND-END.                                         00024100
+      *-------------------------*                                       00024200
+           EXIT.                                                        00024300
