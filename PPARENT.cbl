@@ -0,0 +1,276 @@
+      *-------------------------*                                       00000100
+       IDENTIFICATION DIVISION.                                         00000200
+      *-------------------------*                                       00000300
+       PROGRAM-ID. PPARENT.                                             00000400
+       AUTHOR. JEAN MARC C.                                             00000500
+      *----------------------------------------------------------*      00000600
+      * Auteur: Jean Marc C.                                            00000700
+      *                                                                 00000800
+      * But: etant donne un segment TREATMNT (PATIENID + TRTNAME),      00000900
+      *      utiliser GNP pour retrouver son segment PATIENT            00001000
+      *      parent, afin de repondre "de quel patient s'agit-il"       00001100
+      *      a partir d'un extrait au niveau TREATMNT seulement         00001200
+      *                                                                 00001300
+      * Fichier entree: carte de controle contenant le PATIENID         00001400
+      *      et le TRTNAME du segment TREATMNT a partir duquel          00001500
+      *      remonter au parent                                         00001600
+      * Fichier sortie: rapport indiquant le patient retrouve           00001700
+      *----------------------------------------------------------*      00001800
+      *--------------------*                                            00001900
+       ENVIRONMENT DIVISION.                                            00002000
+      *--------------------*                                            00002100
+       CONFIGURATION SECTION.                                           00002200
+       OBJECT-COMPUTER.                                                 00002300
+       SOURCE-COMPUTER.                                                 00002400
+            IBM-SYSTEM WITH DEBUGGING MODE.                             00002500
+       INPUT-OUTPUT SECTION.                                            00002600
+       FILE-CONTROL.                                                    00002700
+           SELECT CTLCARD ASSIGN TO CTLCARD                             00002800
+           ORGANIZATION IS SEQUENTIAL                                   00002900
+           FILE STATUS IS WS-CTL-FS.                                    00003000
+           SELECT RPT01-OUT ASSIGN TO RPTOUT                            00003100
+           ORGANIZATION IS LINE SEQUENTIAL                              00003200
+           FILE STATUS IS WS-RPT01-FS.                                  00003300
+      *----------------*                                                00003400
+       DATA DIVISION.                                                   00003500
+      *----------------*                                                00003600
+       FILE SECTION.                                                    00003700
+                                                                        00003800
+       FD  CTLCARD RECORDING MODE F.                                    00003900
+       01  CTL-CARD-REC.                                                00004000
+           05 CTL-PATIENTID       PIC X(03).                            00004100
+           05 CTL-TRTNAME         PIC X(20).                            00004200
+           05 FILLER              PIC X(57).                            00004300
+                                                                        00004400
+       FD  RPT01-OUT RECORDING MODE F.                                  00004500
+       01  RPT01-OUT-REC          PIC X(80).                            00004600
+                                                                        00004700
+      *-----------------------*                                         00004800
+       WORKING-STORAGE SECTION.                                         00004900
+      *-----------------------*                                         00005000
+       01 WS-FILE-STATUS.                                               00005100
+          05 WS-CTL-FS                PIC X(2).                         00005200
+          05 WS-RPT01-FS              PIC X(2).                         00005300
+                                                                        00005400
+       01 WS-PATIENTID-PARM           PIC X(03).                        00005500
+       01 WS-TRTNAME-PARM             PIC X(20).                        00005600
+                                                                        00005700
+       01 RPT-RESULT-LINE.                                              00005800
+           05 FILLER           PIC X(24) VALUE                          00005900
+                'TREATMNT PARENT PATIENT:'.                             00006000
+           05 RPT-R-PATIENTID  PIC X(03).                               00006100
+           05 FILLER           PIC X(53) VALUE SPACE.                   00006200
+                                                                        00006300
+       01 RPT-NOTFOUND-LINE.                                            00006400
+           05 FILLER           PIC X(38) VALUE                          00006500
+                'TREATMNT NOT FOUND - NO PARENT TO GET'.                00006600
+           05 FILLER           PIC X(42) VALUE SPACE.                   00006700
+                                                                        00006800
+       01 QUAL-SSA-PATIENT.                                             00006900
+           05  SEGNAME     PIC X(08) VALUE 'PATIENT'.                   00007000
+           05  FILLER      PIC X(01) VALUE '('.                         00007100
+           05  FIELD       PIC X(08) VALUE 'PATIENID'.                  00007200
+           05  OPER        PIC X(02) VALUE 'EQ'.                        00007300
+           05  FIELD-VAL   PIC X(03) VALUE SPACE.                       00007400
+           05  FILLER      PIC X(01) VALUE ')'.                         00007500
+                                                                        00007600
+       01 QUAL-SSA-TRT-BY-NAME.                                         00007700
+           05  SEGNAME     PIC X(8) VALUE 'TREATMNT'.                   00007800
+           05  FILLER      PIC X(1) VALUE '('.                          00007900
+           05  FIELD-NAME  PIC X(8) VALUE 'TRTNAME'.                    00008000
+           05  OPER        PIC X(2) VALUE 'EQ'.                         00008100
+           05  FIELD-VAL   PIC X(20) VALUE SPACE.                       00008200
+           05  FILLER      PIC X(1) VALUE ')'.                          00008300
+                                                                        00008400
+       01 UNQUAL-SSA-PATIENT.                                           00008500
+           05 SEGMENT-NAME PIC X(8) VALUE 'PATIENT'.                    00008600
+           05 FILLER  PIC X VALUE SPACE.                                00008700
+                                                                        00008800
+       01 DLI-FUNCTIONS.                                                00008900
+        05 DLI-GU   PIC X(4) VALUE 'GU '.                               00009000
+        05 DLI-GHU  PIC X(4) VALUE 'GHU '.                              00009100
+        05 DLI-GN   PIC X(4) VALUE 'GN '.                               00009200
+        05 DLI-GHN  PIC X(4) VALUE 'GHN '.                              00009300
+        05 DLI-GNP  PIC X(4) VALUE 'GNP '.                              00009400
+        05 DLI-GHNP PIC X(4) VALUE 'GHNP'.                              00009500
+        05 DLI-ISRT PIC X(4) VALUE 'ISRT'.                              00009600
+        05 DLI-DLET PIC X(4) VALUE 'DLET'.                              00009700
+        05 DLI-REPL PIC X(4) VALUE 'REPL'.                              00009800
+        05 DLI-CHKP PIC X(4) VALUE 'CHKP'.                              00009900
+        05 DLI-XRST PIC X(4) VALUE 'XRST'.                              00010000
+        05 DLI-PCB  PIC X(4) VALUE 'PCB '.                              00010100
+                                                                        00010200
+       01 SEG-IO-AREA     PIC X(60).                                    00010300
+                                                                        00010400
+       01 WS-PATIENT-SEG REDEFINES SEG-IO-AREA.                         00010500
+           05 WS-PATIENT-ID        PIC X(03).                           00010600
+           05 FILLER               PIC X(57).                           00010700
+                                                                        00010800
+       01 WS-DLI-FUNCTION  PIC X(4).                                    00010900
+                                                                        00011000
+      *-----------------------*                                         00011100
+       LINKAGE SECTION.                                                 00011200
+      *-----------------------*                                         00011300
+                                                                        00011400
+      * psb to get and insert                                           00011500
+       01 PCB-MASK-GI.                                                  00011600
+           03 DBD-NAME        PIC X(8).                                 00011700
+           03 SEG-LEVEL       PIC XX.                                   00011800
+           03 STATUS-CODE     PIC XX.                                   00011900
+           03 PROC-OPT        PIC X(4).                                 00012000
+           03 FILLER          PIC X(4).                                 00012100
+           03 SEG-NAME        PIC X(8).                                 00012200
+           03 KEY-FDBK        PIC S9(5) COMP.                           00012300
+           03 NUM-SENSEG      PIC S9(5) COMP.                           00012400
+           03 KEY-FDBK-AREA.                                            00012500
+              05 PATIENT-KEY    PIC X(3).                               00012600
+              05 MEDICAL-KEY    PIC X(6).                               00012700
+              05 DRUG-KEY       PIC X(8).                               00012800
+              05 BILLING-KEY    PIC X(8).                               00012900
+                                                                        00013000
+      *----------------------*                                          00013100
+       PROCEDURE DIVISION.                                              00013200
+      *----------------------*                                          00013300
+                                                                        00013400
+           INITIALIZE PCB-MASK-GI.                                      00013500
+           ENTRY 'DLITCBL' USING PCB-MASK-GI.                           00013600
+                                                                        00013700
+           DISPLAY '*------------------------*'.                        00013800
+           DISPLAY ' *** BEGIN PROG PPARENT ***'.                       00013900
+           DISPLAY '*------------------------*'.                        00014000
+                                                                        00014100
+           PERFORM 1000-INIT                                            00014200
+              THRU 1000-INIT-END.                                       00014300
+                                                                        00014400
+           MOVE WS-PATIENTID-PARM TO FIELD-VAL OF QUAL-SSA-PATIENT.     00014500
+           MOVE WS-TRTNAME-PARM   TO FIELD-VAL OF QUAL-SSA-TRT-BY-NAME. 00014600
+           MOVE DLI-GU  TO WS-DLI-FUNCTION.                             00014700
+           PERFORM 4100-GET-TREATMNT                                    00014800
+              THRU 4100-GET-TREATMNT-END.                               00014900
+                                                                        00015000
+           IF STATUS-CODE = '  '                                        00015100
+              MOVE DLI-GNP TO WS-DLI-FUNCTION                           00015200
+              PERFORM 4200-GET-PARENT                                   00015300
+                 THRU 4200-GET-PARENT-END                               00015400
+           ELSE                                                         00015500
+              PERFORM 4900-WRITE-NOTFOUND                               00015600
+                 THRU 4900-WRITE-NOTFOUND-END                           00015700
+           END-IF.                                                      00015800
+                                                                        00015900
+           CLOSE RPT01-OUT.                                             00016000
+           GOBACK.                                                      00016100
+                                                                        00016200
+      *-----------------------*                                         00016300
+       1000-INIT.                                                       00016400
+      *-----------------------*                                         00016500
+           OPEN INPUT CTLCARD.                                          00016600
+           IF WS-CTL-FS NOT = '00'                                      00016700
+              DISPLAY 'ERROR OPEN FILE CTLCARD: ' WS-CTL-FS             00016800
+              PERFORM 9999-ABEND                                        00016900
+                 THRU 9999-ABEND-END                                    00017000
+           END-IF.                                                      00017100
+                                                                        00017200
+           READ CTLCARD                                                 00017300
+              AT END                                                    00017400
+                 DISPLAY 'CTLCARD EMPTY - PATIENTID/TRTNAME REQUIRED'   00017500
+                 PERFORM 9999-ABEND                                     00017600
+                    THRU 9999-ABEND-END                                 00017700
+           END-READ.                                                    00017800
+                                                                        00017900
+           MOVE CTL-PATIENTID TO WS-PATIENTID-PARM.                     00018000
+           MOVE CTL-TRTNAME   TO WS-TRTNAME-PARM.                       00018100
+           CLOSE CTLCARD.                                               00018200
+                                                                        00018300
+           IF WS-PATIENTID-PARM = SPACE OR WS-TRTNAME-PARM = SPACE      00018400
+              DISPLAY 'CTLCARD PATIENTID/TRTNAME BLANK - REQUIRED'      00018500
+              PERFORM 9999-ABEND                                        00018600
+                 THRU 9999-ABEND-END                                    00018700
+           END-IF.                                                      00018800
+                                                                        00018900
+           OPEN OUTPUT RPT01-OUT.                                       00019000
+      *-----------------------*                                         00019100
+       1000-INIT-END.                                                   00019200
+      *-----------------------*                                         00019300
+           EXIT.                                                        00019400
+                                                                        00019500
+      *----------------------*                                          00019600
+       4100-GET-TREATMNT.                                               00019700
+      *----------------------*                                          00019800
+                                                                        00019900
+           INITIALIZE SEG-IO-AREA,                                      00020000
+                                                                        00020100
+           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                        00020200
+                                PCB-MASK-GI,                            00020300
+                                SEG-IO-AREA,                            00020400
+                                QUAL-SSA-PATIENT,                       00020500
+                                QUAL-SSA-TRT-BY-NAME.                   00020600
+                                                                        00020700
+           IF STATUS-CODE = '  '                                        00020800
+                DISPLAY 'SUCCESSFUL GET: '  SEG-IO-AREA                 00020900
+           ELSE                                                         00021000
+                DISPLAY 'ERROR IN FETCH :' STATUS-CODE                  00021100
+                DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                  00021200
+                DISPLAY 'DBD-NAME       :'     DBD-NAME                 00021300
+                DISPLAY 'SEG-LEVEL      :'    SEG-LEVEL                 00021400
+                DISPLAY 'STATUS-CODE    :'   STATUS-CODE                00021500
+                DISPLAY 'PROC-OPT       :'    PROC-OPT                  00021600
+                DISPLAY 'SEG-NAME       :'    SEG-NAME                  00021700
+                DISPLAY 'KEY-FDBK       :'    KEY-FDBK                  00021800
+                DISPLAY 'NUM-SENSEG     :'   NUM-SENSEG                 00021900
+                DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                00022000
+           END-IF.                                                      00022100
+                                                                        00022200
+      *----------------------*                                          00022300
+       4100-GET-TREATMNT-END.                                           00022400
+      *----------------------*                                          00022500
+           EXIT.                                                        00022600
+                                                                        00022700
+      *----------------------*                                          00022800
+       4200-GET-PARENT.                                                 00022900
+      *----------------------*                                          00023000
+                                                                        00023100
+           INITIALIZE SEG-IO-AREA,                                      00023200
+                                                                        00023300
+           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,                        00023400
+                                PCB-MASK-GI,                            00023500
+                                SEG-IO-AREA,                            00023600
+                                UNQUAL-SSA-PATIENT.                     00023700
+                                                                        00023800
+           IF STATUS-CODE = '  '                                        00023900
+                DISPLAY 'PARENT PATIENT FOUND: '  SEG-IO-AREA           00024000
+                MOVE WS-PATIENT-ID   TO RPT-R-PATIENTID                 00024100
+                WRITE RPT01-OUT-REC FROM RPT-RESULT-LINE                00024200
+           ELSE                                                         00024300
+                DISPLAY 'ERROR IN GNP   :' STATUS-CODE                  00024400
+                DISPLAY 'SEG-IO-AREA    :' SEG-IO-AREA                  00024500
+                DISPLAY 'KEY-FDBK-AREA  :' KEY-FDBK-AREA                00024600
+                PERFORM 4900-WRITE-NOTFOUND                             00024700
+                   THRU 4900-WRITE-NOTFOUND-END                         00024800
+           END-IF.                                                      00024900
+                                                                        00025000
+      *----------------------*                                          00025100
+       4200-GET-PARENT-END.                                             00025200
+      *----------------------*                                          00025300
+           EXIT.                                                        00025400
+                                                                        00025500
+      *----------------------*                                          00025600
+       4900-WRITE-NOTFOUND.                                             00025700
+      *----------------------*                                          00025800
+           WRITE RPT01-OUT-REC FROM RPT-NOTFOUND-LINE.                  00025900
+      *----------------------*                                          00026000
+       4900-WRITE-NOTFOUND-END.                                         00026100
+      *----------------------*                                          00026200
+           EXIT.                                                        00026300
+                                                                        00026400
+      *-------------------*                                             00026500
+       9999-ABEND.                                                      00026600
+      *-------------------*                                             00026700
+      D    DISPLAY "WE ARE IN ABEND".                                   00026800
+      *    WE FORCE AN ABEND                                            00026900
+      *>      MOVE +40                TO WS-USER-ABEND-CODE             00027000
+      *>      CALL 'ILBOABN0'      USING WS-USER-ABEND-CODE             00027100
+           GOBACK.                                                      00027200
+      *-------------------*                                             00027300
+       9999-ABEND-END.                                                  00027400
+      *-------------------*                                             00027500
+           EXIT.                                                        00027600
